@@ -0,0 +1,109 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SCHOOL MANAGEMENT
+      ******************************************************************
+      *    ALL CONSTANTS
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 25.01.2020
+      ******************************************************************
+      *MODULE NAME
+       78 MODULE-NAME          VALUE "SCHOOL MANAGEMENT".
+      *BACK
+       78 BACK-EXIT            VALUE "F3 - BACK | F4 - EXIT".
+      *EDIT HOTKEY SHOWN ON THE SINGLE-SCHOOL VIEW SCREEN
+       78 EDIT-HINT             VALUE "F5 - EDIT SCHOOL".
+      *REGISTER MENU OPTIONS
+       78 ADD-MENU-OPTION1     VALUE "1 - REGISTER SCHOOL MANUALLY".
+       78 ADD-MENU-OPTION2     VALUE "2 - REGISTER SCHOOL USING A CSV
+      -    " FILE".
+       78 ADD-MENU-OPTION3     VALUE "3 - RETURN TO MAIN MENU".
+       78 ADD-MENU-CHOICE      VALUE "PLEASE CHOOSE AN OPTION".
+      *REGISTER SCREEN FIELD LABELS
+       78 ADD-MENU-TEXT        VALUE "SCHOOL DATA".
+       78 ADD-MENU-TEXT1       VALUE "  SCHOOL ID:".
+       78 ADD-MENU-TEXT2       VALUE " EXTERNAL ID:".
+       78 ADD-MENU-TEXT3       VALUE " DESIGNATION:".
+       78 ADD-MENU-TEXT6       VALUE "     ADDRESS:".
+       78 ADD-MENU-TEXT8       VALUE " POSTAL CODE:".
+       78 ADD-MENU-TEXT9       VALUE "        TOWN:".
+       78 ADD-MENU-TEXT10
+           VALUE "DO YOU WANT TO SAVE THIS SCHOOL? (Y)ES (N)O:".
+       78 OPTION-INVALID-TEXT
+           VALUE "INVALID OPTION, PLEASE SELECT A VALID OPTION. PRESS AN
+      -    "Y KEY TO CONTINUE".
+      *DELETE MENU TEXTS
+       78 DLT-MENU-TEXT1
+           VALUE "PLEASE INDICATE THE SCHOOL EXTERNAL ID TO DELETE:".
+       78 DLT-MENU-TEXT        VALUE "SCHOOL TO BE DELETED".
+       78 DLT-MENU-TEXT2
+           VALUE "ARE YOU SURE YOU WANT TO DELETE THIS SCHOOL? (Y)ES (N)
+      -    "O:".
+       78 DELETED-TEXT         VALUE "SCHOOL REMOVED FROM THE DATABASE".
+       78 DLT-ID-ERROR         VALUE "THAT SCHOOL DOES NOT EXIST".
+      *LIST SCREEN COLUMN HEADERS
+       78 LIST-SCREEN-TEXT4    VALUE "|".
+       78 LIST-SCREEN-TEXT1    VALUE "ID".
+       78 LIST-SCREEN-TEXT2    VALUE "EXTERNAL ID".
+       78 LIST-SCREEN-TEXT3    VALUE "DESIGNATION".
+       78 END-OF-LIST-TEXT
+           VALUE "END OF LIST. PRESS ANY KEY TO CONTINUE".
+       78 EMPTY-LIST-TEXT
+           VALUE "NO SCHOOLS REGISTERED YET. PRESS ANY KEY TO CONTINUE".
+       78 NEXT-LIST-TEXT
+           VALUE "PRESS ANY KEY TO SHOW THE NEXT RECORDS, OR INDICATE A
+      -    "SCHOOL ID TO USE".
+      *VIEW MENU
+       78 VIEW-MENU-OPTION1    VALUE "1 - VIEW A SPECIFIC SCHOOL".
+       78 VIEW-MENU-OPTION2    VALUE "2 - VIEW ALL SCHOOLS".
+       78 VIEW-MENU-OPTION3    VALUE "3 - SEARCH BY TOWN/POSTAL CODE".
+       78 VIEW-MENU-OPTION4    VALUE "4 - MAIN MENU".
+       78 VIEW-MENU-CHOICE     VALUE "PLEASE CHOOSE AN OPTION".
+       78 VIEW-MENU-OPTION5    VALUE "PLEASE INDICATE THE SCHOOL ID:".
+       78 VIEW-NEXT-TEXT       VALUE "PRESS ANY KEY TO CONTINUE".
+       78 VIEW-END-TEXT        VALUE "PRESS ANY KEY TO CONTINUE".
+       78 ID-ERROR-TEXT        VALUE "THAT SCHOOL ID DOES NOT EXIST".
+      *SEARCH BY TOWN/POSTAL CODE
+       78 SEARCH-MENU-TEXT     VALUE "SEARCH SCHOOLS".
+       78 SEARCH-MENU-OPTION1  VALUE "1 - SEARCH BY TOWN".
+       78 SEARCH-MENU-OPTION2  VALUE "2 - SEARCH BY POSTAL CODE".
+       78 SEARCH-MENU-CHOICE   VALUE "PLEASE CHOOSE AN OPTION".
+       78 SEARCH-TOWN-PROMPT   VALUE "         TOWN:".
+       78 SEARCH-PC-PROMPT     VALUE "  POSTAL CODE:".
+       78 SEARCH-NOT-FOUND
+           VALUE "NO SCHOOLS FOUND FOR THAT SEARCH. PRESS ANY KEY TO CON
+      -    "TINUE".
+      *EDIT MENU
+       78 ALT-MENU-TEXT        VALUE "EDIT SCHOOL".
+       78 ALT-MENU-OPTION      VALUE "PLEASE INDICATE THE SCHOOL ID:".
+       78 WHAT-TO-EDIT         VALUE "WHAT TO EDIT".
+       78 EDIT1                VALUE "1 - EXTERNAL ID".
+       78 EDIT2                VALUE "2 - DESIGNATION".
+       78 EDIT3                VALUE "3 - ADDRESS".
+       78 EDIT4                VALUE "4 - POSTAL CODE".
+       78 EDIT5                VALUE "5 - TOWN".
+       78 EDIT6                VALUE "6 - PREVIOUS MENU".
+       78 CHOOSE                VALUE "CHOOSE AN OPTION:".
+      *POSTAL CODE MAINTENANCE
+       78 CPS-MENU-TEXT        VALUE "POSTAL CODE MAINTENANCE".
+       78 CPS-MENU-TEXT1       VALUE " POSTAL CODE:".
+       78 CPS-MENU-TEXT2       VALUE "        TOWN:".
+       78 CPS-MENU-TEXT10
+           VALUE "DO YOU WANT TO SAVE THIS POSTAL CODE? (Y)ES (N)O:".
+       78 CPS-FOUND-TEXT
+           VALUE "EXISTING TOWN FOUND FOR THIS POSTAL CODE. PRESS ANY
+      -    "KEY TO EDIT IT".
+       78 CPS-NOTFOUND-TEXT
+           VALUE "POSTAL CODE NOT YET REGISTERED. PRESS ANY KEY TO ADD
+      -    " IT".
+       78 CPS-SAVED-TEXT
+           VALUE "POSTAL CODE SAVED SUCCESSFULLY. PRESS ANY KEY TO CON
+      -    "TINUE".
+       78 CPS-NOTSAVED-TEXT
+           VALUE "POSTAL CODE NOT SAVED. PRESS ANY KEY TO CONTINUE".
+      *ACCESS LEVEL CHECK
+       78 ACCESS-CODE-PROMPT
+           VALUE "ENTER YOUR ACCESS CODE TO CONFIRM THIS DELETION:".
+       78 ACCESS-DENIED-TEXT
+           VALUE "ACCESS DENIED. YOUR ACCESS LEVEL DOES NOT ALLOW DELET
+      -    "IONS".
