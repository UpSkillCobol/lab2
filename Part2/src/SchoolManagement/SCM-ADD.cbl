@@ -23,12 +23,21 @@
            WITH DUPLICATES
            ALTERNATE KEY IS SCHOOL-POSTAL-CODE
            WITH DUPLICATES
+           ALTERNATE KEY IS SCHOOL-DESIGNATION1
+           WITH DUPLICATES
+           ALTERNATE KEY IS SCHL-ADR-MAIN1
+           WITH DUPLICATES
            ACCESS IS DYNAMIC
            FILE STATUS IS FILE-STATUS.
 
            SELECT KEYS ASSIGN TO "KEYS-SCM.txt"
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD SCHOOLS.
@@ -53,6 +62,14 @@
        FD  KEYS.
            01 FD-KEYS.
                05 REGKEY                           PIC 9(003).
+
+       FD  KEYSAUDIT.
+           01 KEYS-AUDIT-RECORD.
+               05  AUD-COUNTER-NAME                PIC X(012).
+               05  AUD-OLD-VALUE                   PIC 9(006).
+               05  AUD-NEW-VALUE                   PIC 9(006).
+               05  AUD-DATE                        PIC 9(008).
+               05  AUD-TIME                        PIC 9(008).
        WORKING-STORAGE SECTION.
        01  WS-SCHOOL-DETAILS.
            05 WS-SCHOOL-INTERNAL-ID                PIC 9(003).
@@ -62,7 +79,8 @@
            05 WS-SCHOOL-DESIGNATION.
                88 DESIGNATION-VLD                  VALUE "A" THRU "Z",
                                                    "a" THRU "z", SPACES,
-                                                   "&",",",".","�","�".
+                                                   "&",",",".","º",
+                                                   "ª".
                10 WS-SCHOOL-DESIGNATION1           PIC X(050).
                10 WS-SCHOOL-DESIGNATION2           PIC X(050).
                10 WS-SCHOOL-DESIGNATION3           PIC X(050).
@@ -75,17 +93,19 @@
                    15 WS-SCHL-ADR-MAIN2            PIC X(050).
                10 WS-SCHOOL-POSTAL-CODE.
                    15 WS-SCHL-POSTAL-CODE1         PIC 9(004).
-                       88 POSTAL-CODE1-VLD         VALUE "1000" THRU
-                                                   "9999".
+                       88 POSTAL-CODE1-VLD         VALUE 1000 THRU
+                                                   9999.
                    15 WS-SCHL-POSTAL-CODE2         PIC 9(003).
-                       88 POSTAL-CODE2-VLD         VALUE "000" THRU
-                                                   "999".
+                       88 POSTAL-CODE2-VLD         VALUE 0 THRU
+                                                   999.
                10 WS-SCHOOL-TOWN                   PIC X(030).
                    88 TOWN-VLD                     VALUE "A" THRU "Z",
                                                    "a" THRU "z", SPACES.
            05 WS-SCHOOL-IS-ACTIVE                  PIC 9(001).
        01  WS-OPTION                               PIC 9(002).
        01  FILE-STATUS                             PIC 9(002).
+       01  AUDIT-STATUS                            PIC 9(002).
+       01  WS-AUDIT-OLD-VALUE                      PIC 9(006).
        01  KEY-ADD                                 PIC 9(003).
        01  KEY-STATUS                              PIC 9(004).
        01  WS-ADD                                  PIC X(001).
@@ -295,6 +315,7 @@
            MOVE ZERO TO REG-UNIQ
            OPEN INPUT KEYS
                READ KEYS
+                   MOVE REGKEY TO WS-AUDIT-OLD-VALUE
                    ADD 1 TO REGKEY
                MOVE REGKEY TO WS-SCHOOL-INTERNAL-ID
            CLOSE KEYS
@@ -340,7 +361,9 @@
       ******************************************************************
        REGISTER-DESIGNATION SECTION.
       *    SECTION TO OBTAIN THE DESIGNATION
+           MOVE ZERO TO REG-UNIQ
            PERFORM WITH TEST AFTER UNTIL DESIGNATION-VLD
+               AND REG-UNIQ = 1
                ACCEPT REG-DESIGNATION
                IF KEY-STATUS = 1003 THEN
                    EXIT SECTION
@@ -348,6 +371,22 @@
                IF KEY-STATUS = 1004 THEN
                    STOP RUN
                END-IF
+      *    CHECK IF A SCHOOL WITH THE SAME NAME ISNT ALREADY REGISTERED
+               IF DESIGNATION-VLD THEN
+                   MOVE WS-SCHOOL-DESIGNATION1 TO SCHOOL-DESIGNATION1
+                   OPEN INPUT SCHOOLS
+                       READ SCHOOLS RECORD
+                           KEY IS SCHOOL-DESIGNATION1
+                           INVALID KEY
+                               MOVE 1 TO REG-UNIQ
+                           NOT INVALID KEY
+                               MOVE 0 TO REG-UNIQ
+                               DISPLAY "SCHOOL NAME ALREADY IN USE"
+                               LINE 25 COL 10 FOREGROUND-COLOR 4
+                               BACKGROUND-COLOR 7
+                       END-READ
+                   CLOSE SCHOOLS
+               END-IF
            END-PERFORM
       *    CALL SPACE-CHECK SECTION TO REMOVE ALL EXTRA SPACES
            MOVE SPACES TO LINK-TEXT
@@ -358,7 +397,9 @@
       ******************************************************************
        REGISTER-ADDRESS SECTION.
       *    SECTION TO OBTAIN THE ADDRESS, MAIN ADDRESS, POSTLA CODE AND TOWN
+           MOVE ZERO TO REG-UNIQ
            PERFORM WITH TEST AFTER UNTIL ADDRESS-VLD
+               AND REG-UNIQ = 1
       *    OBTAIN MAIN ADDRESS
                ACCEPT REG-ADDRESS
                IF KEY-STATUS = 1003 THEN
@@ -367,6 +408,22 @@
                IF KEY-STATUS = 1004 THEN
                    STOP RUN
                END-IF
+      *    CHECK IF THAT ADDRESS ISNT ALREADY REGISTERED TO A SCHOOL
+               IF ADDRESS-VLD THEN
+                   MOVE WS-SCHL-ADR-MAIN1 TO SCHL-ADR-MAIN1
+                   OPEN INPUT SCHOOLS
+                       READ SCHOOLS RECORD
+                           KEY IS SCHL-ADR-MAIN1
+                           INVALID KEY
+                               MOVE 1 TO REG-UNIQ
+                           NOT INVALID KEY
+                               MOVE 0 TO REG-UNIQ
+                               DISPLAY "ADDRESS ALREADY IN USE"
+                               LINE 25 COL 10 FOREGROUND-COLOR 4
+                               BACKGROUND-COLOR 7
+                       END-READ
+                   CLOSE SCHOOLS
+               END-IF
            END-PERFORM
       *    CALL SPACE-CHECK SECTION TO REMOVE ALL EXTRA SPACES
            MOVE SPACES TO LINK-TEXT
@@ -444,6 +501,7 @@
                        MOVE WS-SCHOOL-INTERNAL-ID TO REGKEY
                        WRITE FD-KEYS
                    CLOSE KEYS
+                   PERFORM WRITE-KEYS-AUDIT
                WHEN WS-ADD = "Y"
                    OPEN I-O SCHOOLS
                        PERFORM LOWER-UPPER
@@ -454,8 +512,24 @@
                        MOVE WS-SCHOOL-INTERNAL-ID TO REGKEY
                        WRITE FD-KEYS
                    CLOSE KEYS
+                   PERFORM WRITE-KEYS-AUDIT
            END-EVALUATE
            EXIT SECTION.
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT THE INTERNAL ID COUNTER IS
+      *    ACTUALLY PERSISTED
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE "SCHOOL" TO AUD-COUNTER-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-SCHOOL-INTERNAL-ID TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
       ******************************************************************
        CHECK-FILE SECTION.
       *    SECTION TO CHECK FILE STATUS.
@@ -479,6 +553,14 @@
                    CLOSE KEYS
                END-IF
            CLOSE KEYS
+           MOVE ZEROS TO AUDIT-STATUS
+      *    CHECK KEYSAUDIT FILE, IF IT DOESN'T EXIST THEN IT IS CREATED
+           OPEN I-O KEYSAUDIT
+               IF AUDIT-STATUS = 35 THEN
+                   OPEN OUTPUT KEYSAUDIT
+                   CLOSE KEYSAUDIT
+               END-IF
+           CLOSE KEYSAUDIT
            EXIT SECTION.
       ******************************************************************
        LOWER-UPPER SECTION.
