@@ -24,6 +24,10 @@
            WITH DUPLICATES
            ALTERNATE KEY IS SCHOOL-POSTAL-CODE
            WITH DUPLICATES
+           ALTERNATE KEY IS SCHOOL-DESIGNATION1
+           WITH DUPLICATES
+           ALTERNATE KEY IS SCHOOL-ADR-MAIN1
+           WITH DUPLICATES
            ACCESS IS DYNAMIC
            FILE STATUS IS FILE-STATUS.
 
@@ -37,6 +41,13 @@
        COPY "CB-WS-SCHOOLS".
        COPY "CONSTANTS".
 
+       LINKAGE SECTION.
+      *> WHEN THE CALLER PASSES A NON-ZERO SCHOOL ID, THIS PROGRAM SKIPS
+      *> STRAIGHT TO THAT RECORD INSTEAD OF SHOWING THE PICK-A-RECORD
+      *> LIST - USED BY SCM-CLT TO JUMP FROM VIEWING A SCHOOL TO EDITING
+      *> IT WITHOUT MAKING THE USER LOOK IT UP AGAIN
+       01  LK-EDIT-ID                          PIC 9(003).
+
        SCREEN SECTION.
        01  CLEAR-SCREEN BACKGROUND-COLOR 0.
            03 VALUE " " BLANK SCREEN LINE 01 COL 01.
@@ -148,7 +159,7 @@
            05 EDIT-CHOICE PIC 9(002) LINE 20 COL 117 BLANK WHEN ZERO
                REQUIRED TO EDIT-WHAT.
       ******************************************************************
-       01  LIST-SCREEN FOREGROUND-COLOUR 7 BACKGROUND-COLOR 0.
+       01  LIST-SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
            05 VALUE ALL " " PIC X(112) LINE 07 COL 05
            BACKGROUND-COLOR 7.
            05 VALUE ALL " " PIC X(112) LINE 22 COL 05
@@ -194,13 +205,13 @@
            05 VALUE LIST-SCREEN-TEXT2 LINE 8 COL 28 FOREGROUND-COLOR 5.
            05 VALUE LIST-SCREEN-TEXT3 LINE 8 COL 81 FOREGROUND-COLOR 5.
            05 VALUE ALT-MENU-OPTION LINE 25 COL 10
-           FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
            05  CONTINUE-LIST.
                10  CONTINUE-IID PIC 9(003) LINE 25 COL 44
                TO SCHOOL-INTERNAL-ID
-               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
       ******************************************************************
-       01  END-LIST-SCREEN FOREGROUND-COLOUR 4
+       01  END-LIST-SCREEN FOREGROUND-COLOR 4
            BACKGROUND-COLOR 7.
            05 VALUE "|" LINE 25 COL 52.
            05 VALUE END-OF-LIST-TEXT LINE 25 COL 53.
@@ -209,7 +220,7 @@
            05 VALUE EMPTY-LIST-TEXT LINE 25 COL 53.
            05  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
       ******************************************************************
-       01  NEXT-LIST-SCREEN FOREGROUND-COLOUR 4
+       01  NEXT-LIST-SCREEN FOREGROUND-COLOR 4
            BACKGROUND-COLOR 7.
            05 VALUE "|" LINE 25 COL 52.
            05 VALUE NEXT-LIST-TEXT LINE 25 COL 53.
@@ -218,30 +229,34 @@
            FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
            03 VALUE ID-ERROR-TEXT LINE 25 COL 10.
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-EDIT-ID.
        MAIN SECTION.
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
+           IF LK-EDIT-ID NOT = ZEROS THEN
+               MOVE LK-EDIT-ID TO SCHOOL-INTERNAL-ID
+           ELSE
       *    CALL THE LIST SECTION TO SHOW A LIST OF ALL RECORDS ALREADY
       *    SAVED ON THE FILE SO THE USER CAN CHOOSE ONE TO USE
-           PERFORM LIST
-               IF FLAG = "Y" THEN
-                 EXIT SECTION
-              END-IF
-              IF KEY-STATUS = 1003 THEN
-                 EXIT SECTION
-              END-IF
-              IF KEY-STATUS = 1004 THEN
-                 EXIT PROGRAM
-              END-IF
-              DISPLAY CLEAR-SCREEN
-              DISPLAY MAIN-SCREEN
-               IF KEY-STATUS = 1003 THEN
-                   EXIT SECTION
-               END-IF
-               IF KEY-STATUS = 1004 THEN
-                   STOP RUN
-               END-IF
+               PERFORM LIST
+                   IF FLAG = "Y" THEN
+                     EXIT SECTION
+                  END-IF
+                  IF KEY-STATUS = 1003 THEN
+                     EXIT SECTION
+                  END-IF
+                  IF KEY-STATUS = 1004 THEN
+                     EXIT PROGRAM
+                  END-IF
+                  DISPLAY CLEAR-SCREEN
+                  DISPLAY MAIN-SCREEN
+                   IF KEY-STATUS = 1003 THEN
+                       EXIT SECTION
+                   END-IF
+                   IF KEY-STATUS = 1004 THEN
+                       STOP RUN
+                   END-IF
+           END-IF
            PERFORM WITH TEST AFTER UNTIL WS-CONTROL = 1
       *    READ THE FILE TO CHECK IF THE RECORD THE USER DID CHOOSE IS
       *    VALID OR NOT, IF IT IS, THE RECORD IS SHOWN TO THE USER AND
