@@ -17,6 +17,10 @@
            RECORD KEY IS SCHOOL-INTERNAL-ID
            ACCESS IS DYNAMIC
            ALTERNATE KEY IS SCHOOL-EXTERNAL-ID
+           ALTERNATE KEY IS SCHOOL-DESIGNATION1
+           WITH DUPLICATES
+           ALTERNATE KEY IS SCHL-ADR-MAIN1
+           WITH DUPLICATES
            FILE STATUS IS FILE-STATUS.
 
            SELECT SCHOOLS1 ASSIGN TO "SCHOOLS1.csv"
@@ -26,6 +30,11 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
 
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -54,6 +63,14 @@
        FD  KEYS.
            01 FD-KEYS.
                05 REGKEY                           PIC 9(003).
+
+       FD  KEYSAUDIT.
+           01 KEYS-AUDIT-RECORD.
+               05  AUD-COUNTER-NAME                PIC X(012).
+               05  AUD-OLD-VALUE                   PIC 9(006).
+               05  AUD-NEW-VALUE                   PIC 9(006).
+               05  AUD-DATE                        PIC 9(008).
+               05  AUD-TIME                        PIC 9(008).
        WORKING-STORAGE SECTION.
        01  WS-SCHOOL-DETAILS.
            05 WS-SCHOOL-INTERNAL-ID                PIC 9(003).
@@ -74,6 +91,8 @@
            88 OPTION-VLD                            VALUE
                                                    "1","2","3","4".
        01  FILE-STATUS                             PIC 9(002).
+       01  AUDIT-STATUS                            PIC 9(002).
+       01  WS-AUDIT-OLD-VALUE                      PIC 9(006).
        01  KEY-ADD                                 PIC 9(003).
 
        SCREEN SECTION.
@@ -221,6 +240,7 @@
        REGISTER-INTERNAL-ID.
            OPEN INPUT KEYS
                READ KEYS
+               MOVE REGKEY TO WS-AUDIT-OLD-VALUE
                ADD 1 TO REGKEY
                MOVE REGKEY TO WS-SCHOOL-INTERNAL-ID
            CLOSE KEYS
@@ -230,6 +250,24 @@
            WRITE SCHOOL-DETAILS FROM WS-SCHOOL-DETAILS
            CLOSE SCHOOLS
 
+           PERFORM WRITE-KEYS-AUDIT
+
+           EXIT SECTION.
+
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT THE INTERNAL ID COUNTER IS
+      *    ACTUALLY PERSISTED
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE "SCHOOL" TO AUD-COUNTER-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE WS-SCHOOL-INTERNAL-ID TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
            EXIT SECTION.
 
        REGISTER-EXTERNAL-ID.
@@ -259,6 +297,15 @@
                END-IF
            CLOSE KEYS
 
+           MOVE ZEROS TO AUDIT-STATUS
+
+           OPEN I-O KEYSAUDIT
+               IF AUDIT-STATUS = 35 THEN
+                   OPEN OUTPUT KEYSAUDIT
+                   CLOSE KEYSAUDIT
+               END-IF
+           CLOSE KEYSAUDIT
+
            EXIT SECTION.
 
        CHECK-KEY SECTION.
