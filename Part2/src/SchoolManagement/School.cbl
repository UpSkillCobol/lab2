@@ -17,13 +17,28 @@
            RECORD KEY IS SCHOOL-INTERNAL-ID
            ACCESS IS DYNAMIC
            ALTERNATE KEY IS SCHOOL-EXTERNAL-ID
+           ALTERNATE KEY IS SCHOOL-DESIGNATION1
+           WITH DUPLICATES
+           ALTERNATE KEY IS SCHOOL-ADR-MAIN1
+           WITH DUPLICATES
            FILE STATUS IS FILE-STATUS.
 
            SELECT SCHOOLS1 ASSIGN TO "SCHOOLS1.csv"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
 
            SELECT KEYS ASSIGN TO "KEYS.txt"
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT SCHCKPT ASSIGN TO "SCHCKPT.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,14 +53,34 @@
            01 FD-KEYS.
                05 REGKEY                           PIC 9(003).
 
+       FD  SCHCKPT.
+           01 FD-SCHCKPT.
+               05 CKPT-LINE                        PIC 9(006).
+
+       FD  KEYSAUDIT.
+           01 KEYS-AUDIT-RECORD.
+               05  AUD-COUNTER-NAME                PIC X(012).
+               05  AUD-OLD-VALUE                   PIC 9(006).
+               05  AUD-NEW-VALUE                   PIC 9(006).
+               05  AUD-DATE                        PIC 9(008).
+               05  AUD-TIME                        PIC 9(008).
 
        WORKING-STORAGE SECTION.
        COPY CB-WS-SCHOOLS.
        01  WS-OPCAO                                PIC 9(002).
            88 OPCAO-VLD                            VALUE
-                                                   "1","2","3","4".
-       01  FILE-STATUS                             PIC 9(002).
-       01  KEY-ADD                                 PIC 9(003).
+                                                   1, 2, 3, 4.
+       01  CSV-STATUS                              PIC 9(002).
+       01  CSV-EOF                                 PIC X(001).
+           88 CSV-EOF-YES                          VALUE "Y".
+       01  WS-CKPT-LINE                            PIC 9(006).
+       01  WS-CSV-LINE-COUNT                       PIC 9(006).
+       01  AUDIT-STATUS                            PIC 9(002).
+       01  WS-AUDIT-OLD-VALUE                      PIC 9(006).
+      *> PASSED TO SCM-ALT SO IT SHOWS ITS OWN PICK-A-RECORD LIST
+      *> INSTEAD OF JUMPING STRAIGHT TO A SCHOOL
+       77  WS-NO-PRESELECT                          PIC 9(003)
+                                                     VALUE ZEROS.
 
        SCREEN SECTION.
 
@@ -61,6 +96,23 @@
                    CLOSE SCHOOLS
                END-IF
 
+           OPEN INPUT KEYS
+               IF FILE-STATUS = 35 THEN
+                   OPEN OUTPUT KEYS
+                       MOVE ZEROS TO REGKEY
+                       WRITE FD-KEYS
+                   CLOSE KEYS
+               ELSE
+                   CLOSE KEYS
+               END-IF
+
+           OPEN INPUT KEYSAUDIT
+               IF AUDIT-STATUS = 35 THEN
+                   OPEN OUTPUT KEYSAUDIT
+                   CLOSE KEYSAUDIT
+               ELSE
+                   CLOSE KEYSAUDIT
+               END-IF
 
            DISPLAY "CHOOSE WHAT TO DO"
 
@@ -117,11 +169,26 @@
 
            EXIT SECTION.
 
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT THE INTERNAL ID COUNTER IS
+      *    ACTUALLY PERSISTED
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
+
        REGISTER-MANUAL SECTION.
 
        REGISTER-INTERNAL-ID.
            OPEN I-O KEYS
                READ KEYS
+               MOVE REGKEY TO WS-AUDIT-OLD-VALUE
                ADD 1 TO REGKEY
                MOVE REGKEY TO WS-SCHOOL-INTERNAL-ID
                REWRITE FD-KEYS
@@ -132,6 +199,10 @@
            WRITE SCHOOL-DETAILS FROM WS-SCHOOL-DETAILS
            CLOSE SCHOOLS
 
+           MOVE "SCHOOL" TO AUD-COUNTER-NAME
+           MOVE WS-SCHOOL-INTERNAL-ID TO AUD-NEW-VALUE
+           PERFORM WRITE-KEYS-AUDIT
+
            EXIT SECTION.
 
        REGISTER-EXTERNAL-ID.
@@ -142,9 +213,103 @@
 
        REGISTER-CSV SECTION.
 
+           MOVE SPACES TO CSV-EOF
+           MOVE ZEROS TO WS-CSV-LINE-COUNT
+
+           OPEN INPUT SCHCKPT
+               IF FILE-STATUS = 35 THEN
+                   OPEN OUTPUT SCHCKPT
+                       MOVE ZEROS TO CKPT-LINE
+                       WRITE FD-SCHCKPT
+                   CLOSE SCHCKPT
+               ELSE
+                   CLOSE SCHCKPT
+               END-IF
+
+           OPEN INPUT SCHCKPT
+               READ SCHCKPT
+           CLOSE SCHCKPT
+           MOVE CKPT-LINE TO WS-CKPT-LINE
+
+           OPEN INPUT SCHOOLS1
+               IF CSV-STATUS = 35 THEN
+                   DISPLAY "THE .CSV FILE SCHOOLS1.csv WAS NOT FOUND"
+               ELSE
+                   IF WS-CKPT-LINE > ZEROS THEN
+                       DISPLAY "RESUMING IMPORT AFTER LINE "
+                           WS-CKPT-LINE
+                       PERFORM WS-CKPT-LINE TIMES
+                           READ SCHOOLS1
+                               AT END
+                                   SET CSV-EOF-YES TO TRUE
+                           END-READ
+                       END-PERFORM
+                       MOVE WS-CKPT-LINE TO WS-CSV-LINE-COUNT
+                   END-IF
+
+                   PERFORM UNTIL CSV-EOF-YES
+                       READ SCHOOLS1
+                           AT END
+                               SET CSV-EOF-YES TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-CSV-LINE-COUNT
+                               UNSTRING SCHOOL1 DELIMITED BY ","
+                                   INTO WS-SCHOOL-EXTERNAL-ID
+                                        WS-SCHOOL-DESIGNATION1
+                                        WS-SCHL-ADR-MAIN1
+                                        WS-SCHL-POSTAL-CODE1
+                                        WS-SCHL-POSTAL-CODE2
+                                        WS-SCHOOL-TOWN
+                               END-UNSTRING
+
+                               OPEN I-O KEYS
+                                   READ KEYS
+                                   MOVE REGKEY TO WS-AUDIT-OLD-VALUE
+                                   ADD 1 TO REGKEY
+                                   MOVE REGKEY TO
+                                       WS-SCHOOL-INTERNAL-ID
+                                   REWRITE FD-KEYS
+                               CLOSE KEYS
+
+                               OPEN I-O SCHOOLS
+                               WRITE SCHOOL-DETAILS
+                                   FROM WS-SCHOOL-DETAILS
+                               CLOSE SCHOOLS
+
+                               MOVE "SCHOOL" TO AUD-COUNTER-NAME
+                               MOVE WS-SCHOOL-INTERNAL-ID TO
+                                   AUD-NEW-VALUE
+                               PERFORM WRITE-KEYS-AUDIT
+
+                               DISPLAY WS-SCHOOL-INTERNAL-ID
+
+                               MOVE WS-CSV-LINE-COUNT TO CKPT-LINE
+                               OPEN I-O SCHCKPT
+                                   REWRITE FD-SCHCKPT
+                               CLOSE SCHCKPT
+                       END-READ
+                   END-PERFORM
+                   CLOSE SCHOOLS1
+
+                   MOVE ZEROS TO CKPT-LINE
+                   OPEN I-O SCHCKPT
+                       REWRITE FD-SCHCKPT
+                   CLOSE SCHCKPT
+               END-IF
+
+           EXIT SECTION.
+
        CHECK SECTION.
 
+           CALL "SCM-CLT"
+
+           EXIT SECTION.
+
        CHANGE SECTION.
 
+           CALL "SCM-ALT" USING BY REFERENCE WS-NO-PRESELECT
+
+           EXIT SECTION.
+
        LEAVE SECTION.
            EXIT PROGRAM.
