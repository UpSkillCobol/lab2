@@ -0,0 +1,289 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPS-ADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPS ASSIGN TO "cps.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS FD-CP
+           FILE STATUS IS FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPS.
+       01  FD-CPS.
+           05 FD-CP.
+               10 FD-CP-Q                          PIC 9(004).
+               10 FD-CP-T                          PIC 9(003).
+           05 FD-LOC                               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CPS-DETAILS.
+           05 WS-CP.
+               10 WS-CP-Q                          PIC 9(004).
+                   88 CP-Q-VLD                     VALUE 1000 THRU
+                                                   9999.
+               10 WS-CP-T                          PIC 9(003).
+                   88 CP-T-VLD                     VALUE 0 THRU
+                                                   999.
+           05 WS-LOC                               PIC X(100).
+               88 LOC-VLD                          VALUE "A" THRU "Z",
+                                                   "a" THRU "z", SPACES.
+       01  FILE-STATUS                             PIC 9(002).
+       01  KEY-STATUS                              PIC 9(004).
+       01  CPS-FOUND                               PIC X(001).
+           88  CPS-FOUND-YES                       VALUE "Y".
+       01  WS-ADD                                  PIC X(001).
+           88  ADD-VLD                             VALUE "Y", "S", "N".
+       01  SPACE-CHECK1            PIC X(050).
+       01  SPACE-CHECK2            PIC X(050).
+       01  LINK-TEXT               PIC X(150).
+       01  WS-PRESS-KEY            PIC X(001).
+       COPY "CONSTANTS".
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           05 VALUE " " BLANK SCREEN LINE 01 COL 01.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(23) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
+           05 VALUE BACK-EXIT
+               LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  CPS-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE CPS-MENU-TEXT LINE 9 COL 40.
+           05 VALUE CPS-MENU-TEXT1 LINE 11 COL 22.
+           05 VALUE CPS-MENU-TEXT2 LINE 12 COL 22.
+           05 VALUE "-" LINE 11 COL 44.
+           05 VALUE ALL " " PIC X(80) LINE 7 COL 18
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(80) LINE 14 COL 18
+               BACKGROUND-COLOR 7.
+           05 CPS-PC1 PIC 9(004) LINE 11 COL 40
+               TO WS-CP-Q
+               BLANK WHEN ZERO.
+           05 CPS-PC2 PIC 9(003) LINE 11 COL 45
+               TO WS-CP-T
+               BLANK WHEN ZERO.
+           05 CPS-TOWN PIC X(050) LINE 12 COL 40
+               TO WS-LOC.
+      ******************************************************************
+       01  SAVE-RECORD-MENU1
+           REQUIRED, BACKGROUND-COLOR 7.
+           03 VALUE CPS-MENU-TEXT10
+               LINE 25 COL 10 FOREGROUND-COLOR 4.
+           03 SRM1-OPTION            PIC X(01) LINE 25 COL 60
+               TO WS-ADD
+                   FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+      ******************************************************************
+       01  CPS-FOUND-SCREEN
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE CPS-FOUND-TEXT LINE 25 COL 10.
+           05 LINE 01 COL 01 PIC X(1) TO WS-PRESS-KEY AUTO.
+      ******************************************************************
+       01  CPS-NOTFOUND-SCREEN
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE CPS-NOTFOUND-TEXT LINE 25 COL 10.
+           05 LINE 01 COL 01 PIC X(1) TO WS-PRESS-KEY AUTO.
+      ******************************************************************
+       01  CPS-SAVED-SCREEN
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE CPS-SAVED-TEXT LINE 25 COL 10.
+           05 LINE 01 COL 01 PIC X(1) TO WS-PRESS-KEY AUTO.
+      ******************************************************************
+       01  CPS-NOTSAVED-SCREEN
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE CPS-NOTSAVED-TEXT LINE 25 COL 10.
+           05 LINE 01 COL 01 PIC X(1) TO WS-PRESS-KEY AUTO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CHECK-FILE
+           PERFORM MAINTAIN-CPS
+           EXIT PROGRAM.
+      ******************************************************************
+       MAINTAIN-CPS SECTION.
+      *    SECTION TO REGISTER OR UPDATE A POSTAL CODE / TOWN ENTRY
+           MOVE SPACES TO WS-ADD, CPS-FOUND
+           MOVE ZEROS TO WS-CP
+           MOVE SPACES TO WS-LOC
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY CPS-SCREEN
+      *    CALLING ALL SECTIONS THAT REGISTER A FIELD OF THE RECORD EACH
+           PERFORM REGISTER-POSTAL-CODE
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           PERFORM LOOKUP-CPS
+           PERFORM REGISTER-TOWN
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+      *    CALLING THE SECTION LOWER-UPPER TO CONVERT ALL LOWER CASE
+      *    LETTERS INTO UPPER CASE LETTERS
+           PERFORM LOWER-UPPER
+           PERFORM CONFIRM-SAVE
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           EXIT SECTION.
+      ******************************************************************
+       REGISTER-POSTAL-CODE SECTION.
+      *    SECTION TO OBTAIN THE POSTAL CODE TO REGISTER OR UPDATE
+           PERFORM WITH TEST AFTER UNTIL CP-Q-VLD AND CP-T-VLD
+               ACCEPT CPS-PC1
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+               ACCEPT CPS-PC2
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           END-PERFORM
+           EXIT SECTION.
+      ******************************************************************
+      *    CHECKS WHETHER THE POSTAL CODE ALREADY HAS A TOWN ON FILE,
+      *    PRE-FILLING THE TOWN FIELD WHEN IT DOES SO THE USER IS
+      *    EDITING RATHER THAN RETYPING IT
+      ******************************************************************
+       LOOKUP-CPS SECTION.
+           MOVE "N" TO CPS-FOUND
+           MOVE WS-CP TO FD-CP
+           OPEN INPUT CPS
+               READ CPS RECORD
+                   KEY IS FD-CP
+                   INVALID KEY
+                       MOVE "N" TO CPS-FOUND
+                   NOT INVALID KEY
+                       MOVE "Y" TO CPS-FOUND
+                       MOVE FD-LOC TO WS-LOC
+               END-READ
+           CLOSE CPS
+           IF CPS-FOUND-YES THEN
+               DISPLAY CPS-FOUND-SCREEN
+           ELSE
+               DISPLAY CPS-NOTFOUND-SCREEN
+           END-IF
+           DISPLAY CPS-SCREEN
+           EXIT SECTION.
+      ******************************************************************
+       REGISTER-TOWN SECTION.
+      *    SECTION TO OBTAIN THE TOWN NAME FOR THE POSTAL CODE
+           PERFORM WITH TEST AFTER UNTIL LOC-VLD
+               ACCEPT CPS-TOWN
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           END-PERFORM
+      *    CALL SPACE-CHECK SECTION TO REMOVE ALL EXTRA SPACES
+           MOVE SPACES TO LINK-TEXT
+           MOVE WS-LOC TO LINK-TEXT
+           PERFORM SPACE-CHECK
+           MOVE LINK-TEXT TO WS-LOC
+           EXIT SECTION.
+      ******************************************************************
+       CONFIRM-SAVE SECTION.
+      *    SECTION TO CHECK IF THE USER WANTS TO SAVE THE RECORD OR NOT
+           DISPLAY CPS-SCREEN
+           PERFORM WITH TEST AFTER UNTIL ADD-VLD
+               MOVE SPACES TO SRM1-OPTION
+               ACCEPT SAVE-RECORD-MENU1
+               MOVE FUNCTION UPPER-CASE(WS-ADD) TO WS-ADD
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           END-PERFORM
+           EVALUATE TRUE
+      *    IF THE USER INSERTS "S" IN PORTUGUESE OR "Y" IN ENGLISH
+      *    THEN THE PROGRAM PROCEEDS TO SAVE THE RECORD ONTO THE FILE
+               WHEN WS-ADD = "S" OR WS-ADD = "Y"
+                   MOVE WS-CP TO FD-CP
+                   MOVE WS-LOC TO FD-LOC
+                   IF CPS-FOUND-YES THEN
+                       OPEN I-O CPS
+                           REWRITE FD-CPS
+                       CLOSE CPS
+                   ELSE
+                       OPEN I-O CPS
+                           WRITE FD-CPS
+                       CLOSE CPS
+                   END-IF
+                   DISPLAY CPS-SAVED-SCREEN
+               WHEN OTHER
+                   DISPLAY CPS-NOTSAVED-SCREEN
+           END-EVALUATE
+           EXIT SECTION.
+      ******************************************************************
+       CHECK-FILE SECTION.
+      *    SECTION TO CHECK FILE STATUS.
+           MOVE ZEROS TO FILE-STATUS
+      *    CHECK CPS FILE, IF IT DOESN'T EXIST THE FILE IS CREATED
+           OPEN I-O CPS
+               IF FILE-STATUS = 35 THEN
+                   OPEN OUTPUT CPS
+                   CLOSE CPS
+               END-IF
+           CLOSE CPS
+           EXIT SECTION.
+      ******************************************************************
+       LOWER-UPPER SECTION.
+      *    SECTION TO CONVERT ALL LOWER CASED LETTERS INTO UPPER CASED
+      *    LETTERS
+           MOVE FUNCTION UPPER-CASE (WS-LOC) TO WS-LOC
+           EXIT SECTION.
+      ******************************************************************
+       SPACE-CHECK SECTION.
+      *    SPACE-CHECK SECTION TO REMOVE ALL EXTRA SPACES
+           MOVE SPACES TO SPACE-CHECK1, SPACE-CHECK2
+           MOVE TRIM(LINK-TEXT) TO LINK-TEXT
+           UNSTRING LINK-TEXT DELIMITED BY ALL SPACES INTO
+               SPACE-CHECK1, SPACE-CHECK2
+           STRING
+               SPACE-CHECK1 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+               SPACE-CHECK2 DELIMITED BY SPACES SPACE DELIMITED BY SIZE
+               INTO LINK-TEXT
+           EXIT SECTION.
+       END PROGRAM CPS-ADD.
