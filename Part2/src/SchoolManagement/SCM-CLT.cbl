@@ -24,6 +24,10 @@
            WITH DUPLICATES
            ALTERNATE KEY IS SCHOOL-POSTAL-CODE
            WITH DUPLICATES
+           ALTERNATE KEY IS SCHOOL-DESIGNATION1
+           WITH DUPLICATES
+           ALTERNATE KEY IS SCHOOL-ADR-MAIN1
+           WITH DUPLICATES
            ACCESS IS DYNAMIC
            FILE STATUS IS FILE-STATUS.
 
@@ -50,7 +54,7 @@
                10 WS-SCHOOL-TOWN                   PIC X(030).
        01  WS-OPTION                                PIC 9(002).
            88 OPTION-VLD                            VALUE
-                                                   "1","2","3","4".
+                                                   1, 2, 3, 4.
        01  FILE-STATUS                             PIC 9(002).
        01  KEY-STATUS                              PIC 9(004).
        01  KEY-ADD                                 PIC 9(003).
@@ -62,6 +66,15 @@
        01  FLAG                                    PIC X(001).
        01  PRESS-KEY                               PIC X(001).
 
+      *> SEARCH BY TOWN/POSTAL CODE
+       01  WS-SEARCH-CHOICE                        PIC 9(002).
+           88 SEARCH-CHOICE-VLD                    VALUE 1, 2.
+       01  WS-SEARCH-TOWN                          PIC X(030).
+       01  WS-SEARCH-PC1                           PIC 9(004).
+       01  WS-SEARCH-PC2                           PIC 9(003).
+       01  WS-SEARCH-EOF                           PIC X(001).
+           88 SEARCH-EOF-YES                       VALUE "Y".
+
        COPY "CONSTANTS".
        SCREEN SECTION.
        01  CLEAR-SCREEN BACKGROUND-COLOR 0.
@@ -82,6 +95,11 @@
            05 VALUE BACK-EXIT
                LINE 25 COL 99 FOREGROUND-COLOR 5.
 
+       01  EDIT-HINT-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE EDIT-HINT
+               LINE 26 COL 99 FOREGROUND-COLOR 5.
+
        01  MAIN-VIEW-SCREEN
            BACKGROUND-COLOR 7, FOREGROUND-COLOR 0, AUTO, REQUIRED.
            05 VALUE ALL " " PIC X(50) LINE 09 COL 35.
@@ -94,10 +112,46 @@
            05 VALUE VIEW-MENU-OPTION1 LINE 11 COL 42.
            05 VALUE VIEW-MENU-OPTION2 LINE 12 COL 42.
            05 VALUE VIEW-MENU-OPTION3 LINE 13 COL 42.
+           05 VALUE VIEW-MENU-OPTION4 LINE 14 COL 42.
            05 VALUE VIEW-MENU-CHOICE LINE 20 COL 45 REVERSE-VIDEO.
            05 MP-OPTION PIC 9(002) LINE 20 COL 73 TO WS-OPTION
                BLANK WHEN ZERO REVERSE-VIDEO.
 
+       01  SEARCH-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0, AUTO, REQUIRED.
+           05 VALUE ALL " " PIC X(50) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(50) LINE 12 COL 35.
+           05 VALUE SEARCH-MENU-TEXT LINE 09 COL 40.
+           05 VALUE SEARCH-MENU-OPTION1 LINE 11 COL 42.
+           05 VALUE SEARCH-MENU-OPTION2 LINE 12 COL 42.
+           05 VALUE SEARCH-MENU-CHOICE LINE 20 COL 45 REVERSE-VIDEO.
+           05 SR-OPTION PIC 9(002) LINE 20 COL 73 TO WS-SEARCH-CHOICE
+               BLANK WHEN ZERO REVERSE-VIDEO.
+
+       01  SEARCH-TOWN-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0, REQUIRED.
+           05 VALUE ALL " " PIC X(50) LINE 11 COL 20.
+           05 VALUE SEARCH-TOWN-PROMPT LINE 11 COL 20.
+           05 SR-TOWN PIC X(030) LINE 11 COL 36
+               TO WS-SEARCH-TOWN.
+
+       01  SEARCH-PC-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0, REQUIRED.
+           05 VALUE ALL " " PIC X(50) LINE 11 COL 20.
+           05 VALUE SEARCH-PC-PROMPT LINE 11 COL 20.
+           05 SR-PC1 PIC 9(004) LINE 11 COL 36
+               TO WS-SEARCH-PC1 BLANK WHEN ZERO.
+           05 VALUE "-" LINE 11 COL 40.
+           05 SR-PC2 PIC 9(003) LINE 11 COL 41
+               TO WS-SEARCH-PC2 BLANK WHEN ZERO.
+
+       01  SEARCH-NOT-FOUND-SCREEN
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           03 VALUE SEARCH-NOT-FOUND LINE 25 COL 10.
+           03  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
        01  PRE-VIEW-IID-SCREEN
            REQUIRED.
            03 VALUE VIEW-MENU-OPTION5 LINE 25 COL 10
@@ -219,7 +273,7 @@
            FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
            03 VALUE ID-ERROR-TEXT LINE 25 COL 10.
 
-       01  LIST-SCREEN FOREGROUND-COLOUR 7 BACKGROUND-COLOR 0.
+       01  LIST-SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
            05 VALUE ALL " " PIC X(112) LINE 07 COL 05
            BACKGROUND-COLOR 7.
            05 VALUE ALL " " PIC X(112) LINE 22 COL 05
@@ -261,13 +315,13 @@
                10  VALUE "   ".
                10  SHOW-TOWN PIC X(030)    FROM SCHOOL-TOWN.
            05 VALUE VIEW-MENU-OPTION5 LINE 25 COL 10
-           FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
            05  CONTINUE-LIST.
                10  CONTINUE-IID PIC 9(003) LINE 25 COL 44
                TO SCHOOL-INTERNAL-ID
-               FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
 
-       01  END-LIST-SCREEN FOREGROUND-COLOUR 4
+       01  END-LIST-SCREEN FOREGROUND-COLOR 4
            BACKGROUND-COLOR 7.
       *SCREEN DE MENSAGEGM PARA FIM DA LISTA.
            03 VALUE END-OF-LIST-TEXT LINE 25 COL 70.
@@ -276,13 +330,13 @@
            05 VALUE EMPTY-LIST-TEXT LINE 25 COL 10.
            05  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
 
-       01  NEXT-LIST-SCREEN FOREGROUND-COLOUR 4
+       01  NEXT-LIST-SCREEN FOREGROUND-COLOR 4
            BACKGROUND-COLOR 7.
            05 VALUE NEXT-LIST-TEXT LINE 25 COL 70.
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           PERFORM WITH TEST AFTER UNTIL WS-OPTION = 3
+           PERFORM WITH TEST AFTER UNTIL WS-OPTION = 4
            PERFORM CLEAR-VARIABLES
                 MOVE ZERO TO MP-OPTION
                 DISPLAY CLEAR-SCREEN
@@ -312,6 +366,14 @@
                                IF KEY-STATUS = 1004 THEN
                                    STOP RUN
                                END-IF
+                   WHEN 3
+                           PERFORM SEARCH-SCHOOLS
+                               IF KEY-STATUS = 1003 THEN
+                                   EXIT SECTION
+                               END-IF
+                               IF KEY-STATUS = 1004 THEN
+                                   STOP RUN
+                               END-IF
                END-EVALUATE
            END-PERFORM
            EXIT PROGRAM.
@@ -361,7 +423,16 @@
                    DISPLAY CLEAR-SCREEN
                    DISPLAY MAIN-SCREEN
                    DISPLAY VIEW-SCREEN
+                   DISPLAY EDIT-HINT-SCREEN
                    ACCEPT OMITTED AT LINE 25 COL 10
+      *    F5 JUMPS STRAIGHT INTO SCM-ALT ON THIS SAME SCHOOL, SKIPPING
+      *    ITS OWN PICK-A-RECORD LIST
+                   IF KEY-STATUS = 1005 THEN
+                       CLOSE SCHOOLS
+                       CALL "SCM-ALT" USING BY REFERENCE
+                           SCHOOL-INTERNAL-ID
+                       OPEN INPUT SCHOOLS
+                   END-IF
                    MOVE 1 TO WS-CONTROL
                END-READ
            CLOSE SCHOOLS
@@ -426,6 +497,150 @@
            CLOSE SCHOOLS
            EXIT SECTION.
 
+       SEARCH-SCHOOLS SECTION.
+      *    LETS THE USER SEARCH FOR SCHOOLS BY TOWN OR POSTAL CODE
+      *    USING THE ALTERNATE KEYS ALREADY DEFINED ON THE SCHOOLS FILE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY SEARCH-SCREEN
+           MOVE ZEROS TO WS-SEARCH-CHOICE SR-OPTION
+           ACCEPT SR-OPTION
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           EVALUATE WS-SEARCH-CHOICE
+               WHEN 1
+                   PERFORM SEARCH-BY-TOWN
+               WHEN 2
+                   PERFORM SEARCH-BY-POSTAL-CODE
+           END-EVALUATE
+           EXIT SECTION.
+
+       SEARCH-BY-TOWN SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY SEARCH-TOWN-SCREEN
+           MOVE SPACES TO WS-SEARCH-TOWN
+           ACCEPT SR-TOWN
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH-TOWN) TO WS-SEARCH-TOWN
+           MOVE WS-SEARCH-TOWN TO SCHOOL-TOWN
+           OPEN INPUT SCHOOLS
+           START SCHOOLS KEY IS EQUAL SCHOOL-TOWN
+               INVALID KEY
+                   CLOSE SCHOOLS
+                   DISPLAY SEARCH-NOT-FOUND-SCREEN
+                   ACCEPT SEARCH-NOT-FOUND-SCREEN
+                   EXIT SECTION
+           END-START
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-SCREEN
+           MOVE SPACES TO WS-SEARCH-EOF
+           MOVE 9 TO SC-LINE
+           PERFORM UNTIL SEARCH-EOF-YES
+               READ SCHOOLS NEXT RECORD
+                   AT END
+                       SET SEARCH-EOF-YES TO TRUE
+                   NOT AT END
+                       IF SCHOOL-TOWN NOT = WS-SEARCH-TOWN THEN
+                           SET SEARCH-EOF-YES TO TRUE
+                       ELSE
+                           DISPLAY LIST-SCREEN
+                           ADD 01 TO SC-LINE
+                           IF SC-LINE = 20 THEN
+                               DISPLAY NEXT-LIST-SCREEN
+                               ACCEPT CONTINUE-LIST
+                               IF KEY-STATUS = 1002 THEN
+                                   DISPLAY CLEAR-SCREEN
+                                   DISPLAY MAIN-SCREEN
+                                   DISPLAY LIST-SCREEN
+                                   MOVE 9 TO SC-LINE
+                               ELSE
+                                   SET SEARCH-EOF-YES TO TRUE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY END-LIST-SCREEN
+           ACCEPT CONTINUE-LIST
+           CLOSE SCHOOLS
+           EXIT SECTION.
+
+       SEARCH-BY-POSTAL-CODE SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY SEARCH-PC-SCREEN
+           MOVE ZEROS TO WS-SEARCH-PC1 WS-SEARCH-PC2
+           ACCEPT SR-PC1
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           ACCEPT SR-PC2
+               IF KEY-STATUS = 1003 THEN
+                   EXIT SECTION
+               END-IF
+               IF KEY-STATUS = 1004 THEN
+                   STOP RUN
+               END-IF
+           MOVE WS-SEARCH-PC1 TO SCHOOL-POSTAL-CODE1
+           MOVE WS-SEARCH-PC2 TO SCHOOL-POSTAL-CODE2
+           OPEN INPUT SCHOOLS
+           START SCHOOLS KEY IS EQUAL SCHOOL-POSTAL-CODE
+               INVALID KEY
+                   CLOSE SCHOOLS
+                   DISPLAY SEARCH-NOT-FOUND-SCREEN
+                   ACCEPT SEARCH-NOT-FOUND-SCREEN
+                   EXIT SECTION
+           END-START
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-SCREEN
+           MOVE SPACES TO WS-SEARCH-EOF
+           MOVE 9 TO SC-LINE
+           PERFORM UNTIL SEARCH-EOF-YES
+               READ SCHOOLS NEXT RECORD
+                   AT END
+                       SET SEARCH-EOF-YES TO TRUE
+                   NOT AT END
+                       IF SCHOOL-POSTAL-CODE1 NOT = WS-SEARCH-PC1 OR
+                          SCHOOL-POSTAL-CODE2 NOT = WS-SEARCH-PC2 THEN
+                           SET SEARCH-EOF-YES TO TRUE
+                       ELSE
+                           DISPLAY LIST-SCREEN
+                           ADD 01 TO SC-LINE
+                           IF SC-LINE = 20 THEN
+                               DISPLAY NEXT-LIST-SCREEN
+                               ACCEPT CONTINUE-LIST
+                               IF KEY-STATUS = 1002 THEN
+                                   DISPLAY CLEAR-SCREEN
+                                   DISPLAY MAIN-SCREEN
+                                   DISPLAY LIST-SCREEN
+                                   MOVE 9 TO SC-LINE
+                               ELSE
+                                   SET SEARCH-EOF-YES TO TRUE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           DISPLAY END-LIST-SCREEN
+           ACCEPT CONTINUE-LIST
+           CLOSE SCHOOLS
+           EXIT SECTION.
+
        LIST SECTION.
            DISPLAY CLEAR-SCREEN
            DISPLAY MAIN-SCREEN
