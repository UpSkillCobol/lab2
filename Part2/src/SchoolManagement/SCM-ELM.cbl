@@ -23,8 +23,21 @@
            WITH DUPLICATES
            ALTERNATE KEY IS SCHOOL-POSTAL-CODE
            WITH DUPLICATES
+           ALTERNATE KEY IS SCHOOL-DESIGNATION1
+           WITH DUPLICATES
+           ALTERNATE KEY IS SCHL-ADR-MAIN1
+           WITH DUPLICATES
            ACCESS IS DYNAMIC
            FILE STATUS IS FILE-STATUS.
+           SELECT ACCESSLVL ASSIGN TO "ACCESSLVL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCESS-ROLE-ID
+           FILE STATUS IS ACCESS-FS.
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
@@ -47,8 +60,24 @@
                10 SCHOOL-TOWN                      PIC X(030).
            05 SCHOOL-IS-ACTIVE                     PIC 9(001).
 
+       FD ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                       PIC 9(001).
+           05 ACCESS-ROLE-NAME                     PIC X(020).
+           05 ACCESS-CAN-DELETE                    PIC X(001).
+               88 ACCESS-DELETE-ALLOWED            VALUE "Y".
+               88 ACCESS-DELETE-DENIED             VALUE "N".
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                    PIC X(012).
+           05  AUD-OLD-VALUE                       PIC 9(006).
+           05  AUD-NEW-VALUE                       PIC 9(006).
+           05  AUD-DATE                            PIC 9(008).
+           05  AUD-TIME                            PIC 9(008).
 
        WORKING-STORAGE SECTION.
+       01  AUDIT-STATUS                            PIC 9(002).
        01  WS-SCHOOL-DETAILS.
            88 WS-EOF                               VALUE HIGH-VALUES.
            05 WS-SCHOOL-INTERNAL-ID                PIC 9(003).
@@ -69,7 +98,7 @@
 
        01  WS-OPTION                                PIC 9(002).
            88 OPTION-VLD                            VALUE
-                                                   "1","2","3","4".
+                                                   1, 2, 3, 4.
        01  WS-DLT                                  PIC X(01).
            88 DLT-VLD                              VALUE
                                                    "Y","S","N",
@@ -82,6 +111,10 @@
        01  SC-LINE                                 PIC 9(004).
        01  FLAG                                    PIC X(001).
        01  WS-CONTROL                              PIC 9(001).
+       01  WS-ACCESS-ROLE-ID                       PIC 9(001).
+       01  WS-ACCESS-GRANTED                       PIC X(001).
+           88 ACCESS-GRANTED                       VALUE "Y".
+       01  ACCESS-FS                               PIC 9(002).
        COPY "CONSTANTS".
 
        SCREEN SECTION.
@@ -177,11 +210,21 @@
            05 VALUE DELETED-TEXT LINE 25 COL 10 BACKGROUND-COLOR 7
            FOREGROUND-COLOR 4.
 
+       01  ACCESS-CODE-SCREEN.
+           05 VALUE ACCESS-CODE-PROMPT LINE 25 COL 10
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 4.
+           05 ACCESS-CODE PIC 9(001) LINE 25 COL 61 TO WS-ACCESS-ROLE-ID
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 4.
+
+       01  ACCESS-DENIED-SCREEN.
+           05 VALUE ACCESS-DENIED-TEXT LINE 25 COL 10
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 4.
+
        01  ID-ERROR.
            05 VALUE DLT-ID-ERROR LINE 26 COL 10 BACKGROUND-COLOR 7
            FOREGROUND-COLOR 4.
 
-       01  LIST-SCREEN FOREGROUND-COLOUR 7 BACKGROUND-COLOR 0.
+       01  LIST-SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
            05 VALUE ALL " " PIC X(112) LINE 07 COL 05
            BACKGROUND-COLOR 7.
            05 VALUE ALL " " PIC X(112) LINE 22 COL 05
@@ -227,13 +270,13 @@
            05 VALUE LIST-SCREEN-TEXT2 LINE 8 COL 28 FOREGROUND-COLOR 5.
            05 VALUE LIST-SCREEN-TEXT3 LINE 8 COL 81 FOREGROUND-COLOR 5.
            05 VALUE DLT-MENU-TEXT1 LINE 25 COL 10
-           FOREGROUND-COLOUR 4 BACKGROUND-COLOR 7.
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
            05  CONTINUE-LIST.
                10  CONTINUE-IID PIC 9(003) LINE 25 COL 47
                TO SCHOOL-INTERNAL-ID
-               FOREGROUND-COLOUR 0 BACKGROUND-COLOR 7.
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
 
-       01  END-LIST-SCREEN FOREGROUND-COLOUR 4
+       01  END-LIST-SCREEN FOREGROUND-COLOR 4
            BACKGROUND-COLOR 7.
            05 VALUE "|" LINE 25 COL 52.
            05 VALUE END-OF-LIST-TEXT LINE 25 COL 53.
@@ -242,7 +285,7 @@
            05 VALUE EMPTY-LIST-TEXT LINE 25 COL 53.
            05  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
 
-       01  NEXT-LIST-SCREEN FOREGROUND-COLOUR 4
+       01  NEXT-LIST-SCREEN FOREGROUND-COLOR 4
            BACKGROUND-COLOR 7.
            05 VALUE "|" LINE 25 COL 52.
            05 VALUE NEXT-LIST-TEXT LINE 25 COL 53.
@@ -317,23 +360,100 @@
            EVALUATE TRUE
       *    IF THE USER INTRODUCES "S" OR "Y" THE RECORD IS "DELETED"
                WHEN WS-DLT = "S" OR WS-DLT = "Y"
-                   PERFORM DELETE-RECORD
-                   DISPLAY DELETED-SCREEN
+                   PERFORM CHECK-ACCESS-LEVEL
+                   IF ACCESS-GRANTED THEN
+                       PERFORM DELETE-RECORD
+                       PERFORM WRITE-SCHOOL-DELETE-AUDIT
+                       DISPLAY DELETED-SCREEN
+                   ELSE
+                       DISPLAY ACCESS-DENIED-SCREEN
+                   END-IF
                    ACCEPT OMITTED AT LINE 25 COL 09
       *    IF THE USER INTRODUCES "N" THEN THE RECORD IS KEPT
                WHEN WS-DLT = "N"
                    PERFORM CLEAR-VARIABLES
            END-EVALUATE
            EXIT PROGRAM.
+      ******************************************************************
+       CHECK-ACCESS-LEVEL SECTION.
+      *    ONLY ROLES FLAGGED ACCESS-CAN-DELETE = "Y" IN ACCESSLVL MAY
+      *    GO AHEAD WITH A DELETION. AN UNKNOWN ROLE CODE IS DENIED.
+      *    THE ROLE CODE IS SELF-REPORTED BY WHOEVER IS AT THE KEYBOARD -
+      *    THIS IS A DELIBERATE CONFIRMATION STEP, NOT AN AUTHENTICATED
+      *    IDENTITY CHECK. THE SYSTEM HAS NO OPERATOR LOGIN TO BIND TO.
+           PERFORM CHECK-ACCESSLVL-FILE
+           MOVE ZEROS TO WS-ACCESS-ROLE-ID
+           MOVE "N" TO WS-ACCESS-GRANTED
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY ACCESS-CODE-SCREEN
+           ACCEPT ACCESS-CODE
+           OPEN INPUT ACCESSLVL
+               MOVE WS-ACCESS-ROLE-ID TO ACCESS-ROLE-ID
+               READ ACCESSLVL
+                   NOT INVALID KEY
+                       MOVE ACCESS-CAN-DELETE TO WS-ACCESS-GRANTED
+               END-READ
+           CLOSE ACCESSLVL
+           EXIT SECTION.
+      ******************************************************************
+       CHECK-ACCESSLVL-FILE SECTION.
+      *    CREATES ACCESSLVL.DAT WITH ITS DEFAULT ROLES THE FIRST TIME
+      *    THIS MODULE RUNS ON A FRESH INSTALLATION.
+           MOVE ZEROS TO ACCESS-FS
+           OPEN I-O ACCESSLVL
+               IF ACCESS-FS = 35 THEN
+                   OPEN OUTPUT ACCESSLVL
+                       MOVE 1 TO ACCESS-ROLE-ID
+                       MOVE "STAFF" TO ACCESS-ROLE-NAME
+                       MOVE "N" TO ACCESS-CAN-DELETE
+                       WRITE ACCESS-LEVEL-DETAILS
+                       MOVE 2 TO ACCESS-ROLE-ID
+                       MOVE "SUPERVISOR" TO ACCESS-ROLE-NAME
+                       MOVE "Y" TO ACCESS-CAN-DELETE
+                       WRITE ACCESS-LEVEL-DETAILS
+                       MOVE 3 TO ACCESS-ROLE-ID
+                       MOVE "ADMINISTRATOR" TO ACCESS-ROLE-NAME
+                       MOVE "Y" TO ACCESS-CAN-DELETE
+                       WRITE ACCESS-LEVEL-DETAILS
+                   CLOSE ACCESSLVL
+               END-IF
+           CLOSE ACCESSLVL
+           EXIT SECTION.
       ******************************************************************
        DELETE-RECORD SECTION.
       *    SECTION TO DELETE THE RECORD, IT ACTUALLY DOESNT DELETE THE RECORD
       *    JUST MOVES A 0 TO THE SCHOOL-IS-ACTIVE VARIABLE, MAKING THE SCHOOL
-      *    INACTIVE
+      *    INACTIVE. THE SCHOOL STAYS ON FILE SO OLD RSO ORDERS THAT POINT
+      *    AT ITS SCHOOL-INTERNAL-ID STILL RESOLVE.
            OPEN I-O SCHOOLS
-               MOVE 0 TO SCHOOL-IS-ACTIVE
-           REWRITE SCHOOL-DETAILS FROM DLT-REC
-       CLOSE SCHOOLS.
+               MOVE DLT-IID TO SCHOOL-INTERNAL-ID
+               READ SCHOOLS
+               NOT INVALID KEY
+                   MOVE 0 TO SCHOOL-IS-ACTIVE
+                   REWRITE SCHOOL-DETAILS
+               END-READ
+           CLOSE SCHOOLS.
+      ******************************************************************
+      *    RECORDS WHICH SCHOOL WAS DEACTIVATED AND UNDER WHICH ROLE,
+      *    USING THE SAME SHARED KEYSAUDIT.DAT TRAIL THE KEYS COUNTERS
+      *    ALREADY WRITE TO.
+       WRITE-SCHOOL-DELETE-AUDIT SECTION.
+           MOVE "SCHOOL-DEL" TO AUD-COUNTER-NAME
+           MOVE DLT-IID TO AUD-OLD-VALUE
+           MOVE WS-ACCESS-ROLE-ID TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE ZEROS TO AUDIT-STATUS
+           OPEN EXTEND KEYSAUDIT
+               IF AUDIT-STATUS = 35 THEN
+                   OPEN OUTPUT KEYSAUDIT
+                   CLOSE KEYSAUDIT
+                   OPEN EXTEND KEYSAUDIT
+               END-IF
+               WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
       ******************************************************************
        CLEAR-VARIABLES SECTION.
       *    SECTION TO CLEAR ALL VARIABLES THAT THE MODULE USES TO CHANGE
