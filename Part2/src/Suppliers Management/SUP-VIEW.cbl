@@ -0,0 +1,209 @@
+      ******************************************************************
+      * Author: Cesar de Sousa Costa
+      * Date: 27/01/2021
+      * Purpose: SUPPLIER MANAGEMENT - VIEW SUPPLIER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUP-VIEW.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIERS ASSIGN TO "SUPPLIERS"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS SUPPLIER-ID
+           ACCESS IS DYNAMIC
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIERS.
+           COPY "CB-SUPPLIERS".
+
+       WORKING-STORAGE SECTION.
+       COPY "CB-WS-SUPPLIERS".
+       COPY "Constants".
+       01  WS-TOTAL-DELIVERIES                 PIC 9(006).
+       01  WS-ONTIME-X100                      PIC 9(008).
+       01  WS-RELIABILITY-PCT                  PIC 999.
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           05 VALUE " " BLANK SCREEN LINE 01 COL 01.
+       01  MAIN-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME               LINE 03 COL 50.
+      ******************************************************************
+       01  VIEW-MENU-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE VIEW-MENU-OPTION1         LINE 08 COL 10.
+           05 VALUE VIEW-MENU-OPTION2         LINE 10 COL 10.
+           05 VALUE VIEW-MENU-OPTION3         LINE 12 COL 10.
+           05 VALUE VIEW-MENU-CHOICE          LINE 16 COL 10.
+           05 SS-VIEW-OPTION PIC 9(002)       LINE 16 COL 35
+              TO WS-VIEW-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  GET-ID-SCREEN REQUIRED.
+           05 VALUE MESSAGE-GET-SUPPID        LINE 16 COL 10.
+           05 SS-SUPPLIER-ID PIC 999          LINE 16 COL 45
+              TO WS-SUPPLIER-ID BLANK WHEN ZERO.
+      ******************************************************************
+       01  VIEW-RECORD-SCREEN.
+           05 VALUE SCREEN-SUPPLIER-ID        LINE 04 COL 10.
+           05 VW-ID PIC 999 LINE 04 COL 30    FROM SUPPLIER-ID.
+           05 VALUE MANUALLY-ADD-NAME         LINE 06 COL 10.
+           05 VW-NAME PIC X(030) LINE 06 COL 30 FROM SUPPLIER-NAME.
+           05 VALUE MANUALLY-ADD-DESCRIPTION  LINE 07 COL 10.
+           05 VW-DESC PIC X(150) LINE 08 COL 10
+              FROM SUPPLIER-DESCRIPTION.
+           05 VALUE MANUALLY-ADD-ADDRESS      LINE 10 COL 10.
+           05 VW-ADDR PIC X(100) LINE 11 COL 10
+              FROM SUPPLIER-ADDRESS.
+           05 VALUE MANUALLY-ADD-POSTAL-CODE  LINE 13 COL 10.
+           05 VW-PC1 PIC 9999 LINE 13 COL 30
+              FROM SUPPLIER-POSTAL-CODE1.
+           05 VALUE "-" LINE 13 COL 35.
+           05 VW-PC2 PIC 999 LINE 13 COL 36
+              FROM SUPPLIER-POSTAL-CODE2.
+           05 VALUE MANUALLY-ADD-TOWN         LINE 14 COL 10.
+           05 VW-TOWN PIC X(030) LINE 14 COL 30 FROM SUPPLIER-TOWN.
+           05 VALUE MANUALLY-ADD-EMAIL1       LINE 16 COL 10.
+           05 VW-EMAIL1 PIC X(050) LINE 16 COL 30
+              FROM SUPPLIER-EMAIL1.
+           05 VALUE MANUALLY-ADD-PHONE1       LINE 17 COL 10.
+           05 VW-PHONE1 PIC X(009) LINE 17 COL 30
+              FROM SUPPLIER-PHONE1.
+           05 VALUE "ACTIVE:" LINE 19 COL 10.
+           05 VW-ACTIVE PIC 9 LINE 19 COL 30
+              FROM SUPPLIER-IS-ACTIVE.
+           05 VALUE VIEW-ONTIME-LABEL LINE 20 COL 10.
+           05 VW-ONTIME PIC ZZZZ9 LINE 20 COL 30
+              FROM SUPPLIER-ONTIME-DELIVERIES.
+           05 VALUE VIEW-LATE-LABEL LINE 21 COL 10.
+           05 VW-LATE PIC ZZZZ9 LINE 21 COL 30
+              FROM SUPPLIER-LATE-DELIVERIES.
+           05 VALUE VIEW-RELIABILITY-LABEL LINE 22 COL 10.
+           05 VW-RELIABILITY PIC ZZ9 LINE 22 COL 30
+              FROM WS-RELIABILITY-PCT.
+           05 VALUE "%" LINE 22 COL 33.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+      ******************************************************************
+       01  VIEW-ALL-LINE.
+           05 SHOW LINE SC-LINE COL 10.
+               10  SHOW-ID   PIC 999 FROM SUPPLIER-ID.
+               10  VALUE "  ".
+               10  SHOW-NAME PIC X(030) FROM SUPPLIER-NAME.
+               10  VALUE "  ".
+               10  SHOW-TOWN PIC X(030) FROM SUPPLIER-TOWN.
+      ******************************************************************
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ERROR-LINE                      LINE 22 COL 10 PIC X(80).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+       01  NEXT-PAGE-SCREEN FOREGROUND-COLOR 5 BACKGROUND-COLOR 7.
+           05 VALUE LIST-NEXT-PAGE            LINE 24 COL 10.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+       01  END-OF-LIST-SCREEN FOREGROUND-COLOR 5 BACKGROUND-COLOR 7.
+           05 VALUE "NO MORE SUPPLIERS TO SHOW" LINE 24 COL 10.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *    VIEW SUPPLIER SUB-MENU: VIEW ALL, VIEW A SPECIFIC SUPPLIER
+      *    OR RETURN TO THE MAIN MENU
+           PERFORM UNTIL WS-VIEW-OPTION = 3
+               MOVE ZEROS TO WS-VIEW-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY VIEW-MENU-SCREEN
+               ACCEPT VIEW-MENU-SCREEN
+               IF NOT VIEW-OPTION-VLD
+                   MOVE VIEW-SUPPLIER-MENU-ERROR TO ERROR-LINE
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+               ELSE
+                   EVALUATE WS-VIEW-OPTION
+                       WHEN 1 PERFORM VIEW-ALL
+                       WHEN 2 PERFORM VIEW-SPECIFIC-SUPPLIER
+                       WHEN 3 CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           EXIT PROGRAM.
+
+      ******************************************************************
+       VIEW-ALL SECTION.
+      *    LIST EVERY SUPPLIER ON FILE, PAGING 15 LINES AT A TIME
+           MOVE 8 TO SC-LINE
+           MOVE ZERO TO WS-EID-VLD
+           OPEN INPUT SUPPLIERS
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               PERFORM UNTIL WS-EOF
+                   READ SUPPLIERS NEXT RECORD
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           DISPLAY VIEW-ALL-LINE
+                           ADD 1 TO SC-LINE
+                           IF SC-LINE > 20
+                               MOVE 8 TO SC-LINE
+                               DISPLAY NEXT-PAGE-SCREEN
+                               ACCEPT NEXT-PAGE-SCREEN
+                               DISPLAY CLEAR-SCREEN
+                               DISPLAY MAIN-SCREEN
+                           END-IF
+                   END-READ
+               END-PERFORM
+               DISPLAY END-OF-LIST-SCREEN
+               ACCEPT END-OF-LIST-SCREEN
+           CLOSE SUPPLIERS
+           EXIT SECTION.
+
+      ******************************************************************
+       VIEW-SPECIFIC-SUPPLIER SECTION.
+      *    LOOK UP AND SHOW A SINGLE SUPPLIER BY SUPPLIER-ID
+           MOVE ZEROS TO WS-SUPPLIER-ID
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY GET-ID-SCREEN
+           ACCEPT GET-ID-SCREEN
+           MOVE WS-SUPPLIER-ID TO SUPPLIER-ID
+           OPEN INPUT SUPPLIERS
+               READ SUPPLIERS RECORD
+                   INVALID KEY
+                       MOVE ERROR-SUPPID-NO TO ERROR-LINE
+                       DISPLAY ERROR-MESSAGE-SCREEN
+                       ACCEPT ERROR-MESSAGE-SCREEN
+                   NOT INVALID KEY
+                       PERFORM CALCULATE-RELIABILITY
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY VIEW-RECORD-SCREEN
+                       ACCEPT VIEW-RECORD-SCREEN
+               END-READ
+           CLOSE SUPPLIERS
+           EXIT SECTION.
+
+      ******************************************************************
+       CALCULATE-RELIABILITY SECTION.
+      *    ON-TIME DELIVERIES AS A PERCENTAGE OF ALL DELIVERIES LOGGED
+      *    FOR THIS SUPPLIER THROUGH SUP-EDIT'S RECORD-DELIVERY-OUTCOME
+           MOVE ZEROS TO WS-RELIABILITY-PCT
+           ADD SUPPLIER-ONTIME-DELIVERIES SUPPLIER-LATE-DELIVERIES
+               GIVING WS-TOTAL-DELIVERIES
+           IF WS-TOTAL-DELIVERIES > ZEROS
+               MULTIPLY SUPPLIER-ONTIME-DELIVERIES BY 100
+                   GIVING WS-ONTIME-X100
+               DIVIDE WS-ONTIME-X100 BY WS-TOTAL-DELIVERIES
+                   GIVING WS-RELIABILITY-PCT
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM SUP-VIEW.
