@@ -0,0 +1,29 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SUPPLIER MANAGEMENT
+      ******************************************************************
+      *    SUPPLIERS FILE RECORD | V0.1 | 27.01.2020
+      ******************************************************************
+
+       01  SUPPLIER-DETAILS.
+           88 EOFSUPPLIERS                     VALUE HIGH-VALUES.
+           05 SUPPLIER-ID                      PIC 9(003).
+           05 SUPPLIER-NAME                    PIC X(030).
+           05 SUPPLIER-DESCRIPTION             PIC X(150).
+           05 SUPPLIER-ADDRESS                 PIC X(100).
+           05 SUPPLIER-POSTAL-CODE.
+               10 SUPPLIER-POSTAL-CODE1        PIC 9(004).
+               10 SUPPLIER-POSTAL-CODE2        PIC 9(003).
+           05 SUPPLIER-TOWN                    PIC X(030).
+           05 SUPPLIER-EMAILS.
+               10 SUPPLIER-EMAIL1              PIC X(050).
+               10 SUPPLIER-EMAIL2              PIC X(050).
+               10 SUPPLIER-EMAIL3              PIC X(050).
+           05 SUPPLIER-PHONES.
+               10 SUPPLIER-PHONE1              PIC X(009).
+               10 SUPPLIER-PHONE2              PIC X(009).
+               10 SUPPLIER-PHONE3              PIC X(009).
+           05 SUPPLIER-IS-ACTIVE               PIC 9(001).
+           05 SUPPLIER-ONTIME-DELIVERIES       PIC 9(005).
+           05 SUPPLIER-LATE-DELIVERIES         PIC 9(005).
