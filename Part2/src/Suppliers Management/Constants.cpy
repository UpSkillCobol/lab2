@@ -137,10 +137,27 @@
 
        78 EDIT7 VALUE "7 - TELEPHONE".
 
-       78 EDIT8 VALUE "8 - PREVIOUS MENU".
+       78 EDIT8 VALUE "8 - RECORD DELIVERY OUTCOME".
+
+       78 EDIT9 VALUE "9 - PREVIOUS MENU".
 
        78 CHOOSE VALUE "CHOOSE AN OPTION:".
 
+      *DELIVERY PERFORMANCE TRACKING
+       78 DELIVERY-OUTCOME-PROMPT
+           VALUE "DELIVERY OUTCOME? (O)N-TIME (L)ATE:".
+
+       78 DELIVERY-OUTCOME-ERROR
+           VALUE "INVALID. ENTER (O) FOR ON-TIME OR (L) FOR LATE".
+
+       78 VIEW-ONTIME-LABEL    VALUE "ON-TIME DELIVERIES:".
+
+       78 VIEW-LATE-LABEL     VALUE "   LATE DELIVERIES:".
+
+       78 VIEW-RELIABILITY-LABEL VALUE "       RELIABILITY:".
+
+       78 VIEW-RELIABILITY-NA VALUE "N/A - NO DELIVERIES RECORDED YET".
+
        78 LIST-NEXT-PAGE VALUE "PRESS ANY KEY TO SHOW THE NEXT RECORDS".
 
        78 VIEW-NEXT-RECORD VALUE "PRESS ANY KEY TO SHOW THE NEXT SUPPLIE
