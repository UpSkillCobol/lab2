@@ -0,0 +1,81 @@
+      ******************************************************************
+      * Author: Cesar de Sousa Costa
+      * Date: 27/01/2021
+      * Purpose: SUPPLIER MANAGEMENT MAIN MENU
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "suppliers".
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIERS ASSIGN TO "SUPPLIERS"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS SUPPLIER-ID
+           ACCESS IS DYNAMIC
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIERS.
+           COPY "CB-SUPPLIERS".
+
+       WORKING-STORAGE SECTION.
+       COPY "CB-WS-SUPPLIERS".
+       COPY "Constants".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           05 VALUE " " BLANK SCREEN LINE 01 COL 01.
+      ******************************************************************
+       01  MAIN-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME               LINE 03 COL 50.
+      ******************************************************************
+       01  MAIN-MENU-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE MAIN-MENU-OPTION1         LINE 08 COL 10.
+           05 VALUE MAIN-MENU-OPTION2         LINE 10 COL 10.
+           05 VALUE MAIN-MENU-OPTION3         LINE 12 COL 10.
+           05 VALUE MAIN-MENU-OPTION4         LINE 14 COL 10.
+           05 VALUE MAIN-MENU-OPTION5         LINE 16 COL 10.
+           05 VALUE MAIN-MENU-CHOICE          LINE 20 COL 10.
+           05 SS-OPTION PIC 9(002)            LINE 20 COL 35
+              TO WS-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE MAIN-MENU-ERROR           LINE 22 COL 10.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *    MAIN MENU FOR THE SUPPLIER MANAGEMENT MODULE, ROUTES TO
+      *    REGISTER, VIEW, EDIT AND DELETE
+           PERFORM UNTIL WS-OPTION = 5
+               MOVE ZEROS TO WS-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY MAIN-MENU-SCREEN
+               ACCEPT MAIN-MENU-SCREEN
+               IF NOT OPTION-VLD
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+               ELSE
+                   EVALUATE WS-OPTION
+                       WHEN 1 CALL "SUP-ADD"
+                       WHEN 2 CALL "SUP-VIEW"
+                       WHEN 3 CALL "SUP-EDIT"
+                       WHEN 4 CALL "SUP-DEL"
+                       WHEN 5 CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           STOP RUN.
+       END PROGRAM "suppliers".
