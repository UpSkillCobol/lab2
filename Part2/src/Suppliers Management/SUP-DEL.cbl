@@ -0,0 +1,98 @@
+      ******************************************************************
+      * Author: Cesar de Sousa Costa
+      * Date: 27/01/2021
+      * Purpose: SUPPLIER MANAGEMENT - DELETE SUPPLIER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUP-DEL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIERS ASSIGN TO "SUPPLIERS"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS SUPPLIER-ID
+           ACCESS IS DYNAMIC
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIERS.
+           COPY "CB-SUPPLIERS".
+
+       WORKING-STORAGE SECTION.
+       COPY "CB-WS-SUPPLIERS".
+       COPY "Constants".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           05 VALUE " " BLANK SCREEN LINE 01 COL 01.
+       01  MAIN-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME               LINE 03 COL 50.
+      ******************************************************************
+       01  GET-ID-SCREEN REQUIRED.
+           05 VALUE MESSAGE-GET-SUPPID        LINE 16 COL 10.
+           05 SS-SUPPLIER-ID PIC 999          LINE 16 COL 45
+              TO WS-SUPPLIER-ID BLANK WHEN ZERO.
+      ******************************************************************
+       01  CONFIRM-DELETE-SCREEN REQUIRED.
+           05 VW-NAME PIC X(030) LINE 10 COL 10
+              FROM SUPPLIER-NAME.
+           05 VALUE DELETE-SUPPLIER           LINE 16 COL 10.
+           05 SS-DLT PIC X(001)               LINE 16 COL 60
+              TO WS-DLT.
+      ******************************************************************
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ERROR-LINE                      LINE 22 COL 10 PIC X(80).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+       01  RESULT-MESSAGE-SCREEN FOREGROUND-COLOR 5 BACKGROUND-COLOR 7.
+           05 RESULT-LINE                     LINE 22 COL 10 PIC X(80).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *    SOFT-DELETE A SUPPLIER: FLIP SUPPLIER-IS-ACTIVE TO 0 RATHER
+      *    THAN REMOVING THE RECORD, SO EXISTING RIS SUPPLY HISTORY
+      *    KEEPS RESOLVING AGAINST THIS SUPPLIER-ID - SAME IDIOM AS
+      *    SCM-ELM's SOFT-DELETE OF A SCHOOL
+           MOVE ZEROS TO WS-SUPPLIER-ID
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY GET-ID-SCREEN
+           ACCEPT GET-ID-SCREEN
+           MOVE WS-SUPPLIER-ID TO SUPPLIER-ID
+
+           OPEN I-O SUPPLIERS
+               READ SUPPLIERS RECORD
+                   INVALID KEY
+                       MOVE ERROR-SUPPID-NO TO ERROR-LINE
+                       DISPLAY ERROR-MESSAGE-SCREEN
+                       ACCEPT ERROR-MESSAGE-SCREEN
+                   NOT INVALID KEY
+                       DISPLAY CONFIRM-DELETE-SCREEN
+                       PERFORM WITH TEST AFTER UNTIL DLT-VLD
+                           ACCEPT CONFIRM-DELETE-SCREEN
+                           MOVE FUNCTION UPPER-CASE(WS-DLT) TO WS-DLT
+                       END-PERFORM
+                       IF WS-DLT = "Y" OR WS-DLT = "S"
+                           MOVE 0 TO SUPPLIER-IS-ACTIVE
+                           REWRITE SUPPLIER-DETAILS
+                           MOVE DELETE-YES TO RESULT-LINE
+                       ELSE
+                           MOVE DELETE-NO TO RESULT-LINE
+                       END-IF
+                       DISPLAY RESULT-MESSAGE-SCREEN
+                       ACCEPT RESULT-MESSAGE-SCREEN
+               END-READ
+           CLOSE SUPPLIERS
+           EXIT PROGRAM.
+
+       END PROGRAM SUP-DEL.
