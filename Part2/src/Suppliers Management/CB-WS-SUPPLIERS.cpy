@@ -0,0 +1,82 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | SUPPLIER MANAGEMENT
+      ******************************************************************
+      *    WORKING-STORAGE
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 27.01.2020
+      ******************************************************************
+       01  WS-SUPPLIER-DETAILS.
+           88 WS-EOF                           VALUE HIGH-VALUES.
+           05 WS-SUPPLIER-ID                   PIC 9(003).
+           05 WS-SUPPLIER-NAME                 PIC X(030).
+               88 NAME-VLD                     VALUE "A" THRU "Z",
+                                               "a" THRU "z", SPACE,
+                                               "0" THRU "9".
+           05 WS-SUPPLIER-DESCRIPTION          PIC X(150).
+           05 WS-SUPPLIER-ADDRESS              PIC X(100).
+               88 ADDRESS-VLD                  VALUE "A" THRU "Z",
+                                               "a" THRU "z", SPACE,
+                                               "0" THRU "9".
+           05 WS-SUPPLIER-POSTAL-CODE.
+               10 WS-SUP-POSTAL-CODE1          PIC 9(004).
+                   88 POSTAL-CODE1-VLD         VALUE 1000 THRU 9999.
+               10 WS-SUP-POSTAL-CODE2          PIC 9(003).
+                   88 POSTAL-CODE2-VLD         VALUE 0 THRU 999.
+           05 WS-SUPPLIER-TOWN                 PIC X(030).
+               88 TOWN-VLD                     VALUE "A" THRU "Z",
+                                               "a" THRU "z", SPACES.
+           05 WS-SUPPLIER-EMAILS.
+               10 WS-SUPPLIER-EMAIL1           PIC X(050).
+               10 WS-SUPPLIER-EMAIL2           PIC X(050).
+               10 WS-SUPPLIER-EMAIL3           PIC X(050).
+           05 WS-SUPPLIER-PHONES.
+               10 WS-SUPPLIER-PHONE1           PIC X(009).
+               10 WS-SUPPLIER-PHONE2           PIC X(009).
+               10 WS-SUPPLIER-PHONE3           PIC X(009).
+           05 WS-SUPPLIER-IS-ACTIVE            PIC 9(001).
+           05 WS-SUPPLIER-ONTIME-DELIVERIES    PIC 9(005).
+           05 WS-SUPPLIER-LATE-DELIVERIES      PIC 9(005).
+       01  WS-OPTION                           PIC 9(002).
+           88 OPTION-VLD                       VALUE 1, 2, 3, 4, 5.
+       01  WS-REG-OPTION                       PIC 9(002).
+           88 REG-OPTION-VLD                   VALUE 1, 2, 3.
+       01  WS-VIEW-OPTION                      PIC 9(002).
+           88 VIEW-OPTION-VLD                  VALUE 1, 2, 3.
+       01  WS-EDIT-OPTION                      PIC 9(002).
+           88 EDIT-OPTION-VLD                  VALUE 1, 2, 3, 4, 5, 6,
+                                               7, 8, 9.
+       01  WS-DELIVERY-OUTCOME                 PIC X(001).
+           88 DELIVERY-OUTCOME-VLD             VALUE "O", "L",
+                                               "o", "l".
+           88 DELIVERY-WAS-ONTIME              VALUE "O", "o".
+       01  WS-ADD                              PIC X(001).
+           88 ADD-VLD                          VALUE "Y", "S", "N",
+                                               "y", "s", "n".
+       01  WS-DLT                              PIC X(001).
+           88 DLT-VLD                          VALUE "Y", "S", "N",
+                                               "y", "s", "n".
+       01  WS-EID-VLD                          PIC 9(001).
+       01  WS-EMAIL-CHECK                      PIC X(050).
+       01  WS-EMAIL-LOCAL                      PIC X(050).
+       01  WS-EMAIL-DOMAIN                     PIC X(050).
+       01  WS-EMAIL-DOMAIN-NAME                PIC X(050).
+       01  WS-EMAIL-DOMAIN-EXT                 PIC X(050).
+       01  WS-EMAIL-AT-COUNT                   PIC 9(002).
+       01  WS-EMAIL-OK                         PIC X(001).
+           88 EMAIL-OK                         VALUE "Y".
+       01  WS-PHONE-CHECK                      PIC X(009).
+       01  WS-PHONE-OK                         PIC X(001).
+           88 PHONE-OK                         VALUE "Y".
+       01  FILE-STATUS                         PIC 9(002).
+       01  CSV-STATUS                          PIC 9(002).
+       01  CSV-EOF                             PIC X(001).
+           88 CSV-EOF-YES                      VALUE "Y".
+       01  KEY-STATUS                          PIC 9(004).
+       01  KEY-ADD                             PIC 9(003).
+       01  WS-LINE                             PIC 9(002).
+       01  SC-LINE                             PIC 9(004).
+       01  WS-VIEW                             PIC X(001).
+       01  PRESS-KEY                           PIC X(001).
+       01  LINK-TEXT                           PIC X(150).
