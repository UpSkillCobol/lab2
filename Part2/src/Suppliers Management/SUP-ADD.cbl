@@ -0,0 +1,428 @@
+      ******************************************************************
+      * Author: Cesar de Sousa Costa
+      * Date: 27/01/2021
+      * Purpose: SUPPLIER MANAGEMENT - REGISTER SUPPLIER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUP-ADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIERS ASSIGN TO "SUPPLIERS"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS SUPPLIER-ID
+           ACCESS IS DYNAMIC
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT SUPPLIERS1 ASSIGN TO "SUPPLIERS1.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CSV-STATUS.
+
+           SELECT KEYS ASSIGN TO "KEYS-SUP.txt"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS FILE-STATUS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIERS.
+           COPY "CB-SUPPLIERS".
+
+       FD  SUPPLIERS1.
+           01 SUPPLIER1                        PIC X(300).
+
+       FD  KEYS.
+           01 FD-KEYS.
+               05 REGKEY                       PIC 9(003).
+
+       FD  KEYSAUDIT.
+           01 KEYS-AUDIT-RECORD.
+               05  AUD-COUNTER-NAME            PIC X(012).
+               05  AUD-OLD-VALUE               PIC 9(006).
+               05  AUD-NEW-VALUE               PIC 9(006).
+               05  AUD-DATE                    PIC 9(008).
+               05  AUD-TIME                    PIC 9(008).
+
+       WORKING-STORAGE SECTION.
+       COPY "CB-WS-SUPPLIERS".
+       COPY "Constants".
+       01  REG-UNIQ                            PIC 9(001).
+       01  LINE-COUNT                          PIC 9(007) COMP.
+       01  AUDIT-STATUS                        PIC 9(002).
+       01  WS-AUDIT-OLD-VALUE                  PIC 9(006).
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           05 VALUE " " BLANK SCREEN LINE 01 COL 01.
+      ******************************************************************
+       01  MAIN-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME               LINE 03 COL 50.
+      ******************************************************************
+       01  REGISTER-MENU-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE SUPPLIER-MENU-OPTION1     LINE 08 COL 10.
+           05 VALUE SUPPLIER-MENU-OPTION2     LINE 10 COL 10.
+           05 VALUE SUPPLIER-MENU-OPTION3     LINE 12 COL 10.
+           05 VALUE SUPPLIER-MENU-CHOICE      LINE 16 COL 10.
+           05 SS-REG-OPTION PIC 9(002)        LINE 16 COL 35
+              TO WS-REG-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  REGISTER-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE SCREEN-SUPPLIER-ID         LINE 04 COL 10.
+           05 SS-ID PIC ZZ9                    LINE 04 COL 30
+              FROM WS-SUPPLIER-ID.
+           05 VALUE MANUALLY-ADD-NAME          LINE 06 COL 10.
+           05 SS-NAME PIC X(030)               LINE 06 COL 30
+              TO WS-SUPPLIER-NAME.
+           05 VALUE MANUALLY-ADD-DESCRIPTION   LINE 07 COL 10.
+           05 SS-DESCRIPTION PIC X(150)        LINE 08 COL 10
+              TO WS-SUPPLIER-DESCRIPTION.
+           05 VALUE MANUALLY-ADD-ADDRESS       LINE 10 COL 10.
+           05 SS-ADDRESS PIC X(100)            LINE 11 COL 10
+              TO WS-SUPPLIER-ADDRESS.
+           05 VALUE MANUALLY-ADD-POSTAL-CODE   LINE 13 COL 10.
+           05 SS-PC1 PIC 9999                  LINE 13 COL 30
+              TO WS-SUP-POSTAL-CODE1.
+           05 VALUE "-"                        LINE 13 COL 35.
+           05 SS-PC2 PIC 999                   LINE 13 COL 36
+              TO WS-SUP-POSTAL-CODE2.
+           05 VALUE MANUALLY-ADD-TOWN          LINE 14 COL 10.
+           05 SS-TOWN PIC X(030)               LINE 14 COL 30
+              TO WS-SUPPLIER-TOWN.
+           05 VALUE MANUALLY-ADD-EMAIL1        LINE 16 COL 10.
+           05 SS-EMAIL1 PIC X(050)             LINE 16 COL 30
+              TO WS-SUPPLIER-EMAIL1.
+           05 VALUE MANUALLY-ADD-EMAIL2        LINE 17 COL 10.
+           05 SS-EMAIL2 PIC X(050)             LINE 17 COL 30
+              TO WS-SUPPLIER-EMAIL2.
+           05 VALUE MANUALLY-ADD-EMAIL3        LINE 18 COL 10.
+           05 SS-EMAIL3 PIC X(050)             LINE 18 COL 30
+              TO WS-SUPPLIER-EMAIL3.
+           05 VALUE MANUALLY-ADD-PHONE1        LINE 19 COL 10.
+           05 SS-PHONE1 PIC X(009)             LINE 19 COL 30
+              TO WS-SUPPLIER-PHONE1.
+           05 VALUE MANUALLY-ADD-PHONE2        LINE 20 COL 10.
+           05 SS-PHONE2 PIC X(009)             LINE 20 COL 30
+              TO WS-SUPPLIER-PHONE2.
+           05 VALUE MANUALLY-ADD-PHONE3        LINE 21 COL 10.
+           05 SS-PHONE3 PIC X(009)             LINE 21 COL 30
+              TO WS-SUPPLIER-PHONE3.
+      ******************************************************************
+       01  REGISTER-EMAIL-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE MANUALLY-ADD-EMAIL1        LINE 16 COL 10.
+           05 SS-EMAIL1 PIC X(050)             LINE 16 COL 30
+              TO WS-SUPPLIER-EMAIL1.
+           05 VALUE MANUALLY-ADD-EMAIL2        LINE 17 COL 10.
+           05 SS-EMAIL2 PIC X(050)             LINE 17 COL 30
+              TO WS-SUPPLIER-EMAIL2.
+           05 VALUE MANUALLY-ADD-EMAIL3        LINE 18 COL 10.
+           05 SS-EMAIL3 PIC X(050)             LINE 18 COL 30
+              TO WS-SUPPLIER-EMAIL3.
+      ******************************************************************
+       01  REGISTER-PHONE-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE MANUALLY-ADD-PHONE1        LINE 19 COL 10.
+           05 SS-PHONE1 PIC X(009)             LINE 19 COL 30
+              TO WS-SUPPLIER-PHONE1.
+           05 VALUE MANUALLY-ADD-PHONE2        LINE 20 COL 10.
+           05 SS-PHONE2 PIC X(009)             LINE 20 COL 30
+              TO WS-SUPPLIER-PHONE2.
+           05 VALUE MANUALLY-ADD-PHONE3        LINE 21 COL 10.
+           05 SS-PHONE3 PIC X(009)             LINE 21 COL 30
+              TO WS-SUPPLIER-PHONE3.
+      ******************************************************************
+       01  SAVE-RECORD-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE MESSAGE-SAVE               LINE 23 COL 10.
+           05 SS-ADD PIC X(001)                LINE 23 COL 55
+              TO WS-ADD.
+      ******************************************************************
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ERROR-LINE                       LINE 22 COL 10 PIC X(80).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *    REGISTER SUPPLIER SUB-MENU: MANUALLY, THROUGH A CSV OR
+      *    RETURN TO THE MAIN MENU
+           PERFORM UNTIL WS-REG-OPTION = 3
+               MOVE ZEROS TO WS-REG-OPTION
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY REGISTER-MENU-SCREEN
+               ACCEPT REGISTER-MENU-SCREEN
+               IF NOT REG-OPTION-VLD
+                   MOVE ADD-SUPPLIER-MENU-ERROR TO ERROR-LINE
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+               ELSE
+                   EVALUATE WS-REG-OPTION
+                       WHEN 1 PERFORM REGISTER-MANUAL
+                       WHEN 2 PERFORM REGISTER-CSV
+                       WHEN 3 CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           EXIT PROGRAM.
+
+      ******************************************************************
+       REGISTER-MANUAL SECTION.
+      *    SECTION TO REGISTER A SUPPLIER TYPED IN AT THE TERMINAL
+           MOVE SPACES TO WS-SUPPLIER-DETAILS, WS-ADD
+           MOVE ZEROS TO WS-SUP-POSTAL-CODE1, WS-SUP-POSTAL-CODE2
+           MOVE ZEROS TO WS-SUPPLIER-ONTIME-DELIVERIES,
+               WS-SUPPLIER-LATE-DELIVERIES
+
+           PERFORM REGISTER-INTERNAL-ID
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY REGISTER-SCREEN
+           ACCEPT REGISTER-SCREEN
+
+           PERFORM UPPER-CASE-FIELDS
+           PERFORM VALIDATE-EMAILS
+           PERFORM VALIDATE-PHONES
+
+           DISPLAY SAVE-RECORD-SCREEN
+           PERFORM WITH TEST AFTER UNTIL ADD-VLD
+               ACCEPT SAVE-RECORD-SCREEN
+               MOVE FUNCTION UPPER-CASE(WS-ADD) TO WS-ADD
+           END-PERFORM
+
+           IF WS-ADD = "Y" OR WS-ADD = "S"
+               PERFORM WRITE-SUPPLIER
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+       REGISTER-INTERNAL-ID SECTION.
+      *    OBTAIN THE SUPPLIER ID, AUTOMATIC, FROM THE KEYS-SUP FILE
+           OPEN I-O KEYS
+               READ KEYS
+               MOVE REGKEY TO WS-AUDIT-OLD-VALUE
+               ADD 1 TO REGKEY
+               MOVE REGKEY TO WS-SUPPLIER-ID
+               REWRITE FD-KEYS
+           CLOSE KEYS
+
+           MOVE "SUPPLIER" TO AUD-COUNTER-NAME
+           MOVE WS-SUPPLIER-ID TO AUD-NEW-VALUE
+           PERFORM WRITE-KEYS-AUDIT
+           EXIT SECTION.
+
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT THE INTERNAL ID COUNTER IS
+      *    ACTUALLY PERSISTED
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN I-O KEYSAUDIT
+               IF AUDIT-STATUS = 35
+                   CLOSE KEYSAUDIT
+                   OPEN OUTPUT KEYSAUDIT
+               END-IF
+               CLOSE KEYSAUDIT
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
+
+      ******************************************************************
+       UPPER-CASE-FIELDS SECTION.
+      *    CONVERT ALL TEXT FIELDS TO UPPER CASE, MATCHING THE REST OF
+      *    THE SYSTEM'S FREE-TEXT FIELDS
+           MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-NAME)
+               TO WS-SUPPLIER-NAME
+           MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-DESCRIPTION)
+               TO WS-SUPPLIER-DESCRIPTION
+           MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-ADDRESS)
+               TO WS-SUPPLIER-ADDRESS
+           MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-TOWN)
+               TO WS-SUPPLIER-TOWN
+           EXIT SECTION.
+
+      ******************************************************************
+       VALIDATE-EMAILS SECTION.
+      *    ONLY E-MAIL 1 IS MANDATORY; E-MAILS 2 AND 3 ARE OPTIONAL BUT
+      *    MUST STILL BE A VALID FORMAT WHEN FILLED IN
+           PERFORM WITH TEST AFTER UNTIL EMAIL-OK
+               MOVE WS-SUPPLIER-EMAIL1 TO WS-EMAIL-CHECK
+               PERFORM CHECK-EMAIL-FORMAT
+               IF EMAIL-OK AND WS-SUPPLIER-EMAIL2 NOT = SPACES
+                   MOVE WS-SUPPLIER-EMAIL2 TO WS-EMAIL-CHECK
+                   PERFORM CHECK-EMAIL-FORMAT
+               END-IF
+               IF EMAIL-OK AND WS-SUPPLIER-EMAIL3 NOT = SPACES
+                   MOVE WS-SUPPLIER-EMAIL3 TO WS-EMAIL-CHECK
+                   PERFORM CHECK-EMAIL-FORMAT
+               END-IF
+               IF NOT EMAIL-OK
+                   MOVE ERROR-EMAIL TO ERROR-LINE
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+                   DISPLAY REGISTER-EMAIL-SCREEN
+                   ACCEPT REGISTER-EMAIL-SCREEN
+                   MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-EMAIL1)
+                       TO WS-SUPPLIER-EMAIL1
+                   MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-EMAIL2)
+                       TO WS-SUPPLIER-EMAIL2
+                   MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-EMAIL3)
+                       TO WS-SUPPLIER-EMAIL3
+               END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+      *    VALIDATES WS-EMAIL-CHECK: MUST HOLD EXACTLY ONE "@", WITH
+      *    A LOCAL PART BEFORE IT AND A DOMAIN NAME AND EXTENSION,
+      *    SEPARATED BY A ".", AFTER IT
+      ******************************************************************
+       CHECK-EMAIL-FORMAT SECTION.
+           MOVE "N" TO WS-EMAIL-OK
+           MOVE ZERO TO WS-EMAIL-AT-COUNT
+           INSPECT WS-EMAIL-CHECK TALLYING WS-EMAIL-AT-COUNT
+               FOR ALL "@"
+           IF WS-EMAIL-AT-COUNT = 1
+               UNSTRING WS-EMAIL-CHECK DELIMITED BY "@"
+                   INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               IF WS-EMAIL-LOCAL NOT = SPACES
+                   UNSTRING WS-EMAIL-DOMAIN DELIMITED BY "."
+                       INTO WS-EMAIL-DOMAIN-NAME WS-EMAIL-DOMAIN-EXT
+                   IF WS-EMAIL-DOMAIN-NAME NOT = SPACES
+                   AND WS-EMAIL-DOMAIN-EXT NOT = SPACES
+                       MOVE "Y" TO WS-EMAIL-OK
+                   END-IF
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+       VALIDATE-PHONES SECTION.
+      *    ONLY TELEPHONE 1 IS MANDATORY; TELEPHONES 2 AND 3 ARE
+      *    OPTIONAL BUT MUST STILL BE A VALID PORTUGUESE NUMBER WHEN
+      *    FILLED IN
+           PERFORM WITH TEST AFTER UNTIL PHONE-OK
+               MOVE WS-SUPPLIER-PHONE1 TO WS-PHONE-CHECK
+               PERFORM CHECK-PHONE-FORMAT
+               IF PHONE-OK AND WS-SUPPLIER-PHONE2 NOT = SPACES
+                   MOVE WS-SUPPLIER-PHONE2 TO WS-PHONE-CHECK
+                   PERFORM CHECK-PHONE-FORMAT
+               END-IF
+               IF PHONE-OK AND WS-SUPPLIER-PHONE3 NOT = SPACES
+                   MOVE WS-SUPPLIER-PHONE3 TO WS-PHONE-CHECK
+                   PERFORM CHECK-PHONE-FORMAT
+               END-IF
+               IF NOT PHONE-OK
+                   MOVE ERROR-PHONE TO ERROR-LINE
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+                   DISPLAY REGISTER-PHONE-SCREEN
+                   ACCEPT REGISTER-PHONE-SCREEN
+               END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+      *    VALIDATES WS-PHONE-CHECK: MUST BE A 9-DIGIT NUMBER STARTING
+      *    WITH "2" (LANDLINE) OR "9" (MOBILE), THE ONLY TWO PORTUGUESE
+      *    NUMBERING-PLAN PREFIXES IN USE FOR SUPPLIER CONTACTS
+      ******************************************************************
+       CHECK-PHONE-FORMAT SECTION.
+           MOVE "N" TO WS-PHONE-OK
+           IF WS-PHONE-CHECK IS NUMERIC
+           AND (WS-PHONE-CHECK(1:1) = "2" OR WS-PHONE-CHECK(1:1) = "9")
+               MOVE "Y" TO WS-PHONE-OK
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+       WRITE-SUPPLIER SECTION.
+      *    WRITE THE NEW SUPPLIER RECORD TO THE SUPPLIERS FILE
+           MOVE 1 TO WS-SUPPLIER-IS-ACTIVE
+           OPEN I-O SUPPLIERS
+               IF FILE-STATUS = 35
+                   CLOSE SUPPLIERS
+                   OPEN OUTPUT SUPPLIERS
+               END-IF
+               WRITE SUPPLIER-DETAILS FROM WS-SUPPLIER-DETAILS
+           CLOSE SUPPLIERS
+           EXIT SECTION.
+
+      ******************************************************************
+       REGISTER-CSV SECTION.
+      *    BULK-IMPORT SUPPLIERS FROM SUPPLIERS1.csv, ONE RECORD PER
+      *    LINE: NAME,DESCRIPTION,ADDRESS,POSTAL-CODE1,POSTAL-CODE2,
+      *    TOWN,EMAIL1,PHONE1
+           MOVE SPACES TO CSV-EOF
+           MOVE ZERO TO LINE-COUNT
+           OPEN INPUT SUPPLIERS1
+               IF CSV-STATUS = 35
+                   DISPLAY "THE .CSV FILE SUPPLIERS1.csv WAS NOT FOUND"
+               ELSE
+                   PERFORM UNTIL CSV-EOF-YES
+                       READ SUPPLIERS1
+                           AT END
+                               SET CSV-EOF-YES TO TRUE
+                           NOT AT END
+                               ADD 1 TO LINE-COUNT
+                               PERFORM IMPORT-CSV-ROW
+                       END-READ
+                   END-PERFORM
+               CLOSE SUPPLIERS1
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+       IMPORT-CSV-ROW SECTION.
+      *    PARSE AND WRITE A SINGLE CSV ROW
+           MOVE SPACES TO WS-SUPPLIER-DETAILS
+           MOVE ZEROS TO WS-SUP-POSTAL-CODE1, WS-SUP-POSTAL-CODE2
+           MOVE ZEROS TO WS-SUPPLIER-ONTIME-DELIVERIES,
+               WS-SUPPLIER-LATE-DELIVERIES
+           UNSTRING SUPPLIER1 DELIMITED BY ","
+               INTO WS-SUPPLIER-NAME
+                    WS-SUPPLIER-DESCRIPTION
+                    WS-SUPPLIER-ADDRESS
+                    WS-SUP-POSTAL-CODE1
+                    WS-SUP-POSTAL-CODE2
+                    WS-SUPPLIER-TOWN
+                    WS-SUPPLIER-EMAIL1
+                    WS-SUPPLIER-PHONE1
+           END-UNSTRING
+           PERFORM UPPER-CASE-FIELDS
+
+           MOVE WS-SUPPLIER-EMAIL1 TO WS-EMAIL-CHECK
+           PERFORM CHECK-EMAIL-FORMAT
+           MOVE WS-SUPPLIER-PHONE1 TO WS-PHONE-CHECK
+           PERFORM CHECK-PHONE-FORMAT
+
+           IF EMAIL-OK AND PHONE-OK
+               PERFORM REGISTER-INTERNAL-ID
+               PERFORM WRITE-SUPPLIER
+               DISPLAY "IMPORTED SUPPLIER " WS-SUPPLIER-ID
+                   " (ROW " LINE-COUNT ")"
+           ELSE
+               DISPLAY "SKIPPED ROW " LINE-COUNT
+                   " - INVALID E-MAIL OR TELEPHONE NUMBER"
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM SUP-ADD.
