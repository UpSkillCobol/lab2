@@ -0,0 +1,302 @@
+      ******************************************************************
+      * Author: Cesar de Sousa Costa
+      * Date: 27/01/2021
+      * Purpose: SUPPLIER MANAGEMENT - EDIT SUPPLIER
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUP-EDIT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIERS ASSIGN TO "SUPPLIERS"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS SUPPLIER-ID
+           ACCESS IS DYNAMIC
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIERS.
+           COPY "CB-SUPPLIERS".
+
+       WORKING-STORAGE SECTION.
+       COPY "CB-WS-SUPPLIERS".
+       COPY "Constants".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           05 VALUE " " BLANK SCREEN LINE 01 COL 01.
+       01  MAIN-SCREEN BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME               LINE 03 COL 50.
+      ******************************************************************
+       01  GET-ID-SCREEN REQUIRED.
+           05 VALUE MESSAGE-GET-SUPPID        LINE 16 COL 10.
+           05 SS-SUPPLIER-ID PIC 999          LINE 16 COL 45
+              TO WS-SUPPLIER-ID BLANK WHEN ZERO.
+      ******************************************************************
+       01  EDIT-MENU-SCREEN AUTO REQUIRED.
+           05 VALUE WHAT-TO-EDIT              LINE 06 COL 10.
+           05 VALUE EDIT1                     LINE 08 COL 10.
+           05 VALUE EDIT2                     LINE 09 COL 10.
+           05 VALUE EDIT3                     LINE 10 COL 10.
+           05 VALUE EDIT4                     LINE 11 COL 10.
+           05 VALUE EDIT5                     LINE 12 COL 10.
+           05 VALUE EDIT6                     LINE 13 COL 10.
+           05 VALUE EDIT7                     LINE 14 COL 10.
+           05 VALUE EDIT8                     LINE 15 COL 10.
+           05 VALUE EDIT9                     LINE 16 COL 10.
+           05 VALUE CHOOSE                    LINE 18 COL 10.
+           05 SS-EDIT-OPTION PIC 9(002)       LINE 18 COL 35
+              TO WS-EDIT-OPTION BLANK WHEN ZERO.
+      ******************************************************************
+       01  EDIT-NAME-SCREEN AUTO REQUIRED.
+           05 SS-NAME LINE 08 COL 10 PIC X(030) TO WS-SUPPLIER-NAME.
+       01  EDIT-DESCRIPTION-SCREEN AUTO REQUIRED.
+           05 SS-DESCRIPTION LINE 08 COL 10 PIC X(150)
+              TO WS-SUPPLIER-DESCRIPTION.
+       01  EDIT-ADDRESS-SCREEN AUTO REQUIRED.
+           05 SS-ADDRESS LINE 08 COL 10 PIC X(100)
+              TO WS-SUPPLIER-ADDRESS.
+       01  EDIT-POSTAL-CODE-SCREEN AUTO REQUIRED.
+           05 SS-PC1 PIC 9999 LINE 08 COL 10
+              TO WS-SUP-POSTAL-CODE1.
+           05 VALUE "-" LINE 08 COL 15.
+           05 SS-PC2 PIC 999 LINE 08 COL 16
+              TO WS-SUP-POSTAL-CODE2.
+       01  EDIT-TOWN-SCREEN AUTO REQUIRED.
+           05 SS-TOWN LINE 08 COL 10 PIC X(030) TO WS-SUPPLIER-TOWN.
+       01  EDIT-EMAIL-SCREEN AUTO REQUIRED.
+           05 VALUE MANUALLY-ADD-EMAIL1       LINE 08 COL 10.
+           05 SS-EMAIL1 LINE 08 COL 30 PIC X(050)
+              TO WS-SUPPLIER-EMAIL1.
+           05 VALUE MANUALLY-ADD-EMAIL2       LINE 09 COL 10.
+           05 SS-EMAIL2 LINE 09 COL 30 PIC X(050)
+              TO WS-SUPPLIER-EMAIL2.
+           05 VALUE MANUALLY-ADD-EMAIL3       LINE 10 COL 10.
+           05 SS-EMAIL3 LINE 10 COL 30 PIC X(050)
+              TO WS-SUPPLIER-EMAIL3.
+       01  EDIT-PHONE-SCREEN AUTO REQUIRED.
+           05 VALUE MANUALLY-ADD-PHONE1       LINE 08 COL 10.
+           05 SS-PHONE1 LINE 08 COL 30 PIC X(009)
+              TO WS-SUPPLIER-PHONE1.
+           05 VALUE MANUALLY-ADD-PHONE2       LINE 09 COL 10.
+           05 SS-PHONE2 LINE 09 COL 30 PIC X(009)
+              TO WS-SUPPLIER-PHONE2.
+           05 VALUE MANUALLY-ADD-PHONE3       LINE 10 COL 10.
+           05 SS-PHONE3 LINE 10 COL 30 PIC X(009)
+              TO WS-SUPPLIER-PHONE3.
+      ******************************************************************
+       01  EDIT-DELIVERY-OUTCOME-SCREEN AUTO REQUIRED.
+           05 VALUE DELIVERY-OUTCOME-PROMPT   LINE 08 COL 10.
+           05 SS-DELIVERY-OUTCOME PIC X(001)  LINE 08 COL 47
+              TO WS-DELIVERY-OUTCOME.
+      ******************************************************************
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ERROR-LINE                      LINE 22 COL 10 PIC X(80).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+      *    LOOK UP A SUPPLIER, THEN LET THE USER EDIT ONE FIELD GROUP
+      *    AT A TIME UNTIL THEY CHOOSE "PREVIOUS MENU"
+           MOVE ZEROS TO WS-SUPPLIER-ID
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY GET-ID-SCREEN
+           ACCEPT GET-ID-SCREEN
+           MOVE WS-SUPPLIER-ID TO SUPPLIER-ID
+
+           OPEN I-O SUPPLIERS
+               READ SUPPLIERS RECORD
+                   INVALID KEY
+                       MOVE ERROR-SUPPID-NO TO ERROR-LINE
+                       DISPLAY ERROR-MESSAGE-SCREEN
+                       ACCEPT ERROR-MESSAGE-SCREEN
+                   NOT INVALID KEY
+                       MOVE SUPPLIER-DETAILS TO WS-SUPPLIER-DETAILS
+                       PERFORM UNTIL WS-EDIT-OPTION = 9
+                           MOVE ZEROS TO WS-EDIT-OPTION
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY MAIN-SCREEN
+                           DISPLAY EDIT-MENU-SCREEN
+                           ACCEPT EDIT-MENU-SCREEN
+                           IF NOT EDIT-OPTION-VLD
+                               MOVE ADD-SUPPLIER-MENU-ERROR TO
+                                   ERROR-LINE
+                               DISPLAY ERROR-MESSAGE-SCREEN
+                               ACCEPT ERROR-MESSAGE-SCREEN
+                           ELSE
+                               PERFORM EDIT-FIELD-GROUP
+                           END-IF
+                       END-PERFORM
+                       MOVE WS-SUPPLIER-DETAILS TO SUPPLIER-DETAILS
+                       REWRITE SUPPLIER-DETAILS
+               END-READ
+           CLOSE SUPPLIERS
+           EXIT PROGRAM.
+
+      ******************************************************************
+       EDIT-FIELD-GROUP SECTION.
+      *    DISPATCH TO THE SCREEN FOR THE FIELD GROUP CHOSEN ON THE
+      *    EDIT MENU
+           EVALUATE WS-EDIT-OPTION
+               WHEN 1
+                   DISPLAY EDIT-NAME-SCREEN
+                   ACCEPT EDIT-NAME-SCREEN
+                   MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-NAME)
+                       TO WS-SUPPLIER-NAME
+               WHEN 2
+                   DISPLAY EDIT-DESCRIPTION-SCREEN
+                   ACCEPT EDIT-DESCRIPTION-SCREEN
+                   MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-DESCRIPTION)
+                       TO WS-SUPPLIER-DESCRIPTION
+               WHEN 3
+                   DISPLAY EDIT-ADDRESS-SCREEN
+                   ACCEPT EDIT-ADDRESS-SCREEN
+                   MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-ADDRESS)
+                       TO WS-SUPPLIER-ADDRESS
+               WHEN 4
+                   DISPLAY EDIT-POSTAL-CODE-SCREEN
+                   ACCEPT EDIT-POSTAL-CODE-SCREEN
+               WHEN 5
+                   DISPLAY EDIT-TOWN-SCREEN
+                   ACCEPT EDIT-TOWN-SCREEN
+                   MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-TOWN)
+                       TO WS-SUPPLIER-TOWN
+               WHEN 6
+                   PERFORM EDIT-EMAILS
+               WHEN 7
+                   PERFORM EDIT-PHONES
+               WHEN 8
+                   PERFORM RECORD-DELIVERY-OUTCOME
+               WHEN 9
+                   CONTINUE
+           END-EVALUATE
+           EXIT SECTION.
+
+      ******************************************************************
+       RECORD-DELIVERY-OUTCOME SECTION.
+      *    LOG WHETHER THE SUPPLIER'S MOST RECENT DELIVERY WAS ON TIME
+      *    OR LATE, BUILDING UP THE COUNTS SUP-VIEW USES TO SHOW A
+      *    RELIABILITY PERCENTAGE
+           MOVE SPACES TO WS-DELIVERY-OUTCOME
+           PERFORM WITH TEST AFTER UNTIL DELIVERY-OUTCOME-VLD
+               DISPLAY EDIT-DELIVERY-OUTCOME-SCREEN
+               ACCEPT EDIT-DELIVERY-OUTCOME-SCREEN
+               IF NOT DELIVERY-OUTCOME-VLD
+                   MOVE DELIVERY-OUTCOME-ERROR TO ERROR-LINE
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+               END-IF
+           END-PERFORM
+           IF DELIVERY-WAS-ONTIME
+               ADD 1 TO WS-SUPPLIER-ONTIME-DELIVERIES
+           ELSE
+               ADD 1 TO WS-SUPPLIER-LATE-DELIVERIES
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+       EDIT-EMAILS SECTION.
+      *    ONLY E-MAIL 1 IS MANDATORY; E-MAILS 2 AND 3 ARE OPTIONAL BUT
+      *    MUST STILL BE A VALID FORMAT WHEN FILLED IN
+           PERFORM WITH TEST AFTER UNTIL EMAIL-OK
+               DISPLAY EDIT-EMAIL-SCREEN
+               ACCEPT EDIT-EMAIL-SCREEN
+               MOVE WS-SUPPLIER-EMAIL1 TO WS-EMAIL-CHECK
+               PERFORM CHECK-EMAIL-FORMAT
+               IF EMAIL-OK AND WS-SUPPLIER-EMAIL2 NOT = SPACES
+                   MOVE WS-SUPPLIER-EMAIL2 TO WS-EMAIL-CHECK
+                   PERFORM CHECK-EMAIL-FORMAT
+               END-IF
+               IF EMAIL-OK AND WS-SUPPLIER-EMAIL3 NOT = SPACES
+                   MOVE WS-SUPPLIER-EMAIL3 TO WS-EMAIL-CHECK
+                   PERFORM CHECK-EMAIL-FORMAT
+               END-IF
+               IF NOT EMAIL-OK
+                   MOVE ERROR-EMAIL TO ERROR-LINE
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-EMAIL1)
+               TO WS-SUPPLIER-EMAIL1
+           MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-EMAIL2)
+               TO WS-SUPPLIER-EMAIL2
+           MOVE FUNCTION UPPER-CASE(WS-SUPPLIER-EMAIL3)
+               TO WS-SUPPLIER-EMAIL3
+           EXIT SECTION.
+
+      ******************************************************************
+      *    VALIDATES WS-EMAIL-CHECK: MUST HOLD EXACTLY ONE "@", WITH
+      *    A LOCAL PART BEFORE IT AND A DOMAIN NAME AND EXTENSION,
+      *    SEPARATED BY A ".", AFTER IT
+      ******************************************************************
+       CHECK-EMAIL-FORMAT SECTION.
+           MOVE "N" TO WS-EMAIL-OK
+           MOVE ZERO TO WS-EMAIL-AT-COUNT
+           INSPECT WS-EMAIL-CHECK TALLYING WS-EMAIL-AT-COUNT
+               FOR ALL "@"
+           IF WS-EMAIL-AT-COUNT = 1
+               UNSTRING WS-EMAIL-CHECK DELIMITED BY "@"
+                   INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+               IF WS-EMAIL-LOCAL NOT = SPACES
+                   UNSTRING WS-EMAIL-DOMAIN DELIMITED BY "."
+                       INTO WS-EMAIL-DOMAIN-NAME WS-EMAIL-DOMAIN-EXT
+                   IF WS-EMAIL-DOMAIN-NAME NOT = SPACES
+                   AND WS-EMAIL-DOMAIN-EXT NOT = SPACES
+                       MOVE "Y" TO WS-EMAIL-OK
+                   END-IF
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+       EDIT-PHONES SECTION.
+      *    ONLY TELEPHONE 1 IS MANDATORY; TELEPHONES 2 AND 3 ARE
+      *    OPTIONAL BUT MUST STILL BE A VALID PORTUGUESE NUMBER WHEN
+      *    FILLED IN
+           PERFORM WITH TEST AFTER UNTIL PHONE-OK
+               DISPLAY EDIT-PHONE-SCREEN
+               ACCEPT EDIT-PHONE-SCREEN
+               MOVE WS-SUPPLIER-PHONE1 TO WS-PHONE-CHECK
+               PERFORM CHECK-PHONE-FORMAT
+               IF PHONE-OK AND WS-SUPPLIER-PHONE2 NOT = SPACES
+                   MOVE WS-SUPPLIER-PHONE2 TO WS-PHONE-CHECK
+                   PERFORM CHECK-PHONE-FORMAT
+               END-IF
+               IF PHONE-OK AND WS-SUPPLIER-PHONE3 NOT = SPACES
+                   MOVE WS-SUPPLIER-PHONE3 TO WS-PHONE-CHECK
+                   PERFORM CHECK-PHONE-FORMAT
+               END-IF
+               IF NOT PHONE-OK
+                   MOVE ERROR-PHONE TO ERROR-LINE
+                   DISPLAY ERROR-MESSAGE-SCREEN
+                   ACCEPT ERROR-MESSAGE-SCREEN
+               END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+      *    VALIDATES WS-PHONE-CHECK: MUST BE A 9-DIGIT NUMBER STARTING
+      *    WITH "2" (LANDLINE) OR "9" (MOBILE), THE ONLY TWO PORTUGUESE
+      *    NUMBERING-PLAN PREFIXES IN USE FOR SUPPLIER CONTACTS
+      ******************************************************************
+       CHECK-PHONE-FORMAT SECTION.
+           MOVE "N" TO WS-PHONE-OK
+           IF WS-PHONE-CHECK IS NUMERIC
+           AND (WS-PHONE-CHECK(1:1) = "2" OR WS-PHONE-CHECK(1:1) = "9")
+               MOVE "Y" TO WS-PHONE-OK
+           END-IF
+           EXIT SECTION.
+
+       END PROGRAM SUP-EDIT.
