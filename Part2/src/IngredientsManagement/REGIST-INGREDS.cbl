@@ -17,13 +17,22 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT INGREDS ASSIGN TO "INGREDIENTS"
+           SELECT INGREDS ASSIGN TO "INGREDS.DAT"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
            RECORD KEY INGRED-ID
            ALTERNATE KEY IS INGRED-NAME WITH DUPLICATES
            FILE STATUS IS FS-STATUS.
 
+           SELECT INGKEYS ASSIGN TO "INGKEYS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS KEYS-STATUS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,6 +41,18 @@
            05 INGRED-ID           PIC 9(004).
            05 INGRED-NAME         PIC X(040).
            05 INGRED-DESCRIP      PIC X(050).
+           05 INGRED-IS-ACTIVE    PIC 9(001).
+
+       FD INGKEYS.
+       01  FD-INGKEYS              PIC 9(004).
+
+       FD KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                 PIC X(012).
+           05  AUD-OLD-VALUE                    PIC 9(006).
+           05  AUD-NEW-VALUE                    PIC 9(006).
+           05  AUD-DATE                         PIC 9(008).
+           05  AUD-TIME                         PIC 9(008).
 
          WORKING-STORAGE SECTION.
 
@@ -39,12 +60,16 @@
            05 WS-INGRED-ID        PIC 9(004)  VALUE ZEROS.
            05 WS-INGRED-NAME      PIC X(040)  VALUE SPACES.
            05 WS-INGRED-DESCRIP   PIC X(050)  VALUE SPACES.
+           05 WS-INGRED-IS-ACTIVE PIC 9(001)  VALUE 1.
        01  WS-OPTION              PIC X(001) VALUE SPACES.
            88 OPTION-VALID        VALUE "S","N".
 
        77  FS-STATUS              PIC 9(001).
+       77  KEYS-STATUS            PIC 9(002).
        77  KEY-STATUS             PIC 9(004).
        77  FLAG                   PIC 9(001).
+       77  AUDIT-STATUS           PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE     PIC 9(006).
 
        SCREEN SECTION.
 
@@ -134,31 +159,43 @@
 
        PROCEDURE DIVISION.
 
-       MAIN-PROCEDURE.
+       MAIN SECTION.
+           PERFORM FILE-TESTE
+           MOVE "S" TO WS-OPTION
+           PERFORM REGIST WITH TEST AFTER UNTIL WS-OPTION = "N"
+           EXIT PROGRAM.
 
-           FILE-TESTE SECTION.
+       FILE-TESTE SECTION.
 
            OPEN I-O INGREDS
            IF FS-STATUS = 35 THEN
                OPEN OUTPUT INGREDS
-                   MOVE 0 TO WS-INGRED-ID
-                   MOVE WS-INGRED-ID TO INGRED-ID
-                   WRITE INGRED-ID
-                   END-WRITE
                CLOSE INGREDS
            ELSE
                CLOSE INGREDS
            END-IF
+
+           OPEN I-O INGKEYS
+           IF KEYS-STATUS = 35 THEN
+               OPEN OUTPUT INGKEYS
+                   MOVE 0 TO FD-INGKEYS
+                   WRITE FD-INGKEYS
+                   END-WRITE
+               CLOSE INGKEYS
+           ELSE
+               CLOSE INGKEYS
+           END-IF
+
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = 35 THEN
+               OPEN OUTPUT KEYSAUDIT
+               CLOSE KEYSAUDIT
+           ELSE
+               CLOSE KEYSAUDIT
+           END-IF
            EXIT SECTION.
-       REGIST SECTION.
-         *>AUTO ID
-               OPEN I-O INGREDS
-                 READ INGREDS
-                   ADD 1 TO WS-INGRED-ID
-                     MOVE WS-INGRED-ID TO INGRED-ID
-                       WRITE INGRED-ID
-            CLOSE INGREDS.
 
+       REGIST SECTION.
            *> REGIST INGREDIENT
            MOVE SPACES TO SC-REG
            MOVE ZEROS TO WS-INGRED-DESCRIP
@@ -166,55 +203,77 @@
            DISPLAY REGISTER-SCREEN
 
            PERFORM WITH TEST AFTER UNTIL WS-INGRED-NAME IS VALIDNAME
-
-
-           ACCEPT REG-NAME-ING
-             MOVE FUNCTION UPPER-CASE (REG-NAME-ING) TO REG-NAME-ING
-      *>        CALL "REMOVE-SPACES" USING BY REFERENCE REG-NAME-ING
-            END-PERFORM
+               ACCEPT REG-NAME-ING
+               MOVE FUNCTION UPPER-CASE (REG-NAME-ING) TO REG-NAME-ING
+           END-PERFORM
 
            *>DESCRIPTION REGIST
-
-
            PERFORM WITH TEST AFTER UNTIL SC-ING-DESCRIP IS VALIDNAME
-
-            ACCEPT SC-ING-DESCRIP
-            MOVE FUNCTION UPPER-CASE (SC-ING-DESCRIP) TO SC-ING-DESCRIP
-      *>       CALL "REMOVE-SPACES" USING BY REFERENCE SC-ING-DESCRIP
-
-           END-PERFORM.
+               ACCEPT SC-ING-DESCRIP
+               MOVE FUNCTION UPPER-CASE (SC-ING-DESCRIP)
+                   TO SC-ING-DESCRIP
+           END-PERFORM
 
            DISPLAY SC-SAVE-REGIST
 
            PERFORM WITH TEST AFTER UNTIL OPTION-VALID
+               ACCEPT SC-OPTION
+               MOVE FUNCTION UPPER-CASE (WS-OPTION) TO WS-OPTION
+           END-PERFORM
 
-           ACCEPT SC-OPTION
-           MOVE FUNCTION UPPER-CASE (SC-OPTION) TO SC-OPTION
-
-           END-PERFORM.
-
-           EVALUATE TRUE
+           IF WS-OPTION = "S" THEN
+               PERFORM RECORD-REGIST
+           ELSE
+               MOVE "N" TO WS-OPTION
+           END-IF
+           EXIT SECTION.
 
-                   WHEN WS-OPTION = "S" PERFORM RECORD-REGIST
-                   WHEN WS-OPTION = "N" PERFORM REGIST
+      *> AUTO-INCREMENTS THE SHARED INGKEYS COUNTER AND RETURNS THE
+      *> NEXT INGREDIENT ID IN WS-INGRED-ID
+       GET-NEXT-ID SECTION.
+           OPEN I-O INGKEYS
+           READ INGKEYS
+           MOVE FD-INGKEYS TO WS-AUDIT-OLD-VALUE
+           ADD 1 TO FD-INGKEYS
+           MOVE FD-INGKEYS TO WS-INGRED-ID
+           REWRITE FD-INGKEYS
+           END-REWRITE
+           CLOSE INGKEYS
+
+           MOVE "INGREDIENT" TO AUD-COUNTER-NAME
+           MOVE FD-INGKEYS TO AUD-NEW-VALUE
+           PERFORM WRITE-KEYS-AUDIT
+           EXIT SECTION.
 
-           END-EVALUATE.
+      *> APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT TRAIL
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+               END-WRITE
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
 
        RECORD-REGIST SECTION.
 
+           PERFORM GET-NEXT-ID
+           MOVE WS-INGRED-ID TO INGRED-ID
+           MOVE WS-INGRED-NAME TO INGRED-NAME
+           MOVE WS-INGRED-DESCRIP TO INGRED-DESCRIP
+           MOVE 1 TO INGRED-IS-ACTIVE
            OPEN I-O INGREDS
-           WRITE INGREDIENTS FROM WS-INGREDS
-           CLOSE INGREDS.
-           DISPLAY SC-SAVE-STATUS.
+           WRITE INGREDIENTS
+           END-WRITE
+           CLOSE INGREDS
+           DISPLAY SC-SAVE-STATUS
 
            DISPLAY SC-SAVE-AGAIN
            PERFORM WITH TEST AFTER UNTIL OPTION-VALID
-
-           ACCEPT SC-OPTION-02
-           EVALUATE TRUE
-                       WHEN WS-OPTION = "S" PERFORM REGIST
-                       WHEN WS-OPTION = "N" CALL "MAIN-INGREDS"
-                        STOP RUN
-           END-PERFORM.
+               ACCEPT SC-OPTION-02
+               MOVE FUNCTION UPPER-CASE (WS-OPTION) TO WS-OPTION
+           END-PERFORM
+           EXIT SECTION.
 
        END PROGRAM REGIST-INGREDS.
