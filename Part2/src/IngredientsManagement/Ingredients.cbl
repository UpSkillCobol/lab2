@@ -3,6 +3,8 @@
       * Date: 20-01-2021
       * Purpose: Breadwich
       * Tectonics: cobc
+      ******************************************************************
+      * V2 | EM ATUALIZACAO | 09.03.2021 | ADDED VIEW/MODIFY/REMOVE
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Ingredients.
@@ -23,6 +25,21 @@
            ALTERNATE KEY IS INGRED-NAME WITH DUPLICATES
            FILE STATUS IS FS-STATUS.
 
+           SELECT INGKEYS ASSIGN TO "INGKEYS.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS KEYS-STATUS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+           SELECT ACCESSLVL ASSIGN TO "ACCESSLVL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCESS-ROLE-ID
+           FILE STATUS IS ACCESS-FS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -31,6 +48,26 @@
            05 INGRED-ID           PIC 9(004).
            05 INGRED-NAME         PIC X(040).
            05 INGRED-DESCRIP      PIC X(050).
+           05 INGRED-IS-ACTIVE    PIC 9(001).
+
+       FD INGKEYS.
+       01  FD-INGKEYS              PIC 9(004).
+
+       FD KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                 PIC X(012).
+           05  AUD-OLD-VALUE                    PIC 9(006).
+           05  AUD-NEW-VALUE                    PIC 9(006).
+           05  AUD-DATE                         PIC 9(008).
+           05  AUD-TIME                         PIC 9(008).
+
+       FD ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                    PIC 9(001).
+           05 ACCESS-ROLE-NAME                  PIC X(020).
+           05 ACCESS-CAN-DELETE                 PIC X(001).
+               88 ACCESS-DELETE-ALLOWED         VALUE "Y".
+               88 ACCESS-DELETE-DENIED          VALUE "N".
 
        WORKING-STORAGE SECTION.
 
@@ -38,11 +75,31 @@
            05 WS-INGRED-ID        PIC 9(004)  VALUE ZEROS.
            05 WS-INGRED-NAME      PIC A(040)  VALUE SPACES.
            05 WS-INGRED-DESCRIP   PIC X(050)  VALUE SPACES.
+           05 WS-INGRED-IS-ACTIVE PIC 9(001)  VALUE 1.
        01  WS-OPTION              PIC 9(001).
            88 OPTION-VALID        VALUE
                                   "1","2","3","4","5".
        77  FS-STATUS              PIC 9.
+       77  KEYS-STATUS            PIC 9(002).
        77  KEY-STATUS             PIC 9(004).
+       77  AUDIT-STATUS           PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE     PIC 9(006).
+       78  F3                     VALUE 1003.
+       78  F4                     VALUE 1004.
+
+       77  ID-EXISTS              PIC X(001).
+       77  STATUS-TEXT            PIC X(010).
+       01  CONFIRM-DELETE         PIC X(002).
+           88 CONFIRM-DELETE-YES  VALUE "Y" "y".
+           88 CONFIRM-DELETE-VALID VALUE "Y" "y" "N" "n".
+       01  SAVE-CHANGES           PIC X(002).
+           88 SAVE-CHANGES-YES    VALUE "Y" "y".
+           88 SAVE-CHANGES-VALID  VALUE "Y" "y" "N" "n".
+       77  DUMMY                  PIC X(001).
+       77  ACCESS-FS              PIC 9(002).
+       01  WS-ACCESS-ROLE-ID      PIC 9(001).
+       01  WS-ACCESS-GRANTED      PIC X(001).
+           88 ACCESS-GRANTED      VALUE "Y".
 
 
 
@@ -132,9 +189,193 @@
            05 VALUE "  " LINE 18 COL 96 BACKGROUND-COLOR 7.
            05 VALUE "  " LINE 19 COL 96 BACKGROUND-COLOR 7.
 
+      ******************************************************************
+
+       01  SEARCH-ID-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE "Ingredient ID:" LINE 11 COL 26.
+           05 SC-SEARCH-ID PIC 9(004) LINE 11 COL 41
+               TO WS-INGRED-ID.
+
+           05 VALUE ALL " " PIC X(80) LINE 7 COL 18
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(80) LINE 21 COL 18
+               BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 8 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 9 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 8 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 9 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 96 BACKGROUND-COLOR 7.
+
+      ******************************************************************
+
+       01  VIEW-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE "View Ingredient" LINE 9 COL 25.
+           05 VALUE "ID         :" LINE 11 COL 26.
+           05 VALUE "Name       :" LINE 12 COL 26.
+           05 VALUE "Description:" LINE 13 COL 26.
+           05 VALUE "Status     :" LINE 14 COL 26.
+           05 VW-ID    PIC 9(004) LINE 11 COL 39 FROM WS-INGRED-ID.
+           05 VW-NAME  PIC X(040) LINE 12 COL 39 FROM WS-INGRED-NAME.
+           05 VW-DESCRIP PIC X(040) LINE 13 COL 39
+               FROM WS-INGRED-DESCRIP.
+           05 VW-STATUS PIC X(010) LINE 14 COL 39 FROM STATUS-TEXT.
+
+           05 VALUE ALL " " PIC X(80) LINE 7 COL 18
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(80) LINE 21 COL 18
+               BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 8 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 9 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 8 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 9 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 96 BACKGROUND-COLOR 7.
+
+      ******************************************************************
+
+       01  MODIFY-SCREEN
+           BACKGROUND-COLOR 0, FOREGROUND-COLOR 7.
+           05 VALUE "Modify Ingredient" LINE 9 COL 25.
+           05 VALUE "ID         :" LINE 11 COL 26.
+           05 VALUE "Name       :" LINE 12 COL 26.
+           05 VALUE "Description:" LINE 13 COL 26.
+           05 MD-ID PIC 9(004) LINE 11 COL 39 FROM WS-INGRED-ID.
+           05 MD-NAME PIC X(040) LINE 12 COL 39
+               USING WS-INGRED-NAME.
+           05 MD-DESCRIP PIC X(040) LINE 13 COL 39
+               USING WS-INGRED-DESCRIP.
+
+           05 VALUE ALL " " PIC X(80) LINE 7 COL 18
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(80) LINE 21 COL 18
+               BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 8 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 9 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 18 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 8 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 9 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 96 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 96 BACKGROUND-COLOR 7.
+
+      ******************************************************************
+
+       01  SAVE-CHANGES-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE "SAVE CHANGES? (Y)ES | (N)O:" LINE 25 COL 03
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SC-SAVE-CHANGES PIC X(002) LINE 25 COL 31
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE-CHANGES.
+
+      ******************************************************************
+
+       01  CONFIRM-DELETE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE "DELETE THIS INGREDIENT? (Y)ES | (N)O:" LINE 25
+               COL 03 FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SC-CONFIRM-DELETE PIC X(002) LINE 25 COL 41
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO CONFIRM-DELETE.
+
+      ******************************************************************
+
+       01  ACCESS-CODE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE "ENTER YOUR ACCESS CODE TO CONFIRM THIS DELETION:"
+               LINE 25 COL 03 FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SC-ACCESS-CODE PIC 9(001) LINE 25 COL 54
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               TO WS-ACCESS-ROLE-ID.
+
+      ******************************************************************
+
+       01  ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
 
        PROCEDURE DIVISION.
 
+       MAIN SECTION.
+           PERFORM FILE-TESTE
+           PERFORM UNTIL WS-OPTION = 5 OR KEY-STATUS = F4
+               PERFORM MENU-OPTION
+           END-PERFORM
+           STOP RUN.
+
        *>  OPTION CHOISE SECTION
        MENU-OPTION SECTION.
            DISPLAY MAIN-SCREEN
@@ -143,53 +384,365 @@
                MOVE ZEROS TO SC-OPTION
                ACCEPT SC-OPTION
 
+           IF KEY-STATUS = F4 THEN
+               EXIT SECTION
+           END-IF
+
            EVALUATE TRUE
                        WHEN WS-OPTION = 1 PERFORM REGIST
                        WHEN WS-OPTION = 2 PERFORM VIEW
-                       WHEN WS-OPTION = 3 PERFORM MODIFY
+                       WHEN WS-OPTION = 3 PERFORM MODIFY-INGRED
                        WHEN WS-OPTION = 4 PERFORM REMOVE
-                       *>CALL MAIN MODULE!
-      *>               WHEN WS-OPTION = 5 CALL MAIN
-
-           END-EVALUATE.
+                       WHEN WS-OPTION = 5 CONTINUE
+                       WHEN OTHER
+                           MOVE "INVALID OPTION" TO ERROR-TEXT
+                           ACCEPT ERROR-ZONE
+           END-EVALUATE
+           EXIT SECTION.
 
        FILE-TESTE SECTION.
 
            OPEN I-O INGREDS
            IF FS-STATUS = "35" THEN
                OPEN OUTPUT INGREDS
-                   MOVE 0 TO INGRED-ID
-                   WRITE INGRED-ID
-                   END-WRITE
                CLOSE INGREDS
            ELSE
                CLOSE INGREDS
            END-IF
+
+           OPEN I-O INGKEYS
+           IF KEYS-STATUS = "35" THEN
+               OPEN OUTPUT INGKEYS
+                   MOVE 0 TO FD-INGKEYS
+                   WRITE FD-INGKEYS
+                   END-WRITE
+               CLOSE INGKEYS
+           ELSE
+               CLOSE INGKEYS
+           END-IF
+
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT KEYSAUDIT
+               CLOSE KEYSAUDIT
+           ELSE
+               CLOSE KEYSAUDIT
+           END-IF
+           EXIT SECTION.
+
+      *> AUTO-INCREMENTS THE SHARED INGKEYS COUNTER AND RETURNS THE
+      *> NEXT INGREDIENT ID IN WS-INGRED-ID
+       GET-NEXT-ID SECTION.
+           OPEN I-O INGKEYS
+           READ INGKEYS
+           MOVE FD-INGKEYS TO WS-AUDIT-OLD-VALUE
+           ADD 1 TO FD-INGKEYS
+           MOVE FD-INGKEYS TO WS-INGRED-ID
+           REWRITE FD-INGKEYS
+           END-REWRITE
+           CLOSE INGKEYS
+
+           MOVE "INGREDIENT" TO AUD-COUNTER-NAME
+           MOVE FD-INGKEYS TO AUD-NEW-VALUE
+           PERFORM WRITE-KEYS-AUDIT
+           EXIT SECTION.
+
+      *> APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT TRAIL
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+               END-WRITE
+           CLOSE KEYSAUDIT
            EXIT SECTION.
 
        REGIST SECTION.
+           MOVE SPACES TO WS-INGRED-NAME WS-INGRED-DESCRIP
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY REGISTER-SCREEN
+           ACCEPT REGISTER-SCREEN
+           IF KEY-STATUS = F3 OR F4 THEN
+               EXIT SECTION
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE (WS-INGRED-NAME) TO WS-INGRED-NAME
+           MOVE FUNCTION UPPER-CASE (WS-INGRED-DESCRIP)
+               TO WS-INGRED-DESCRIP
+
+           IF WS-INGRED-NAME NOT IS VALIDNAME
+               OR WS-INGRED-NAME = SPACES THEN
+               MOVE "INVALID INGREDIENT NAME" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
 
-            DISPLAY CLEAR-SCREEN
-            ACCEPT REGISTER-SCREEN.
-      *>  OPEN I-O INGREDS
-      *>          READ INGREDS
-      *>              ADD 1 TO INGRED-ID
-      *>              MOVE INGRED-ID TO WS-INGRED-ID
-      *>              REWRITE INGRED-ID
-      *>      CLOSE INGREDS
+           PERFORM WITH TEST AFTER UNTIL SAVE-CHANGES-VALID
+               ACCEPT SAVE-CHANGES-SCREEN
+               IF KEY-STATUS = F3 OR F4 THEN
+                   EXIT SECTION
+               END-IF
+               IF NOT SAVE-CHANGES-VALID THEN
+                   MOVE "INVALID OPTION" TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+
+           IF SAVE-CHANGES-YES THEN
+               PERFORM GET-NEXT-ID
+               MOVE WS-INGRED-ID TO INGRED-ID
+               MOVE WS-INGRED-NAME TO INGRED-NAME
+               MOVE WS-INGRED-DESCRIP TO INGRED-DESCRIP
+               MOVE 1 TO INGRED-IS-ACTIVE
+               OPEN I-O INGREDS
+               WRITE INGREDIENTS
+               END-WRITE
+               CLOSE INGREDS
+               MOVE "INGREDIENT REGISTERED SUCCESSFULLY" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           ELSE
+               MOVE "INGREDIENT NOT REGISTERED" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           END-IF
+           EXIT SECTION.
 
-      *>      PERFORM WITH TEST AFTER UNTIL WS-INGRED-NAME IS VALIDNAME
-      *>      *>ACCEPT SCREEN SECTION
+      ******************************************************************
 
-      *>      END-PERFORM.
+      *> LOOKS UP AN INGREDIENT BY ID, LOADING ITS FIELDS INTO
+      *> WS-INGREDS WHEN FOUND
+       CHECK-INGRED-EXISTS SECTION.
+           MOVE SPACES TO ID-EXISTS
+           MOVE WS-INGRED-ID TO INGRED-ID
+           OPEN INPUT INGREDS
+           READ INGREDS
+               INVALID KEY
+                   MOVE SPACES TO ID-EXISTS
+               NOT INVALID KEY
+                   MOVE "Y" TO ID-EXISTS
+                   MOVE INGRED-NAME TO WS-INGRED-NAME
+                   MOVE INGRED-DESCRIP TO WS-INGRED-DESCRIP
+                   MOVE INGRED-IS-ACTIVE TO WS-INGRED-IS-ACTIVE
+           END-READ
+           CLOSE INGREDS
+           EXIT SECTION.
+
+      ******************************************************************
 
        VIEW SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE ZEROS TO WS-INGRED-ID
+           DISPLAY SEARCH-ID-SCREEN
+           ACCEPT SEARCH-ID-SCREEN
+           IF KEY-STATUS = F3 OR F4 THEN
+               EXIT SECTION
+           END-IF
 
-       MODIFY SECTION.
+           PERFORM CHECK-INGRED-EXISTS
+           IF ID-EXISTS NOT = "Y" THEN
+               MOVE "INGREDIENT NOT FOUND" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+
+           IF WS-INGRED-IS-ACTIVE = 1 THEN
+               MOVE "ACTIVE" TO STATUS-TEXT
+           ELSE
+               MOVE "REMOVED" TO STATUS-TEXT
+           END-IF
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY VIEW-SCREEN
+           MOVE SPACES TO ERROR-TEXT
+           ACCEPT ERROR-ZONE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       MODIFY-INGRED SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE ZEROS TO WS-INGRED-ID
+           DISPLAY SEARCH-ID-SCREEN
+           ACCEPT SEARCH-ID-SCREEN
+           IF KEY-STATUS = F3 OR F4 THEN
+               EXIT SECTION
+           END-IF
+
+           PERFORM CHECK-INGRED-EXISTS
+           IF ID-EXISTS NOT = "Y" THEN
+               MOVE "INGREDIENT NOT FOUND" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY MODIFY-SCREEN
+           ACCEPT MODIFY-SCREEN
+           IF KEY-STATUS = F3 OR F4 THEN
+               EXIT SECTION
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL SAVE-CHANGES-VALID
+               ACCEPT SAVE-CHANGES-SCREEN
+               IF KEY-STATUS = F3 OR F4 THEN
+                   EXIT SECTION
+               END-IF
+               IF NOT SAVE-CHANGES-VALID THEN
+                   MOVE "INVALID OPTION" TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+
+           IF SAVE-CHANGES-YES THEN
+               OPEN I-O INGREDS
+               MOVE WS-INGRED-ID TO INGRED-ID
+               READ INGREDS
+                   NOT INVALID KEY
+                       MOVE WS-INGRED-NAME TO INGRED-NAME
+                       MOVE WS-INGRED-DESCRIP TO INGRED-DESCRIP
+                       REWRITE INGREDIENTS
+                       END-REWRITE
+               END-READ
+               CLOSE INGREDS
+               MOVE "INGREDIENT UPDATED SUCCESSFULLY" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           ELSE
+               MOVE "INGREDIENT NOT UPDATED" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
 
        REMOVE SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE ZEROS TO WS-INGRED-ID
+           DISPLAY SEARCH-ID-SCREEN
+           ACCEPT SEARCH-ID-SCREEN
+           IF KEY-STATUS = F3 OR F4 THEN
+               EXIT SECTION
+           END-IF
+
+           PERFORM CHECK-INGRED-EXISTS
+           IF ID-EXISTS NOT = "Y" THEN
+               MOVE "INGREDIENT NOT FOUND" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+
+           IF WS-INGRED-IS-ACTIVE NOT = 1 THEN
+               MOVE "INGREDIENT ALREADY REMOVED" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+               EXIT SECTION
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL CONFIRM-DELETE-VALID
+               ACCEPT CONFIRM-DELETE-SCREEN
+               IF KEY-STATUS = F3 OR F4 THEN
+                   EXIT SECTION
+               END-IF
+               IF NOT CONFIRM-DELETE-VALID THEN
+                   MOVE "INVALID OPTION" TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           END-PERFORM
+
+           IF CONFIRM-DELETE-YES THEN
+               PERFORM CHECK-ACCESS-LEVEL
+               IF ACCESS-GRANTED THEN
+                   OPEN I-O INGREDS
+                   MOVE WS-INGRED-ID TO INGRED-ID
+                   READ INGREDS
+                       NOT INVALID KEY
+                           MOVE 0 TO INGRED-IS-ACTIVE
+                           REWRITE INGREDIENTS
+                           END-REWRITE
+                   END-READ
+                   CLOSE INGREDS
+                   PERFORM WRITE-INGREDIENT-DELETE-AUDIT
+                   MOVE "INGREDIENT REMOVED SUCCESSFULLY" TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               ELSE
+                   MOVE "ACCESS DENIED. YOUR ACCESS LEVEL DOES NOT ALLOW
+      -    " DELETIONS" TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+               END-IF
+           ELSE
+               MOVE "INGREDIENT NOT REMOVED" TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> RECORDS WHICH INGREDIENT WAS REMOVED AND UNDER WHICH ROLE, ON
+      *> THE SAME SHARED KEYSAUDIT.DAT TRAIL THE KEYS COUNTERS USE
+       WRITE-INGREDIENT-DELETE-AUDIT SECTION.
+           MOVE "INGRED-DEL" TO AUD-COUNTER-NAME
+           MOVE WS-INGRED-ID TO AUD-OLD-VALUE
+           MOVE WS-ACCESS-ROLE-ID TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+               END-WRITE
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CHECK-ACCESS-LEVEL SECTION.
+      *> ONLY ROLES FLAGGED ACCESS-CAN-DELETE = "Y" IN ACCESSLVL MAY
+      *> GO AHEAD WITH A DELETION. AN UNKNOWN ROLE CODE IS DENIED.
+      *> THE ROLE CODE IS SELF-REPORTED BY WHOEVER IS AT THE KEYBOARD -
+      *> THIS IS A DELIBERATE CONFIRMATION STEP, NOT AN AUTHENTICATED
+      *> IDENTITY CHECK. THE SYSTEM HAS NO OPERATOR LOGIN TO BIND TO.
+           PERFORM CHECK-ACCESSLVL-FILE
+           MOVE ZEROS TO WS-ACCESS-ROLE-ID
+           MOVE "N" TO WS-ACCESS-GRANTED
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY ACCESS-CODE-SCREEN
+           ACCEPT ACCESS-CODE-SCREEN
+           OPEN INPUT ACCESSLVL
+               MOVE WS-ACCESS-ROLE-ID TO ACCESS-ROLE-ID
+               READ ACCESSLVL
+                   NOT INVALID KEY
+                       MOVE ACCESS-CAN-DELETE TO WS-ACCESS-GRANTED
+               END-READ
+           CLOSE ACCESSLVL
+           EXIT SECTION.
 
+      ******************************************************************
 
+       CHECK-ACCESSLVL-FILE SECTION.
+      *> CREATES ACCESSLVL.DAT WITH ITS DEFAULT ROLES THE FIRST TIME
+      *> THIS MODULE RUNS ON A FRESH INSTALLATION.
+           MOVE ZEROS TO ACCESS-FS
+           OPEN I-O ACCESSLVL
+               IF ACCESS-FS = 35 THEN
+                   OPEN OUTPUT ACCESSLVL
+                       MOVE 1 TO ACCESS-ROLE-ID
+                       MOVE "STAFF" TO ACCESS-ROLE-NAME
+                       MOVE "N" TO ACCESS-CAN-DELETE
+                       WRITE ACCESS-LEVEL-DETAILS
+                       MOVE 2 TO ACCESS-ROLE-ID
+                       MOVE "SUPERVISOR" TO ACCESS-ROLE-NAME
+                       MOVE "Y" TO ACCESS-CAN-DELETE
+                       WRITE ACCESS-LEVEL-DETAILS
+                       MOVE 3 TO ACCESS-ROLE-ID
+                       MOVE "ADMINISTRATOR" TO ACCESS-ROLE-NAME
+                       MOVE "Y" TO ACCESS-CAN-DELETE
+                       WRITE ACCESS-LEVEL-DETAILS
+                   CLOSE ACCESSLVL
+               END-IF
+           CLOSE ACCESSLVL
+           EXIT SECTION.
 
-            STOP RUN.
        END PROGRAM Ingredients.
