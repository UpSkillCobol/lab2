@@ -29,6 +29,11 @@
                    ORGANIZATION IS SEQUENTIAL
                    FILE STATUS IS FXKEY-STATUS.
 
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+               SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD FXINGREDLY.
@@ -38,6 +43,14 @@
        FD FXKEYS.
        01  FDINGREDKEYS                      PIC 9(003).
 
+       FD KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                 PIC X(012).
+           05  AUD-OLD-VALUE                    PIC 9(006).
+           05  AUD-NEW-VALUE                    PIC 9(006).
+           05  AUD-DATE                         PIC 9(008).
+           05  AUD-TIME                         PIC 9(008).
+
        WORKING-STORAGE SECTION.
 
        COPY CONSTANTS.
@@ -51,6 +64,8 @@
        77  INGRED-STATUS                     PIC 9(002).
        77  KEYSTATUS                       PIC 9(004).
        77  FXKEY-STATUS                    PIC 9(002).
+       77  AUDIT-STATUS                    PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE              PIC 9(006).
        01  SAVE-IT                         PIC X(002).
            88 SAVE-IT-YES                  VALUE "Y" "y".
            88 SAVE-IT-VALID                VALUE "Y" "y" "N" "n".
@@ -214,19 +229,48 @@
            ELSE
                CLOSE FXKEYS
            END-IF
+
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT KEYSAUDIT
+               CLOSE KEYSAUDIT
+           ELSE
+               CLOSE KEYSAUDIT
+           END-IF
        EXIT SECTION.
 
        110-GET-INGREDLY-ID SECTION.
            OPEN I-O FXKEYS
                READ FXKEYS
+                   MOVE FDINGREDKEYS TO WS-AUDIT-OLD-VALUE
                    ADD 1 TO FDINGREDKEYS
        EXIT SECTION.
 
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT A COUNTER ADVANCE IS
+      *    ACTUALLY PERSISTED (I.E. AFTER THE USER CONFIRMS SAVE), SO
+      *    A CANCELLED REGISTRATION NEVER LEAVES A PHANTOM ENTRY
+      ******************************************************************
+       160-WRITE-KEYS-AUDIT SECTION.
+           MOVE "INGREDIENT" TO AUD-COUNTER-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE FDINGREDKEYS TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+               END-WRITE
+           CLOSE KEYSAUDIT
+       EXIT SECTION.
+
        115-GET-NAME SECTION.
            MOVE SPACE TO REG-INGRED-NAME
            MOVE MESSAGE-NAME TO INSTRUCTIONS-TEXT
            DISPLAY INSTRUCTIONS-ZONE ACCEPT REG-INGRED-NAME
-           CALL "LOWERUPPER" USING BY REFERENCE WSINGREDS-NAME
+          *> PROBLEM WITH MODULE LOWERUPPER, REPLACED BY UPPER-CASE
+          *> FUNTION
+           MOVE FUNCTION UPPER-CASE (WSINGREDS-NAME) TO WSINGREDS-NAME
            MOVE TRIM(WSINGREDS-NAME) TO UNSTR
            PERFORM 155-REMOVE-EXTRA-SPACES
            MOVE UNSTR TO WSINGREDS-NAME
@@ -239,7 +283,10 @@
            MOVE SPACE TO REG-INGRED-DESCRIPTION
            MOVE MESSAGE-DESCRIPTION TO INSTRUCTIONS-TEXT
            DISPLAY INSTRUCTIONS-TEXT ACCEPT REG-INGRED-DESCRIPTION
-           CALL "LOWERUPPER" USING BY REFERENCE WSINGREDS-DESCRIPTION1
+          *> PROBLEM WITH MODULE LOWERUPPER, REPLACED BY UPPER-CASE
+          *> FUNTION
+           MOVE FUNCTION UPPER-CASE (WSINGREDS-DESCRIPTION1) TO
+               WSINGREDS-DESCRIPTION1
            MOVE TRIM(WSINGREDS-DESCRIPTION1) TO UNSTR
            PERFORM 155-REMOVE-EXTRA-SPACES
               MOVE UNSTR TO WSINGREDS-DESCRIPTION1
@@ -251,6 +298,7 @@
            REWRITE FDINGREDKEYS
            END-REWRITE
            CLOSE FXKEYS
+           PERFORM 160-WRITE-KEYS-AUDIT
            WRITE INGREDS-DETAILS FROM WSINGREDS-DETAILS
            END-WRITE
            CLOSE FXINGREDLY
