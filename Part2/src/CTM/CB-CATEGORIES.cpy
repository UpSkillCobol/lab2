@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORIES MANAGEMENT
+      ******************************************************************
+      *    CATEGORIES FILE RECORD | V0.1 | 23.03.2021
+      ******************************************************************
+
+       01  CATEGORY-DETAILS.
+           88 EOFCATEGORY                   VALUE HIGH-VALUES.
+           05 CATEGORY-ID                   PIC 9(003).
+           05 CATEGORY-NAME                 PIC X(030).
+           05 CATEGORY-DESCRIPTION.
+               10 CATEGORY-DESCRIPTION1     PIC X(050).
+           05 CATEGORY-IS-ACTIVE            PIC 9(001).
+           05 CATEGORY-ALLERGEN-FLAG        PIC X(001).
+               88 CATEGORY-HAS-ALLERGENS    VALUE "Y".
+               88 CATEGORY-NO-ALLERGENS     VALUE "N".
