@@ -0,0 +1,74 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORIES MANAGEMENT
+      ******************************************************************
+      *    ALL CONSTANTS
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 23.03.2021
+      ******************************************************************
+      *MODULE NAME
+       78 MODULE-NAME          VALUE "CATEGORIES MANAGEMENT".
+      *BACK
+       78 BACK-EXIT            VALUE "F3 - BACK | F4 - EXIT".
+      *MAIN MENU
+       78 MAIN-MENU-OPTION1    VALUE "1 - ADD CATEGORY".
+       78 MAIN-MENU-OPTION2    VALUE "2 - VIEW CATEGORIES".
+       78 MAIN-MENU-OPTION3    VALUE "3 - EDIT CATEGORY".
+       78 MAIN-MENU-OPTION4    VALUE "4 - DELETE CATEGORY".
+       78 MAIN-MENU-OPTION5    VALUE "5 - EXIT".
+       78 MAIN-MENU-CHOICE     VALUE "CHOOSE AN OPTION: ".
+       78 MAIN-MENU-ERROR
+           VALUE "INVALID OPTION, PLEASE SELECT A VALID OPTION. PRESS AN
+      -    "Y KEY TO CONTINUE".
+      *RECORD FIELD LABELS
+       78 ADD-MENU-TEXT        VALUE "CATEGORY DATA".
+       78 ADD-MENU-TEXT1       VALUE " CATEGORY ID:".
+       78 ADD-MENU-TEXT2       VALUE "        NAME:".
+       78 ADD-MENU-TEXT3       VALUE " DESCRIPTION:".
+       78 ADD-MENU-TEXT4       VALUE "   IS ACTIVE:".
+       78 ADD-MENU-TEXT5       VALUE "  ALLERGENS (Y/N):".
+       78 ADD-SAVED-TEXT
+           VALUE "CATEGORY REGISTERED | PRESS ANY KEY TO CONTINUE".
+      *EDIT MENU
+       78 ALT-MENU-TEXT        VALUE "EDIT CATEGORY".
+       78 ALT-MENU-OPTION      VALUE "PLEASE INDICATE THE CATEGORY ID:".
+       78 WHAT-TO-EDIT         VALUE "WHAT TO EDIT".
+       78 EDIT1                VALUE "1 - NAME".
+       78 EDIT2                VALUE "2 - DESCRIPTION".
+       78 EDIT3                VALUE "3 - PREVIOUS MENU".
+       78 CHOOSE               VALUE "CHOOSE AN OPTION:".
+      *DELETE MENU
+       78 DLT-MENU-TEXT        VALUE "CATEGORY TO BE DELETED".
+       78 DLT-MENU-TEXT1
+           VALUE "PLEASE INDICATE THE CATEGORY ID TO DELETE:".
+       78 DLT-MENU-TEXT2
+           VALUE "ARE YOU SURE YOU WANT TO DEACTIVATE THIS CATEGORY? (Y)
+      -    "ES (N)O:".
+       78 DELETED-TEXT
+           VALUE "CATEGORY DEACTIVATED. IT WILL NO LONGER BE AVAILABLE
+      -    "FOR NEW SANDWICHES".
+       78 ALREADY-INACTIVE-TEXT
+           VALUE "THAT CATEGORY IS ALREADY DEACTIVATED".
+       78 DLT-ID-ERROR         VALUE "THAT CATEGORY DOES NOT EXIST".
+      *LIST SCREEN COLUMN HEADERS
+       78 LIST-SCREEN-TEXT4    VALUE "|".
+       78 LIST-SCREEN-TEXT1    VALUE "ID".
+       78 LIST-SCREEN-TEXT2    VALUE "NAME".
+       78 LIST-SCREEN-TEXT3    VALUE "DESCRIPTION".
+       78 LIST-SCREEN-TEXT5    VALUE "ACTIVE".
+       78 END-OF-LIST-TEXT
+           VALUE "END OF LIST. PRESS ANY KEY TO CONTINUE".
+       78 EMPTY-LIST-TEXT
+           VALUE "NO CATEGORIES REGISTERED YET. PRESS ANY KEY TO CONTIN
+      -    "UE".
+       78 NEXT-LIST-TEXT
+           VALUE "PRESS ANY KEY TO SHOW THE NEXT RECORDS, OR INDICATE A
+      -    " CATEGORY ID TO USE".
+       78 ID-ERROR-TEXT        VALUE "THAT CATEGORY ID DOES NOT EXIST".
+      *ACCESS LEVEL CHECK
+       78 ACCESS-CODE-PROMPT
+           VALUE "ENTER YOUR ACCESS CODE TO CONFIRM THIS DELETION:".
+       78 ACCESS-DENIED-TEXT
+           VALUE "ACCESS DENIED. YOUR ACCESS LEVEL DOES NOT ALLOW DELET
+      -    "IONS".
