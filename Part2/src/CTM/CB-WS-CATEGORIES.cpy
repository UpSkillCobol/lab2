@@ -0,0 +1,39 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORIES MANAGEMENT
+      ******************************************************************
+      *    WORKING-STORAGE | V0.1 | 23.03.2021
+      ******************************************************************
+       01  WS-CATEGORY-DETAILS.
+           88 WS-EOF                               VALUE HIGH-VALUES.
+           05 WS-CATEGORY-ID                       PIC 9(003).
+           05 WS-CATEGORY-NAME                     PIC X(030).
+               88 CATEGORY-NAME-VLD                VALUE "A" THRU "Z",
+                                                   "a" THRU "z", SPACE,
+                                                   "0" THRU "9".
+           05 WS-CATEGORY-DESCRIPTION.
+               88 CATEGORY-DESCRIPTION-VLD         VALUE "A" THRU "Z",
+                                                   "a" THRU "z", SPACE,
+                                                   "0" THRU "9",
+                                                   ",",".".
+               10 WS-CATEGORY-DESCRIPTION1         PIC X(050).
+           05 WS-CATEGORY-IS-ACTIVE                PIC 9(001).
+           05 WS-CATEGORY-ALLERGEN-FLAG            PIC X(001).
+               88 WS-CATEGORY-HAS-ALLERGENS        VALUE "Y".
+               88 WS-CATEGORY-NO-ALLERGENS         VALUE "N".
+       01  WS-OPTION                                PIC 9(002).
+           88 OPTION-VLD                            VALUE
+                                                   1, 2, 3, 4.
+       01  WS-DLT                                  PIC X(01).
+           88 DLT-VLD                              VALUE
+                                                   "Y","S","N",
+                                                   "y","s","n".
+       01  FILE-STATUS                             PIC 9(002).
+       01  KEY-STATUS                              PIC 9(004).
+       01  SC-LINE                                 PIC 9(004).
+       01  WS-CONTROL                              PIC 9(001).
+       01  FLAG                                    PIC X(001).
+       01  PRESS-KEY                               PIC X(001).
+       01  UNSTR                                    PIC X(050).
+       01  EDIT-WHAT                               PIC 9(002).
