@@ -16,7 +16,7 @@
        COPY WSCALENDAR.
 
        01  OPTION                               PIC 9(002).
-           88  VALID-OPTION                     VALUE 1 THRU 5.
+           88  VALID-OPTION                     VALUE 1 THRU 6.
        77  PRESS-KEY                            PIC X.
 
        SCREEN SECTION.
@@ -47,11 +47,12 @@
            05 VALUE ALL " " PIC X(050) LINE 15 COL 35.
            05 VALUE ALL " " PIC X(050) LINE 16 COL 35.
            05 VALUE ALL " " PIC X(050) LINE 17 COL 35.
-           05 VALUE OPTION-REGISTER1 LINE 11 COL 50.
-           05 VALUE OPTION-VIEW2     LINE 12 COL 50.
-           05 VALUE OPTION-EDIT3     LINE 13 COL 50.
-           05 VALUE OPTION-DELETE4   LINE 14 COL 50.
-           05 VALUE OPTION-EXIT5     LINE 15 COL 50.
+           05 VALUE OPTION-REGISTER1  LINE 11 COL 50.
+           05 VALUE OPTION-VIEW2      LINE 12 COL 50.
+           05 VALUE OPTION-EDIT3      LINE 13 COL 50.
+           05 VALUE OPTION-DELETE4    LINE 14 COL 50.
+           05 VALUE OPTION-CONFLICTS5 LINE 15 COL 50.
+           05 VALUE OPTION-EXIT6      LINE 16 COL 50.
            05 VALUE ACCEPT-OPTION    LINE 20 COL 45 REVERSE-VIDEO.
            05 SC-OPTION PIC 9(002) LINE 20 COL 70 TO OPTION
               BLANK WHEN ZERO REVERSE-VIDEO.
@@ -94,7 +95,7 @@
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           PERFORM UNTIL OPTION = 5
+           PERFORM UNTIL OPTION = 6
 
               DISPLAY CLEAR-SCREEN
               MOVE ZERO TO SC-OPTION
@@ -110,6 +111,7 @@
                  WHEN 2     CALL "CAM-VIEW"
                  WHEN 3     CALL "CAM-EDIT"
                  WHEN 4     CALL "CAM-DELETE"
+                 WHEN 5     CALL "CAM-CONFLICTS"
               END-EVALUATE
 
            END-PERFORM
