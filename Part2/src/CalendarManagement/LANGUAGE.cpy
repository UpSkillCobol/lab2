@@ -14,6 +14,8 @@
        78  OPTION-EDIT3     VALUE "3 - EDIT DOWNTIME".
        78  OPTION-DELETE4   VALUE "4 - DELETE DOWNTIME".
        78  OPTION-EXIT5     VALUE "5 - EXIT PROGRAM".
+       78  OPTION-CONFLICTS5 VALUE "5 - PRINT CONFLICT REPORT".
+       78  OPTION-EXIT6     VALUE "6 - EXIT PROGRAM".
        78  ACCEPT-OPTION    VALUE "PLEASE CHOOSE AN OPTION:".
 
        78  OPTION-ERROR
@@ -25,6 +27,29 @@
        78  REGISTER-TEXT-DATE        VALUE "  DOWNTIME START DATE:".
        78  REGISTER-TEXT-DATE1       VALUE "    DOWNTIME END DATE:".
        78  REGISTER-TEXT-DESCRIPTION VALUE " DOWNTIME DESCRIPTION:".
+       78  REGISTER-TEXT-SCOPE       VALUE "        DOWNTIME SCOPE:".
+       78  REGISTER-TEXT-TARGET      VALUE "     CATEGORY/ING. ID:".
+
+       78  SCOPE-OPTION1  VALUE "1 - WHOLE KITCHEN (ALL CATEGORIES/INGRED
+      -    "IENTS)".
+       78  SCOPE-OPTION2  VALUE "2 - A SINGLE CATEGORY".
+       78  SCOPE-OPTION3  VALUE "3 - A SINGLE INGREDIENT".
+
+       78  INSTRUCTIONS-SCOPE
+           VALUE "CHOOSE WHAT THIS DOWNTIME AFFECTS: 1, 2 OR 3".
+
+       78  INSTRUCTIONS-TARGET
+           VALUE "ENTER THE CATEGORY OR INGREDIENT ID THIS DOWNTIME APPLI
+      -    "ES TO".
+
+       78  REGISTER-TEXT-RECURRENCE  VALUE "     DOWNTIME RECURRENCE:".
+
+       78  RECURRENCE-OPTION1  VALUE "1 - ONE-TIME (DOES NOT REPEAT)".
+       78  RECURRENCE-OPTION2  VALUE "2 - WEEKLY (SAME DAY OF WEEK)".
+       78  RECURRENCE-OPTION3  VALUE "3 - YEARLY (SAME DAY AND MONTH)".
+
+       78  INSTRUCTIONS-RECURRENCE
+           VALUE "CHOOSE HOW THIS DOWNTIME REPEATS: 1, 2 OR 3".
 
        78  INVALID-DATE
            VALUE "INVALID DATE. PLEASE ENTER A VALID DATE".
@@ -77,3 +102,20 @@
        78  ID-NONEXISTENT
            VALUE "DOWNTIME ID RECEIVED DOESN'T EXIST | PRESS ANY KEY TO
       -    "CONTINUE".
+
+       78  CONFLICTS-NO-DOWNTIME
+           VALUE "THERE ARE NO DOWNTIME RECORDS TO CHECK | PRESS ANY KEY
+      -    " TO CONTINUE".
+
+       78  CONFLICTS-NONE-FOUND
+           VALUE "NO CONFLICTS WERE FOUND | PRESS ANY KEY TO CONTINUE".
+
+       78  CONFLICTS-REPORT-DONE
+           VALUE "CONFLICT REPORT GENERATED SUCCESSFULLY | PRESS ANY KEY
+      -    " TO CONTINUE".
+
+       78  CONFLICTS-TITLE1
+           VALUE "B R E A D W I C H   R E P O R T".
+       78  CONFLICTS-TITLE2
+           VALUE "D O W N T I M E   C O N F L I C T S".
+       78  CONFLICTS-PAGE VALUE "PAGE".
