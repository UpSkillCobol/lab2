@@ -0,0 +1,299 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CALENDAR MANAGEMENT
+      ******************************************************************
+      *    DOWNTIME CONFLICT REPORT | V0.1 | IN UPDATE | 23.03.2021
+      ******************************************************************
+      *    LISTS EVERY PAIR OF REGISTERED DOWNTIME WINDOWS THAT OVERLAP
+      *    IN BOTH DATE RANGE AND SCOPE, SO THE CALENDAR CAN BE CLEANED
+      *    UP BEFORE IT REACHES SR-ADD'S AVAILABILITY CHECK. THE LIST IS
+      *    WRITTEN TO A PLAIN TEXT FILE (CAMREPORTFILE) THAT CAN BE
+      *    PRINTED OR EXPORTED THE SAME WAY RSOREPORT DOES FOR ORDERS.
+      *
+      *    A RECURRING DOWNTIME (WEEKLY/YEARLY) IS COMPARED BY ITS
+      *    OVERALL REGISTERED WINDOW (START THROUGH END, OR OPEN-ENDED
+      *    IF NO END WAS GIVEN) RATHER THAN BY EXPANDING EVERY
+      *    INDIVIDUAL OCCURRENCE - TWO RECURRING WINDOWS THAT SHARE
+      *    SCOPE AND OVERLAPPING YEARS ARE REPORTED EVEN IF THE ACTUAL
+      *    DAYS THEY LAND ON NEVER COINCIDE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAM-CONFLICTS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDAR ASSIGN TO "CALENDARFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-DOWNTIME-ID
+              FILE STATUS IS CALENDAR-TEST.
+
+           SELECT REPORTFILE ASSIGN TO "CAMREPORTFILE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE                          PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       COPY LANGUAGE.
+       COPY WSCALENDAR.
+
+       77  CALENDAR-TEST                        PIC 9(002).
+       77  REPORT-FS                            PIC 9(002).
+       77  WS-LINE-COUNT                        PIC 9(003).
+       77  WS-PAGE-COUNT                        PIC 9(003).
+       78  MAX-LINES-PER-PAGE                   VALUE 20.
+       77  PRESS-KEY                            PIC X.
+       77  FLAG-CONFLICTS-FOUND                 PIC X.
+           88  CONFLICTS-FOUND                  VALUE "Y".
+       77  FLAG-SCOPE-OVERLAP-OK                PIC X.
+           88  SCOPE-OVERLAP-OK                 VALUE "Y".
+
+       01  DIVIDER-LINE                     PIC X(080) VALUE ALL "-".
+
+       78  MAX-TABLES                           VALUE 999.
+       77  MAX-DOWNTIME                         PIC 999 VALUE ZEROS.
+
+       01  TAB-DOWNTIME OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-DOWNTIME
+           INDEXED BY IND-DOWNTIME IND-DOWNTIME2.
+           05  TAB-DOWNTIME-ID                  PIC 9(003).
+           05  TAB-DOWNTIME-START-NUM           PIC 9(008).
+           05  TAB-DOWNTIME-END-NUM             PIC 9(008).
+           05  TAB-DOWNTIME-DESCRIPTION1        PIC X(050).
+           05  TAB-DOWNTIME-SCOPE               PIC X(001).
+           05  TAB-DOWNTIME-TARGET-ID           PIC 9(003).
+           05  TAB-DOWNTIME-RECURRENCE          PIC X(001).
+
+       78  OPEN-ENDED-NUM                       VALUE 99991231.
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           DISPLAY CLEAR-SCREEN
+
+           PERFORM CHECK-CALENDAR-FILE
+           IF MAX-DOWNTIME = ZEROS THEN
+              MOVE CONFLICTS-NO-DOWNTIME TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM PRINT-REPORT
+
+           IF CONFLICTS-FOUND
+              MOVE CONFLICTS-REPORT-DONE TO COMMENT-TEXT
+           ELSE
+              MOVE CONFLICTS-NONE-FOUND TO COMMENT-TEXT
+           END-IF
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CHECK-CALENDAR-FILE SECTION.
+           OPEN INPUT CALENDAR
+           IF CALENDAR-TEST = "35" THEN
+              CLOSE CALENDAR
+              EXIT SECTION
+           END-IF
+
+           SET IND-DOWNTIME TO 0
+           PERFORM UNTIL EOF-DOWNTIME-ID
+              READ CALENDAR
+                 AT END
+                    SET EOF-DOWNTIME-ID TO TRUE
+                    MOVE IND-DOWNTIME TO MAX-DOWNTIME
+                 NOT AT END
+                    SET IND-DOWNTIME UP BY 1
+                    PERFORM LOAD-TABLE-DOWNTIME
+              END-READ
+           END-PERFORM
+           CLOSE CALENDAR
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LOAD-TABLE-DOWNTIME SECTION.
+           MOVE FD-DOWNTIME-ID         TO TAB-DOWNTIME-ID (IND-DOWNTIME)
+           MOVE FD-DOWNTIME-DESCRIPTION1 TO
+              TAB-DOWNTIME-DESCRIPTION1 (IND-DOWNTIME)
+           MOVE FD-DOWNTIME-SCOPE      TO
+              TAB-DOWNTIME-SCOPE (IND-DOWNTIME)
+           MOVE FD-DOWNTIME-TARGET-ID  TO
+              TAB-DOWNTIME-TARGET-ID (IND-DOWNTIME)
+           MOVE FD-DOWNTIME-RECURRENCE TO
+              TAB-DOWNTIME-RECURRENCE (IND-DOWNTIME)
+
+           COMPUTE TAB-DOWNTIME-START-NUM (IND-DOWNTIME) =
+              FD-START-DT-YEAR * 10000 + FD-START-DT-MONTH * 100 +
+              FD-START-DT-DAY
+
+           IF FD-END-DT-YEAR = ZEROS THEN
+              MOVE OPEN-ENDED-NUM TO TAB-DOWNTIME-END-NUM (IND-DOWNTIME)
+           ELSE
+              COMPUTE TAB-DOWNTIME-END-NUM (IND-DOWNTIME) =
+                 FD-END-DT-YEAR * 10000 + FD-END-DT-MONTH * 100 +
+                 FD-END-DT-DAY
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+      *    PAIRWISE COMPARISON OF EVERY DOWNTIME AGAINST EVERY LATER
+      *    DOWNTIME IN THE TABLE (I < J SO EACH PAIR IS ONLY REPORTED
+      *    ONCE). SCOPE-OVERLAP-OK IS TRUE WHEN EITHER WINDOW COVERS
+      *    THE WHOLE KITCHEN, OR WHEN BOTH ARE THE SAME KIND OF SCOPE
+      *    (CATEGORY OR INGREDIENT) POINTING AT THE SAME ID. A
+      *    CATEGORY WINDOW AND AN INGREDIENT WINDOW ARE NOT
+      *    CROSS-CHECKED AGAINST EACH OTHER'S RECIPE MEMBERSHIP - THAT
+      *    WOULD NEED THE RECIPE MODULE'S CATEGORY/INGREDIENT
+      *    CROSS-REFERENCE, OUT OF SCOPE FOR A CALENDAR-ONLY REPORT
+      ******************************************************************
+       CHECK-CONFLICT-PAIR SECTION.
+           MOVE SPACE TO FLAG-SCOPE-OVERLAP-OK
+           IF TAB-DOWNTIME-SCOPE (IND-DOWNTIME) = "A"
+              OR TAB-DOWNTIME-SCOPE (IND-DOWNTIME2) = "A"
+              OR (TAB-DOWNTIME-SCOPE (IND-DOWNTIME) =
+                  TAB-DOWNTIME-SCOPE (IND-DOWNTIME2)
+                  AND TAB-DOWNTIME-TARGET-ID (IND-DOWNTIME) =
+                  TAB-DOWNTIME-TARGET-ID (IND-DOWNTIME2))
+              MOVE "Y" TO FLAG-SCOPE-OVERLAP-OK
+           END-IF
+
+           IF TAB-DOWNTIME-START-NUM (IND-DOWNTIME) NOT >
+              TAB-DOWNTIME-END-NUM (IND-DOWNTIME2)
+              AND TAB-DOWNTIME-START-NUM (IND-DOWNTIME2) NOT >
+              TAB-DOWNTIME-END-NUM (IND-DOWNTIME)
+              AND SCOPE-OVERLAP-OK
+              MOVE "Y" TO FLAG-CONFLICTS-FOUND
+              PERFORM STORE-CONFLICT-LINE
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       STORE-CONFLICT-LINE SECTION.
+           IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+              PERFORM WRITE-REPORT-HEADER
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "DOWNTIME " TAB-DOWNTIME-ID (IND-DOWNTIME)
+              " CONFLICTS WITH DOWNTIME "
+              TAB-DOWNTIME-ID (IND-DOWNTIME2)
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           PERFORM WRITE-CONFLICT-DETAIL-LINE
+           EXIT SECTION.
+
+       WRITE-CONFLICT-DETAIL-LINE SECTION.
+           MOVE SPACES TO REPORT-LINE
+           STRING "   ID " TAB-DOWNTIME-ID (IND-DOWNTIME) "  "
+              TAB-DOWNTIME-DESCRIPTION1 (IND-DOWNTIME)
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "   ID " TAB-DOWNTIME-ID (IND-DOWNTIME2) "  "
+              TAB-DOWNTIME-DESCRIPTION1 (IND-DOWNTIME2)
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+      *    THE CONFLICT SCAN AND THE REPORT WRITE HAPPEN TOGETHER,
+      *    SINCE THE NUMBER OF CONFLICTS IS NOT KNOWN UP FRONT -
+      *    CHECK-CONFLICT-PAIR CALLS STORE-CONFLICT-LINE THE MOMENT A
+      *    HIT IS FOUND, WRITING STRAIGHT INTO THE ALREADY-OPEN REPORT
+      ******************************************************************
+       PRINT-REPORT SECTION.
+           OPEN OUTPUT REPORTFILE
+           MOVE ZEROS TO WS-PAGE-COUNT
+           MOVE 99 TO WS-LINE-COUNT
+
+           MOVE SPACE TO FLAG-CONFLICTS-FOUND
+           SET IND-DOWNTIME TO 1
+           PERFORM UNTIL IND-DOWNTIME > MAX-DOWNTIME
+              SET IND-DOWNTIME2 TO IND-DOWNTIME
+              SET IND-DOWNTIME2 UP BY 1
+              PERFORM UNTIL IND-DOWNTIME2 > MAX-DOWNTIME
+                 PERFORM CHECK-CONFLICT-PAIR
+                 SET IND-DOWNTIME2 UP BY 1
+              END-PERFORM
+              SET IND-DOWNTIME UP BY 1
+           END-PERFORM
+
+           IF NOT CONFLICTS-FOUND
+              IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+                 PERFORM WRITE-REPORT-HEADER
+              END-IF
+              MOVE SPACES TO REPORT-LINE
+              MOVE CONFLICTS-NONE-FOUND TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF
+
+           CLOSE REPORTFILE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE CONFLICTS-TITLE1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE CONFLICTS-TITLE2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING CONFLICTS-PAGE " " WS-PAGE-COUNT INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZEROS TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM CAM-CONFLICTS.
