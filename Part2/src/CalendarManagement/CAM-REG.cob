@@ -25,6 +25,11 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS FILE-NOT-EXIST.
 
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CALENDAR.
@@ -33,6 +38,14 @@
        FD  KEYS.
        01  FDKEYS                               PIC 9(003).
 
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                 PIC X(012).
+           05  AUD-OLD-VALUE                    PIC 9(006).
+           05  AUD-NEW-VALUE                    PIC 9(006).
+           05  AUD-DATE                         PIC 9(008).
+           05  AUD-TIME                         PIC 9(008).
+
        WORKING-STORAGE SECTION.
            COPY WSCALENDAR.
            COPY ENLANGUAGE.
@@ -45,6 +58,8 @@
            88  OPTION-EXIT                      VALUE 5.
            88  VALID-OPTION                     VALUE 1 THRU 5.
        77  FILE-NOT-EXIST                       PIC 9(002).
+       77  AUDIT-STATUS                         PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE                   PIC 9(006).
        77  PRESS-KEY                            PIC X.
 
        SCREEN SECTION.
@@ -136,6 +151,28 @@
            END-IF
            CLOSE KEYS
 
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = "35"
+              OPEN OUTPUT KEYSAUDIT
+              CLOSE KEYSAUDIT
+           END-IF
+           CLOSE KEYSAUDIT
+
+           EXIT SECTION.
+
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT A COUNTER ADVANCE IS
+      *    ACTUALLY PERSISTED
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+              WRITE KEYS-AUDIT-RECORD
+              END-WRITE
+           CLOSE KEYSAUDIT
            EXIT SECTION.
 
        REGISTER-DOWNTIME SECTION.
@@ -158,12 +195,17 @@
        DOWNTIME-ID SECTION.
            OPEN I-O KEYS
               READ KEYS
+              MOVE FDKEYS TO WS-AUDIT-OLD-VALUE
               ADD 1 TO FDKEYS
               REWRITE FDKEYS
               MOVE FDKEYS TO WS-DOWNTIME-ID
               DISPLAY REG-ID
            CLOSE KEYS
 
+           MOVE "DOWNTIME" TO AUD-COUNTER-NAME
+           MOVE FDKEYS TO AUD-NEW-VALUE
+           PERFORM WRITE-KEYS-AUDIT
+
            EXIT SECTION.
 
        DOWNTIME-DATE SECTION.
