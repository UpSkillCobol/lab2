@@ -19,3 +19,14 @@
            05  WS-DOWNTIME-DESCRIPTION.
                10  WS-DOWNTIME-DESCRIPTION1        PIC X(050).
                10  WS-DOWNTIME-DESCRIPTION2        PIC X(050).
+           05  WS-DOWNTIME-SCOPE                    PIC X(001).
+               88  WS-SCOPE-ALL                     VALUE "A".
+               88  WS-SCOPE-CATEGORY                VALUE "C".
+               88  WS-SCOPE-INGREDIENT               VALUE "I".
+               88  WS-SCOPE-VLD                      VALUE "A" "C" "I".
+           05  WS-DOWNTIME-TARGET-ID                PIC 9(003).
+           05  WS-DOWNTIME-RECURRENCE               PIC X(001).
+               88  WS-RECURRENCE-NONE                VALUE "N".
+               88  WS-RECURRENCE-WEEKLY              VALUE "W".
+               88  WS-RECURRENCE-YEARLY              VALUE "Y".
+               88  WS-RECURRENCE-VLD                 VALUE "N" "W" "Y".
