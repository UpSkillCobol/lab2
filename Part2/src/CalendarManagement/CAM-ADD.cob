@@ -25,6 +25,11 @@
               ORGANIZATION IS SEQUENTIAL
               FILE STATUS IS KEYS-TEST.
 
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CALENDAR.
@@ -33,11 +38,34 @@
        FD  KEYS.
        01  FDKEYS                               PIC 9(003).
 
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                 PIC X(012).
+           05  AUD-OLD-VALUE                    PIC 9(006).
+           05  AUD-NEW-VALUE                    PIC 9(006).
+           05  AUD-DATE                         PIC 9(008).
+           05  AUD-TIME                         PIC 9(008).
+
        WORKING-STORAGE SECTION.
        COPY LANGUAGE.
        COPY WSCALENDAR.
        COPY WSVAR.
 
+       77  AUDIT-STATUS                         PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE                   PIC 9(006).
+
+       01  WS-SCOPE-OPTION                     PIC 9(001).
+           88  SCOPE-OPTION-ALL                 VALUE 1.
+           88  SCOPE-OPTION-CATEGORY            VALUE 2.
+           88  SCOPE-OPTION-INGREDIENT          VALUE 3.
+           88  SCOPE-OPTION-VLD                 VALUE 1 THRU 3.
+
+       01  WS-RECURRENCE-OPTION                PIC 9(001).
+           88  RECURRENCE-OPTION-NONE           VALUE 1.
+           88  RECURRENCE-OPTION-WEEKLY         VALUE 2.
+           88  RECURRENCE-OPTION-YEARLY         VALUE 3.
+           88  RECURRENCE-OPTION-VLD            VALUE 1 THRU 3.
+
        SCREEN SECTION.
        01  CLEAR-SCREEN.
            05 BLANK SCREEN.
@@ -118,6 +146,27 @@
                  15 REG-DESCRIPTION2 PIC X(050) LINE 19 COL 45
                     TO WS-DOWNTIME-DESCRIPTION2 AUTO.
 
+       01  SCOPE-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE REGISTER-TEXT-SCOPE       LINE 09 COL 21.
+           05 VALUE SCOPE-OPTION1             LINE 11 COL 25.
+           05 VALUE SCOPE-OPTION2             LINE 12 COL 25.
+           05 VALUE SCOPE-OPTION3             LINE 13 COL 25.
+           05 REG-SCOPE-OPTION PIC 9(001) LINE 15 COL 21
+              TO WS-SCOPE-OPTION BLANK WHEN ZERO.
+
+       01  TARGET-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE REGISTER-TEXT-TARGET      LINE 09 COL 21.
+           05 REG-TARGET-ID PIC 9(003) LINE 09 COL 45
+              TO WS-DOWNTIME-TARGET-ID BLANK WHEN ZERO.
+
+       01  RECURRENCE-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE REGISTER-TEXT-RECURRENCE  LINE 09 COL 21.
+           05 VALUE RECURRENCE-OPTION1        LINE 11 COL 25.
+           05 VALUE RECURRENCE-OPTION2        LINE 12 COL 25.
+           05 VALUE RECURRENCE-OPTION3        LINE 13 COL 25.
+           05 REG-RECURRENCE-OPTION PIC 9(001) LINE 15 COL 21
+              TO WS-RECURRENCE-OPTION BLANK WHEN ZERO.
+
        01  INVALID-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
            05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
            05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
@@ -164,6 +213,8 @@
            PERFORM DOWNTIME-START-DATE
            PERFORM DOWNTIME-END-DATE
            PERFORM DOWNTIME-DESCRIPTION
+           PERFORM DOWNTIME-SCOPE
+           PERFORM DOWNTIME-RECURRENCE
 
            PERFORM WITH TEST AFTER UNTIL SAVE-VALID
               ACCEPT SAVE-SCREEN
@@ -175,6 +226,9 @@
            IF SAVE = "Y" OR "y"
               REWRITE FDKEYS
               END-REWRITE
+              MOVE "DOWNTIME" TO AUD-COUNTER-NAME
+              MOVE FDKEYS TO AUD-NEW-VALUE
+              PERFORM WRITE-KEYS-AUDIT
               WRITE FD-CALENDAR FROM WS-CALENDAR
               END-WRITE
               CLOSE KEYS
@@ -194,6 +248,7 @@
        DOWNTIME-ID SECTION.
            OPEN I-O KEYS
               READ KEYS
+                 MOVE FDKEYS TO WS-AUDIT-OLD-VALUE
                  ADD 1 TO FDKEYS
            EXIT SECTION.
 
@@ -247,6 +302,76 @@
            ACCEPT REG-DESCRIPTION
            EXIT SECTION.
 
+      ******************************************************************
+      *    A DOWNTIME CAN CLOSE THE WHOLE KITCHEN, OR JUST TAKE ONE
+      *    CATEGORY/INGREDIENT OUT OF SANDWICH-BUILDING FOR THE
+      *    DURATION OF THE WINDOW ABOVE - SR-ADD READS THIS SCOPE WHEN
+      *    IT LOADS THE CATEGORY/INGREDIENT PICK LISTS
+      ******************************************************************
+       DOWNTIME-SCOPE SECTION.
+           MOVE ZERO TO WS-SCOPE-OPTION WS-DOWNTIME-TARGET-ID
+           PERFORM WITH TEST AFTER UNTIL SCOPE-OPTION-VLD
+              MOVE ZERO TO REG-SCOPE-OPTION
+              DISPLAY SCOPE-SCREEN
+              MOVE INSTRUCTIONS-SCOPE TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+              ACCEPT SCOPE-SCREEN
+              IF NOT SCOPE-OPTION-VLD THEN
+                 MOVE OPTION-ERROR TO INVALID-TEXT
+                 ACCEPT INVALID-SCREEN
+              END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+              WHEN SCOPE-OPTION-ALL
+                 MOVE "A" TO WS-DOWNTIME-SCOPE
+              WHEN SCOPE-OPTION-CATEGORY
+                 MOVE "C" TO WS-DOWNTIME-SCOPE
+                 PERFORM DOWNTIME-TARGET-ID
+              WHEN SCOPE-OPTION-INGREDIENT
+                 MOVE "I" TO WS-DOWNTIME-SCOPE
+                 PERFORM DOWNTIME-TARGET-ID
+           END-EVALUATE
+           EXIT SECTION.
+
+       DOWNTIME-TARGET-ID SECTION.
+           MOVE ZERO TO REG-TARGET-ID
+           DISPLAY TARGET-SCREEN
+           MOVE INSTRUCTIONS-TARGET TO INSTRUCTIONS-TEXT
+           DISPLAY INSTRUCTIONS-SCREEN
+           ACCEPT TARGET-SCREEN
+           EXIT SECTION.
+
+      ******************************************************************
+      *    A DOWNTIME CAN BE A ONE-TIME WINDOW, OR REPEAT ON THE SAME
+      *    DAY OF THE WEEK (WEEKLY) OR THE SAME DAY/MONTH EVERY YEAR
+      *    (YEARLY) - SR-ADD RE-EVALUATES RECURRING DOWNTIME AGAINST
+      *    TODAY'S DATE EVERY TIME IT IS CHECKED
+      ******************************************************************
+       DOWNTIME-RECURRENCE SECTION.
+           MOVE ZERO TO WS-RECURRENCE-OPTION
+           PERFORM WITH TEST AFTER UNTIL RECURRENCE-OPTION-VLD
+              MOVE ZERO TO REG-RECURRENCE-OPTION
+              DISPLAY RECURRENCE-SCREEN
+              MOVE INSTRUCTIONS-RECURRENCE TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+              ACCEPT RECURRENCE-SCREEN
+              IF NOT RECURRENCE-OPTION-VLD THEN
+                 MOVE OPTION-ERROR TO INVALID-TEXT
+                 ACCEPT INVALID-SCREEN
+              END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+              WHEN RECURRENCE-OPTION-NONE
+                 MOVE "N" TO WS-DOWNTIME-RECURRENCE
+              WHEN RECURRENCE-OPTION-WEEKLY
+                 MOVE "W" TO WS-DOWNTIME-RECURRENCE
+              WHEN RECURRENCE-OPTION-YEARLY
+                 MOVE "Y" TO WS-DOWNTIME-RECURRENCE
+           END-EVALUATE
+           EXIT SECTION.
+
        CREATE-FILE SECTION.
            OPEN I-O CALENDAR
            IF CALENDAR-TEST = "35"
@@ -266,10 +391,41 @@
            ELSE
               CLOSE KEYS
            END-IF
+
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = "35"
+              OPEN OUTPUT KEYSAUDIT
+              CLOSE KEYSAUDIT
+           ELSE
+              CLOSE KEYSAUDIT
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT A COUNTER ADVANCE IS
+      *    ACTUALLY PERSISTED (I.E. AFTER THE USER CONFIRMS SAVE), SO
+      *    A CANCELLED REGISTRATION NEVER LEAVES A PHANTOM ENTRY
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+              WRITE KEYS-AUDIT-RECORD
+              END-WRITE
+           CLOSE KEYSAUDIT
            EXIT SECTION.
 
        CHECK-DATE SECTION.
-           IF VALID-YEAR AND VALID-MONTH AND VALID-DAY THEN
+           MOVE "N" TO YEAR-VALID
+           COMPUTE WS-MAX-VALID-YEAR = WS-CURRENT-YEAR + MAX-YEAR-SPAN
+           IF WS-YEAR NOT < WS-CURRENT-YEAR
+              AND WS-YEAR NOT > WS-MAX-VALID-YEAR THEN
+              MOVE "Y" TO YEAR-VALID
+           END-IF
+
+           IF YEAR-VALID-YES AND VALID-MONTH AND VALID-DAY THEN
               IF WS-DAY >= WS-CURRENT-DAY AND WS-MONTH >=
               WS-CURRENT-MONTH AND WS-YEAR >= WS-CURRENT-YEAR THEN
                  MOVE "Y" TO DATE-VALID
