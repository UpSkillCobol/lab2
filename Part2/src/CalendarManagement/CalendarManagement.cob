@@ -23,6 +23,11 @@
            ORGANIZATION IS SEQUENTIAL
            FILE STATUS FILE-NOT-EXIST.
 
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CALENDAR.
@@ -31,11 +36,21 @@
        FD  KEYS.
        01  FDKEYS                            PIC 9(003).
 
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                 PIC X(012).
+           05  AUD-OLD-VALUE                    PIC 9(006).
+           05  AUD-NEW-VALUE                    PIC 9(006).
+           05  AUD-DATE                         PIC 9(008).
+           05  AUD-TIME                         PIC 9(008).
+
        WORKING-STORAGE SECTION.
            COPY WSCALENDAR.
            COPY PTLANGUAGE.
 
        77  FILE-NOT-EXIST                       PIC X(002).
+       77  AUDIT-STATUS                         PIC X(002).
+       77  WS-AUDIT-OLD-VALUE                   PIC 9(006).
        01  OPTION                               PIC 9(001).
            88  OPTION-REGISTER                  VALUE 1.
            88  OPTION-VIEW                      VALUE 2.
@@ -111,6 +126,28 @@
            END-IF
            CLOSE KEYS
 
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = "35"
+              OPEN OUTPUT KEYSAUDIT
+              CLOSE KEYSAUDIT
+           END-IF
+           CLOSE KEYSAUDIT
+
+           EXIT SECTION.
+
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT A COUNTER ADVANCE IS
+      *    ACTUALLY PERSISTED
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+           WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+
            EXIT SECTION.
 
        MAIN-MENU SECTION.
@@ -146,11 +183,16 @@
        DOWNTIME-ID SECTION.
            OPEN I-O KEYS
            READ KEYS
+           MOVE FDKEYS TO WS-AUDIT-OLD-VALUE
            ADD 1 TO FDKEYS
            REWRITE FDKEYS
            MOVE FDKEYS TO WS-DOWNTIME-ID
            CLOSE KEYS
 
+           MOVE "DOWNTIME" TO AUD-COUNTER-NAME
+           MOVE FDKEYS TO AUD-NEW-VALUE
+           PERFORM WRITE-KEYS-AUDIT
+
            EXIT SECTION.
 
        DOWNTIME-DATE SECTION.
