@@ -18,7 +18,6 @@
                88  MONTH-30                    VALUE 04, 06, 09, 11.
                88  MONTH-FEB                   VALUE 02.
            05  WS-YEAR                         PIC 9(004).
-               88  VALID-YEAR                  VALUE 2021 THRU 2021.
        01  DATE-VALID                          PIC X.
        01  LEAP-YEAR                           PIC X.
            88  LEAP-YEAR-YES                   VALUE "Y".
@@ -26,3 +25,12 @@
            05  WS-CURRENT-YEAR                 PIC 9(004).
            05  WS-CURRENT-MONTH                PIC 9(002).
            05  WS-CURRENT-DAY                  PIC 9(002).
+      ******************************************************************
+      *    ROLLING YEAR WINDOW - A DOWNTIME YEAR IS VALID FROM THE
+      *    CURRENT YEAR UP TO MAX-YEAR-SPAN YEARS AHEAD, RECOMPUTED
+      *    EVERY TIME CHECK-DATE RUNS SO THE WINDOW NEVER GOES STALE
+      ******************************************************************
+       78  MAX-YEAR-SPAN                       VALUE 5.
+       77  WS-MAX-VALID-YEAR                   PIC 9(004).
+       01  YEAR-VALID                          PIC X.
+           88  YEAR-VALID-YES                  VALUE "Y".
