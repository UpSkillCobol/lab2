@@ -1,5 +1,6 @@
        01  FD-CALENDAR.
            05  FD-DOWNTIME-ID                      PIC 9(003).
+               88  EOF-DOWNTIME-ID                 VALUE 999.
            05  FD-START-DOWNTIME.
                10  FD-START-DT-DAY                 PIC 9(002).
                10  FD-START-DT-MONTH               PIC 9(002).
@@ -11,3 +12,14 @@
            05  FD-DOWNTIME-DESCRIPTION.
                10  FD-DOWNTIME-DESCRIPTION1        PIC X(050).
                10  FD-DOWNTIME-DESCRIPTION2        PIC X(050).
+           05  FD-START-TIME                       PIC X(004).
+           05  FD-END-TIME                         PIC X(004).
+           05  FD-DOWNTIME-SCOPE                    PIC X(001).
+               88  DOWNTIME-SCOPE-ALL               VALUE "A".
+               88  DOWNTIME-SCOPE-CATEGORY          VALUE "C".
+               88  DOWNTIME-SCOPE-INGREDIENT        VALUE "I".
+           05  FD-DOWNTIME-TARGET-ID                PIC 9(003).
+           05  FD-DOWNTIME-RECURRENCE               PIC X(001).
+               88  RECURRENCE-NONE                   VALUE "N".
+               88  RECURRENCE-WEEKLY                 VALUE "W".
+               88  RECURRENCE-YEARLY                 VALUE "Y".
