@@ -0,0 +1,268 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORIES MANAGEMENT
+      ******************************************************************
+      *    CATEGORIES MODULE - DELETE (DEACTIVATE) CATEGORY
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 23.03.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTMDEL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATEGORIES ASSIGN TO "FXCATEGORIES"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CATEGORY-ID
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT ACCESSLVL ASSIGN TO "ACCESSLVL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCESS-ROLE-ID
+           FILE STATUS IS ACCESS-FS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CATEGORIES.
+       COPY CB-CATEGORIES.
+
+       FD ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                    PIC 9(001).
+           05 ACCESS-ROLE-NAME                  PIC X(020).
+           05 ACCESS-CAN-DELETE                 PIC X(001).
+               88 ACCESS-DELETE-ALLOWED         VALUE "Y".
+               88 ACCESS-DELETE-DENIED          VALUE "N".
+
+       FD KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                 PIC X(012).
+           05  AUD-OLD-VALUE                    PIC 9(006).
+           05  AUD-NEW-VALUE                    PIC 9(006).
+           05  AUD-DATE                         PIC 9(008).
+           05  AUD-TIME                         PIC 9(008).
+
+       WORKING-STORAGE SECTION.
+       COPY CB-WS-CATEGORIES.
+       COPY CONSTANTSCTM.
+       01  WS-ACCESS-ROLE-ID                    PIC 9(001).
+       01  WS-ACCESS-GRANTED                    PIC X(001).
+           88 ACCESS-GRANTED                    VALUE "Y".
+       01  ACCESS-FS                            PIC 9(002).
+       01  AUDIT-STATUS                         PIC 9(002).
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           03 VALUE " " BLANK SCREEN LINE 01 COL 01.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(23) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
+           05 VALUE BACK-EXIT
+               LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  DLT-ID-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(060) LINE 10 COL 25.
+           05 VALUE ALL " " PIC X(060) LINE 07 COL 25
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(060) LINE 16 COL 25
+               BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE DLT-MENU-TEXT LINE 9 COL 35.
+           05 VALUE DLT-MENU-TEXT1 LINE 11 COL 30.
+           05 DLT-IID PIC 9(003) LINE 11 COL 74 TO WS-CATEGORY-ID
+               REQUIRED.
+      ******************************************************************
+       01  CONFIRM-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE DLT-MENU-TEXT2 LINE 25 COL 03
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 CONFIRM-CHOICE PIC X(001) LINE 25 COL 78 REQUIRED
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO WS-DLT.
+      ******************************************************************
+       01  ACCESS-CODE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ACCESS-CODE-PROMPT LINE 25 COL 03
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ACCESS-CODE PIC 9(001) LINE 25 COL 53 REQUIRED
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+               TO WS-ACCESS-ROLE-ID.
+      ******************************************************************
+       01  ERROR-MESSAGE FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           03 ERROR-LINE LINE 25 COL 15 PIC X(80).
+           03 SCREEN-DUMMY LINE 26 COL 95 PIC X TO PRESS-KEY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM GET-CATEGORY-ID
+           IF KEY-STATUS = 1003 OR KEY-STATUS = 1004 THEN
+              EXIT PROGRAM
+           END-IF
+           PERFORM FIND-CATEGORY
+           IF FLAG = "N" THEN
+              EXIT PROGRAM
+           END-IF
+           IF CATEGORY-IS-ACTIVE = ZERO THEN
+              MOVE ALREADY-INACTIVE-TEXT TO ERROR-LINE
+              ACCEPT ERROR-MESSAGE
+              EXIT PROGRAM
+           END-IF
+           PERFORM CONFIRM-DEACTIVATE
+           IF DLT-VLD AND (WS-DLT = "Y" OR WS-DLT = "y" OR
+               WS-DLT = "S" OR WS-DLT = "s") THEN
+              PERFORM CHECK-ACCESS-LEVEL
+              IF ACCESS-GRANTED THEN
+                 PERFORM DEACTIVATE-CATEGORY
+              ELSE
+                 MOVE ACCESS-DENIED-TEXT TO ERROR-LINE
+                 ACCEPT ERROR-MESSAGE
+              END-IF
+           END-IF
+           EXIT PROGRAM.
+
+       GET-CATEGORY-ID SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE ZEROS TO WS-CATEGORY-ID
+           DISPLAY DLT-ID-SCREEN
+           ACCEPT DLT-IID
+           EXIT SECTION.
+
+       FIND-CATEGORY SECTION.
+           MOVE "Y" TO FLAG
+           MOVE WS-CATEGORY-ID TO CATEGORY-ID
+           OPEN INPUT CATEGORIES
+              READ CATEGORIES
+                 INVALID KEY
+                    MOVE DLT-ID-ERROR TO ERROR-LINE
+                    ACCEPT ERROR-MESSAGE
+                    MOVE "N" TO FLAG
+              END-READ
+           CLOSE CATEGORIES
+           EXIT SECTION.
+
+       CONFIRM-DEACTIVATE SECTION.
+           MOVE SPACES TO WS-DLT
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM WITH TEST AFTER UNTIL DLT-VLD
+              DISPLAY CONFIRM-SCREEN
+              ACCEPT CONFIRM-CHOICE
+              IF NOT DLT-VLD THEN
+                 MOVE MAIN-MENU-ERROR TO ERROR-LINE
+                 ACCEPT ERROR-MESSAGE
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       CHECK-ACCESS-LEVEL SECTION.
+      *    ONLY ROLES FLAGGED ACCESS-CAN-DELETE = "Y" IN ACCESSLVL MAY
+      *    GO AHEAD WITH A DEACTIVATION. AN UNKNOWN ROLE CODE IS DENIED.
+      *    THE ROLE CODE IS SELF-REPORTED BY WHOEVER IS AT THE KEYBOARD -
+      *    THIS IS A DELIBERATE CONFIRMATION STEP, NOT AN AUTHENTICATED
+      *    IDENTITY CHECK. THE SYSTEM HAS NO OPERATOR LOGIN TO BIND TO.
+           PERFORM CHECK-ACCESSLVL-FILE
+           MOVE ZEROS TO WS-ACCESS-ROLE-ID
+           MOVE "N" TO WS-ACCESS-GRANTED
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY ACCESS-CODE-SCREEN
+           ACCEPT ACCESS-CODE
+           OPEN INPUT ACCESSLVL
+              MOVE WS-ACCESS-ROLE-ID TO ACCESS-ROLE-ID
+              READ ACCESSLVL
+                 NOT INVALID KEY
+                    MOVE ACCESS-CAN-DELETE TO WS-ACCESS-GRANTED
+              END-READ
+           CLOSE ACCESSLVL
+           EXIT SECTION.
+
+       CHECK-ACCESSLVL-FILE SECTION.
+      *    CREATES ACCESSLVL.DAT WITH ITS DEFAULT ROLES THE FIRST TIME
+      *    THIS MODULE RUNS ON A FRESH INSTALLATION.
+           MOVE ZEROS TO ACCESS-FS
+           OPEN I-O ACCESSLVL
+              IF ACCESS-FS = 35 THEN
+                 OPEN OUTPUT ACCESSLVL
+                    MOVE 1 TO ACCESS-ROLE-ID
+                    MOVE "STAFF" TO ACCESS-ROLE-NAME
+                    MOVE "N" TO ACCESS-CAN-DELETE
+                    WRITE ACCESS-LEVEL-DETAILS
+                    MOVE 2 TO ACCESS-ROLE-ID
+                    MOVE "SUPERVISOR" TO ACCESS-ROLE-NAME
+                    MOVE "Y" TO ACCESS-CAN-DELETE
+                    WRITE ACCESS-LEVEL-DETAILS
+                    MOVE 3 TO ACCESS-ROLE-ID
+                    MOVE "ADMINISTRATOR" TO ACCESS-ROLE-NAME
+                    MOVE "Y" TO ACCESS-CAN-DELETE
+                    WRITE ACCESS-LEVEL-DETAILS
+                 CLOSE ACCESSLVL
+              END-IF
+           CLOSE ACCESSLVL
+           EXIT SECTION.
+
+       DEACTIVATE-CATEGORY SECTION.
+           OPEN I-O CATEGORIES
+              MOVE WS-CATEGORY-ID TO CATEGORY-ID
+              READ CATEGORIES
+                 NOT INVALID KEY
+                    MOVE ZERO TO CATEGORY-IS-ACTIVE
+                    REWRITE CATEGORY-DETAILS
+              END-READ
+           CLOSE CATEGORIES
+           PERFORM WRITE-CATEGORY-DELETE-AUDIT
+           MOVE DELETED-TEXT TO ERROR-LINE
+           ACCEPT ERROR-MESSAGE
+           EXIT SECTION.
+
+      *> RECORDS WHICH CATEGORY WAS DEACTIVATED AND UNDER WHICH ROLE,
+      *> ON THE SAME SHARED KEYSAUDIT.DAT TRAIL THE KEYS COUNTERS USE
+       WRITE-CATEGORY-DELETE-AUDIT SECTION.
+           MOVE "CATEGORY-DEL" TO AUD-COUNTER-NAME
+           MOVE WS-CATEGORY-ID TO AUD-OLD-VALUE
+           MOVE WS-ACCESS-ROLE-ID TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           MOVE ZEROS TO AUDIT-STATUS
+           OPEN I-O KEYSAUDIT
+              IF AUDIT-STATUS = 35 THEN
+                 OPEN OUTPUT KEYSAUDIT
+              END-IF
+           CLOSE KEYSAUDIT
+           OPEN EXTEND KEYSAUDIT
+              WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
+
+       END PROGRAM CTMDEL.
