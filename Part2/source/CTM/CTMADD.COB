@@ -0,0 +1,250 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORIES MANAGEMENT
+      ******************************************************************
+      *    CATEGORIES MODULE - ADD CATEGORY
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 23.03.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTMADD.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATEGORIES ASSIGN TO "FXCATEGORIES"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CATEGORY-ID
+           FILE STATUS IS FILE-STATUS.
+
+           SELECT CTMKEYS ASSIGN TO "CTMKEYS"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS CTMKEY-STATUS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CATEGORIES.
+       COPY CB-CATEGORIES.
+
+       FD CTMKEYS.
+       01  FD-CTMKEYS                        PIC 9(003).
+
+       FD KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME               PIC X(012).
+           05  AUD-OLD-VALUE                  PIC 9(006).
+           05  AUD-NEW-VALUE                  PIC 9(006).
+           05  AUD-DATE                       PIC 9(008).
+           05  AUD-TIME                       PIC 9(008).
+
+       WORKING-STORAGE SECTION.
+       COPY CB-WS-CATEGORIES.
+       COPY CONSTANTSCTM.
+
+       01  SAVE-IT                           PIC X(002).
+           88 SAVE-IT-YES                    VALUE "Y" "y".
+           88 SAVE-IT-VALID                  VALUE "Y" "y" "N" "n".
+       01  ALLERGEN-ANSWER                   PIC X(001).
+           88 ALLERGEN-ANSWER-VLD            VALUE "Y" "y" "N" "n".
+       77  CTMKEY-STATUS                     PIC 9(002).
+       77  AUDIT-STATUS                      PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE                PIC 9(006).
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(23) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
+           05 VALUE BACK-EXIT LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ADD-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(060) LINE 10 COL 25.
+           05 VALUE ALL " " PIC X(060) LINE 07 COL 25
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(060) LINE 16 COL 25
+               BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE ADD-MENU-TEXT LINE 9 COL 35.
+           05 VALUE ADD-MENU-TEXT1 LINE 11 COL 30.
+           05 VALUE ADD-MENU-TEXT2 LINE 12 COL 30.
+           05 VALUE ADD-MENU-TEXT3 LINE 13 COL 30.
+           05 VALUE ADD-MENU-TEXT5 LINE 14 COL 30.
+           05 ADD-IID PIC 9(003) LINE 11 COL 44
+               FROM WS-CATEGORY-ID BLANK WHEN ZERO.
+           05 ADD-NAME PIC X(030) LINE 12 COL 44
+               TO WS-CATEGORY-NAME REQUIRED.
+           05 ADD-DESCRIPTION1 PIC X(050) LINE 13 COL 44
+               TO WS-CATEGORY-DESCRIPTION1 REQUIRED AUTO.
+      ******************************************************************
+       01  ALLERGEN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ADD-MENU-TEXT5 LINE 25 COL 03
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ALLERGEN-CHOICE PIC X(001) LINE 25 COL 30 REQUIRED
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO ALLERGEN-ANSWER.
+      ******************************************************************
+       01  ERROR-MESSAGE FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           03 ERROR-LINE LINE 25 COL 15 PIC X(80).
+           03 SCREEN-DUMMY LINE 26 COL 95 PIC X TO PRESS-KEY AUTO.
+      ******************************************************************
+       01  WANT-TO-SAVE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE CHOOSE LINE 25 COL 15
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-SAVE-IT PIC X LINE 25 COL 67
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE-IT.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CHECK-CATEGORIES-FILE
+           PERFORM CHECK-KEYS-FILE
+           PERFORM GET-NEXT-ID
+           MOVE 1 TO WS-CATEGORY-IS-ACTIVE
+           MOVE SPACES TO WS-CATEGORY-NAME WS-CATEGORY-DESCRIPTION1
+           MOVE "N" TO WS-CATEGORY-ALLERGEN-FLAG
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY ADD-SCREEN
+           ACCEPT ADD-NAME
+           MOVE FUNCTION UPPER-CASE (WS-CATEGORY-NAME) TO
+               WS-CATEGORY-NAME
+           MOVE TRIM(WS-CATEGORY-NAME) TO UNSTR
+           MOVE UNSTR(1:30) TO WS-CATEGORY-NAME
+           ACCEPT ADD-DESCRIPTION1
+           MOVE FUNCTION UPPER-CASE (WS-CATEGORY-DESCRIPTION1) TO
+               WS-CATEGORY-DESCRIPTION1
+           MOVE TRIM(WS-CATEGORY-DESCRIPTION1) TO UNSTR
+           MOVE UNSTR(1:50) TO WS-CATEGORY-DESCRIPTION1
+           PERFORM GET-ALLERGEN-FLAG
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT-VALID
+               MOVE "Y" TO SAVE-IT
+               DISPLAY WANT-TO-SAVE
+               ACCEPT SS-SAVE-IT
+               IF NOT SAVE-IT-VALID THEN
+                   MOVE MAIN-MENU-ERROR TO ERROR-LINE
+                   ACCEPT ERROR-MESSAGE
+               END-IF
+           END-PERFORM
+           IF SAVE-IT-YES THEN
+               PERFORM WRITE-RECORD
+           END-IF
+           EXIT PROGRAM.
+
+       CHECK-CATEGORIES-FILE SECTION.
+           OPEN I-O CATEGORIES
+           IF FILE-STATUS = "35" THEN
+               OPEN OUTPUT CATEGORIES
+               CLOSE CATEGORIES
+           ELSE
+               CLOSE CATEGORIES
+           END-IF
+           EXIT SECTION.
+
+       CHECK-KEYS-FILE SECTION.
+           OPEN I-O CTMKEYS
+           IF CTMKEY-STATUS = "35" THEN
+               OPEN OUTPUT CTMKEYS
+                   MOVE 0 TO FD-CTMKEYS
+                   WRITE FD-CTMKEYS
+               CLOSE CTMKEYS
+           ELSE
+               CLOSE CTMKEYS
+           END-IF
+
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = "35" THEN
+               OPEN OUTPUT KEYSAUDIT
+               CLOSE KEYSAUDIT
+           ELSE
+               CLOSE KEYSAUDIT
+           END-IF
+           EXIT SECTION.
+
+       GET-NEXT-ID SECTION.
+           OPEN I-O CTMKEYS
+               READ CTMKEYS
+                   MOVE FD-CTMKEYS TO WS-AUDIT-OLD-VALUE
+                   ADD 1 TO FD-CTMKEYS
+           MOVE FD-CTMKEYS TO WS-CATEGORY-ID
+           EXIT SECTION.
+
+       GET-ALLERGEN-FLAG SECTION.
+           MOVE SPACE TO ALLERGEN-ANSWER
+           PERFORM WITH TEST AFTER UNTIL ALLERGEN-ANSWER-VLD
+               DISPLAY ALLERGEN-SCREEN
+               ACCEPT ALLERGEN-CHOICE
+               IF NOT ALLERGEN-ANSWER-VLD THEN
+                   MOVE MAIN-MENU-ERROR TO ERROR-LINE
+                   ACCEPT ERROR-MESSAGE
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE (ALLERGEN-ANSWER) TO
+               WS-CATEGORY-ALLERGEN-FLAG
+           EXIT SECTION.
+
+      ******************************************************************
+      *    APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *    TRAIL - CALLED ONLY AT THE POINT A COUNTER ADVANCE IS
+      *    ACTUALLY PERSISTED (I.E. AFTER THE USER CONFIRMS SAVE), SO
+      *    A CANCELLED REGISTRATION NEVER LEAVES A PHANTOM ENTRY
+      ******************************************************************
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE "CATEGORY" TO AUD-COUNTER-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE FD-CTMKEYS TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
+
+       WRITE-RECORD SECTION.
+           REWRITE FD-CTMKEYS
+           CLOSE CTMKEYS
+           PERFORM WRITE-KEYS-AUDIT
+           MOVE WS-CATEGORY-DETAILS TO CATEGORY-DETAILS
+           OPEN I-O CATEGORIES
+               WRITE CATEGORY-DETAILS
+           CLOSE CATEGORIES
+           MOVE ADD-SAVED-TEXT TO ERROR-LINE
+           ACCEPT ERROR-MESSAGE
+           EXIT SECTION.
+
+       END PROGRAM CTMADD.
