@@ -0,0 +1,165 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORIES MANAGEMENT
+      ******************************************************************
+      *    CATEGORIES MODULE - VIEW CATEGORIES
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 23.03.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTMVIEW.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATEGORIES ASSIGN TO "FXCATEGORIES"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CATEGORY-ID
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CATEGORIES.
+       COPY CB-CATEGORIES.
+
+       WORKING-STORAGE SECTION.
+       COPY CB-WS-CATEGORIES.
+       COPY CONSTANTSCTM.
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           03 VALUE " " BLANK SCREEN LINE 01 COL 01.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(23) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
+           05 VALUE BACK-EXIT
+               LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  LIST-SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 07 COL 05
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 22 COL 05
+           BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 98 BACKGROUND-COLOR 7.
+           05  SHOW LINE SC-LINE COL 10.
+               10  SHOW-IID PIC 9(003)     FROM CATEGORY-ID.
+               10  VALUE "   ".
+               10  SHOW-NAME PIC X(030)    FROM CATEGORY-NAME.
+               10  VALUE "   ".
+               10  SHOW-DESC PIC X(050)    FROM CATEGORY-DESCRIPTION.
+               10  VALUE "   ".
+               10  SHOW-ACTIVE PIC 9(001)  FROM CATEGORY-IS-ACTIVE.
+           05 VALUE LIST-SCREEN-TEXT4 LINE 8 COL 11 FOREGROUND-COLOR 5.
+           05 VALUE LIST-SCREEN-TEXT1 LINE 8 COL 17 FOREGROUND-COLOR 5.
+           05 VALUE LIST-SCREEN-TEXT2 LINE 8 COL 28 FOREGROUND-COLOR 5.
+           05 VALUE LIST-SCREEN-TEXT3 LINE 8 COL 62 FOREGROUND-COLOR 5.
+           05 VALUE LIST-SCREEN-TEXT5 LINE 8 COL 92 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  END-LIST-SCREEN FOREGROUND-COLOR 4
+           BACKGROUND-COLOR 7.
+           05 VALUE END-OF-LIST-TEXT LINE 25 COL 10.
+           05  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+      ******************************************************************
+       01  EMPTY-LIST-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE EMPTY-LIST-TEXT LINE 25 COL 10.
+           05  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+      ******************************************************************
+       01  NEXT-LIST-SCREEN FOREGROUND-COLOR 4
+           BACKGROUND-COLOR 7.
+           05 VALUE NEXT-LIST-TEXT LINE 25 COL 10.
+           05  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM LIST
+           EXIT PROGRAM.
+
+       LIST SECTION.
+      *    LIST SECTION THAT SHOWS EVERY RECORD CURRENTLY ON THE FILE,
+      *    A PAGE AT A TIME, FOR THE USER TO BROWSE
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-SCREEN
+           MOVE ZEROS TO CATEGORY-ID
+           OPEN INPUT CATEGORIES
+           START CATEGORIES KEY IS GREATER OR EQUAL CATEGORY-ID
+              INVALID KEY
+                 ACCEPT EMPTY-LIST-SCREEN
+                 CLOSE CATEGORIES
+                 EXIT SECTION
+           END-START
+           MOVE 9 TO SC-LINE
+           PERFORM UNTIL EOFCATEGORY
+              READ CATEGORIES NEXT RECORD
+                 AT END SET EOFCATEGORY TO TRUE
+                    ACCEPT END-LIST-SCREEN
+                    IF KEY-STATUS = 1003 OR KEY-STATUS = 1004 THEN
+                       CLOSE CATEGORIES
+                       EXIT SECTION
+                    END-IF
+                 NOT AT END
+                    DISPLAY LIST-SCREEN
+                    ADD 01 TO SC-LINE
+                    IF SC-LINE = 21 THEN
+                       ACCEPT NEXT-LIST-SCREEN
+                       IF KEY-STATUS = 1003 OR KEY-STATUS = 1004 THEN
+                          CLOSE CATEGORIES
+                          EXIT SECTION
+                       END-IF
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY LIST-SCREEN
+                       MOVE 9 TO SC-LINE
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE CATEGORIES
+           EXIT SECTION.
+
+       END PROGRAM CTMVIEW.
