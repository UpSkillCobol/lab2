@@ -0,0 +1,379 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CATEGORIES MANAGEMENT
+      ******************************************************************
+      *    CATEGORIES MODULE - EDIT CATEGORY
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 23.03.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTMEDIT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS KEY-STATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CATEGORIES ASSIGN TO "FXCATEGORIES"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CATEGORY-ID
+           FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CATEGORIES.
+       COPY CB-CATEGORIES.
+
+       WORKING-STORAGE SECTION.
+       COPY CB-WS-CATEGORIES.
+       COPY CONSTANTSCTM.
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN BACKGROUND-COLOR 0.
+           03 VALUE " " BLANK SCREEN LINE 01 COL 01.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(95) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(95) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(23) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(23) LINE 26 COL 98.
+           05 VALUE BACK-EXIT
+               LINE 25 COL 99 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  ALT-SCREEN.
+           05 VALUE ALT-MENU-TEXT LINE 9 COL 35.
+           05 VALUE ADD-MENU-TEXT1 LINE 11 COL 30.
+           05 VALUE ADD-MENU-TEXT2 LINE 12 COL 30.
+           05 VALUE ADD-MENU-TEXT3 LINE 13 COL 30.
+           05 VALUE ADD-MENU-TEXT4 LINE 14 COL 30.
+           05 VALUE ALL " " PIC X(060) LINE 07 COL 25
+               BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(060) LINE 16 COL 25
+               BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 25 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 85 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 85 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 85 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 85 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 85 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 85 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 85 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 85 BACKGROUND-COLOR 7.
+           05 ALT-REC.
+               10 ALT-IID PIC 9(003) LINE 11 COL 44 BLANK WHEN ZERO.
+               10 ALT-NAME PIC X(030) LINE 12 COL 44
+                   TO WS-CATEGORY-NAME.
+               10 ALT-DESCRIPTION.
+                   15 ALT-DESCRIPTION1 PIC X(050) LINE 13 COL 44
+                       TO WS-CATEGORY-DESCRIPTION1.
+               10 ALT-IS-ACTIVE PIC 9(001) LINE 14 COL 44.
+      ******************************************************************
+        01 EDIT-WHAT-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(030) LINE 18 COL 25.
+           05 VALUE ALL " " PIC X(030) LINE 19 COL 25.
+           05 VALUE ALL " " PIC X(030) LINE 20 COL 25.
+           05 VALUE ALL " " PIC X(030) LINE 21 COL 25.
+           05 VALUE WHAT-TO-EDIT LINE 18 COL 30.
+           05 VALUE EDIT1 LINE 19 COL 30.
+           05 VALUE EDIT2 LINE 20 COL 30.
+           05 VALUE EDIT3 LINE 21 COL 30.
+           05 VALUE CHOOSE LINE 22 COL 30.
+           05 EDIT-CHOICE PIC 9(002) LINE 22 COL 48 BLANK WHEN ZERO
+               REQUIRED TO EDIT-WHAT.
+      ******************************************************************
+       01  LIST-SCREEN FOREGROUND-COLOR 7 BACKGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 07 COL 05
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 22 COL 05
+           BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 05 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 98 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 98 BACKGROUND-COLOR 7.
+           05  SHOW LINE SC-LINE COL 10.
+               10  SHOW-IID PIC 9(003)     FROM CATEGORY-ID.
+               10  VALUE "   ".
+               10  SHOW-NAME PIC X(030)    FROM CATEGORY-NAME.
+               10  VALUE "   ".
+               10  SHOW-DESC PIC X(050)    FROM CATEGORY-DESCRIPTION.
+           05 VALUE LIST-SCREEN-TEXT4 LINE 8 COL 11 FOREGROUND-COLOR 5.
+           05 VALUE LIST-SCREEN-TEXT1 LINE 8 COL 17 FOREGROUND-COLOR 5.
+           05 VALUE LIST-SCREEN-TEXT2 LINE 8 COL 28 FOREGROUND-COLOR 5.
+           05 VALUE LIST-SCREEN-TEXT3 LINE 8 COL 62 FOREGROUND-COLOR 5.
+           05 VALUE ALT-MENU-OPTION LINE 25 COL 10
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05  CONTINUE-LIST.
+               10  CONTINUE-IID PIC 9(003) LINE 25 COL 44
+               TO CATEGORY-ID
+               FOREGROUND-COLOR 0 BACKGROUND-COLOR 7.
+      ******************************************************************
+       01  END-LIST-SCREEN FOREGROUND-COLOR 4
+           BACKGROUND-COLOR 7.
+           05 VALUE "|" LINE 25 COL 52.
+           05 VALUE END-OF-LIST-TEXT LINE 25 COL 53.
+      ******************************************************************
+       01  EMPTY-LIST-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE EMPTY-LIST-TEXT LINE 25 COL 53.
+           05  LINE 01 COL 01 PIC X(1) TO PRESS-KEY AUTO.
+      ******************************************************************
+       01  NEXT-LIST-SCREEN FOREGROUND-COLOR 4
+           BACKGROUND-COLOR 7.
+           05 VALUE "|" LINE 25 COL 52.
+           05 VALUE NEXT-LIST-TEXT LINE 25 COL 53.
+      ******************************************************************
+       01  ID-ERROR-SCREEN
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           03 VALUE ID-ERROR-TEXT LINE 25 COL 10.
+      ******************************************************************
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+      *    CALL THE LIST SECTION TO SHOW A LIST OF ALL RECORDS ALREADY
+      *    SAVED ON THE FILE SO THE USER CAN CHOOSE ONE TO USE
+           PERFORM LIST
+           IF FLAG = "Y" THEN
+              EXIT PROGRAM
+           END-IF
+           IF KEY-STATUS = 1003 THEN
+              EXIT PROGRAM
+           END-IF
+           IF KEY-STATUS = 1004 THEN
+              EXIT PROGRAM
+           END-IF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE ZEROS TO WS-CONTROL
+           PERFORM WITH TEST AFTER UNTIL WS-CONTROL = 1
+      *    READ THE FILE TO CHECK IF THE RECORD THE USER DID CHOOSE IS
+      *    VALID OR NOT, IF IT IS, THE RECORD IS SHOWN TO THE USER AND
+      *    THEN GOES TO THE CHOOSE-EDIT SECTION.
+              OPEN INPUT CATEGORIES
+              READ CATEGORIES
+              INVALID KEY
+                 DISPLAY ID-ERROR-SCREEN
+                 MOVE ZEROS TO CONTINUE-IID
+                 ACCEPT CONTINUE-LIST
+                 IF KEY-STATUS = 1003 THEN
+                    EXIT PROGRAM
+                 END-IF
+                 IF KEY-STATUS = 1004 THEN
+                    CLOSE CATEGORIES
+                    EXIT PROGRAM
+                 END-IF
+              NOT INVALID KEY
+                 PERFORM CLEAR-VARIABLES
+                 MOVE CATEGORY-DETAILS TO ALT-REC
+                 MOVE CATEGORY-IS-ACTIVE TO ALT-IS-ACTIVE
+                 DISPLAY CLEAR-SCREEN
+                 DISPLAY MAIN-SCREEN
+                 DISPLAY ALT-SCREEN
+                 IF KEY-STATUS = 1003 THEN
+                    CLOSE CATEGORIES
+                    EXIT PROGRAM
+                 END-IF
+                 IF KEY-STATUS = 1004 THEN
+                    CLOSE CATEGORIES
+                    EXIT PROGRAM
+                 END-IF
+                 MOVE 1 TO WS-CONTROL
+              END-READ
+              CLOSE CATEGORIES
+           END-PERFORM
+           PERFORM CHOOSE-EDIT
+           EXIT PROGRAM.
+      ******************************************************************
+       CHOOSE-EDIT SECTION.
+      *    SECTION WHERE THE USER CHOOSES WHAT HE WANTS TO EDIT ON THE
+      *    RECORD THAT HE CHOSE PREVIOUSLY
+           PERFORM WITH TEST AFTER UNTIL EDIT-WHAT = 3
+              MOVE ZEROS TO EDIT-CHOICE
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              DISPLAY ALT-SCREEN
+              DISPLAY EDIT-WHAT-SCREEN
+              ACCEPT EDIT-CHOICE
+              EVALUATE TRUE
+                 WHEN EDIT-WHAT = 1
+                    PERFORM EDIT-NAME
+                 WHEN EDIT-WHAT = 2
+                    PERFORM EDIT-DESCRIPTION
+              END-EVALUATE
+           END-PERFORM
+           EXIT SECTION.
+      ******************************************************************
+       EDIT-NAME SECTION.
+      *    SECTION TO CHANGE THE CATEGORY NAME
+           PERFORM WITH TEST AFTER UNTIL CATEGORY-NAME-VLD
+              MOVE SPACES TO ALT-NAME
+              ACCEPT ALT-NAME
+              IF KEY-STATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+              IF KEY-STATUS = 1004 THEN
+                 EXIT PROGRAM
+              END-IF
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE (WS-CATEGORY-NAME) TO
+               WS-CATEGORY-NAME
+           MOVE TRIM(WS-CATEGORY-NAME) TO UNSTR
+           MOVE UNSTR(1:30) TO WS-CATEGORY-NAME ALT-NAME
+      ******************************************************************
+      *    SAVING CHANGES ON FILE
+           OPEN I-O CATEGORIES
+              MOVE WS-CATEGORY-NAME TO CATEGORY-NAME
+              REWRITE CATEGORY-DETAILS
+           CLOSE CATEGORIES
+           EXIT SECTION.
+      ******************************************************************
+       EDIT-DESCRIPTION SECTION.
+      *    SECTION TO CHANGE THE CATEGORY DESCRIPTION
+           PERFORM WITH TEST AFTER UNTIL CATEGORY-DESCRIPTION-VLD
+              MOVE SPACES TO ALT-DESCRIPTION1
+              ACCEPT ALT-DESCRIPTION1
+              IF KEY-STATUS = 1003 THEN
+                 EXIT SECTION
+              END-IF
+              IF KEY-STATUS = 1004 THEN
+                 EXIT PROGRAM
+              END-IF
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE (WS-CATEGORY-DESCRIPTION1) TO
+               WS-CATEGORY-DESCRIPTION1
+           MOVE TRIM(WS-CATEGORY-DESCRIPTION1) TO UNSTR
+           MOVE UNSTR(1:50) TO WS-CATEGORY-DESCRIPTION1 ALT-DESCRIPTION1
+      ******************************************************************
+      *    SAVING CHANGES ON FILE
+           OPEN I-O CATEGORIES
+              MOVE WS-CATEGORY-DESCRIPTION1 TO CATEGORY-DESCRIPTION1
+              REWRITE CATEGORY-DETAILS
+           CLOSE CATEGORIES
+           EXIT SECTION.
+      ******************************************************************
+      *    SECTION TO CLEAR ALL VARIABLES THAT THE MODULE USES TO CHANGE
+      *    THE RECORD
+       CLEAR-VARIABLES SECTION.
+           MOVE SPACES TO WS-CATEGORY-NAME WS-CATEGORY-DESCRIPTION1
+           MOVE ZEROS TO WS-CATEGORY-ID WS-CATEGORY-IS-ACTIVE EDIT-WHAT
+           EXIT SECTION.
+      ******************************************************************
+       LIST SECTION.
+      *    LIST SECTION THAT CREATES A LIST OF ALL THE RECORDS TO BE
+      *    SHOWN SO THE USER CAN CHOOSE THE ONE HE WANTS
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY LIST-SCREEN
+           MOVE SPACES TO FLAG
+           MOVE ZEROS TO CATEGORY-ID
+           OPEN INPUT CATEGORIES
+      *    POINT THE FILE IN THE START, IN THIS CASE ON ID "000" SO
+      *    WE ARE SURE THAT THE PROGRAM WILL READ ALL RECORDS
+           START CATEGORIES KEY IS GREATER OR EQUAL CATEGORY-ID
+              INVALID KEY
+      *    IF THERE ARE NO RECORDS A MESSAGE WILL BE SHOWN
+                 ACCEPT EMPTY-LIST-SCREEN
+                 MOVE "Y" TO FLAG
+                 CLOSE CATEGORIES
+                 EXIT SECTION
+           END-START
+           MOVE 9 TO SC-LINE
+           PERFORM UNTIL EOFCATEGORY
+      *    READ THE FILE GOING THROUGH EACH RECORD AND DISPLAYING THEM
+      *    ON THE SCREEN
+              READ CATEGORIES NEXT RECORD
+                 AT END SET EOFCATEGORY TO TRUE
+      *    WHEN THE LAST RECORD IS REACHED, A MESSAGE IS SHOWN TO THE
+      *    USER
+                    DISPLAY END-LIST-SCREEN
+      *    ACCEPT THE RECORD TO BE USED
+                    ACCEPT CONTINUE-LIST
+                    IF KEY-STATUS = 1003 THEN
+                       CLOSE CATEGORIES
+                       EXIT SECTION
+                    END-IF
+                    IF KEY-STATUS = 1004 THEN
+                       CLOSE CATEGORIES
+                       EXIT PROGRAM
+                    END-IF
+                    MOVE "S" TO FLAG
+                    CLOSE CATEGORIES
+                    EXIT SECTION
+                 NOT AT END
+                    DISPLAY LIST-SCREEN
+                    ADD 01 TO SC-LINE
+                    IF SC-LINE = 21 THEN
+      *    WHEN THE RECORDS REACH THE MAXIMUM AMOUNT OF THE SPACE
+      *    AVAILABLE ON THE SCREEN, THE PROGRAM ASKS THE USER
+      *    TO EITHER INSERT A RECORD TO BE USED OR PRESS F2 TO GO
+      *    TO THE NEXT PAGE AND SHOW MORE RECORDS
+                       DISPLAY NEXT-LIST-SCREEN
+      *    ACCEPT THE RECORD TO BE USED
+                       ACCEPT CONTINUE-LIST
+                       IF KEY-STATUS = 1003 THEN
+                          CLOSE CATEGORIES
+                          EXIT SECTION
+                       END-IF
+                       IF KEY-STATUS = 1004 THEN
+                          CLOSE CATEGORIES
+                          EXIT PROGRAM
+                       END-IF
+      *    PRESS F2 TO GO TO THE NEXT PAGE
+                       IF KEY-STATUS = 1002 THEN
+                          DISPLAY CLEAR-SCREEN
+                          DISPLAY MAIN-SCREEN
+                          MOVE 9 TO SC-LINE
+                       ELSE
+                          MOVE "S" TO FLAG
+                          CLOSE CATEGORIES
+                          EXIT SECTION
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE CATEGORIES
+           EXIT SECTION.
+       END PROGRAM CTMEDIT.
