@@ -0,0 +1,530 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - SUPPLIER PRICE COMPARISON PER INGREDIENT
+      ******************************************************************
+      *     V0.1 | EM ATUALIZAÇÃO | 23.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEARCH-RIS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+          *> INGREDIENTS SUPPLIERS FILE
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+          *> INGREDIENTS FILE
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+          *> SUPPLIER FILE
+               SELECT FXSUPPLY ASSIGN TO "FXSUPPLIERS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SUPPLIER-ID
+                   FILE STATUS SUPP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> FD RESGISTRATION SUPPLY INGREDIENT MANAGEMENT
+       FD FXRISUPPLY.
+               COPY FD-RIS.
+      *> FD INGREDIENT MANAGEMENT
+       FD FXINGRED.
+               COPY FD-INGREDSFX.
+      *> FD SUPPLY MANAGEMENT
+       FD FXSUPPLY.
+               COPY SUPPLIERFX.
+
+       WORKING-STORAGE SECTION.
+      *> CONSTANTS SCREEN SECTION
+       COPY CONSTANTS-RIS.
+
+      *> WS VARIABLES INGREDIENTS
+       COPY WS-INGREDSFX.
+
+      *> WS VARIABLE SUPPLIER
+       COPY WSSupplierFX.
+
+      *> UTILITY VARIABLES
+       77  DUMMY                               PIC X(001).
+       77  KEYSTATUS                           PIC 9(004).
+       77  RIS-STATUS                          PIC 9(002).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  SUPP-STATUS                         PIC 9(002).
+       77  TRUE-YES                            PIC X(001).
+
+       78  NOT-FILE                            VALUE "35".
+       78  F1                                  VALUE "1001".
+       78  F2                                  VALUE "1002".
+       78  F3                                  VALUE "1003".
+
+       77  ILIN                                PIC 9(002).
+       77  ICOL                                PIC 9(002).
+       77  COUNTPAGE                           PIC 9(002).
+       01  PAGINA                              PIC 9(003).
+
+       01  WS-SEARCH-ING-ID                    PIC 9(003).
+       01  ING-EXIST                           PIC X(001).
+           88 ING-EXIST-YES                    VALUE "Y".
+       77  VIEW-NAME-ING                       PIC X(030).
+
+       78  MAX-RIS                             VALUE 999.
+       01  TAB-REPORT-RIS OCCURS 1 TO MAX-RIS TIMES
+           DEPENDING ON NUMBER-RIS INDEXED BY RIS-INDEX.
+           05 TABRIS-ID                        PIC 9(003).
+           05 TABRIS-SUPP-NAME                 PIC X(030).
+           05 TABRIS-ING-NAME                  PIC X(030).
+           05 TABRIS-PRICE                     PIC 9(003)V99.
+           05 TABRIS-EFF-DAY                   PIC 9(002).
+           05 TABRIS-EFF-MONTH                 PIC 9(002).
+           05 TABRIS-EFF-YEAR                  PIC 9(004).
+           05 TABRIS-DAY                       PIC 9(002).
+           05 TABRIS-MONTH                     PIC 9(002).
+           05 TABRIS-YEAR                      PIC 9(004).
+           05 TABRIS-STATUS                    PIC X(012).
+           05 TABRIS-LAST-RESORT               PIC X(001).
+       77  NUMBER-RIS                          PIC 9(003) VALUE 999.
+
+       01  WS-RECOMMENDED-FLAG                 PIC X(001).
+           88 RECOMMENDED-YES                  VALUE "Y".
+       01  WS-FAILOVER-FLAG                    PIC X(001).
+           88 FAILOVER-YES                     VALUE "Y".
+       77  WS-RECOMMENDED-SUPP-NAME            PIC X(030).
+       77  WS-FAILOVER-TEXT                    PIC X(085).
+
+       77  WS-TODAY-DATE-NUM                   PIC 9(008).
+       77  WS-EXP-DATE-NUM                     PIC 9(008).
+       77  WS-EFF-DATE-NUM                     PIC 9(008).
+       77  WS-DAYS-TO-EXPIRE                   PIC S9(006).
+       77  WS-EXPIRING-COUNT                   PIC 9(003).
+
+       SCREEN SECTION.
+      ******************************************************************
+       01  CLEAR-SCREEN.
+           03 BLANK SCREEN.
+      ******************************************************************
+       01  MAIN-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MODULE-NAME-MAIN   LINE 03 COL 43.
+           05 VALUE ALL " " PIC X(120) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 26 COL 01.
+           05 VALUE BACK-EXIT LINE 25  COL 100 FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  SEARCH-INPUT-SCREEN
+           BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 07 COL 09
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(055) LINE 12 COL 09
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 09 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 09 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 09 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 09 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 62 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 62 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 62 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 62 BACKGROUND-COLOR 7.
+           05 VALUE SEARCH-INGRED-PROMPT LINE 09 COL 13.
+           05 GET-SEARCH-ING-ID PIC 9(003) LINE 09 COL 30
+               TO WS-SEARCH-ING-ID.
+      ******************************************************************
+       01  RECOMMENDATION-BANNER
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(110) LINE 05 COL 05.
+           05 VALUE ALL " " PIC X(110) LINE 06 COL 05.
+           05 VALUE RECOMMENDED-LABEL LINE 05 COL 08
+               FOREGROUND-COLOR 2.
+           05 RECOMMEND-NAME-VIEW PIC X(030) LINE 05 COL PLUS 2
+               FROM WS-RECOMMENDED-SUPP-NAME FOREGROUND-COLOR 2.
+           05 FAILOVER-NOTE-VIEW PIC X(085) LINE 06 COL 08
+               FROM WS-FAILOVER-TEXT FOREGROUND-COLOR 6.
+      ******************************************************************
+       01  REPORT-LIST-FRAME.
+           05 VALUE ALL " " PIC X(110) LINE 07 COL 05
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(110) LINE 22 COL 05
+              BACKGROUND-COLOR 7.
+           05 VALUE SEARCH-LIST-FRAME2 LINE 08 COL 08
+              FOREGROUND-COLOR 5.
+           05 VALUE REPORT-LIST-FRAME1 LINE 09 COL 08
+              FOREGROUND-COLOR 5.
+      ******************************************************************
+       01  REPORT-LIST-ROW.
+           05 LIST-RIS-ID     PIC 9(003) LINE ILIN COL ICOL
+               FROM TABRIS-ID (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-SUPP-NAME  PIC X(030) LINE ILIN COL PLUS 1
+               FROM TABRIS-SUPP-NAME (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-ING-NAME   PIC X(030) LINE ILIN COL PLUS 1
+               FROM TABRIS-ING-NAME (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-PRICE      PIC 999.99 LINE ILIN COL PLUS 1
+               FROM TABRIS-PRICE (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-DAY        PIC 9(002) LINE ILIN COL PLUS 1
+               FROM TABRIS-DAY (RIS-INDEX).
+           05 VALUE "/" LINE ILIN COL PLUS 0.
+           05 LIST-MONTH      PIC 9(002) LINE ILIN COL PLUS 0
+               FROM TABRIS-MONTH (RIS-INDEX).
+           05 VALUE "/" LINE ILIN COL PLUS 0.
+           05 LIST-YEAR       PIC 9(004) LINE ILIN COL PLUS 0
+               FROM TABRIS-YEAR (RIS-INDEX).
+           05 VALUE "|" LINE ILIN COL PLUS 1.
+           05 LIST-STATUS     PIC X(012) LINE ILIN COL PLUS 1
+               FROM TABRIS-STATUS (RIS-INDEX).
+      ******************************************************************
+       01 ERROR-ZONE
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 ERROR-TEXT LINE 25 COL 03 PIC X(085)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SCREEN-DUMMY1 LINE 26 COL 95 PIC X TO DUMMY AUTO.
+      ******************************************************************
+       01 INSTRUCTIONS-SCREEN.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01
+           BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01
+           BACKGROUND-COLOR 7.
+           05 INSTRUCTION-MESSAGE PIC X(085) LINE 25 COL 10
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+
+       01  PREVIOUS-NEXT-TEXT.
+           05 PREVIOUS-NEXT-MESSAGE PIC X(90) LINE 26 COL 10
+           FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+
+       01  CONTINUE-SCREEN.
+           05 LINE 26 COL 01 PIC X(001) TO DUMMY AUTO.
+      ******************************************************************
+       01  EMPTY-LIST-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 14 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 15 COL 35.
+           05 VALUE EMPTY-RECORDS      LINE 12 COL 38.
+           05 VALUE EMPTY-RECORDS2     LINE 15 COL 47.
+           05 LINE 01 COL 01 PIC X TO DUMMY AUTO.
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           PERFORM CHECK-FILES-OK
+
+           PERFORM GET-SEARCH-INGREDIENT
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM FILL-REPORT-TABLE
+           IF NUMBER-RIS NOT = ZEROS THEN
+               PERFORM SORT-PRICE-ASCENDING
+           END-IF
+           PERFORM DETERMINE-RECOMMENDED-SUPPLIER
+           PERFORM SHOW-REPORT-LIST
+
+           IF WS-EXPIRING-COUNT NOT = ZEROS THEN
+               MOVE EXPIRATION-ALERT TO ERROR-TEXT
+               ACCEPT ERROR-ZONE
+           END-IF
+
+           EXIT PROGRAM.
+
+      *> CHECK FILE STATUS INGREDIENTS SUPPLIER AND CREATE, IF OTHERS
+      *> FILES DONT EXIST, DISPLAY ERROR MESSAGE
+      *> NOT-FILE IS A CONSTANT WITH VALUE 35
+       CHECK-FILES-OK SECTION.
+          *> CHECK FILE INGREDIENTS SUPPLY
+           OPEN INPUT FXRISUPPLY
+               IF RIS-STATUS = NOT-FILE THEN
+                   OPEN OUTPUT FXRISUPPLY
+                   CLOSE FXRISUPPLY
+                ELSE
+                   CLOSE FXRISUPPLY
+                END-IF
+          *> CHECK INGREDIENTS FILE EXIST
+           OPEN INPUT FXINGRED
+               IF INGRED-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-INGREDIENTS TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT PROGRAM
+                ELSE
+                   CLOSE FXINGRED
+                END-IF
+          *> CHECK SUPPLIERS FILE EXIST
+           OPEN INPUT FXSUPPLY
+               IF SUPP-STATUS = NOT-FILE THEN
+                   MOVE FILE-STATUS-SUPPLIER TO ERROR-TEXT
+                   DISPLAY MAIN-SCREEN
+                   ACCEPT ERROR-ZONE
+                   EXIT PROGRAM
+                ELSE
+                   CLOSE FXSUPPLY
+                END-IF
+           EXIT SECTION.
+
+      *> ASK FOR THE INGREDIENT TO COMPARE PRICES FOR, VALIDATING IT
+      *> AGAINST THE LIVE INGREDIENTS FILE
+       GET-SEARCH-INGREDIENT SECTION.
+           MOVE SPACES TO ING-EXIST
+           OPEN INPUT FXINGRED
+           PERFORM WITH TEST AFTER UNTIL ING-EXIST-YES
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               ACCEPT SEARCH-INPUT-SCREEN
+               IF KEYSTATUS = F3 THEN
+                   CLOSE FXINGRED
+                   EXIT SECTION
+               END-IF
+               MOVE WS-SEARCH-ING-ID TO INGREDS-ID
+               READ FXINGRED
+                   INVALID KEY
+                       MOVE ERROR-INGREDID-NO TO ERROR-TEXT
+                       ACCEPT ERROR-ZONE
+                       IF KEYSTATUS = F3 THEN
+                           CLOSE FXINGRED
+                           EXIT SECTION
+                       END-IF
+                   NOT INVALID KEY
+                       MOVE "Y" TO ING-EXIST
+                       MOVE INGREDS-NAME TO VIEW-NAME-ING
+               END-READ
+           END-PERFORM
+           CLOSE FXINGRED
+           EXIT SECTION.
+
+      *> LOAD ONLY THE SUPPLY RECORDS FOR THE CHOSEN INGREDIENT
+       FILL-REPORT-TABLE SECTION.
+           MOVE ZEROES TO NUMBER-RIS
+           MOVE ZEROES TO WS-EXPIRING-COUNT
+           SET RIS-INDEX TO 0
+           OPEN INPUT FXRISUPPLY
+           IF RIS-STATUS = NOT-FILE THEN
+               CLOSE FXRISUPPLY
+               EXIT SECTION
+           END-IF
+           OPEN INPUT FXSUPPLY
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+               READ FXRISUPPLY NEXT RECORD
+                   AT END
+                       MOVE "Y" TO TRUE-YES
+                       SET NUMBER-RIS TO RIS-INDEX
+                   NOT AT END
+                       IF RIS-ID-ING = WS-SEARCH-ING-ID THEN
+                           SET RIS-INDEX UP BY 1
+                           PERFORM LOAD-REPORT-ROW
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE FXRISUPPLY
+           CLOSE FXSUPPLY
+           EXIT SECTION.
+
+       LOAD-REPORT-ROW SECTION.
+           MOVE RIS-ID       TO TABRIS-ID (RIS-INDEX)
+           MOVE RIS-PRICE    TO TABRIS-PRICE (RIS-INDEX)
+           MOVE RIS-EFF-DAY   TO TABRIS-EFF-DAY (RIS-INDEX)
+           MOVE RIS-EFF-MONTH TO TABRIS-EFF-MONTH (RIS-INDEX)
+           MOVE RIS-EFF-YEAR  TO TABRIS-EFF-YEAR (RIS-INDEX)
+           MOVE RIS-DAY      TO TABRIS-DAY (RIS-INDEX)
+           MOVE RIS-MONTH    TO TABRIS-MONTH (RIS-INDEX)
+           MOVE RIS-YEAR     TO TABRIS-YEAR (RIS-INDEX)
+           MOVE RIS-LAST-RESORT TO TABRIS-LAST-RESORT (RIS-INDEX)
+           MOVE VIEW-NAME-ING TO TABRIS-ING-NAME (RIS-INDEX)
+           MOVE RIS-ID-SUPP  TO SUPPLIER-ID
+           READ FXSUPPLY
+               INVALID KEY
+                   MOVE EMPTY-FIELD-TEXT TO TABRIS-SUPP-NAME (RIS-INDEX)
+               NOT INVALID KEY
+                   MOVE SUPPLIER-NAME TO TABRIS-SUPP-NAME (RIS-INDEX)
+           END-READ
+           PERFORM COMPUTE-EXPIRY-STATUS
+           EXIT SECTION.
+
+      *> FLAG EACH ROW AS EXPIRED / EXPIRES SOON / OK, COUNTING THE
+      *> RECORDS THAT NEED ATTENTION FOR THE END-OF-REPORT ALERT
+       COMPUTE-EXPIRY-STATUS SECTION.
+           ACCEPT WS-TODAY-DATE-NUM FROM DATE YYYYMMDD
+           MOVE RIS-EXPIRATION-DATE TO WS-EXP-DATE-NUM
+           MOVE RIS-EFFECTIVE-DATE  TO WS-EFF-DATE-NUM
+           COMPUTE WS-DAYS-TO-EXPIRE =
+               FUNCTION INTEGER-OF-DATE (WS-EXP-DATE-NUM) -
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-NUM)
+
+           IF WS-EFF-DATE-NUM > WS-TODAY-DATE-NUM THEN
+               MOVE STATUS-PENDING TO TABRIS-STATUS (RIS-INDEX)
+           ELSE
+               IF WS-DAYS-TO-EXPIRE < 0 THEN
+                   MOVE STATUS-EXPIRED TO TABRIS-STATUS (RIS-INDEX)
+                   ADD 1 TO WS-EXPIRING-COUNT
+               ELSE
+                   IF WS-DAYS-TO-EXPIRE <= EXPIRATION-WARN-DAYS THEN
+                       MOVE STATUS-EXPIRING TO TABRIS-STATUS (RIS-INDEX)
+                       ADD 1 TO WS-EXPIRING-COUNT
+                   ELSE
+                       MOVE STATUS-OK TO TABRIS-STATUS (RIS-INDEX)
+                   END-IF
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+      *> CHEAPEST SUPPLIER FIRST
+       SORT-PRICE-ASCENDING SECTION.
+           SORT TAB-REPORT-RIS
+           ON ASCENDING TABRIS-PRICE
+           DUPLICATES
+           EXIT SECTION.
+
+      *> PICK THE CHEAPEST NON-EXPIRED REGULAR SUPPLIER AS THE
+      *> RECOMMENDATION; IF NONE OF THE REGULAR SUPPLIERS QUALIFY, FAIL
+      *> OVER TO THE CHEAPEST NON-EXPIRED LAST-RESORT SUPPLIER INSTEAD
+       DETERMINE-RECOMMENDED-SUPPLIER SECTION.
+           MOVE SPACES TO WS-RECOMMENDED-SUPP-NAME
+           MOVE SPACES TO WS-RECOMMENDED-FLAG
+           MOVE SPACES TO WS-FAILOVER-FLAG
+           MOVE SPACES TO WS-FAILOVER-TEXT
+           IF NUMBER-RIS = ZEROS THEN
+               EXIT SECTION
+           END-IF
+
+           SET RIS-INDEX TO 1
+           PERFORM UNTIL RIS-INDEX > NUMBER-RIS OR RECOMMENDED-YES
+               IF TABRIS-LAST-RESORT (RIS-INDEX) NOT = "Y" THEN
+                   IF TABRIS-STATUS (RIS-INDEX) = STATUS-OK
+                       OR TABRIS-STATUS (RIS-INDEX) = STATUS-EXPIRING
+                       MOVE TABRIS-SUPP-NAME (RIS-INDEX)
+                           TO WS-RECOMMENDED-SUPP-NAME
+                       MOVE "Y" TO WS-RECOMMENDED-FLAG
+                   END-IF
+               END-IF
+               SET RIS-INDEX UP BY 1
+           END-PERFORM
+
+           IF NOT RECOMMENDED-YES THEN
+               SET RIS-INDEX TO 1
+               PERFORM UNTIL RIS-INDEX > NUMBER-RIS OR RECOMMENDED-YES
+                   IF TABRIS-LAST-RESORT (RIS-INDEX) = "Y" THEN
+                       IF TABRIS-STATUS (RIS-INDEX) = STATUS-OK
+                          OR TABRIS-STATUS (RIS-INDEX) = STATUS-EXPIRING
+                           MOVE TABRIS-SUPP-NAME (RIS-INDEX)
+                               TO WS-RECOMMENDED-SUPP-NAME
+                           MOVE "Y" TO WS-RECOMMENDED-FLAG
+                           MOVE "Y" TO WS-FAILOVER-FLAG
+                       END-IF
+                   END-IF
+                   SET RIS-INDEX UP BY 1
+               END-PERFORM
+           END-IF
+
+           IF RECOMMENDED-YES AND FAILOVER-YES THEN
+               MOVE FAILOVER-NOTICE TO WS-FAILOVER-TEXT
+           ELSE
+               IF NOT RECOMMENDED-YES THEN
+                   MOVE NO-ACTIVE-SUPPLIER-NOTICE TO WS-FAILOVER-TEXT
+               END-IF
+           END-IF
+           EXIT SECTION.
+
+       SHOW-REPORT-LIST SECTION.
+           IF NUMBER-RIS = ZEROS THEN
+               DISPLAY CLEAR-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY EMPTY-LIST-SCREEN
+               EXIT SECTION
+           END-IF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY REPORT-LIST-FRAME
+           DISPLAY RECOMMENDATION-BANNER
+           SET RIS-INDEX TO 1
+           MOVE 11 TO ILIN
+           MOVE 08 TO ICOL
+           MOVE 1 TO COUNTPAGE
+           MOVE 09 TO PAGINA
+           PERFORM UNTIL RIS-INDEX >= NUMBER-RIS
+               DISPLAY REPORT-LIST-ROW
+               ADD 1 TO ILIN
+               ADD 1 TO PAGINA
+               SET RIS-INDEX UP BY 1
+               IF ILIN = 21 THEN
+                   MOVE REPORT-INSTR TO INSTRUCTION-MESSAGE
+                   DISPLAY INSTRUCTION-MESSAGE
+                   MOVE F1-F2 TO PREVIOUS-NEXT-MESSAGE
+                   DISPLAY PREVIOUS-NEXT-TEXT
+                   ACCEPT CONTINUE-SCREEN
+                   IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                   END-IF
+                   IF KEYSTATUS = F1 AND COUNTPAGE > 1
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY REPORT-LIST-FRAME
+                       DISPLAY RECOMMENDATION-BANNER
+                       MOVE 11 TO ILIN
+                       SET RIS-INDEX DOWN BY PAGINA
+                       SUBTRACT 1 FROM COUNTPAGE
+                       MOVE 09 TO PAGINA
+                   ELSE
+                       IF KEYSTATUS = F2 THEN
+                           DISPLAY CLEAR-SCREEN
+                           DISPLAY MAIN-SCREEN
+                           DISPLAY REPORT-LIST-FRAME
+                           DISPLAY RECOMMENDATION-BANNER
+                           MOVE 11 TO ILIN
+                           ADD 1 TO COUNTPAGE
+                           MOVE 09 TO PAGINA
+                       ELSE
+                           EXIT SECTION
+                       END-IF
+                   END-IF
+               END-IF
+               IF RIS-INDEX >= NUMBER-RIS
+                   MOVE REPORT-INSTR TO INSTRUCTION-MESSAGE
+                   DISPLAY INSTRUCTION-MESSAGE
+                   ACCEPT CONTINUE-SCREEN
+                   IF KEYSTATUS = F1 AND COUNTPAGE > 1
+                       DISPLAY CLEAR-SCREEN
+                       DISPLAY MAIN-SCREEN
+                       DISPLAY REPORT-LIST-FRAME
+                       DISPLAY RECOMMENDATION-BANNER
+                       MOVE 11 TO ILIN
+                       SET RIS-INDEX DOWN BY PAGINA
+                       SUBTRACT 1 FROM COUNTPAGE
+                       MOVE 09 TO PAGINA
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT SECTION.
