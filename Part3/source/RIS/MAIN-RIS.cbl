@@ -16,9 +16,26 @@
        COPY CONSTANTS-RIS.
 
        01  WS-OPTION                           PIC 9(002).
-           88 VALID-OPTION                     VALUE 1, 2, 5.
+           88 VALID-OPTION                     VALUE 1, 2, 3, 4, 5.
        77  DUMMY                               PIC X(001).
 
+      *> LANGUAGE TOGGLE: "E" = ENGLISH (DEFAULT), "P" = PORTUGUESE
+       01  WS-LANGUAGE                         PIC X(001) VALUE "E".
+           88 LANGUAGE-IS-ENGLISH              VALUE "E".
+           88 LANGUAGE-IS-PORTUGUESE           VALUE "P".
+
+      *> SCREEN TEXT IS MOVED INTO THESE FIELDS BY SET-MENU-LANGUAGE SO
+      *> THE MAIN MENU CAN BE REDRAWN IN EITHER LANGUAGE WITHOUT A
+      *> RECOMPILE
+       01  WS-TXT-MODULE-NAME                  PIC X(040).
+       01  WS-TXT-OPTION1                      PIC X(030).
+       01  WS-TXT-OPTION2                      PIC X(030).
+       01  WS-TXT-OPTION3                      PIC X(030).
+       01  WS-TXT-OPTION4                      PIC X(030).
+       01  WS-TXT-OPTION5                      PIC X(030).
+       01  WS-TXT-CHOICE                       PIC X(030).
+       01  WS-TXT-MENU-ERROR                   PIC X(080).
+
        SCREEN SECTION.
 
        01  CLEAR-SCREEN.
@@ -29,7 +46,7 @@
            03 VALUE ALL " " PIC X(120) LINE 02 COL 01.
            03 VALUE ALL " " PIC X(120) LINE 03 COL 01.
            03 VALUE ALL " " PIC X(120) LINE 04 COL 01.
-           03 VALUE MODULE-NAME-MAIN   LINE 03 COL 43.
+           03 PIC X(040) FROM WS-TXT-MODULE-NAME LINE 03 COL 43.
            03 VALUE ALL " " PIC X(120) LINE 24 COL 01.
            03 VALUE ALL " " PIC X(120) LINE 25 COL 01.
            03 VALUE ALL " " PIC X(120) LINE 26 COL 01.
@@ -46,11 +63,13 @@
            03 VALUE ALL " " PIC X(50) LINE 15 COL 35.
            03 VALUE ALL " " PIC X(50) LINE 16 COL 35.
            03 VALUE ALL " " PIC X(50) LINE 17 COL 35.
-           03 VALUE MAIN-MENU-OPTION1 LINE 11 COL 50.
-           03 VALUE MAIN-MENU-OPTION2 LINE 12 COL 50.
-      *>      03 VALUE MAIN-MENU-OPTION3 LINE 13 COL 50.
-           03 VALUE MAIN-MENU-OPTION5 LINE 14 COL 50.
-           03 VALUE MAIN-MENU-CHOICE LINE 20 COL 45 REVERSE-VIDEO.
+           03 PIC X(030) FROM WS-TXT-OPTION1 LINE 11 COL 50.
+           03 PIC X(030) FROM WS-TXT-OPTION2 LINE 12 COL 50.
+           03 PIC X(030) FROM WS-TXT-OPTION3 LINE 13 COL 50.
+           03 PIC X(030) FROM WS-TXT-OPTION4 LINE 14 COL 50.
+           03 PIC X(030) FROM WS-TXT-OPTION5 LINE 15 COL 50.
+           03 PIC X(030) FROM WS-TXT-CHOICE LINE 20 COL 45
+              REVERSE-VIDEO.
            03 MM-OPTION PIC 9(002) LINE 20 COL PLUS 2 TO WS-OPTION
                BLANK WHEN ZERO REVERSE-VIDEO.
 
@@ -62,13 +81,15 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM SET-MENU-LANGUAGE
+
            PERFORM WITH TEST AFTER UNTIL WS-OPTION = 5
                MOVE ZERO TO WS-OPTION MM-OPTION
                DISPLAY CLEAR-SCREEN
                DISPLAY MAIN-SCREEN
                ACCEPT MAIN-MENU-SCREEN
                IF NOT VALID-OPTION
-                   MOVE MAIN-MENU-ERROR TO ERROR-LINE
+                   MOVE WS-TXT-MENU-ERROR TO ERROR-LINE
                    ACCEPT ERROR-MESSAGE
                END-IF
                PERFORM EVALUATE-MAIN-MENU
@@ -81,8 +102,39 @@
                    CALL "RECORD-RIS"
                WHEN 2
                    CALL "SEARCH-RIS"
-      *>          WHEN 3
-      *>              CALL "REPORT-RIS"
+               WHEN 3
+                   CALL "REPORT-RIS"
+               WHEN 4
+                   IF LANGUAGE-IS-ENGLISH
+                       SET LANGUAGE-IS-PORTUGUESE TO TRUE
+                   ELSE
+                       SET LANGUAGE-IS-ENGLISH TO TRUE
+                   END-IF
+                   PERFORM SET-MENU-LANGUAGE
 
            END-EVALUATE
            EXIT SECTION.
+
+      *> LOADS THE MAIN MENU SCREEN TEXT FOR THE CURRENTLY SELECTED
+      *> LANGUAGE - CALLED AT STARTUP AND EVERY TIME OPTION 4 TOGGLES IT
+       SET-MENU-LANGUAGE SECTION.
+           IF LANGUAGE-IS-PORTUGUESE
+               MOVE MODULE-NAME-MAIN-PT TO WS-TXT-MODULE-NAME
+               MOVE MAIN-MENU-OPTION1-PT TO WS-TXT-OPTION1
+               MOVE MAIN-MENU-OPTION2-PT TO WS-TXT-OPTION2
+               MOVE MAIN-MENU-OPTION3-PT TO WS-TXT-OPTION3
+               MOVE MAIN-MENU-OPTION4-PT TO WS-TXT-OPTION4
+               MOVE MAIN-MENU-OPTION5-PT TO WS-TXT-OPTION5
+               MOVE MAIN-MENU-CHOICE-PT TO WS-TXT-CHOICE
+               MOVE MAIN-MENU-ERROR-PT TO WS-TXT-MENU-ERROR
+           ELSE
+               MOVE MODULE-NAME-MAIN TO WS-TXT-MODULE-NAME
+               MOVE MAIN-MENU-OPTION1 TO WS-TXT-OPTION1
+               MOVE MAIN-MENU-OPTION2 TO WS-TXT-OPTION2
+               MOVE MAIN-MENU-OPTION3 TO WS-TXT-OPTION3
+               MOVE MAIN-MENU-OPTION4 TO WS-TXT-OPTION4
+               MOVE MAIN-MENU-OPTION5 TO WS-TXT-OPTION5
+               MOVE MAIN-MENU-CHOICE TO WS-TXT-CHOICE
+               MOVE MAIN-MENU-ERROR TO WS-TXT-MENU-ERROR
+           END-IF
+           EXIT SECTION.
