@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMRECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              SELECT INVENTORY ASSIGN TO "INVENTORYFILE"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS INVENTORY-FS.
+
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY.
+       COPY FD-IM.
+
+       FD FXINGRED.
+       COPY FD-INGREDSFX.
+
+       WORKING-STORAGE SECTION.
+       COPY WS-IM.
+       COPY IMCONTANTS.
+       COPY WS-INGREDSFX.
+
+       77  KEYSTATUS                           PIC 9(004).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  INVENTORY-FS                        PIC 9(002).
+       77  PRESS-KEY                           PIC X(001).
+       77  TRUE-YES                            PIC X(001).
+
+       78  F3                                  VALUE "1003".
+       78  MOVE-IN-ORIGIN-IM                   VALUE "IM".
+
+       01  WS-TODAY.
+           05 WS-TODAY-YEAR                    PIC 9(004).
+           05 WS-TODAY-MONTH                   PIC 9(002).
+           05 WS-TODAY-DAY                     PIC 9(002).
+
+      *> ONE ROW PER DELIVERY (MANUALLY REGISTERED, SUPPLIER-ORIGIN)
+      *> MOVEMENT RECEIVED INTO STOCK ON TODAY'S DATE
+       78  MAX-DELIVERY-ROWS                   VALUE 999.
+       77  MAX-DELIVERY                        PIC 999 VALUE ZEROS.
+
+       01  TAB-DELIVERY OCCURS 1 TO MAX-DELIVERY-ROWS TIMES
+           DEPENDING ON MAX-DELIVERY INDEXED BY IND-DELIVERY.
+           05 TAB-DEL-INGRED-ID                PIC 9(003).
+           05 TAB-DEL-NAME                     PIC X(030).
+           05 TAB-DEL-UNIT-SUPPLIER            PIC X(003).
+           05 TAB-DEL-UNIT-SANDWICH            PIC X(003).
+           05 TAB-DEL-QTD-SUPPLIER             PIC 9(003).
+           05 TAB-DEL-QTD-SANDWICH             PIC 9(005).
+           05 TAB-DEL-HOUR                     PIC 9(002).
+           05 TAB-DEL-MINUTE                   PIC 9(002).
+           05 TAB-DEL-BATCH-LOT                PIC X(010).
+           05 TAB-DEL-SUPPLY-ID                PIC 9(003).
+
+       77  WS-DELIVERY-COUNT                   PIC 9(003) VALUE ZEROS.
+       77  WS-TOTAL-SUPPLIER-QTD               PIC 9(005) VALUE ZEROS.
+       77  WS-TOTAL-SANDWICH-QTD               PIC 9(006) VALUE ZEROS.
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE RECON-MAIN-TEXT     LINE 03 COL 40.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+
+      ******************************************************************
+
+       01  DELIVERY-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(046) LINE 10 COL 03.
+           05 VALUE ALL " " PIC X(048) LINE 07 COL 03
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(048) LINE 22 COL 03
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE RECON-TEXT-TITLE            LINE 09 COL 09.
+           05 VALUE REGISTER-TEXT-ID            LINE 12 COL 05.
+           05 VALUE RECON-TEXT-NAME             LINE 13 COL 05.
+           05 VALUE RECON-TEXT-SUPPLIER-QTD     LINE 15 COL 05.
+           05 VALUE RECON-TEXT-SANDWICH-QTD     LINE 16 COL 05.
+           05 VALUE RECON-TEXT-TIME             LINE 18 COL 05.
+           05 VALUE RECON-TEXT-BATCH-LOT         LINE 19 COL 05.
+           05 VALUE RECON-TEXT-SUPPLY-ID         LINE 20 COL 05.
+           05 RECON-ID PIC 9(003) LINE 12 COL 26
+              FROM TAB-DEL-INGRED-ID (IND-DELIVERY).
+           05 RECON-NAME PIC X(030) LINE 13 COL 26
+              FROM TAB-DEL-NAME (IND-DELIVERY).
+           05 RECON-QTD-SUPPLIER PIC 9(003) LINE 15 COL 26
+              FROM TAB-DEL-QTD-SUPPLIER (IND-DELIVERY).
+           05 VALUE " " LINE 15 COL 30.
+           05 RECON-UNIT-SUPPLIER PIC X(003) LINE 15 COL 31
+              FROM TAB-DEL-UNIT-SUPPLIER (IND-DELIVERY).
+           05 RECON-QTD-SANDWICH PIC 9(005) LINE 16 COL 26
+              FROM TAB-DEL-QTD-SANDWICH (IND-DELIVERY).
+           05 VALUE " " LINE 16 COL 32.
+           05 RECON-UNIT-SANDWICH PIC X(003) LINE 16 COL 33
+              FROM TAB-DEL-UNIT-SANDWICH (IND-DELIVERY).
+           05 RECON-HOUR PIC 9(002) LINE 18 COL 26
+              FROM TAB-DEL-HOUR (IND-DELIVERY).
+           05 VALUE ":" LINE 18 COL 28.
+           05 RECON-MINUTE PIC 9(002) LINE 18 COL 29
+              FROM TAB-DEL-MINUTE (IND-DELIVERY).
+           05 RECON-BATCH-LOT PIC X(010) LINE 19 COL 26
+              FROM TAB-DEL-BATCH-LOT (IND-DELIVERY).
+           05 RECON-SUPPLY-ID PIC 9(003) LINE 20 COL 26
+              FROM TAB-DEL-SUPPLY-ID (IND-DELIVERY).
+
+      ******************************************************************
+
+       01  SUMMARY-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(046) LINE 10 COL 03.
+           05 VALUE ALL " " PIC X(048) LINE 07 COL 03
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(048) LINE 22 COL 03
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE RECON-SUMMARY-TITLE         LINE 09 COL 09.
+           05 VALUE RECON-TEXT-COUNT            LINE 12 COL 05.
+           05 VALUE RECON-TEXT-SUPPLIER-QTD     LINE 14 COL 05.
+           05 VALUE RECON-TEXT-SANDWICH-QTD     LINE 15 COL 05.
+           05 SUM-COUNT PIC 9(003) LINE 12 COL 26
+              FROM WS-DELIVERY-COUNT.
+           05 SUM-QTD-SUPPLIER PIC 9(005) LINE 14 COL 26
+              FROM WS-TOTAL-SUPPLIER-QTD.
+           05 SUM-QTD-SANDWICH PIC 9(006) LINE 15 COL 26
+              FROM WS-TOTAL-SANDWICH-QTD.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM CREATE-FILE
+
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           MOVE ZEROS TO MAX-DELIVERY
+           MOVE ZEROS TO WS-DELIVERY-COUNT
+           MOVE ZEROS TO WS-TOTAL-SUPPLIER-QTD
+           MOVE ZEROS TO WS-TOTAL-SANDWICH-QTD
+
+           PERFORM COLLECT-DELIVERIES
+
+           IF MAX-DELIVERY = ZEROS THEN
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              MOVE RECON-NO-DELIVERIES TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM GET-DELIVERY-NAMES
+
+           PERFORM SHOW-DELIVERIES
+
+           PERFORM SHOW-SUMMARY
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN I-O INVENTORY
+           IF INVENTORY-FS = "35"
+              OPEN OUTPUT INVENTORY
+              CLOSE INVENTORY
+           ELSE
+              CLOSE INVENTORY
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> WALKS THE INVENTORY MOVEMENT LOG AND KEEPS ONE ROW PER
+      *> MANUALLY REGISTERED DELIVERY (MOVE-IN-ID = "IM", MOVE-IN-QTD
+      *> GREATER THAN ZERO) RECEIVED ON TODAY'S DATE
+       COLLECT-DELIVERIES SECTION.
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF MOVE-IN-ID = MOVE-IN-ORIGIN-IM
+                       AND MOVE-IN-QTD > ZEROS
+                       AND TIME-MOVE-IN-YEAR = WS-TODAY-YEAR
+                       AND TIME-MOVE-IN-MONTH = WS-TODAY-MONTH
+                       AND TIME-MOVE-IN-DAY = WS-TODAY-DAY
+                       PERFORM ADD-DELIVERY-ROW
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+       ADD-DELIVERY-ROW SECTION.
+           SET IND-DELIVERY TO MAX-DELIVERY
+           SET IND-DELIVERY UP BY 1
+           SET MAX-DELIVERY TO IND-DELIVERY
+
+           MOVE INGRED-ID            TO TAB-DEL-INGRED-ID (IND-DELIVERY)
+           MOVE INGRED-UNIT-SUPPLIER TO
+              TAB-DEL-UNIT-SUPPLIER (IND-DELIVERY)
+           MOVE INGRED-UNIT-SANDWICH TO
+              TAB-DEL-UNIT-SANDWICH (IND-DELIVERY)
+           MOVE MOVE-IN-QTD          TO
+              TAB-DEL-QTD-SUPPLIER (IND-DELIVERY)
+           COMPUTE TAB-DEL-QTD-SANDWICH (IND-DELIVERY) =
+              MOVE-IN-QTD * INGRED-CONV-FACTOR
+           MOVE TIME-MOVE-IN-HOUR    TO TAB-DEL-HOUR (IND-DELIVERY)
+           MOVE TIME-MOVE-IN-MINUTE  TO TAB-DEL-MINUTE (IND-DELIVERY)
+           MOVE MOVE-BATCH-LOT       TO
+              TAB-DEL-BATCH-LOT (IND-DELIVERY)
+           MOVE MOVE-SUPPLY-ID       TO
+              TAB-DEL-SUPPLY-ID (IND-DELIVERY)
+
+           ADD 1 TO WS-DELIVERY-COUNT
+           ADD MOVE-IN-QTD TO WS-TOTAL-SUPPLIER-QTD
+           ADD TAB-DEL-QTD-SANDWICH (IND-DELIVERY)
+              TO WS-TOTAL-SANDWICH-QTD
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-DELIVERY-NAMES SECTION.
+           OPEN INPUT FXINGRED
+           SET IND-DELIVERY TO 1
+           PERFORM UNTIL IND-DELIVERY > MAX-DELIVERY
+              IF INGRED-STATUS = "35" THEN
+                 MOVE SPACES TO TAB-DEL-NAME (IND-DELIVERY)
+              ELSE
+                 MOVE TAB-DEL-INGRED-ID (IND-DELIVERY) TO INGREDS-ID
+                 READ FXINGRED
+                    INVALID KEY
+                       MOVE SPACES TO TAB-DEL-NAME (IND-DELIVERY)
+                    NOT INVALID KEY
+                       MOVE INGREDS-NAME TO TAB-DEL-NAME (IND-DELIVERY)
+                 END-READ
+              END-IF
+              SET IND-DELIVERY UP BY 1
+           END-PERFORM
+           IF INGRED-STATUS NOT = "35" THEN
+              CLOSE FXINGRED
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       SHOW-DELIVERIES SECTION.
+           SET IND-DELIVERY TO 1
+           PERFORM UNTIL IND-DELIVERY > MAX-DELIVERY
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              DISPLAY DELIVERY-SCREEN
+
+              MOVE RECON-NEXT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 SET IND-DELIVERY TO MAX-DELIVERY
+              END-IF
+
+              SET IND-DELIVERY UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       SHOW-SUMMARY SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY SUMMARY-SCREEN
+           MOVE RECON-DONE TO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT SECTION.
+
+       END PROGRAM IMRECON.
