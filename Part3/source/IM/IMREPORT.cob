@@ -0,0 +1,540 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMREPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              SELECT INVENTORY ASSIGN TO "INVENTORYFILE"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS INVENTORY-FS.
+
+               SELECT FXINGRED ASSIGN TO "FXINGREDS"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS INGREDS-ID
+                   FILE STATUS INGRED-STATUS.
+
+               SELECT REPORTFILE ASSIGN TO "IMREPORTFILE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY.
+       COPY FD-IM.
+
+       FD FXINGRED.
+       COPY FD-INGREDSFX.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE                         PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       COPY WS-IM.
+
+       COPY IMTABLES.
+       COPY VAR-VALIDDATE.
+       COPY IMCONTANTS.
+       COPY WS-INGREDSFX.
+
+       77  KEYSTATUS                           PIC 9(004).
+       77  INGRED-STATUS                       PIC 9(002).
+       77  INVENTORY-FS                        PIC 9(002).
+       77  REPORT-FS                           PIC 9(002).
+
+       77  TRUE-YES                            PIC X(001).
+       77  PRESS-KEY                           PIC X(001).
+
+       78  NOT-FILE                            VALUE "35".
+       78  F1                                  VALUE "1001".
+       78  F2                                  VALUE "1002".
+       78  F3                                  VALUE "1003".
+
+       01  WS-RANGE-START.
+           05  WS-RANGE-START-DAY              PIC 9(002).
+           05  WS-RANGE-START-MONTH            PIC 9(002).
+           05  WS-RANGE-START-YEAR             PIC 9(004).
+       01  WS-RANGE-END.
+           05  WS-RANGE-END-DAY                PIC 9(002).
+           05  WS-RANGE-END-MONTH              PIC 9(002).
+           05  WS-RANGE-END-YEAR               PIC 9(004).
+       01  WS-RANGE-START-KEY                  PIC X(008).
+       01  WS-RANGE-END-KEY                    PIC X(008).
+
+       01  DIVIDER-LINE                        PIC X(080) VALUE ALL "-".
+
+       77  MAX-RAW                             PIC 999 VALUE 999.
+       01  TAB-RAW OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-RAW INDEXED BY IND-RAW.
+           05 RAW-ID                           PIC 9(003).
+           05 RAW-MOVE-IN-QTD                  PIC 9(003).
+           05 RAW-MOVE-OUT-QTD                 PIC 9(003).
+           05 RAW-MOVE-IN-KEY                  PIC X(008).
+           05 RAW-MOVE-OUT-KEY                 PIC X(008).
+
+       77  MAX-REPORT                          PIC 999 VALUE 999.
+       01  TAB-REPORT OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-REPORT INDEXED BY IND-REPORT.
+           05 RPT-ID                           PIC 9(003).
+           05 RPT-NAME                         PIC X(030).
+           05 RPT-CURRENT-QTY                  PIC 9(003).
+           05 RPT-RANGE-IN                     PIC 9(003).
+           05 RPT-RANGE-OUT                    PIC 9(003).
+
+       77  WS-LINE-COUNT                       PIC 9(003).
+       77  WS-PAGE-COUNT                       PIC 9(003).
+       78  MAX-LINES-PER-PAGE                  VALUE 20.
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 45.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(022) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 26 COL 98.
+           05 VALUE MAIN-TEXT1 LINE 25 COL 100 FOREGROUND-COLOR 5.
+
+      ******************************************************************
+
+       01  RANGE-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(046) LINE 10 COL 03.
+           05 VALUE ALL " " PIC X(048) LINE 07 COL 03
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(048) LINE 22 COL 03
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 03 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 15 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 16 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 17 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 18 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 19 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 20 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 21 COL 49 BACKGROUND-COLOR 7.
+           05 VALUE REPORT-RANGE-TEXT           LINE 09 COL 12.
+           05 VALUE REPORT-TEXT-START-DATE      LINE 13 COL 05.
+           05 VALUE REPORT-TEXT-END-DATE        LINE 14 COL 05.
+           05 RANGE-REC.
+              10 RANGE-START-DATE.
+                 15 RANGE-START-DAY PIC X(002) LINE 13 COL 26 TO
+                    WS-RANGE-START-DAY AUTO REQUIRED.
+                 15 LINE 13 COL 28 VALUE "/".
+                 15 RANGE-START-MONTH PIC X(002) LINE 13 COL 29 TO
+                    WS-RANGE-START-MONTH AUTO REQUIRED.
+                 15 LINE 13 COL 31 VALUE "/".
+                 15 RANGE-START-YEAR PIC X(004) LINE 13 COL 32 TO
+                    WS-RANGE-START-YEAR AUTO REQUIRED.
+              10 RANGE-END-DATE.
+                 15 RANGE-END-DAY PIC X(002) LINE 14 COL 26 TO
+                    WS-RANGE-END-DAY AUTO REQUIRED.
+                 15 LINE 14 COL 28 VALUE "/".
+                 15 RANGE-END-MONTH PIC X(002) LINE 14 COL 29 TO
+                    WS-RANGE-END-MONTH AUTO REQUIRED.
+                 15 LINE 14 COL 31 VALUE "/".
+                 15 RANGE-END-YEAR PIC X(004) LINE 14 COL 32 TO
+                    WS-RANGE-END-YEAR AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM CREATE-FILE
+
+           PERFORM GET-DATE-RANGE
+              IF KEYSTATUS = F3 THEN
+                 EXIT PROGRAM
+              END-IF
+
+           PERFORM BUILD-REPORT-TABLE
+
+           PERFORM GET-INGREDIENT-NAMES
+
+           PERFORM PRINT-REPORT
+
+           MOVE REPORT-GENERATED TO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN EXTEND INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              OPEN OUTPUT INVENTORY
+              CLOSE INVENTORY
+              OPEN EXTEND INVENTORY
+           END-IF
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-DATE-RANGE SECTION.
+           MOVE SPACES TO DATE-VALID
+           PERFORM WITH TEST AFTER UNTIL DATE-VALID = "Y"
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              DISPLAY RANGE-SCREEN
+
+              ACCEPT RANGE-REC
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM VALIDATE-RANGE-DATES
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+           END-PERFORM
+
+           PERFORM BUILD-RANGE-KEYS
+           EXIT SECTION.
+
+      ******************************************************************
+
+       VALIDATE-RANGE-DATES SECTION.
+           MOVE WS-RANGE-START-YEAR  TO WS-YEAR
+           MOVE WS-RANGE-START-MONTH TO WS-MONTH
+           MOVE WS-RANGE-START-DAY   TO WS-DAY
+           MOVE SPACES TO DATE-VALID
+           PERFORM CHECK-DATE
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+           IF DATE-VALID NOT = "Y" THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE WS-RANGE-END-YEAR  TO WS-YEAR
+           MOVE WS-RANGE-END-MONTH TO WS-MONTH
+           MOVE WS-RANGE-END-DAY   TO WS-DAY
+           MOVE SPACES TO DATE-VALID
+           PERFORM CHECK-DATE
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+           IF DATE-VALID NOT = "Y" THEN
+              EXIT SECTION
+           END-IF
+
+           PERFORM BUILD-RANGE-KEYS
+           IF WS-RANGE-START-KEY > WS-RANGE-END-KEY THEN
+              MOVE SPACES TO DATE-VALID
+              MOVE INVALID-RANGE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       BUILD-RANGE-KEYS SECTION.
+           STRING WS-RANGE-START-YEAR WS-RANGE-START-MONTH
+              WS-RANGE-START-DAY INTO WS-RANGE-START-KEY
+           STRING WS-RANGE-END-YEAR WS-RANGE-END-MONTH
+              WS-RANGE-END-DAY INTO WS-RANGE-END-KEY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CHECK-DATE SECTION.
+           IF VALID-YEAR AND VALID-MONTH AND VALID-DAY THEN
+              IF NOT MONTH-FEB AND NOT MONTH-30 THEN
+                 MOVE "Y" TO DATE-VALID
+              ELSE
+                 IF MONTH-30 AND DAY-30 THEN
+                    MOVE "Y" TO DATE-VALID
+                 END-IF
+                 IF MONTH-FEB THEN
+                    PERFORM LEAP-YEAR-CHECK
+                    IF LEAP-YEAR-YES AND FEB-LEAP-YEAR THEN
+                       MOVE "Y" TO DATE-VALID
+                    ELSE
+                       IF NOT LEAP-YEAR-YES AND DAY-FEBRUARY THEN
+                          MOVE "Y" TO DATE-VALID
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF DATE-VALID NOT = "Y" THEN
+              MOVE INVALID-DATE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LEAP-YEAR-CHECK SECTION.
+           MOVE SPACE TO LEAP-YEAR
+           IF FUNCTION MOD (WS-YEAR,4) = 0 THEN
+              IF FUNCTION MOD (WS-YEAR,100) <> 0 THEN
+                 MOVE "Y" TO LEAP-YEAR
+              ELSE
+                 IF FUNCTION MOD (WS-YEAR,400) = 0 THEN
+                    MOVE "Y" TO LEAP-YEAR
+                 END-IF
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       BUILD-REPORT-TABLE SECTION.
+           PERFORM FILL-TABLE-RAW
+           IF MAX-RAW NOT = ZEROS THEN
+              PERFORM SORT-ASCENDING-RAW
+           END-IF
+           PERFORM AGG-TABLE-REPORT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-RAW SECTION.
+           MOVE ZEROS TO MAX-RAW
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+
+           SET IND-RAW TO 0
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                    SET MAX-RAW TO IND-RAW
+                 NOT AT END
+                    SET IND-RAW UP BY 1
+                    PERFORM LOAD-TABLE-RAW
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LOAD-TABLE-RAW SECTION.
+           MOVE INGRED-ID     TO RAW-ID (IND-RAW)
+           MOVE MOVE-IN-QTD   TO RAW-MOVE-IN-QTD (IND-RAW)
+           MOVE MOVE-OUT-QTD  TO RAW-MOVE-OUT-QTD (IND-RAW)
+           STRING TIME-MOVE-IN-YEAR TIME-MOVE-IN-MONTH
+              TIME-MOVE-IN-DAY INTO RAW-MOVE-IN-KEY (IND-RAW)
+           STRING TIME-MOVE-OUT-YEAR TIME-MOVE-OUT-MONTH
+              TIME-MOVE-OUT-DAY INTO RAW-MOVE-OUT-KEY (IND-RAW)
+           EXIT SECTION.
+
+      ******************************************************************
+
+       SORT-ASCENDING-RAW SECTION.
+           SORT TAB-RAW
+           ON ASCENDING RAW-ID
+           DUPLICATES
+           EXIT SECTION.
+
+      ******************************************************************
+
+       AGG-TABLE-REPORT SECTION.
+           MOVE ZEROS TO MAX-REPORT
+           IF MAX-RAW = ZEROS THEN
+              EXIT SECTION
+           END-IF
+
+           SET IND-RAW TO 1
+           SET IND-REPORT TO 1
+           MOVE RAW-ID (IND-RAW) TO RPT-ID (IND-REPORT)
+           MOVE ZEROS TO RPT-CURRENT-QTY (IND-REPORT)
+           MOVE ZEROS TO RPT-RANGE-IN (IND-REPORT)
+           MOVE ZEROS TO RPT-RANGE-OUT (IND-REPORT)
+
+           PERFORM WITH TEST BEFORE UNTIL IND-RAW > MAX-RAW
+              IF RAW-ID (IND-RAW) NOT = RPT-ID (IND-REPORT) THEN
+                 SET IND-REPORT UP BY 1
+                 MOVE RAW-ID (IND-RAW) TO RPT-ID (IND-REPORT)
+                 MOVE ZEROS TO RPT-CURRENT-QTY (IND-REPORT)
+                 MOVE ZEROS TO RPT-RANGE-IN (IND-REPORT)
+                 MOVE ZEROS TO RPT-RANGE-OUT (IND-REPORT)
+              END-IF
+
+              COMPUTE RPT-CURRENT-QTY (IND-REPORT) =
+                 RPT-CURRENT-QTY (IND-REPORT) +
+                 RAW-MOVE-IN-QTD (IND-RAW) - RAW-MOVE-OUT-QTD (IND-RAW)
+
+              IF RAW-MOVE-IN-KEY (IND-RAW) NOT < WS-RANGE-START-KEY
+                 AND RAW-MOVE-IN-KEY (IND-RAW) NOT > WS-RANGE-END-KEY
+                 THEN
+                 COMPUTE RPT-RANGE-IN (IND-REPORT) =
+                    RPT-RANGE-IN (IND-REPORT) +
+                    RAW-MOVE-IN-QTD (IND-RAW)
+              END-IF
+
+              IF RAW-MOVE-OUT-KEY (IND-RAW) NOT < WS-RANGE-START-KEY
+                 AND RAW-MOVE-OUT-KEY (IND-RAW) NOT > WS-RANGE-END-KEY
+                 THEN
+                 COMPUTE RPT-RANGE-OUT (IND-REPORT) =
+                    RPT-RANGE-OUT (IND-REPORT) +
+                    RAW-MOVE-OUT-QTD (IND-RAW)
+              END-IF
+
+              SET IND-RAW UP BY 1
+           END-PERFORM
+           SET MAX-REPORT TO IND-REPORT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-INGREDIENT-NAMES SECTION.
+           IF MAX-REPORT = ZEROS THEN
+              EXIT SECTION
+           END-IF
+
+           OPEN INPUT FXINGRED
+           IF INGRED-STATUS = "35" THEN
+              CLOSE FXINGRED
+              SET IND-REPORT TO 1
+              PERFORM WITH TEST BEFORE UNTIL IND-REPORT > MAX-REPORT
+                 MOVE EMPTY-FIELD-TEXT TO RPT-NAME (IND-REPORT)
+                 SET IND-REPORT UP BY 1
+              END-PERFORM
+              EXIT SECTION
+           END-IF
+
+           SET IND-REPORT TO 1
+           PERFORM WITH TEST BEFORE UNTIL IND-REPORT > MAX-REPORT
+              MOVE RPT-ID (IND-REPORT) TO INGREDS-ID
+              READ FXINGRED
+                 INVALID KEY
+                    MOVE EMPTY-FIELD-TEXT TO RPT-NAME (IND-REPORT)
+                 NOT INVALID KEY
+                    MOVE INGREDS-NAME TO RPT-NAME (IND-REPORT)
+              END-READ
+              SET IND-REPORT UP BY 1
+           END-PERFORM
+           CLOSE FXINGRED
+           EXIT SECTION.
+
+      ******************************************************************
+
+       PRINT-REPORT SECTION.
+           OPEN OUTPUT REPORTFILE
+           MOVE ZEROS TO WS-PAGE-COUNT
+           MOVE 99 TO WS-LINE-COUNT
+
+           IF MAX-REPORT = ZEROS THEN
+              PERFORM WRITE-REPORT-HEADER
+              MOVE EMPTY-RECORDS TO REPORT-LINE
+              WRITE REPORT-LINE
+           ELSE
+              SET IND-REPORT TO 1
+              PERFORM WITH TEST BEFORE UNTIL IND-REPORT > MAX-REPORT
+                 IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+                    PERFORM WRITE-REPORT-HEADER
+                 END-IF
+                 PERFORM WRITE-REPORT-LINE
+                 SET IND-REPORT UP BY 1
+              END-PERFORM
+           END-IF
+
+           CLOSE REPORTFILE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE REPORTTITLECONST1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE REPORTTITLECONST2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTPAGECONST " " WS-PAGE-COUNT INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTNUMBERCONST "  " REPORTNAMECONST
+              "                         CURRENT   MOVES-IN   MOVES-OUT"
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZEROS TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-LINE SECTION.
+           MOVE SPACES TO REPORT-LINE
+           STRING RPT-ID (IND-REPORT) "  " RPT-NAME (IND-REPORT)
+              "  " RPT-CURRENT-QTY (IND-REPORT)
+              "        " RPT-RANGE-IN (IND-REPORT)
+              "        " RPT-RANGE-OUT (IND-REPORT)
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           EXIT SECTION.
