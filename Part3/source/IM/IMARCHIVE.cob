@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+       FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+              SELECT INVENTORY ASSIGN TO "INVENTORYFILE"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS INVENTORY-FS.
+
+              SELECT INVENTORYARCHIVE ASSIGN TO "IMINVENTORYARCHIVE"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS ARCHIVE-FS.
+
+              SELECT INVENTORYKEEP ASSIGN TO "IMINVENTORYKEEP"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS KEEP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENTORY.
+       COPY FD-IM.
+
+       FD  INVENTORYARCHIVE.
+       01  ARC-INVENTORY-REC.
+           05  ARC-MOVE-DETAILS.
+               10 ARC-MOVE-IN-ID                       PIC X(002).
+               10 ARC-MOVE-OUT-ID                      PIC X(002).
+               10 ARC-MOVE-IN-QTD                      PIC 9(003).
+               10 ARC-MOVE-OUT-QTD                     PIC 9(003).
+               10 ARC-MOVE-SITE-ID                     PIC 9(003).
+           05  ARC-INGRED-DETAILS.
+               10 ARC-INGRED-ID                        PIC 9(003).
+               10 ARC-INGRED-UNIT-SUPPLIER              PIC X(003).
+               10 ARC-INGRED-UNIT-SANDWICH              PIC X(003).
+               10 ARC-INGRED-CONV-FACTOR                PIC 9(003)V99.
+               10 ARC-THRESHOLD                        PIC 9(003).
+               10 ARC-INGRED-IS-ACTIVE                 PIC 9(001).
+           05  ARC-BATCH-DETAILS.
+               10 ARC-MOVE-BATCH-LOT                    PIC X(010).
+               10 ARC-MOVE-SUPPLY-ID                     PIC 9(003).
+           05  ARC-TIME-DETAILS.
+               10  ARC-TIME-MOVE-IN.
+                   15  ARC-TIME-MOVE-IN-YEAR           PIC 9(004).
+                   15  ARC-TIME-MOVE-IN-MONTH          PIC 9(002).
+                   15  ARC-TIME-MOVE-IN-DAY            PIC 9(002).
+                   15  ARC-TIME-MOVE-IN-HOUR           PIC 9(002).
+                   15  ARC-TIME-MOVE-IN-MINUTE         PIC 9(002).
+               10  ARC-TIME-MOVE-OUT.
+                   15  ARC-TIME-MOVE-OUT-YEAR          PIC 9(004).
+                   15  ARC-TIME-MOVE-OUT-MONTH         PIC 9(002).
+                   15  ARC-TIME-MOVE-OUT-DAY           PIC 9(002).
+                   15  ARC-TIME-MOVE-OUT-HOUR          PIC 9(002).
+                   15  ARC-TIME-MOVE-OUT-MINUTE        PIC 9(002).
+               10  ARC-TIME-ACTZ.
+                   15  ARC-TIME-ACTZ-YEAR              PIC 9(004).
+                   15  ARC-TIME-ACTZ-MONTH             PIC 9(002).
+                   15  ARC-TIME-ACTZ-DAY               PIC 9(002).
+                   15  ARC-TIME-ACTZ-HOUR              PIC 9(002).
+                   15  ARC-TIME-ACTZ-MINUTE            PIC 9(002).
+
+       FD  INVENTORYKEEP.
+       01  KEEP-INVENTORY-REC                          PIC X(080).
+
+       WORKING-STORAGE SECTION.
+       COPY WS-IM.
+       COPY IMCONTANTS.
+
+       77  KEYSTATUS                           PIC 9(004).
+       77  INVENTORY-FS                        PIC 9(002).
+       77  ARCHIVE-FS                          PIC 9(002).
+       77  KEEP-FS                             PIC 9(002).
+       77  PRESS-KEY                           PIC X(001).
+       77  FLAG-TRUE                           PIC X(001).
+
+       78  F3                                  VALUE "1003".
+
+      *> YEAR TYPED BY THE OPERATOR - EVERY MOVEMENT ACTUALISED BEFORE
+      *> THIS YEAR IS ELIGIBLE FOR ARCHIVING
+       01  WS-ARCHIVE-YEAR                     PIC 9(004).
+           88  VALID-ARCHIVE-YEAR               VALUE 1900 THRU 2999.
+
+       77  WS-ELIGIBLE-COUNT                   PIC 9(006) VALUE ZEROS.
+       77  WS-ARCHIVED-COUNT                   PIC 9(006) VALUE ZEROS.
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE ARCHIVE-MAIN-TEXT   LINE 03 COL 45.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+
+      ******************************************************************
+
+       01  YEAR-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(060) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(060) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(060) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE ARCHIVE-YEAR-PROMPT    LINE 09 COL 11.
+           05 SS-ARCHIVE-YEAR PIC 9(004) LINE 09 COL 54
+              TO WS-ARCHIVE-YEAR AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  ARCHIVE-CONFIRM-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ARCHIVE-HEADER-COUNT LINE 24 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-ELIGIBLE-COUNT PIC 9(006) LINE 24 COL 36
+              FROM WS-ELIGIBLE-COUNT FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 VALUE ARCHIVE-CONFIRM-PROMPT LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-CONFIRM PIC X(002) LINE 25 COL 76
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM CHECK-INVENTORY-FILE
+           IF FLAG-TRUE = "N" THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM GET-ARCHIVE-YEAR
+           IF KEYSTATUS = F3 THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM COUNT-ELIGIBLE
+           IF WS-ELIGIBLE-COUNT = ZEROS THEN
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              MOVE ARCHIVE-NONE-ELIGIBLE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM CONFIRM-ARCHIVE
+           IF SAVE-YES THEN
+              PERFORM SPLIT-AND-ARCHIVE
+              PERFORM REPLACE-LIVE-FILE
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              MOVE ARCHIVE-DONE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+           ELSE
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              MOVE ARCHIVE-CANCELLED TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+           END-IF
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CHECK-INVENTORY-FILE SECTION.
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              DISPLAY CLEAR-SCREEN
+              DISPLAY MAIN-SCREEN
+              MOVE ARCHIVE-EMPTY TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              MOVE "N" TO FLAG-TRUE
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+           CLOSE INVENTORY
+           MOVE "Y" TO FLAG-TRUE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-ARCHIVE-YEAR SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           MOVE ZEROS TO WS-ARCHIVE-YEAR
+           DISPLAY YEAR-SCREEN
+
+           PERFORM WITH TEST AFTER UNTIL VALID-ARCHIVE-YEAR
+              ACCEPT SS-ARCHIVE-YEAR
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              IF NOT VALID-ARCHIVE-YEAR THEN
+                 MOVE ARCHIVE-YEAR-ERROR TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> EVERY MOVEMENT IS WRITTEN ONCE, WITH ITS ACTUALISATION
+      *> TIMESTAMP STAMPED AT THAT TIME - SO A MOVEMENT ACTUALISED
+      *> BEFORE THE CHOSEN CUTOFF YEAR IS ALREADY CLOSED OUT AND SAFE
+      *> TO ARCHIVE
+       COUNT-ELIGIBLE SECTION.
+           MOVE ZEROS TO WS-ELIGIBLE-COUNT
+           OPEN INPUT INVENTORY
+           MOVE SPACE TO FLAG-TRUE
+           PERFORM WITH TEST BEFORE UNTIL FLAG-TRUE = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO FLAG-TRUE
+                 NOT AT END
+                    IF TIME-ACTZ-YEAR < WS-ARCHIVE-YEAR THEN
+                       ADD 1 TO WS-ELIGIBLE-COUNT
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CONFIRM-ARCHIVE SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           MOVE SPACES TO SAVE
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID
+              ACCEPT ARCHIVE-CONFIRM-SCREEN
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> SPLITS THE LIVE MOVEMENT LOG IN A SINGLE SEQUENTIAL PASS -
+      *> EVERY ELIGIBLE MOVEMENT GOES TO INVENTORYARCHIVE, EVERY OTHER
+      *> MOVEMENT IS KEPT (UNCHANGED) IN INVENTORYKEEP
+       SPLIT-AND-ARCHIVE SECTION.
+           MOVE ZEROS TO WS-ARCHIVED-COUNT
+
+           OPEN EXTEND INVENTORYARCHIVE
+           IF ARCHIVE-FS = "35" THEN
+              CLOSE INVENTORYARCHIVE
+              OPEN OUTPUT INVENTORYARCHIVE
+              CLOSE INVENTORYARCHIVE
+              OPEN EXTEND INVENTORYARCHIVE
+           END-IF
+
+           OPEN OUTPUT INVENTORYKEEP
+           OPEN INPUT INVENTORY
+
+           MOVE SPACE TO FLAG-TRUE
+           PERFORM WITH TEST BEFORE UNTIL FLAG-TRUE = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO FLAG-TRUE
+                 NOT AT END
+                    IF TIME-ACTZ-YEAR < WS-ARCHIVE-YEAR THEN
+                       PERFORM WRITE-ARCHIVE-RECORD
+                    ELSE
+                       MOVE FD-INVENTORY TO KEEP-INVENTORY-REC
+                       WRITE KEEP-INVENTORY-REC
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE INVENTORY
+           CLOSE INVENTORYKEEP
+           CLOSE INVENTORYARCHIVE
+           EXIT SECTION.
+
+       WRITE-ARCHIVE-RECORD SECTION.
+           MOVE MOVE-DETAILS IN FD-INVENTORY  TO ARC-MOVE-DETAILS
+           MOVE INGRED-DETAILS IN FD-INVENTORY TO ARC-INGRED-DETAILS
+           MOVE BATCH-DETAILS IN FD-INVENTORY TO ARC-BATCH-DETAILS
+           MOVE TIME-DETAILS IN FD-INVENTORY  TO ARC-TIME-DETAILS
+           WRITE ARC-INVENTORY-REC
+           ADD 1 TO WS-ARCHIVED-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> RECREATES THE LIVE MOVEMENT LOG FROM THE RECORDS THAT WERE
+      *> KEPT, SINCE SEQUENTIAL FILES HAVE NO RANDOM DELETE
+       REPLACE-LIVE-FILE SECTION.
+           OPEN INPUT INVENTORYKEEP
+           OPEN OUTPUT INVENTORY
+
+           MOVE SPACE TO FLAG-TRUE
+           PERFORM WITH TEST BEFORE UNTIL FLAG-TRUE = "Y"
+              READ INVENTORYKEEP NEXT RECORD
+                 AT END
+                    MOVE "Y" TO FLAG-TRUE
+                 NOT AT END
+                    MOVE KEEP-INVENTORY-REC TO FD-INVENTORY
+                    WRITE FD-INVENTORY
+              END-READ
+           END-PERFORM
+
+           CLOSE INVENTORYKEEP
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM IMARCHIVE.
