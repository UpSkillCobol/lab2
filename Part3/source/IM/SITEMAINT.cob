@@ -0,0 +1,384 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SITEMAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SITES ASSIGN TO "SITESFILE"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FD-SITE-ID
+              FILE STATUS IS SITE-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SITES.
+       COPY FD-SITES.
+
+       WORKING-STORAGE SECTION.
+       COPY IMCONTANTS.
+       COPY WS-SITES.
+
+       77  SITE-FS                              PIC 9(002).
+       77  KEYSTATUS                            PIC 9(004).
+       77  PRESS-KEY                            PIC X(001).
+       77  EOF-SITES                            PIC X(001).
+       78  F3                                   VALUE "1003".
+
+       01  MAIN-OPTION                          PIC 9(002).
+           88  VALID-MAIN-OPTION                VALUE 1 THRU 4.
+       01  SITE-EXISTS                          PIC X(001).
+           88  SITE-EXISTS-YES                  VALUE "Y".
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE SITE-MAIN-TEXT      LINE 03 COL 50.
+           05 VALUE ALL " " PIC X(120) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 26 COL 01.
+           05 VALUE MAIN-TEXT1          LINE 25 COL 03
+              FOREGROUND-COLOR 5.
+
+      ******************************************************************
+
+       01  MAIN-MENU-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0
+           AUTO REQUIRED.
+           05 VALUE ALL " " PIC X(050) LINE 09 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 10 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 11 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 12 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 13 COL 35.
+           05 VALUE ALL " " PIC X(050) LINE 14 COL 35.
+           05 VALUE SITE-OPTION-ADD1    LINE 11 COL 50.
+           05 VALUE SITE-OPTION-VIEW2   LINE 12 COL 50.
+           05 VALUE SITE-OPTION-DEACT3  LINE 13 COL 50.
+           05 VALUE SITE-OPTION-EXIT4   LINE 14 COL 50.
+           05 VALUE ACCEPT-OPTION       LINE 20 COL 45 REVERSE-VIDEO.
+           05 SS-OPTION PIC 9(002) LINE 20 COL 70 TO MAIN-OPTION
+              BLANK WHEN ZERO REVERSE-VIDEO.
+
+      ******************************************************************
+
+       01  ERROR-MESSAGE-SCREEN FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 ERROR-LINE LINE 25 COL 03 PIC X(092).
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       01  SITE-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(082) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(082) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE SITE-TEXT-ID       LINE 09 COL 11.
+           05 VALUE SITE-TEXT-NAME     LINE 11 COL 11.
+           05 VALUE SITE-TEXT-ADDRESS  LINE 13 COL 11.
+           05 SITE-SCREEN-ID PIC 9(003) LINE 09 COL 35 TO WS-SITE-ID
+              AUTO REQUIRED.
+           05 SITE-SCREEN-NAME PIC X(030) LINE 11 COL 35 TO
+              WS-SITE-NAME AUTO REQUIRED.
+           05 SITE-SCREEN-ADDRESS PIC X(060) LINE 13 COL 35 TO
+              WS-SITE-ADDRESS AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  SITE-VIEW-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(082) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(082) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 13 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 14 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE SITE-TEXT-ID       LINE 09 COL 11.
+           05 VALUE SITE-TEXT-NAME     LINE 11 COL 11.
+           05 VALUE SITE-TEXT-ADDRESS  LINE 13 COL 11.
+           05 VALUE SITE-TEXT-ACTIVE   LINE 14 COL 11.
+           05 VIEW-SITE-ID    PIC 9(003) LINE 09 COL 35 FROM FD-SITE-ID.
+           05 VIEW-SITE-NAME  PIC X(030) LINE 11 COL 35 FROM
+              FD-SITE-NAME.
+           05 VIEW-SITE-ADDR  PIC X(060) LINE 13 COL 35 FROM
+              FD-SITE-ADDRESS.
+           05 VIEW-SITE-ACTIVE PIC 9(001) LINE 14 COL 35 FROM
+              FD-SITE-IS-ACTIVE.
+
+      ******************************************************************
+
+       01  DEACT-ID-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(082) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(082) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE SITE-TEXT-ID LINE 09 COL 11.
+           05 DEACT-SITE-ID PIC 9(003) LINE 09 COL 35 TO WS-SITE-ID
+              AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       01  SAVE-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-SAVE LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-SAVE PIC X(002) LINE 25 COL 61
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM CREATE-FILE
+
+           PERFORM WITH TEST AFTER UNTIL MAIN-OPTION = 4
+
+              DISPLAY CLEAR-SCREEN
+              MOVE ZEROS TO SS-OPTION
+              DISPLAY MAIN-SCREEN
+              ACCEPT MAIN-MENU-SCREEN
+              IF NOT VALID-MAIN-OPTION
+                 MOVE OPTION-ERROR TO ERROR-LINE
+                 ACCEPT ERROR-MESSAGE-SCREEN
+              END-IF
+
+              EVALUATE MAIN-OPTION
+                 WHEN 1     PERFORM ADD-SITE
+                 WHEN 2     PERFORM VIEW-SITES
+                 WHEN 3     PERFORM DEACTIVATE-SITE
+              END-EVALUATE
+
+           END-PERFORM
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN I-O SITES
+           IF SITE-FS = "35"
+              OPEN OUTPUT SITES
+              CLOSE SITES
+           ELSE
+              CLOSE SITES
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       ADD-SITE SECTION.
+           MOVE ZEROS TO WS-SITE-ID
+           MOVE SPACES TO WS-SITE-NAME WS-SITE-ADDRESS SAVE
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           PERFORM GET-NEW-SITE-ID
+           IF KEYSTATUS = F3
+              EXIT SECTION
+           END-IF
+
+           DISPLAY SITE-SCREEN
+           ACCEPT SITE-SCREEN-NAME
+           IF KEYSTATUS = F3
+              EXIT SECTION
+           END-IF
+           ACCEPT SITE-SCREEN-ADDRESS
+           IF KEYSTATUS = F3
+              EXIT SECTION
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID OR KEYSTATUS = F3
+              ACCEPT SAVE-SCREEN
+              IF NOT SAVE-VALID AND KEYSTATUS NOT = F3
+                 MOVE INVALID-OPTION TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+              END-IF
+           END-PERFORM
+
+           IF KEYSTATUS = F3
+              EXIT SECTION
+           END-IF
+
+           IF SAVE-YES
+              MOVE 1 TO WS-SITE-IS-ACTIVE
+              PERFORM WRITE-SITE-RECORD
+              MOVE SITE-SAVE-YES TO COMMENT-TEXT
+           ELSE
+              MOVE SITE-SAVE-NO TO COMMENT-TEXT
+           END-IF
+           ACCEPT COMMENTS-SCREEN
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-NEW-SITE-ID SECTION.
+           MOVE SPACES TO SITE-EXISTS
+
+           PERFORM WITH TEST AFTER UNTIL
+              (WS-SITE-ID NOT = ZEROS AND NOT SITE-EXISTS-YES)
+              OR KEYSTATUS = F3
+
+              MOVE ZEROS TO WS-SITE-ID
+              DISPLAY SITE-SCREEN
+              ACCEPT SITE-SCREEN-ID
+
+              IF KEYSTATUS NOT = F3
+                 IF WS-SITE-ID = ZEROS
+                    MOVE INVALID-ID TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                 ELSE
+                    MOVE WS-SITE-ID TO FD-SITE-ID
+                    OPEN INPUT SITES
+                    READ SITES
+                       INVALID KEY
+                          MOVE SPACES TO SITE-EXISTS
+                       NOT INVALID KEY
+                          MOVE "Y" TO SITE-EXISTS
+                    END-READ
+                    CLOSE SITES
+                    IF SITE-EXISTS-YES
+                       MOVE SITE-EXISTENT-ID TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-SITE-RECORD SECTION.
+           MOVE WS-SITE-ID        TO FD-SITE-ID
+           MOVE WS-SITE-NAME      TO FD-SITE-NAME
+           MOVE WS-SITE-ADDRESS   TO FD-SITE-ADDRESS
+           MOVE WS-SITE-IS-ACTIVE TO FD-SITE-IS-ACTIVE
+           OPEN I-O SITES
+           WRITE FD-SITE-DETAILS
+           END-WRITE
+           CLOSE SITES
+           EXIT SECTION.
+
+      ******************************************************************
+
+       VIEW-SITES SECTION.
+           OPEN INPUT SITES
+           IF SITE-FS = "35"
+              CLOSE SITES
+              MOVE SITE-NO-RECORDS TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACES TO EOF-SITES
+           PERFORM WITH TEST BEFORE UNTIL EOF-SITES = "Y"
+              READ SITES NEXT RECORD
+                 AT END
+                    MOVE "Y" TO EOF-SITES
+                 NOT AT END
+                    DISPLAY CLEAR-SCREEN
+                    DISPLAY MAIN-SCREEN
+                    DISPLAY SITE-VIEW-SCREEN
+                    MOVE SITE-VIEW-NEXT TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    IF KEYSTATUS = F3
+                       MOVE "Y" TO EOF-SITES
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE SITES
+           EXIT SECTION.
+
+      ******************************************************************
+
+       DEACTIVATE-SITE SECTION.
+           MOVE ZEROS TO WS-SITE-ID
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+           DISPLAY DEACT-ID-SCREEN
+           ACCEPT DEACT-SITE-ID
+           IF KEYSTATUS = F3
+              EXIT SECTION
+           END-IF
+
+           IF WS-SITE-ID = ZEROS
+              MOVE INVALID-ID TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           MOVE WS-SITE-ID TO FD-SITE-ID
+           OPEN I-O SITES
+           IF SITE-FS = "35"
+              CLOSE SITES
+              MOVE SITE-ID-NONEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           READ SITES
+              INVALID KEY
+                 MOVE SITE-ID-NONEXISTENT TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+              NOT INVALID KEY
+                 MOVE ZERO TO FD-SITE-IS-ACTIVE
+                 REWRITE FD-SITE-DETAILS
+                 END-REWRITE
+                 MOVE SITE-DEACTIVATED TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+           END-READ
+           CLOSE SITES
+           EXIT SECTION.
+
+       END PROGRAM SITEMAINT.
