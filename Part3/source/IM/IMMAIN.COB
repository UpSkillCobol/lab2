@@ -14,7 +14,7 @@
        COPY WS-IM.
 
        01  MAIN-OPTION                          PIC 9(002).
-           88  VALID-MAIN-OPTION                VALUE 1 THRU 4.
+           88  VALID-MAIN-OPTION                VALUE 1 THRU 7.
        01  SAVE                                 PIC X(002).
            88 SAVE-YES                          VALUE "Y" "y".
            88 SAVE-NO                           VALUE "N" "n".
@@ -65,7 +65,10 @@
            05 VALUE OPTION-REGISTER1 LINE 11 COL 50.
            05 VALUE OPTION-SEARCH2   LINE 12 COL 50.
            05 VALUE OPTION-REPORT3   LINE 13 COL 50.
-           05 VALUE OPTION-EXIT4     LINE 15 COL 50.
+           05 VALUE OPTION-RECON4    LINE 14 COL 50.
+           05 VALUE OPTION-SITES5    LINE 15 COL 50.
+           05 VALUE OPTION-ARCHIVE6  LINE 16 COL 50.
+           05 VALUE OPTION-EXIT7     LINE 17 COL 50.
            05 VALUE ACCEPT-OPTION    LINE 20 COL 45 REVERSE-VIDEO.
            05 SS-OPTION PIC 9(002) LINE 20 COL 70 TO MAIN-OPTION
               BLANK WHEN ZERO REVERSE-VIDEO.
@@ -80,7 +83,7 @@
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           PERFORM WITH TEST AFTER UNTIL MAIN-OPTION = 4
+           PERFORM WITH TEST AFTER UNTIL MAIN-OPTION = 7
 
               DISPLAY CLEAR-SCREEN
               MOVE ZEROS TO SS-OPTION
@@ -95,6 +98,9 @@
                  WHEN 1     CALL "IMREGISTER"
                  WHEN 2     CALL "IMSEARCH"
                  WHEN 3     CALL "IMREPORT"
+                 WHEN 4     CALL "IMRECON"
+                 WHEN 5     CALL "SITEMAINT"
+                 WHEN 6     CALL "IMARCHIVE"
               END-EVALUATE
 
            END-PERFORM
