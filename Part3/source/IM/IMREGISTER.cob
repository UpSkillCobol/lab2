@@ -13,9 +13,7 @@
        FILE-CONTROL.
 
               SELECT INVENTORY ASSIGN TO "INVENTORYFILE"
-                   ORGANIZATION IS INDEXED
-                   ACCESS MODE IS DYNAMIC
-                   RECORD KEY IS IM-ID
+                   ORGANIZATION IS SEQUENTIAL
                    FILE STATUS IS INVENTORY-FS.
 
                SELECT FXINGRED ASSIGN TO "FXINGREDS"
@@ -28,6 +26,18 @@
                    ORGANIZATION IS SEQUENTIAL
                    FILE STATUS IS FXKEY-STATUS.
 
+               SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS RIS-ID
+                   FILE STATUS RIS-STATUS.
+
+               SELECT SITES ASSIGN TO "SITESFILE"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS FD-SITE-ID
+                   FILE STATUS IS SITE-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INVENTORY.
@@ -39,26 +49,37 @@
        FD FXKEYS.
        01  FDINGREDKEYS                   PIC 9(003).
 
+       FD FXRISUPPLY.
+       COPY FD-RIS.
+
+       FD SITES.
+       COPY FD-SITES.
+
        WORKING-STORAGE SECTION.
        COPY WS-IM.
 
-       COPY RSOWSVAR.
        COPY IMTABLES.
        COPY VAR-VALIDDATE.
-       COPY RSOCONSTANTS.
+       COPY IMCONTANTS.
        COPY WS-INGREDSFX.
 
+       77  KEYSTATUS                           PIC 9(004).
        77  INGRED-STATUS                       PIC 9(002).
        77  INVENTORY-FS                        PIC 9(002).
        77  FXKEY-STATUS                        PIC 9(002).
+       77  RIS-STATUS                          PIC 9(002).
+       77  SITE-FS                             PIC 9(002).
 
        77  DUMMY                               PIC X(001).
        77  SUPP-STATUS                         PIC 9(002).
+       77  WS-MOVE-IN-SANDWICH-EQUIV           PIC 9(005).
 
        78  NOT-FILE                            VALUE "35".
        78  F1                                  VALUE "1001".
        78  F2                                  VALUE "1002".
        78  F3                                  VALUE "1003".
+       78  MOVE-IN-ORIGIN-IM                   VALUE "IM".
+       78  MOVE-OUT-ORIGIN-IM                  VALUE "IM".
        01  SAVE-IT1                            PIC X(002).
            88 SAVE-IT1-YES                     VALUE "Y" "y".
            88 SAVE-IT1-VALID                   VALUE "Y" "y" "N" "n".
@@ -75,6 +96,7 @@
        77 ICOL                         PIC 9(002).
        77 EOF                          PIC X(001).
        77 TRUE-YES                     PIC X(001).
+       77 PRESS-KEY                    PIC X(001).
        77 COUNTPAGE                    PIC 9(002).
 
        01 MAXPERPAGE                   PIC 9(003).
@@ -145,6 +167,9 @@
            05 VALUE REGISTER-TEXT-IN-QUANTITY   LINE 17 COL 05.
            05 VALUE REGISTER-TEXT-OUT-QUANTITY  LINE 18 COL 05.
            05 VALUE REGISTER-TEXT-ACTZ-DATE     LINE 19 COL 05.
+           05 VALUE REGISTER-TEXT-BATCH-LOT     LINE 20 COL 05.
+           05 VALUE REGISTER-TEXT-SUPPLY-ID     LINE 21 COL 05.
+           05 VALUE REGISTER-TEXT-SITE          LINE 14 COL 05.
            05 REG-ID PIC 9(003) LINE 13 COL 26 USING WS-INGRED-ID.
            05 REG-REC.
               10 REG-IN-DATE.
@@ -205,6 +230,42 @@
                  15 REG-ACTZ-MINUTE PIC X(002) LINE 19 COL 42 TO
                     WS-TIME-ACTZ-MINUTE AUTO REQUIRED.
 
+              10 REG-BATCH-LOT PIC X(010) LINE 20 COL 26
+                 TO WS-MOVE-BATCH-LOT AUTO.
+              10 REG-SUPPLY-ID PIC 9(003) LINE 21 COL 26
+                 TO WS-MOVE-SUPPLY-ID AUTO.
+              10 REG-SITE-ID PIC 9(003) LINE 14 COL 26
+                 TO WS-MOVE-SITE-ID AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  NEWINGRED-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE NEWINGRED-TEXT LINE 24 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 VALUE REGISTER-TEXT-UNIT-SUPP LINE 20 COL 05
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 NI-UNIT-SUPPLIER PIC X(003) LINE 20 COL 26
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+              TO WS-INGRED-UNIT-SUPPLIER AUTO REQUIRED.
+           05 VALUE REGISTER-TEXT-UNIT-SAND LINE 21 COL 05
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 NI-UNIT-SANDWICH PIC X(003) LINE 21 COL 26
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+              TO WS-INGRED-UNIT-SANDWICH AUTO REQUIRED.
+           05 VALUE REGISTER-TEXT-CONV-FACTOR LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 NI-CONV-FACTOR PIC 999.99 LINE 25 COL 25
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+              TO WS-INGRED-CONV-FACTOR AUTO REQUIRED.
+           05 VALUE REGISTER-TEXT-THRESHOLD LINE 26 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 NI-THRESHOLD PIC 9(003) LINE 26 COL 23
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+              TO WS-THRESHOLD AUTO REQUIRED.
+
       ******************************************************************
 
        01  SHOW-REGISTER-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
@@ -390,7 +451,8 @@
            05 LIST-ACTZ-HOUR PIC X(002)
                FROM MOVES-ACTZ-HOUR (IND-MOVES).
            05 VALUE ":".
-           05 LIST-ACTZ-MIN PIC X(002) FROM MOVES-ACTZ-MIN (IND-MOVES).
+           05 LIST-ACTZ-MIN PIC X(002)
+               FROM MOVES-ACTZ-MINUTE (IND-MOVES).
 
       ******************************************************************
 
@@ -450,3 +512,453 @@
       ******************************************************************
 
        PROCEDURE DIVISION.
+       MAIN SECTION.
+           PERFORM CREATE-FILE
+
+           PERFORM REGISTER-MOVEMENT
+              IF KEYSTATUS = F3 THEN
+                 EXIT PROGRAM
+              END-IF
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN EXTEND INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              OPEN OUTPUT INVENTORY
+              CLOSE INVENTORY
+              OPEN EXTEND INVENTORY
+           END-IF
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       REGISTER-MOVEMENT SECTION.
+           MOVE ZEROS TO WS-INGRED-ID
+           MOVE MOVE-IN-ORIGIN-IM  TO WS-MOVE-IN-ID
+           MOVE MOVE-OUT-ORIGIN-IM TO WS-MOVE-OUT-ID
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           PERFORM GET-INGREDIENT-ID
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+           PERFORM LOOKUP-INGREDIENT
+
+           IF NOT INGREDEXIST-YES THEN
+              PERFORM GET-NEW-INGREDIENT-DETAILS
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+           END-IF
+
+           MOVE SPACES TO DATE-VALID
+           PERFORM WITH TEST AFTER UNTIL DATE-VALID = "Y"
+              MOVE ZEROS TO WS-MOVE-IN-QTD, WS-MOVE-OUT-QTD
+              MOVE ZEROS TO WS-TIME-MOVE-IN, WS-TIME-MOVE-OUT,
+                 WS-TIME-ACTZ
+              MOVE SPACES TO WS-MOVE-BATCH-LOT
+              MOVE ZEROS TO WS-MOVE-SUPPLY-ID
+              MOVE ZEROS TO WS-MOVE-SITE-ID
+
+              DISPLAY REGISTER-SCREEN
+              DISPLAY REG-ID
+
+              MOVE MESSAGE-QUANTITY-UNITS TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+
+              ACCEPT REG-REC
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM VALIDATE-MOVEMENT-DATES
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+
+              IF DATE-VALID = "Y" THEN
+                 PERFORM VALIDATE-SUPPLY-LINK
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
+              END-IF
+
+              IF DATE-VALID = "Y" THEN
+                 PERFORM VALIDATE-SITE
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
+              END-IF
+           END-PERFORM
+
+           PERFORM CALC-SITE-STOCK
+           PERFORM COMPUTE-NEW-TOTAL
+
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID
+              ACCEPT SAVE-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF NOT SAVE-VALID THEN
+                 MOVE INVALID-OPTION TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    MOVE SPACES TO SAVE
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF SAVE-YES THEN
+              PERFORM WRITE-MOVEMENT
+              IF WS-QTD-TOTAL < WS-THRESHOLD THEN
+                 MOVE LOW-STOCK-WARNING TO COMMENT-TEXT
+              ELSE
+                 MOVE MESSAGE-WRITE-YES TO COMMENT-TEXT
+              END-IF
+              ACCEPT COMMENTS-SCREEN
+           ELSE
+              MOVE MESSAGE-WRITE-NO TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+           END-IF
+
+           MOVE SPACES TO SAVE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-INGREDIENT-ID SECTION.
+           PERFORM WITH TEST AFTER UNTIL WS-INGRED-ID NOT EQUAL TO
+           ZEROS
+
+              MOVE ZEROS TO REG-ID
+              DISPLAY REGISTER-SCREEN
+              DISPLAY REG-ID
+
+              MOVE INSTRUCTIONS-ID TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+
+              ACCEPT REG-ID
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF WS-INGRED-ID EQUAL TO ZEROS THEN
+                 MOVE INVALID-ID TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LOOKUP-INGREDIENT SECTION.
+           MOVE "N" TO INGREDEXIST
+           MOVE ZEROS TO WS-QTD-TOTAL
+
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF INGRED-ID = WS-INGRED-ID THEN
+                       MOVE "Y" TO INGREDEXIST
+                       MOVE INGRED-UNIT-SUPPLIER
+                          TO WS-INGRED-UNIT-SUPPLIER
+                       MOVE INGRED-UNIT-SANDWICH
+                          TO WS-INGRED-UNIT-SANDWICH
+                       MOVE INGRED-CONV-FACTOR TO WS-INGRED-CONV-FACTOR
+                       MOVE THRESHOLD        TO WS-THRESHOLD
+                       MOVE INGRED-IS-ACTIVE TO WS-INGRED-IS-ACTIVE
+                       COMPUTE WS-QTD-TOTAL =
+                          WS-QTD-TOTAL +
+                          (MOVE-IN-QTD * INGRED-CONV-FACTOR)
+                          - MOVE-OUT-QTD
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-NEW-INGREDIENT-DETAILS SECTION.
+           MOVE 1 TO WS-INGRED-IS-ACTIVE
+           DISPLAY REGISTER-SCREEN
+           DISPLAY REG-ID
+           DISPLAY NEWINGRED-SCREEN
+
+           ACCEPT NI-UNIT-SUPPLIER
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+
+           ACCEPT NI-UNIT-SANDWICH
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE MESSAGE-CONV-FACTOR TO INSTRUCTIONS-TEXT
+           DISPLAY INSTRUCTIONS-SCREEN
+           ACCEPT NI-CONV-FACTOR
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+
+           ACCEPT NI-THRESHOLD
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       VALIDATE-MOVEMENT-DATES SECTION.
+           MOVE WS-TIME-MOVE-IN-YEAR  TO WS-YEAR
+           MOVE WS-TIME-MOVE-IN-MONTH TO WS-MONTH
+           MOVE WS-TIME-MOVE-IN-DAY   TO WS-DAY
+           MOVE SPACES TO DATE-VALID
+           PERFORM CHECK-DATE
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+           IF DATE-VALID NOT = "Y" THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE WS-TIME-MOVE-OUT-YEAR  TO WS-YEAR
+           MOVE WS-TIME-MOVE-OUT-MONTH TO WS-MONTH
+           MOVE WS-TIME-MOVE-OUT-DAY   TO WS-DAY
+           MOVE SPACES TO DATE-VALID
+           PERFORM CHECK-DATE
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+           IF DATE-VALID NOT = "Y" THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE WS-TIME-ACTZ-YEAR  TO WS-YEAR
+           MOVE WS-TIME-ACTZ-MONTH TO WS-MONTH
+           MOVE WS-TIME-ACTZ-DAY   TO WS-DAY
+           MOVE SPACES TO DATE-VALID
+           PERFORM CHECK-DATE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       VALIDATE-SUPPLY-LINK SECTION.
+           IF WS-MOVE-SUPPLY-ID = ZEROS THEN
+              EXIT SECTION
+           END-IF
+
+           OPEN INPUT FXRISUPPLY
+           IF RIS-STATUS = "35" THEN
+              CLOSE FXRISUPPLY
+              MOVE "N" TO DATE-VALID
+              MOVE INVALID-SUPPLY-ID TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           MOVE WS-MOVE-SUPPLY-ID TO RIS-ID
+           READ FXRISUPPLY
+              INVALID KEY
+                 MOVE "N" TO DATE-VALID
+                 MOVE INVALID-SUPPLY-ID TO COMMENT-TEXT
+              NOT INVALID KEY
+                 IF RIS-ID-ING NOT = WS-INGRED-ID THEN
+                    MOVE "N" TO DATE-VALID
+                    MOVE SUPPLY-INGREDIENT-MISMATCH TO COMMENT-TEXT
+                 END-IF
+           END-READ
+           CLOSE FXRISUPPLY
+
+           IF DATE-VALID = "N" THEN
+              ACCEPT COMMENTS-SCREEN
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       VALIDATE-SITE SECTION.
+           OPEN INPUT SITES
+           IF SITE-FS = "35" THEN
+              CLOSE SITES
+              MOVE "N" TO DATE-VALID
+              MOVE INVALID-SITE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           MOVE WS-MOVE-SITE-ID TO FD-SITE-ID
+           READ SITES
+              INVALID KEY
+                 MOVE "N" TO DATE-VALID
+                 MOVE INVALID-SITE TO COMMENT-TEXT
+              NOT INVALID KEY
+                 IF FD-SITE-IS-ACTIVE NOT = 1 THEN
+                    MOVE "N" TO DATE-VALID
+                    MOVE INVALID-SITE TO COMMENT-TEXT
+                 END-IF
+           END-READ
+           CLOSE SITES
+
+           IF DATE-VALID = "N" THEN
+              ACCEPT COMMENTS-SCREEN
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CALC-SITE-STOCK SECTION.
+           MOVE ZEROS TO WS-QTD-TOTAL
+
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF INGRED-ID = WS-INGRED-ID AND
+                       MOVE-SITE-ID = WS-MOVE-SITE-ID THEN
+                       COMPUTE WS-QTD-TOTAL =
+                          WS-QTD-TOTAL +
+                          (MOVE-IN-QTD * INGRED-CONV-FACTOR)
+                          - MOVE-OUT-QTD
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CHECK-DATE SECTION.
+           IF VALID-YEAR AND VALID-MONTH AND VALID-DAY THEN
+              IF NOT MONTH-FEB AND NOT MONTH-30 THEN
+                 MOVE "Y" TO DATE-VALID
+              ELSE
+                 IF MONTH-30 AND DAY-30 THEN
+                    MOVE "Y" TO DATE-VALID
+                 END-IF
+                 IF MONTH-FEB THEN
+                    PERFORM LEAP-YEAR-CHECK
+                    IF LEAP-YEAR-YES AND FEB-LEAP-YEAR THEN
+                       MOVE "Y" TO DATE-VALID
+                    ELSE
+                       IF NOT LEAP-YEAR-YES AND DAY-FEBRUARY THEN
+                          MOVE "Y" TO DATE-VALID
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF DATE-VALID NOT = "Y" THEN
+              MOVE INVALID-DATE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LEAP-YEAR-CHECK SECTION.
+           MOVE SPACE TO LEAP-YEAR
+           IF FUNCTION MOD (WS-YEAR,4) = 0 THEN
+              IF FUNCTION MOD (WS-YEAR,100) <> 0 THEN
+                 MOVE "Y" TO LEAP-YEAR
+              ELSE
+                 IF FUNCTION MOD (WS-YEAR,400) = 0 THEN
+                    MOVE "Y" TO LEAP-YEAR
+                 END-IF
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       COMPUTE-NEW-TOTAL SECTION.
+           COMPUTE WS-MOVE-IN-SANDWICH-EQUIV =
+              WS-MOVE-IN-QTD * WS-INGRED-CONV-FACTOR
+           IF WS-QTD-TOTAL + WS-MOVE-IN-SANDWICH-EQUIV < WS-MOVE-OUT-QTD
+              THEN
+              MOVE ZEROS TO WS-QTD-TOTAL
+           ELSE
+              COMPUTE WS-QTD-TOTAL =
+                 WS-QTD-TOTAL + WS-MOVE-IN-SANDWICH-EQUIV
+                 - WS-MOVE-OUT-QTD
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-MOVEMENT SECTION.
+           OPEN EXTEND INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              OPEN OUTPUT INVENTORY
+              CLOSE INVENTORY
+              OPEN EXTEND INVENTORY
+           END-IF
+
+           MOVE WS-MOVE-IN-ID       TO MOVE-IN-ID
+           MOVE WS-MOVE-OUT-ID      TO MOVE-OUT-ID
+           MOVE WS-MOVE-IN-QTD      TO MOVE-IN-QTD
+           MOVE WS-MOVE-OUT-QTD     TO MOVE-OUT-QTD
+           MOVE WS-INGRED-ID            TO INGRED-ID
+           MOVE WS-INGRED-UNIT-SUPPLIER TO INGRED-UNIT-SUPPLIER
+           MOVE WS-INGRED-UNIT-SANDWICH TO INGRED-UNIT-SANDWICH
+           MOVE WS-INGRED-CONV-FACTOR   TO INGRED-CONV-FACTOR
+           MOVE WS-THRESHOLD        TO THRESHOLD
+           MOVE WS-INGRED-IS-ACTIVE TO INGRED-IS-ACTIVE
+           MOVE WS-MOVE-BATCH-LOT   TO MOVE-BATCH-LOT
+           MOVE WS-MOVE-SUPPLY-ID   TO MOVE-SUPPLY-ID
+           MOVE WS-MOVE-SITE-ID     TO MOVE-SITE-ID
+           MOVE WS-TIME-MOVE-IN-YEAR    TO TIME-MOVE-IN-YEAR
+           MOVE WS-TIME-MOVE-IN-MONTH   TO TIME-MOVE-IN-MONTH
+           MOVE WS-TIME-MOVE-IN-DAY     TO TIME-MOVE-IN-DAY
+           MOVE WS-TIME-MOVE-IN-HOUR    TO TIME-MOVE-IN-HOUR
+           MOVE WS-TIME-MOVE-IN-MINUTE  TO TIME-MOVE-IN-MINUTE
+           MOVE WS-TIME-MOVE-OUT-YEAR   TO TIME-MOVE-OUT-YEAR
+           MOVE WS-TIME-MOVE-OUT-MONTH  TO TIME-MOVE-OUT-MONTH
+           MOVE WS-TIME-MOVE-OUT-DAY    TO TIME-MOVE-OUT-DAY
+           MOVE WS-TIME-MOVE-OUT-HOUR   TO TIME-MOVE-OUT-HOUR
+           MOVE WS-TIME-MOVE-OUT-MINUTE TO TIME-MOVE-OUT-MINUTE
+           MOVE WS-TIME-ACTZ-YEAR       TO TIME-ACTZ-YEAR
+           MOVE WS-TIME-ACTZ-MONTH      TO TIME-ACTZ-MONTH
+           MOVE WS-TIME-ACTZ-DAY        TO TIME-ACTZ-DAY
+           MOVE WS-TIME-ACTZ-HOUR       TO TIME-ACTZ-HOUR
+           MOVE WS-TIME-ACTZ-MINUTE     TO TIME-ACTZ-MINUTE
+
+           WRITE FD-INVENTORY
+           END-WRITE
+           CLOSE INVENTORY
+           EXIT SECTION.
