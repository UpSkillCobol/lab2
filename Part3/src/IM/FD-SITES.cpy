@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INVENTORY MANAGEMENT
+      ******************************************************************
+      *    SITES/KITCHENS FILE RECORD | V0.1 | 23.03.2021
+      ******************************************************************
+
+       01  FD-SITE-DETAILS.
+           88 EOFSITES                         VALUE HIGH-VALUES.
+           05 FD-SITE-ID                       PIC 9(003).
+           05 FD-SITE-NAME                     PIC X(030).
+           05 FD-SITE-ADDRESS                  PIC X(060).
+           05 FD-SITE-IS-ACTIVE                PIC 9(001).
