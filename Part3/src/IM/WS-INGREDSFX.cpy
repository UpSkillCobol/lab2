@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INVENTORY MANAGEMENT
+      ******************************************************************
+      *    WORKING-STORAGE MIRROR OF FD-INGREDSFX | V0.1 | 21.03.2021
+      ******************************************************************
+
+       01  WSINGREDSFX.
+           05  WSINGREDS-ID                    PIC 9(003).
+           05  WSINGREDS-NAME                  PIC X(030).
