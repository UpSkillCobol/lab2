@@ -11,7 +11,10 @@
        78  OPTION-REGISTER1 VALUE "1 - REGISTER INVENTORY".
        78  OPTION-SEARCH2   VALUE "2 - SEARCH INVENTORY".
        78  OPTION-REPORT3   VALUE "3 - CREATE REPORT".
-       78  OPTION-EXIT4     VALUE "4 - EXIT PROGRAM".
+       78  OPTION-RECON4    VALUE "4 - DELIVERY RECONCILIATION".
+       78  OPTION-SITES5    VALUE "5 - SITES / KITCHENS".
+       78  OPTION-ARCHIVE6  VALUE "6 - YEAR-END ARCHIVE".
+       78  OPTION-EXIT7     VALUE "7 - EXIT PROGRAM".
        78  ACCEPT-OPTION    VALUE "PLEASE CHOOSE AN OPTION:".
 
 
@@ -55,6 +58,60 @@
        78  MESSAGE-WRITE-NO
            VALUE "NOT SAVED | PRESS ANY KEY TO CONTINUE".
 
+       78  NEWINGRED-TEXT
+           VALUE "NEW INGREDIENT - PLEASE SET UNIT AND THRESHOLD:".
+
+       78  REGISTER-TEXT-UNIT-SUPP     VALUE "     SUPPLIER UNIT:".
+       78  REGISTER-TEXT-UNIT-SAND     VALUE "     SANDWICH UNIT:".
+       78  REGISTER-TEXT-CONV-FACTOR   VALUE "  CONVERSION FACTOR:".
+       78  REGISTER-TEXT-THRESHOLD     VALUE "        THRESHOLD:".
+
+       78  MESSAGE-CONV-FACTOR
+           VALUE "HOW MANY SANDWICH UNITS EQUAL 1 SUPPLIER UNIT | E.G. 1
+      -    " SUPPLIER BAG = 020.00 SANDWICH SLICES".
+
+       78  MESSAGE-QUANTITY-UNITS
+           VALUE "QUANTITY IN IS IN THE SUPPLIER UNIT | QUANTITY OUT IS
+      -    " IN THE SANDWICH UNIT".
+
+       78  LOW-STOCK-WARNING
+           VALUE "WARNING: QUANTITY IS BELOW THRESHOLD FOR THIS INGREDIE
+      -    "NT | PRESS ANY KEY TO CONTINUE".
+
+       78  REGISTER-TEXT-BATCH-LOT     VALUE "        BATCH / LOT:".
+       78  REGISTER-TEXT-SUPPLY-ID     VALUE "   SUPPLY RECORD ID:".
+
+       78  INVALID-SUPPLY-ID
+           VALUE "SUPPLY RECORD ID NOT FOUND | PRESS ANY KEY TO CONTINUE
+      -    "".
+
+       78  SUPPLY-INGREDIENT-MISMATCH
+           VALUE "SUPPLY RECORD DOES NOT SUPPLY THIS INGREDIENT | PRESS
+      -    "ANY KEY TO CONTINUE".
+
+       78  RECON-MAIN-TEXT
+           VALUE "END OF DAY DELIVERY RECONCILIATION".
+       78  RECON-TEXT-TITLE     VALUE "TODAY'S DELIVERIES".
+       78  RECON-TEXT-NAME      VALUE "         INGREDIENT:".
+       78  RECON-TEXT-SUPPLIER-QTD
+           VALUE "     QUANTITY RECEIVED:".
+       78  RECON-TEXT-SANDWICH-QTD
+           VALUE "     SANDWICH QUANTITY:".
+       78  RECON-TEXT-TIME      VALUE "        TIME RECEIVED:".
+       78  RECON-TEXT-BATCH-LOT VALUE "          BATCH / LOT:".
+       78  RECON-TEXT-SUPPLY-ID VALUE "     SUPPLY RECORD ID:".
+       78  RECON-TEXT-COUNT     VALUE "  DELIVERIES RECONCILED:".
+       78  RECON-SUMMARY-TITLE  VALUE "RECONCILIATION SUMMARY".
+
+       78  RECON-NO-DELIVERIES
+           VALUE "NO DELIVERIES WERE RECEIVED TODAY | PRESS ANY KEY TO C
+      -    "ONTINUE".
+
+       78  RECON-NEXT VALUE "PRESS ANY KEY FOR THE NEXT DELIVERY".
+
+       78  RECON-DONE
+           VALUE "RECONCILIATION COMPLETE | PRESS ANY KEY TO CONTINUE".
+
        78  LIST-FRAME1 VALUE "ID  |  INGREDIENT".
 
        78  LIST-FRAME2 VALUE "LIST OF QUANTITIES".
@@ -140,3 +197,91 @@
            VALUE "B R E A D W I C H   R E P O R T".
        78  REPORTTITLECONST2
            VALUE "I N V E N T O R Y    M A N A G E M E N T".
+
+       78  REPORT-RANGE-TEXT        VALUE "       DATE RANGE:".
+       78  REPORT-TEXT-START-DATE   VALUE "       START DATE:".
+       78  REPORT-TEXT-END-DATE     VALUE "         END DATE:".
+
+       78  INVALID-RANGE
+           VALUE "START DATE MUST NOT BE AFTER END DATE | PRESS ANY KEY
+      -    "TO CONTINUE".
+
+       78  REPORT-GENERATED
+           VALUE "REPORT GENERATED SUCCESSFULLY | PRESS ANY KEY TO CONT
+      -    "INUE".
+
+
+      ******************************************************************
+
+       78  SITE-MAIN-TEXT       VALUE "SITES / KITCHENS".
+
+       78  SITE-OPTION-ADD1     VALUE "1 - ADD SITE".
+       78  SITE-OPTION-VIEW2    VALUE "2 - VIEW SITES".
+       78  SITE-OPTION-DEACT3   VALUE "3 - DEACTIVATE SITE".
+       78  SITE-OPTION-EXIT4    VALUE "4 - MAIN MENU".
+
+       78  SITE-TEXT-ID         VALUE "           SITE ID:".
+       78  SITE-TEXT-NAME       VALUE "         SITE NAME:".
+       78  SITE-TEXT-ADDRESS    VALUE "      SITE ADDRESS:".
+       78  SITE-TEXT-ACTIVE     VALUE "            ACTIVE:".
+
+       78  SITE-EXISTENT-ID
+           VALUE "SITE ID ALREADY EXISTS | PRESS ANY KEY TO CONTINUE".
+
+       78  SITE-ID-NONEXISTENT
+           VALUE "SITE ID NOT FOUND | PRESS ANY KEY TO CONTINUE".
+
+       78  SITE-SAVE-YES
+           VALUE "SITE SAVED SUCCESSFULLY | PRESS ANY KEY TO CONTINUE".
+
+       78  SITE-SAVE-NO
+           VALUE "NOT SAVED | PRESS ANY KEY TO CONTINUE".
+
+       78  SITE-DEACTIVATED
+           VALUE "SITE DEACTIVATED | PRESS ANY KEY TO CONTINUE".
+
+       78  SITE-VIEW-NEXT
+           VALUE "PRESS ANY KEY FOR THE NEXT SITE | PRESS F3 TO LEAVE".
+
+       78  SITE-NO-RECORDS
+           VALUE "THERE ARE NO SITES REGISTERED | PRESS ANY KEY TO CON
+      -    "TINUE".
+
+       78  REGISTER-TEXT-SITE   VALUE "            SITE ID:".
+
+       78  INVALID-SITE
+           VALUE "SITE ID NOT FOUND OR INACTIVE | PRESS ANY KEY TO CON
+      -    "TINUE".
+
+      ******************************************************************
+
+       78  ARCHIVE-MAIN-TEXT    VALUE "YEAR-END MOVEMENT ARCHIVE".
+
+       78  ARCHIVE-YEAR-PROMPT
+           VALUE "ARCHIVE ALL MOVEMENTS LOGGED BEFORE YEAR:".
+
+       78  ARCHIVE-YEAR-ERROR
+           VALUE "INVALID YEAR. ENTER A YEAR BETWEEN 1900 AND 2999".
+
+       78  ARCHIVE-EMPTY
+           VALUE "THERE IS NO REGISTERS RECORDED IN THIS FILE | PRESS A
+      -    "NY KEY TO CONTINUE".
+
+       78  ARCHIVE-NONE-ELIGIBLE
+           VALUE "NO MOVEMENTS ARE OLD ENOUGH TO ARCHIVE | PRESS ANY K
+      -    "EY TO CONTINUE".
+
+       78  ARCHIVE-CONFIRM-PROMPT
+           VALUE "MOVEMENTS WILL BE MOVED TO THE ARCHIVE FILE AND REMO
+      -    "VED FROM THIS FILE. PROCEED? (Y)ES/(N)O".
+
+       78  ARCHIVE-HEADER-COUNT
+           VALUE "MOVEMENTS ELIGIBLE FOR ARCHIVING:".
+
+       78  ARCHIVE-DONE
+           VALUE "YEAR-END ARCHIVE COMPLETE | PRESS ANY KEY TO CONTINUE
+      -    "".
+
+       78  ARCHIVE-CANCELLED
+           VALUE "ARCHIVE CANCELLED, NO RECORDS WERE CHANGED | PRESS AN
+      -    "Y KEY TO CONTINUE".
