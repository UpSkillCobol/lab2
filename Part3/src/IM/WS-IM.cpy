@@ -7,13 +7,20 @@
                10 WS-MOVE-OUT-ID                      PIC X(002).
                10 WS-MOVE-IN-QTD                      PIC 9(003).
                10 WS-MOVE-OUT-QTD                     PIC 9(003).
+               10 WS-MOVE-SITE-ID                     PIC 9(003).
 
            05  INGRED-DETAILS.
                10 WS-INGRED-ID                        PIC 9(003).
-               10 WS-INGRED-UNIT                      PIC X(003).
+               10 WS-INGRED-UNIT-SUPPLIER             PIC X(003).
+               10 WS-INGRED-UNIT-SANDWICH             PIC X(003).
+               10 WS-INGRED-CONV-FACTOR               PIC 9(003)V99.
                10 WS-THRESHOLD                        PIC 9(003).
                10 WS-INGRED-IS-ACTIVE                 PIC 9(001).
 
+           05  WS-BATCH-DETAILS.
+               10 WS-MOVE-BATCH-LOT                    PIC X(010).
+               10 WS-MOVE-SUPPLY-ID                     PIC 9(003).
+
            05  WS-TIME-DETAILS.
                10  WS-TIME-MOVE-IN.
                    15  WS-TIME-MOVE-IN-YEAR           PIC 9(004).
