@@ -5,13 +5,20 @@
                10 MOVE-OUT-ID                      PIC X(002).
                10 MOVE-IN-QTD                      PIC 9(003).
                10 MOVE-OUT-QTD                     PIC 9(003).
+               10 MOVE-SITE-ID                     PIC 9(003).
 
            05  INGRED-DETAILS.
                10 INGRED-ID                        PIC 9(003).
-               10 INGRED-UNIT                      PIC X(003).
+               10 INGRED-UNIT-SUPPLIER             PIC X(003).
+               10 INGRED-UNIT-SANDWICH             PIC X(003).
+               10 INGRED-CONV-FACTOR                PIC 9(003)V99.
                10 THRESHOLD                        PIC 9(003).
                10 INGRED-IS-ACTIVE                 PIC 9(001).
 
+           05  BATCH-DETAILS.
+               10 MOVE-BATCH-LOT                    PIC X(010).
+               10 MOVE-SUPPLY-ID                     PIC 9(003).
+
            05  TIME-DETAILS.
                10  TIME-MOVE-IN.
                    15  TIME-MOVE-IN-YEAR           PIC 9(004).
