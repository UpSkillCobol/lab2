@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INVENTORY MANAGEMENT
+      ******************************************************************
+      *    INGREDIENT LOOKUP RECORD | V0.1 | IN UPDATE | 21.03.2021
+      ******************************************************************
+
+       01  FD-INGREDSFX.
+           05  INGREDS-ID                      PIC 9(003).
+           05  INGREDS-NAME                    PIC X(030).
