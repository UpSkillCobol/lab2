@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INVENTORY MANAGEMENT
+      ******************************************************************
+      *    SITES/KITCHENS WORKING RECORD | V0.1 | 23.03.2021
+      ******************************************************************
+
+       01  WS-SITE-DETAILS.
+           05 WS-SITE-ID                       PIC 9(003).
+           05 WS-SITE-NAME                     PIC X(030).
+           05 WS-SITE-ADDRESS                  PIC X(060).
+           05 WS-SITE-IS-ACTIVE                PIC 9(001).
