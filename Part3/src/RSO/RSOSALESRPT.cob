@@ -0,0 +1,632 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    SALES BY SCHOOL SUMMARY REPORT | V0.1 | 23.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOSALESRPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY RSOSELECTS.
+
+           SELECT REPORTFILE ASSIGN TO "RSOSALESRPTFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSKEYS.
+       01  FDORDERSKEYS                               PIC 9(005).
+
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE                                PIC X(080).
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWS.
+       COPY VAR-VALIDDATE.
+       COPY RSOWSVAR.
+       COPY RSOTABLES.
+       COPY RSOCONSTANTS.
+
+       77  REPORT-FS                            PIC 9(002).
+       77  WS-LINE-COUNT                        PIC 9(003).
+       77  WS-PAGE-COUNT                        PIC 9(003).
+       78  MAX-LINES-PER-PAGE                   VALUE 20.
+
+       01  DIVIDER-LINE                         PIC X(080)
+           VALUE ALL "-".
+
+       01  WS-REPORT-SCHOOL-NAME                PIC X(050).
+
+      *> REPORTING PERIOD CHOSEN BY THE OPERATOR
+       01  WS-PERIOD-TYPE                       PIC X(001).
+           88  PERIOD-TYPE-VLD                  VALUE "W", "w", "M",
+                                                       "m".
+           88  PERIOD-IS-WEEKLY                 VALUE "W", "w".
+           88  PERIOD-IS-MONTHLY                VALUE "M", "m".
+
+       01  WS-PERIOD-LABEL                      PIC X(007).
+
+      *> REFERENCE DATE, AND ITS DERIVED PERIOD BOUNDARIES, ALL HELD IN
+      *> YYYYMMDD FORM SO THEY CAN BE COMPARED NUMERICALLY AND HANDED TO
+      *> FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER FOR THE DAY ARITHMETIC
+       01  WS-REF-DATE-NUM                      PIC 9(008).
+       01  WS-REF-DATE-X REDEFINES WS-REF-DATE-NUM.
+           05  WS-REF-YEAR                      PIC 9(004).
+           05  WS-REF-MONTH                     PIC 9(002).
+           05  WS-REF-DAY                       PIC 9(002).
+
+       01  WS-NEXT-MONTH-NUM                    PIC 9(008).
+       01  WS-NEXT-MONTH-X REDEFINES WS-NEXT-MONTH-NUM.
+           05  WS-NEXT-YEAR                     PIC 9(004).
+           05  WS-NEXT-MONTH                    PIC 9(002).
+           05  WS-NEXT-DAY                      PIC 9(002).
+
+       01  WS-PERIOD-START-NUM                  PIC 9(008).
+       01  WS-PERIOD-START-X REDEFINES WS-PERIOD-START-NUM.
+           05  WS-PSTART-YEAR                   PIC 9(004).
+           05  WS-PSTART-MONTH                  PIC 9(002).
+           05  WS-PSTART-DAY                    PIC 9(002).
+
+       01  WS-PERIOD-END-NUM                    PIC 9(008).
+       01  WS-PERIOD-END-X REDEFINES WS-PERIOD-END-NUM.
+           05  WS-PEND-YEAR                     PIC 9(004).
+           05  WS-PEND-MONTH                    PIC 9(002).
+           05  WS-PEND-DAY                      PIC 9(002).
+
+       01  WS-CHECK-DATE-NUM                    PIC 9(008).
+       01  WS-CHECK-DATE-X REDEFINES WS-CHECK-DATE-NUM.
+           05  WS-CHECK-YEAR                    PIC 9(004).
+           05  WS-CHECK-MONTH                   PIC 9(002).
+           05  WS-CHECK-DAY                     PIC 9(002).
+
+       77  WS-INTEGER-DATE                      PIC S9(009).
+
+      *> ONE ROW PER REGISTERED SCHOOL, HOLDING ITS ORDER COUNT AND
+      *> TOTAL QUANTITY DELIVERED WITHIN THE CHOSEN PERIOD
+       77  MAX-SALES                            PIC 999 VALUE ZEROS.
+
+       01  TAB-SALES OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-SALES INDEXED BY IND-SALES.
+           05 TAB-SALES-SCHOOL-ID               PIC 9(003).
+           05 TAB-SALES-ORDERS                  PIC 9(005).
+           05 TAB-SALES-QUANTITY                PIC 9(007).
+
+       77  WS-SALES-FOUND-INDEX                 PIC 999.
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 45.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(022) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 26 COL 98.
+           05 VALUE MAIN-TEXT1 LINE 25 COL 100 FOREGROUND-COLOR 5.
+
+      ******************************************************************
+
+       01  PERIOD-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(082) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(082) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE SALES-PERIOD-PROMPT   LINE 09 COL 11.
+           05 SS-PERIOD-TYPE PIC X(001) LINE 09 COL 46
+              TO WS-PERIOD-TYPE AUTO REQUIRED.
+           05 VALUE SALES-REF-DATE-PROMPT LINE 11 COL 11.
+           05 SS-REF-DAY   PIC 9(002) LINE 11 COL 46
+              TO WS-DAY AUTO REQUIRED.
+           05 VALUE "/" LINE 11 COL 48.
+           05 SS-REF-MONTH PIC 9(002) LINE 11 COL 49
+              TO WS-MONTH AUTO REQUIRED.
+           05 VALUE "/" LINE 11 COL 51.
+           05 SS-REF-YEAR  PIC 9(004) LINE 11 COL 52
+              TO WS-YEAR AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE SPACES TO FLAG-TRUE
+           PERFORM CHECK-SCHOOL-FILE
+           IF FLAG-TRUE = "N" THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM CREATE-FILE
+
+           PERFORM GET-PERIOD-PARAMETERS
+           IF KEYSTATUS = F3 THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM DETERMINE-PERIOD-BOUNDARIES
+
+           PERFORM LOAD-ALL-TABLES
+
+           IF MAX-SCHOOL = ZEROS THEN
+              MOVE SALES-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM BUILD-SALES-TABLE
+
+           PERFORM AGGREGATE-SALES
+
+           PERFORM PRINT-REPORT
+
+           MOVE SALES-DONE TO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CHECK-SCHOOL-FILE SECTION.
+           OPEN INPUT SCHOOLS
+           IF SCHOOL-FS = 35 THEN
+              MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              MOVE "N" TO FLAG-TRUE
+              CLOSE SCHOOLS
+              EXIT SECTION
+           ELSE
+              MOVE 001 TO SCHOOL-INTERNAL-ID
+              START SCHOOLS KEY IS GREATER OR EQUAL SCHOOL-INTERNAL-ID
+                 INVALID KEY
+                    MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    MOVE "N" TO FLAG-TRUE
+                    CLOSE SCHOOLS
+                    EXIT SECTION
+              END-START
+           END-IF
+           CLOSE SCHOOLS
+           MOVE "Y" TO FLAG-TRUE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN I-O ORDERS
+           IF ORDERS-FS = "35"
+              OPEN OUTPUT ORDERS
+              CLOSE ORDERS
+           ELSE
+              CLOSE ORDERS
+           END-IF
+
+           OPEN I-O ORDERSKEYS
+           IF ORDERSKEYS-FS = "35"
+              OPEN OUTPUT ORDERSKEYS
+                 MOVE 0 TO FDORDERSKEYS
+                 WRITE FDORDERSKEYS
+                 END-WRITE
+              CLOSE ORDERSKEYS
+           ELSE
+              CLOSE ORDERSKEYS
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-PERIOD-PARAMETERS SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           MOVE SPACES TO WS-PERIOD-TYPE
+           MOVE ZEROS TO WS-DAY, WS-MONTH, WS-YEAR
+           DISPLAY PERIOD-SCREEN
+
+           PERFORM GET-PERIOD-TYPE
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+
+           PERFORM GET-REFERENCE-DATE
+           IF KEYSTATUS = F3 THEN
+              EXIT SECTION
+           END-IF
+           EXIT SECTION.
+
+       GET-PERIOD-TYPE SECTION.
+           PERFORM WITH TEST AFTER UNTIL PERIOD-TYPE-VLD
+              ACCEPT SS-PERIOD-TYPE
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              IF NOT PERIOD-TYPE-VLD THEN
+                 MOVE SALES-PERIOD-ERROR TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+       GET-REFERENCE-DATE SECTION.
+           MOVE SPACES TO DATE-VALID
+           PERFORM WITH TEST AFTER UNTIL DATE-VALID = "Y"
+              ACCEPT SS-REF-DAY
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              ACCEPT SS-REF-MONTH
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              ACCEPT SS-REF-YEAR
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              PERFORM CHECK-REF-DATE
+           END-PERFORM
+           MOVE WS-YEAR  TO WS-REF-YEAR
+           MOVE WS-MONTH TO WS-REF-MONTH
+           MOVE WS-DAY   TO WS-REF-DAY
+           EXIT SECTION.
+
+      *> CALENDAR VALIDITY ONLY (DAYS-IN-MONTH AND LEAP YEARS) - UNLIKE
+      *> RSOREGISTER'S CHECK-DATE THIS REFERENCE DATE MAY FALL IN THE
+      *> PAST, SINCE IT IS PICKING OUT AN ALREADY-DELIVERED PERIOD
+       CHECK-REF-DATE SECTION.
+           MOVE SPACES TO DATE-VALID
+           IF VALID-YEAR AND VALID-MONTH AND VALID-DAY THEN
+              IF NOT MONTH-FEB AND NOT MONTH-30 THEN
+                 MOVE "Y" TO DATE-VALID
+              ELSE
+                 IF MONTH-30 AND DAY-30 THEN
+                    MOVE "Y" TO DATE-VALID
+                 END-IF
+                 IF MONTH-FEB THEN
+                    PERFORM LEAP-YEAR-CHECK
+                    IF LEAP-YEAR-YES AND FEB-LEAP-YEAR THEN
+                       MOVE "Y" TO DATE-VALID
+                    ELSE
+                       IF NOT LEAP-YEAR-YES AND DAY-FEBRUARY THEN
+                          MOVE "Y" TO DATE-VALID
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF
+
+           IF DATE-VALID NOT = "Y" THEN
+              MOVE INVALID-DATE1 TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+       LEAP-YEAR-CHECK SECTION.
+           MOVE SPACE TO LEAP-YEAR
+           IF FUNCTION MOD (WS-YEAR,4) = 0 THEN
+              IF FUNCTION MOD (WS-YEAR,100) <> 0 THEN
+                 MOVE "Y" TO LEAP-YEAR
+              ELSE
+                 IF FUNCTION MOD (WS-YEAR,400) = 0 THEN
+                    MOVE "Y" TO LEAP-YEAR
+                 END-IF
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> MONTHLY RUNS FROM THE 1ST TO THE LAST DAY OF THE REFERENCE
+      *> MONTH; WEEKLY RUNS FROM THE REFERENCE DATE THROUGH THE
+      *> FOLLOWING SIX DAYS. FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER
+      *> DO THE DAY ARITHMETIC SO MONTH/YEAR ROLLOVER IS HANDLED FOR US
+       DETERMINE-PERIOD-BOUNDARIES SECTION.
+           IF PERIOD-IS-MONTHLY THEN
+              MOVE SALES-PERIOD-MONTHLY TO WS-PERIOD-LABEL
+              MOVE WS-REF-YEAR  TO WS-PSTART-YEAR
+              MOVE WS-REF-MONTH TO WS-PSTART-MONTH
+              MOVE 01           TO WS-PSTART-DAY
+
+              IF WS-REF-MONTH = 12 THEN
+                 ADD 1 TO WS-REF-YEAR GIVING WS-NEXT-YEAR
+                 MOVE 01 TO WS-NEXT-MONTH
+              ELSE
+                 MOVE WS-REF-YEAR TO WS-NEXT-YEAR
+                 ADD 1 TO WS-REF-MONTH GIVING WS-NEXT-MONTH
+              END-IF
+              MOVE 01 TO WS-NEXT-DAY
+
+              COMPUTE WS-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE (WS-NEXT-MONTH-NUM) - 1
+              MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATE)
+                 TO WS-PERIOD-END-NUM
+           ELSE
+              MOVE SALES-PERIOD-WEEKLY TO WS-PERIOD-LABEL
+              MOVE WS-REF-DATE-NUM TO WS-PERIOD-START-NUM
+
+              COMPUTE WS-INTEGER-DATE =
+                 FUNCTION INTEGER-OF-DATE (WS-REF-DATE-NUM) + 6
+              MOVE FUNCTION DATE-OF-INTEGER (WS-INTEGER-DATE)
+                 TO WS-PERIOD-END-NUM
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LOAD-ALL-TABLES SECTION.
+           PERFORM FILL-TABLE-SCHOOL
+           PERFORM FILL-TABLE-ORDERS
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-SCHOOL SECTION.
+           OPEN INPUT SCHOOLS
+           SET IND-SCHOOL TO 0
+           PERFORM UNTIL EOFSCHOOLS
+              READ SCHOOLS
+                 AT END
+                    SET EOFSCHOOLS TO TRUE
+                    MOVE IND-SCHOOL TO MAX-SCHOOL
+                 NOT AT END
+                    SET IND-SCHOOL UP BY 1
+                    PERFORM LOAD-TABLE-SCHOOL
+              END-READ
+           END-PERFORM
+           CLOSE SCHOOLS
+           EXIT SECTION.
+
+       LOAD-TABLE-SCHOOL SECTION.
+           MOVE SCHOOL-INTERNAL-ID TO
+           TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL)
+           MOVE SCHOOL-DESIGNATION1 TO
+           TAB-SCHOOL-DESIGNATION (IND-SCHOOL)
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-ORDERS SECTION.
+           OPEN INPUT ORDERS
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS
+                 AT END
+                    SET EOFORDERS TO TRUE
+                    MOVE IND-ORDERS TO MAX-ORDERS
+                 NOT AT END
+                    IF FD-ORDERS-STATUS = 1 THEN
+                       SET IND-ORDERS UP BY 1
+                       PERFORM LOAD-TABLE-ORDERS
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ORDERS
+           EXIT SECTION.
+
+       LOAD-TABLE-ORDERS SECTION.
+           MOVE FD-ORDERS TO TAB-ORDERS (IND-ORDERS)
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> ONE ROLL-UP ROW PER REGISTERED SCHOOL, IN THE SAME ORDER AS
+      *> TAB-SCHOOL, MIRRORING RSOAVAIL'S BUILD-CATEGORY-TABLE
+       BUILD-SALES-TABLE SECTION.
+           SET IND-SCHOOL TO 1
+           PERFORM UNTIL IND-SCHOOL > MAX-SCHOOL
+              SET MAX-SALES UP BY 1
+              SET IND-SALES TO MAX-SALES
+              MOVE TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL) TO
+                 TAB-SALES-SCHOOL-ID (IND-SALES)
+              MOVE ZEROS TO TAB-SALES-ORDERS (IND-SALES)
+              MOVE ZEROS TO TAB-SALES-QUANTITY (IND-SALES)
+              SET IND-SCHOOL UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+      *> LOCATES THE ROLL-UP ROW FOR A SCHOOL ID; EVERY SCHOOL ALREADY
+      *> HAS A ROW FROM BUILD-SALES-TABLE, SO A MISS MEANS THE ORDER
+      *> POINTS AT A SCHOOL THAT NO LONGER EXISTS
+       FIND-SALES-ROW SECTION.
+           MOVE ZEROS TO WS-SALES-FOUND-INDEX
+           SET IND-SALES TO 1
+           PERFORM UNTIL IND-SALES > MAX-SALES
+              IF TAB-SALES-SCHOOL-ID (IND-SALES) =
+              TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) THEN
+                 MOVE IND-SALES TO WS-SALES-FOUND-INDEX
+                 SET IND-SALES TO MAX-SALES
+              END-IF
+              SET IND-SALES UP BY 1
+           END-PERFORM
+           SET IND-SALES TO WS-SALES-FOUND-INDEX
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> CREDITS EVERY DELIVERED ORDER, WITHIN THE CHOSEN PERIOD, TO
+      *> ITS SCHOOL'S ROLL-UP ROW
+       AGGREGATE-SALES SECTION.
+           SET IND-ORDERS TO 1
+           PERFORM UNTIL IND-ORDERS > MAX-ORDERS
+              MOVE TAB-DELIVERY-YEAR (IND-ORDERS)  TO WS-CHECK-YEAR
+              MOVE TAB-DELIVERY-MONTH (IND-ORDERS) TO WS-CHECK-MONTH
+              MOVE TAB-DELIVERY-DAY (IND-ORDERS)   TO WS-CHECK-DAY
+
+              IF WS-CHECK-DATE-NUM NOT < WS-PERIOD-START-NUM
+              AND WS-CHECK-DATE-NUM NOT > WS-PERIOD-END-NUM THEN
+                 PERFORM FIND-SALES-ROW
+                 IF WS-SALES-FOUND-INDEX NOT = ZEROS THEN
+                    ADD 1 TO TAB-SALES-ORDERS (IND-SALES)
+                    ADD TAB-ORDERS-QUANTITY (IND-ORDERS) TO
+                       TAB-SALES-QUANTITY (IND-SALES)
+                 END-IF
+              END-IF
+              SET IND-ORDERS UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       PRINT-REPORT SECTION.
+           OPEN OUTPUT REPORTFILE
+           MOVE ZEROS TO WS-PAGE-COUNT
+           MOVE 99 TO WS-LINE-COUNT
+
+           SET IND-SALES TO 1
+           PERFORM UNTIL IND-SALES > MAX-SALES
+              IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+                 PERFORM WRITE-REPORT-HEADER
+              END-IF
+
+              PERFORM WRITE-REPORT-LINE
+              SET IND-SALES UP BY 1
+           END-PERFORM
+           CLOSE REPORTFILE
+           EXIT SECTION.
+
+       WRITE-REPORT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE SALESTITLECONST1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE SALESTITLECONST2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTPAGE " " WS-PAGE-COUNT INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING SALESHEADERPERIOD " " WS-PERIOD-LABEL
+              SALESHEADERFROM " " WS-PSTART-DAY "/" WS-PSTART-MONTH "/"
+              WS-PSTART-YEAR " " SALESHEADERTO " " WS-PEND-DAY "/"
+              WS-PEND-MONTH "/" WS-PEND-YEAR INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING SALESHEADERSCHOOL "                              "
+              SALESHEADERORDERS "   " SALESHEADERQUANTITY
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZEROS TO WS-LINE-COUNT
+           EXIT SECTION.
+
+       WRITE-REPORT-LINE SECTION.
+           PERFORM GET-SCHOOL-NAME
+
+           MOVE SPACES TO REPORT-LINE
+           STRING TAB-SALES-SCHOOL-ID (IND-SALES) " - "
+              WS-REPORT-SCHOOL-NAME "  "
+              TAB-SALES-ORDERS (IND-SALES) "  "
+              TAB-SALES-QUANTITY (IND-SALES)
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           EXIT SECTION.
+
+       GET-SCHOOL-NAME SECTION.
+           SET IND-SCHOOL TO 1
+           PERFORM UNTIL IND-SCHOOL > MAX-SCHOOL
+              IF TAB-SALES-SCHOOL-ID (IND-SALES) =
+              TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL) THEN
+                 MOVE TAB-SCHOOL-DESIGNATION (IND-SCHOOL) TO
+                 WS-REPORT-SCHOOL-NAME
+                 EXIT SECTION
+              ELSE
+                 SET IND-SCHOOL UP BY 1
+              END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-REPORT-SCHOOL-NAME
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM RSOSALESRPT.
