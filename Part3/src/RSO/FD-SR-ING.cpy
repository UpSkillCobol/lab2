@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    SANDWICH/INGREDIENT LINK RECORD | V0.1 | IN UPDATE | 07.03.2021
+      ******************************************************************
+
+       01  SR-ING-REC.
+           88 SI-EOF                        VALUE HIGH-VALUES.
+           05 SR-SAND-ING-ID.
+               10 SR-SANDWICH-ID            PIC 9(003).
+               10 SR-INGREDIENT-ID          PIC 9(003).
+           05 SR-ING-QTD                    PIC 9(003).
