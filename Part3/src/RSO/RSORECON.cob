@@ -0,0 +1,466 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    ORDERS / INVENTORY RECONCILIATION REPORT | V0.1 | 23.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSORECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY RSOSELECTS.
+
+           SELECT FXINGRED ASSIGN TO "FXINGREDS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INGREDS-ID
+           FILE STATUS IS INGRED-STATUS.
+
+           SELECT REPORTFILE ASSIGN TO "RSORECONFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSKEYS.
+       01  FDORDERSKEYS                               PIC 9(005).
+
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       FD  SR-ING.
+       COPY FD-SR-ING.
+
+       FD  INVENTORY.
+       COPY FD-IM.
+
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  FXINGRED.
+       COPY FD-INGREDSFX.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE                                PIC X(080).
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWS.
+       COPY RSOWSVAR.
+       COPY RSOTABLES.
+       COPY RSOCONSTANTS.
+
+       77  SR-ING-FS                            PIC 9(002).
+       77  INVENTORY-FS                         PIC 9(002).
+       77  INGRED-STATUS                        PIC 9(002).
+       77  REPORT-FS                            PIC 9(002).
+       77  WS-LINE-COUNT                        PIC 9(003).
+       77  WS-PAGE-COUNT                        PIC 9(003).
+       78  MAX-LINES-PER-PAGE                   VALUE 20.
+
+       78  MOVE-OUT-ORIGIN-RSO                  VALUE "RS".
+       77  TRUE-YES                             PIC X(001).
+
+       01  DIVIDER-LINE                         PIC X(080)
+           VALUE ALL "-".
+
+      *> ONE ACCUMULATOR ROW PER INGREDIENT THAT EITHER APPEARS ON A
+      *> CONFIRMED ORDER'S RECIPE (EXPECTED SIDE) OR HAS A MOVEMENT
+      *> WRITTEN AGAINST IT WITH ORIGIN "RS" (ACTUAL SIDE)
+       77  MAX-RECON                            PIC 999 VALUE ZEROS.
+
+       01  TAB-RECON OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-RECON INDEXED BY IND-RECON.
+           05 TAB-RECON-INGRED-ID               PIC 9(003).
+           05 TAB-RECON-NAME                    PIC X(030).
+           05 TAB-RECON-EXPECTED                PIC 9(006).
+           05 TAB-RECON-ACTUAL                  PIC 9(006).
+
+       77  WS-FOUND-INDEX                       PIC 999 VALUE ZEROS.
+       77  WS-RECON-AMOUNT                      PIC 9(006).
+       77  WS-MISMATCH-COUNT                    PIC 9(003) VALUE ZEROS.
+       01  WS-RECON-DIFF                        PIC S9(006).
+       01  WS-RECON-STATUS-TEXT                 PIC X(009).
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE SPACES TO FLAG-TRUE
+           PERFORM CREATE-FILE
+
+           MOVE ZEROS TO MAX-ORDERS
+           MOVE ZEROS TO MAX-RECON
+
+           PERFORM FILL-TABLE-ORDERS
+
+           PERFORM COMPUTE-EXPECTED-CONSUMPTION
+
+           PERFORM COMPUTE-ACTUAL-CONSUMPTION
+
+           IF MAX-RECON = ZEROS THEN
+              MOVE RECON-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM GET-ALL-INGREDIENT-NAMES
+
+           PERFORM SORT-ASCENDING-RECON
+
+           PERFORM PRINT-REPORT
+
+           MOVE RECON-DONE TO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN I-O ORDERS
+           IF ORDERS-FS = "35"
+              OPEN OUTPUT ORDERS
+              CLOSE ORDERS
+           ELSE
+              CLOSE ORDERS
+           END-IF
+
+           OPEN I-O ORDERSKEYS
+           IF ORDERSKEYS-FS = "35"
+              OPEN OUTPUT ORDERSKEYS
+                 MOVE 0 TO FDORDERSKEYS
+                 WRITE FDORDERSKEYS
+                 END-WRITE
+              CLOSE ORDERSKEYS
+           ELSE
+              CLOSE ORDERSKEYS
+           END-IF
+
+           OPEN I-O INVENTORY
+           IF INVENTORY-FS = "35"
+              OPEN OUTPUT INVENTORY
+              CLOSE INVENTORY
+           ELSE
+              CLOSE INVENTORY
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-ORDERS SECTION.
+           OPEN INPUT ORDERS
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS
+                 AT END
+                    SET EOFORDERS TO TRUE
+                    MOVE IND-ORDERS TO MAX-ORDERS
+                 NOT AT END
+                    IF FD-ORDERS-STATUS = 1 THEN
+                       SET IND-ORDERS UP BY 1
+                       PERFORM LOAD-TABLE-ORDERS
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ORDERS
+           EXIT SECTION.
+
+       LOAD-TABLE-ORDERS SECTION.
+           MOVE FD-ORDERS TO TAB-ORDERS (IND-ORDERS)
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> EXPECTED SIDE: FOR EVERY CONFIRMED ORDER, WALK THE SANDWICH'S
+      *> RECIPE AND ACCUMULATE THE INGREDIENT QUANTITY THAT SHOULD HAVE
+      *> BEEN DEDUCTED, THE SAME WAY DEDUCT-INGREDIENT-STOCK DOES IN
+      *> RSOREGISTER AT THE TIME THE ORDER WAS CONFIRMED
+       COMPUTE-EXPECTED-CONSUMPTION SECTION.
+           IF MAX-ORDERS = ZEROS THEN
+              EXIT SECTION
+           END-IF
+
+           SET IND-ORDERS TO 1
+           PERFORM UNTIL IND-ORDERS > MAX-ORDERS
+              PERFORM ADD-ORDER-TO-EXPECTED
+              SET IND-ORDERS UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+       ADD-ORDER-TO-EXPECTED SECTION.
+           MOVE TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS)
+              TO SR-SANDWICH-ID
+           MOVE ZEROS TO SR-INGREDIENT-ID
+
+           OPEN INPUT SR-ING
+           IF SR-ING-FS = "35" THEN
+              CLOSE SR-ING
+              EXIT SECTION
+           END-IF
+
+           START SR-ING KEY IS GREATER OR EQUAL SR-SAND-ING-ID
+              INVALID KEY
+                 CLOSE SR-ING
+                 EXIT SECTION
+           END-START
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ SR-ING NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF SR-SANDWICH-ID NOT =
+                       TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS)
+                       MOVE "Y" TO TRUE-YES
+                    ELSE
+                       COMPUTE WS-RECON-AMOUNT = SR-ING-QTD *
+                          TAB-ORDERS-QUANTITY (IND-ORDERS)
+                       PERFORM FIND-RECON-ROW
+                       ADD WS-RECON-AMOUNT TO
+                          TAB-RECON-EXPECTED (IND-RECON)
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE SR-ING
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> ACTUAL SIDE: WALK EVERY INVENTORY MOVEMENT WRITTEN WITH RSO AS
+      *> THE ORIGIN AND ACCUMULATE THE QUANTITY ACTUALLY DEDUCTED
+       COMPUTE-ACTUAL-CONSUMPTION SECTION.
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF MOVE-OUT-ID = MOVE-OUT-ORIGIN-RSO THEN
+                       MOVE MOVE-OUT-QTD TO WS-RECON-AMOUNT
+                       MOVE INGRED-ID TO SR-INGREDIENT-ID
+                       PERFORM FIND-RECON-ROW
+                       ADD WS-RECON-AMOUNT TO
+                          TAB-RECON-ACTUAL (IND-RECON)
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> LOCATES THE ACCUMULATOR ROW FOR SR-INGREDIENT-ID, CREATING A
+      *> NEW ZEROED ROW WHEN THE INGREDIENT HAS NOT BEEN SEEN YET, AND
+      *> LEAVES IND-RECON POINTING AT IT
+       FIND-RECON-ROW SECTION.
+           MOVE ZEROS TO WS-FOUND-INDEX
+           SET IND-RECON TO 1
+           PERFORM UNTIL IND-RECON > MAX-RECON
+              IF TAB-RECON-INGRED-ID (IND-RECON) = SR-INGREDIENT-ID THEN
+                 MOVE IND-RECON TO WS-FOUND-INDEX
+                 SET IND-RECON TO MAX-RECON
+              END-IF
+              SET IND-RECON UP BY 1
+           END-PERFORM
+
+           IF WS-FOUND-INDEX = ZEROS THEN
+              SET MAX-RECON UP BY 1
+              SET IND-RECON TO MAX-RECON
+              MOVE SR-INGREDIENT-ID TO TAB-RECON-INGRED-ID (IND-RECON)
+              MOVE ZEROS TO TAB-RECON-EXPECTED (IND-RECON)
+              MOVE ZEROS TO TAB-RECON-ACTUAL (IND-RECON)
+           ELSE
+              SET IND-RECON TO WS-FOUND-INDEX
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-ALL-INGREDIENT-NAMES SECTION.
+           OPEN INPUT FXINGRED
+           SET IND-RECON TO 1
+           PERFORM UNTIL IND-RECON > MAX-RECON
+              IF INGRED-STATUS = "35" THEN
+                 MOVE SPACES TO TAB-RECON-NAME (IND-RECON)
+              ELSE
+                 MOVE TAB-RECON-INGRED-ID (IND-RECON) TO INGREDS-ID
+                 READ FXINGRED
+                    INVALID KEY
+                       MOVE SPACES TO TAB-RECON-NAME (IND-RECON)
+                    NOT INVALID KEY
+                       MOVE INGREDS-NAME TO TAB-RECON-NAME (IND-RECON)
+                 END-READ
+              END-IF
+              SET IND-RECON UP BY 1
+           END-PERFORM
+           IF INGRED-STATUS NOT = "35" THEN
+              CLOSE FXINGRED
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       SORT-ASCENDING-RECON SECTION.
+           SORT TAB-RECON
+           ON ASCENDING TAB-RECON-INGRED-ID
+           DUPLICATES
+           EXIT SECTION.
+
+      ******************************************************************
+
+       PRINT-REPORT SECTION.
+           OPEN OUTPUT REPORTFILE
+           MOVE ZEROS TO WS-PAGE-COUNT
+           MOVE ZEROS TO WS-MISMATCH-COUNT
+           MOVE 99 TO WS-LINE-COUNT
+
+           SET IND-RECON TO 1
+           PERFORM UNTIL IND-RECON > MAX-RECON
+              IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+                 PERFORM WRITE-REPORT-HEADER
+              END-IF
+
+              PERFORM WRITE-REPORT-LINE
+              SET IND-RECON UP BY 1
+           END-PERFORM
+
+           PERFORM WRITE-REPORT-SUMMARY
+           CLOSE REPORTFILE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE RECONTITLECONST1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE RECONTITLECONST2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTPAGE " " WS-PAGE-COUNT INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING RECONHEADERINGRED "          "
+              RECONHEADEREXPECTED "    "
+              RECONHEADERACTUAL "    "
+              RECONHEADERSTATUS INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZEROS TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-LINE SECTION.
+           COMPUTE WS-RECON-DIFF = TAB-RECON-ACTUAL (IND-RECON) -
+              TAB-RECON-EXPECTED (IND-RECON)
+
+           IF WS-RECON-DIFF = ZEROS THEN
+              MOVE RECON-STATUS-MATCH TO WS-RECON-STATUS-TEXT
+           ELSE
+              MOVE RECON-STATUS-MISMATCH TO WS-RECON-STATUS-TEXT
+              ADD 1 TO WS-MISMATCH-COUNT
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           STRING TAB-RECON-INGRED-ID (IND-RECON) " - "
+              TAB-RECON-NAME (IND-RECON) "  "
+              TAB-RECON-EXPECTED (IND-RECON) "  "
+              TAB-RECON-ACTUAL (IND-RECON) "  "
+              WS-RECON-STATUS-TEXT
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-SUMMARY SECTION.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "TOTAL INGREDIENTS RECONCILED: " MAX-RECON
+              "   MISMATCHES: " WS-MISMATCH-COUNT
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM RSORECON.
