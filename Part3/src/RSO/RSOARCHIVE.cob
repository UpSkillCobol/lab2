@@ -0,0 +1,344 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    YEAR-END ORDER ARCHIVE / PURGE ROUTINE | V0.1 | 23.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY RSOSELECTS.
+
+           SELECT ORDERSARCHIVE ASSIGN TO "RSOORDERSARCHIVE"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ARCHIVE-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSKEYS.
+       01  FDORDERSKEYS                               PIC 9(005).
+
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  ORDERSARCHIVE.
+       01  FD-ORDERS-ARCHIVE-REC.
+           05  ARC-ORDERS-ID                         PIC 9(005).
+           05  ARC-DELIVERY-DATE-TIME.
+               10  ARC-DELIVERY-DATE.
+                   15  ARC-DELIVERY-YEAR             PIC 9(004).
+                   15  ARC-DELIVERY-MONTH            PIC 9(002).
+                   15  ARC-DELIVERY-DAY              PIC 9(002).
+               10  ARC-DELIVERY-TIME.
+                   15  ARC-DELIVERY-HOUR             PIC 9(002).
+                   15  ARC-DELIVERY-MINUTE           PIC 9(002).
+           05  ARC-ORDERS-SCHOOL-INTERNAL-ID         PIC 9(003).
+           05  ARC-ORDERS-SANDWICH-INTERNAL-ID       PIC 9(003).
+           05  ARC-ORDERS-QUANTITY                   PIC 9(003).
+           05  ARC-ORDERS-DATE.
+               10  ARC-ORDERS-YEAR                   PIC 9(004).
+               10  ARC-ORDERS-MONTH                  PIC 9(002).
+               10  ARC-ORDERS-DAY                    PIC 9(002).
+           05  ARC-ORDERS-STATUS                     PIC 9(001).
+           05  ARC-ORDERS-CONFIRMED                  PIC X(001).
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWS.
+       COPY VAR-VALIDDATE.
+       COPY RSOWSVAR.
+       COPY RSOTABLES.
+       COPY RSOCONSTANTS.
+
+       77  ARCHIVE-FS                           PIC 9(002).
+
+      *> YEAR TYPED BY THE OPERATOR - EVERY ORDER PLACED BEFORE THIS
+      *> YEAR IS ELIGIBLE FOR ARCHIVING
+       01  WS-ARCHIVE-YEAR                      PIC 9(004).
+           88  VALID-ARCHIVE-YEAR                VALUE 1900 THRU 2999.
+
+       77  WS-ELIGIBLE-COUNT                    PIC 9(005) VALUE ZEROS.
+       77  WS-ARCHIVED-COUNT                    PIC 9(005) VALUE ZEROS.
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 45.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(022) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 26 COL 98.
+           05 VALUE MAIN-TEXT1 LINE 25 COL 100 FOREGROUND-COLOR 5.
+
+      ******************************************************************
+
+       01  YEAR-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(082) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(082) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE ARCHIVE-YEAR-PROMPT   LINE 09 COL 11.
+           05 SS-ARCHIVE-YEAR PIC 9(004) LINE 09 COL 53
+              TO WS-ARCHIVE-YEAR AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  ARCHIVE-CONFIRM-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ARCHIVEHEADERCOUNT LINE 24 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-ELIGIBLE-COUNT PIC 9(005) LINE 24 COL 34
+              FROM WS-ELIGIBLE-COUNT FOREGROUND-COLOR 4
+              BACKGROUND-COLOR 7.
+           05 VALUE ARCHIVE-CONFIRM-PROMPT LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-CONFIRM PIC X(002) LINE 25 COL 76
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE SPACES TO FLAG-TRUE
+           PERFORM CHECK-ORDERS-FILE
+           IF FLAG-TRUE = "N" THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM GET-ARCHIVE-YEAR
+           IF KEYSTATUS = F3 THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM FILL-TABLE-ORDERS
+
+           IF MAX-ORDERS = ZEROS THEN
+              MOVE ARCHIVE-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM COUNT-ELIGIBLE
+           IF WS-ELIGIBLE-COUNT = ZEROS THEN
+              MOVE ARCHIVE-NONE-ELIGIBLE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM CONFIRM-ARCHIVE
+           IF SAVE-YES THEN
+              PERFORM ARCHIVE-ELIGIBLE-ORDERS
+              MOVE ARCHIVE-DONE TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+           ELSE
+              MOVE ARCHIVE-CANCELLED TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+           END-IF
+
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CHECK-ORDERS-FILE SECTION.
+           OPEN INPUT ORDERS
+           IF ORDERS-FS = "35" THEN
+              MOVE ARCHIVE-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              MOVE "N" TO FLAG-TRUE
+              CLOSE ORDERS
+              EXIT SECTION
+           END-IF
+           CLOSE ORDERS
+           MOVE "Y" TO FLAG-TRUE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-ARCHIVE-YEAR SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           MOVE ZEROS TO WS-ARCHIVE-YEAR
+           DISPLAY YEAR-SCREEN
+
+           PERFORM WITH TEST AFTER UNTIL VALID-ARCHIVE-YEAR
+              ACCEPT SS-ARCHIVE-YEAR
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              IF NOT VALID-ARCHIVE-YEAR THEN
+                 MOVE ARCHIVE-YEAR-ERROR TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-ORDERS SECTION.
+           OPEN INPUT ORDERS
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS
+                 AT END
+                    SET EOFORDERS TO TRUE
+                    MOVE IND-ORDERS TO MAX-ORDERS
+                 NOT AT END
+                    SET IND-ORDERS UP BY 1
+                    MOVE FD-ORDERS TO TAB-ORDERS (IND-ORDERS)
+              END-READ
+           END-PERFORM
+           CLOSE ORDERS
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> ANY ORDER PLACED IN A YEAR STRICTLY BEFORE THE CHOSEN CUTOFF
+      *> IS ELIGIBLE, REGARDLESS OF ITS STATUS - BY YEAR-END EVERY
+      *> ORDER FROM A CLOSED YEAR HAS ALREADY BEEN DELIVERED, CANCELLED
+      *> OR ACKNOWLEDGED
+       COUNT-ELIGIBLE SECTION.
+           MOVE ZEROS TO WS-ELIGIBLE-COUNT
+           SET IND-ORDERS TO 1
+           PERFORM UNTIL IND-ORDERS > MAX-ORDERS
+              IF TAB-ORDERS-YEAR (IND-ORDERS) < WS-ARCHIVE-YEAR THEN
+                 ADD 1 TO WS-ELIGIBLE-COUNT
+              END-IF
+              SET IND-ORDERS UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CONFIRM-ARCHIVE SECTION.
+           MOVE SPACES TO SAVE
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID
+              ACCEPT ARCHIVE-CONFIRM-SCREEN
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> MOVES EVERY ELIGIBLE ORDER TO ORDERSARCHIVE THEN DELETES IT
+      *> FROM THE LIVE ORDERS FILE, KEEPING TAB-ORDERS AS THE SOURCE OF
+      *> WHICH IDS TO REMOVE
+       ARCHIVE-ELIGIBLE-ORDERS SECTION.
+           MOVE ZEROS TO WS-ARCHIVED-COUNT
+
+           OPEN EXTEND ORDERSARCHIVE
+           IF ARCHIVE-FS = "35"
+              CLOSE ORDERSARCHIVE
+              OPEN OUTPUT ORDERSARCHIVE
+              CLOSE ORDERSARCHIVE
+              OPEN EXTEND ORDERSARCHIVE
+           END-IF
+
+           OPEN I-O ORDERS
+
+           SET IND-ORDERS TO 1
+           PERFORM UNTIL IND-ORDERS > MAX-ORDERS
+              IF TAB-ORDERS-YEAR (IND-ORDERS) < WS-ARCHIVE-YEAR THEN
+                 PERFORM ARCHIVE-ONE-ORDER
+              END-IF
+              SET IND-ORDERS UP BY 1
+           END-PERFORM
+
+           CLOSE ORDERS
+           CLOSE ORDERSARCHIVE
+           EXIT SECTION.
+
+       ARCHIVE-ONE-ORDER SECTION.
+           MOVE TAB-ORDERS-ID (IND-ORDERS) TO FD-ORDERS-ID
+           READ ORDERS
+              NOT INVALID KEY
+                 MOVE FD-ORDERS-ID TO ARC-ORDERS-ID
+                 MOVE FD-DELIVERY-DATE-TIME TO ARC-DELIVERY-DATE-TIME
+                 MOVE FD-ORDERS-SCHOOL-INTERNAL-ID TO
+                    ARC-ORDERS-SCHOOL-INTERNAL-ID
+                 MOVE FD-ORDERS-SANDWICH-INTERNAL-ID TO
+                    ARC-ORDERS-SANDWICH-INTERNAL-ID
+                 MOVE FD-ORDERS-QUANTITY TO ARC-ORDERS-QUANTITY
+                 MOVE FD-ORDERS-DATE TO ARC-ORDERS-DATE
+                 MOVE FD-ORDERS-STATUS TO ARC-ORDERS-STATUS
+                 MOVE FD-ORDERS-CONFIRMED TO ARC-ORDERS-CONFIRMED
+                 WRITE FD-ORDERS-ARCHIVE-REC
+                 DELETE ORDERS RECORD
+                 ADD 1 TO WS-ARCHIVED-COUNT
+           END-READ
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM RSOARCHIVE.
