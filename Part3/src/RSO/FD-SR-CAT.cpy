@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    SANDWICH/CATEGORY LINK RECORD | V0.1 | 23.03.2021
+      ******************************************************************
+
+       01  SR-CAT-REC.
+           88 SC-EOF                        VALUE HIGH-VALUES.
+           05 SR-SAND-CAT-ID.
+               10 SR-CAT-SANDWICH-ID        PIC 9(003).
+               10 SR-CATEGORY-ID            PIC 9(003).
