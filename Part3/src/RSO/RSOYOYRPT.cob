@@ -0,0 +1,475 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    YEAR OVER YEAR ORDER COMPARISON REPORT | V0.1 | 23.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOYOYRPT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY RSOSELECTS.
+
+           SELECT REPORTFILE ASSIGN TO "RSOYOYRPTFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSKEYS.
+       01  FDORDERSKEYS                               PIC 9(005).
+
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE                                PIC X(080).
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWS.
+       COPY VAR-VALIDDATE.
+       COPY RSOWSVAR.
+       COPY RSOTABLES.
+       COPY RSOCONSTANTS.
+
+       77  REPORT-FS                            PIC 9(002).
+       77  WS-LINE-COUNT                        PIC 9(003).
+       77  WS-PAGE-COUNT                        PIC 9(003).
+       78  MAX-LINES-PER-PAGE                   VALUE 20.
+
+       01  DIVIDER-LINE                         PIC X(080)
+           VALUE ALL "-".
+
+       01  WS-REPORT-SCHOOL-NAME                PIC X(050).
+
+      *> COMPARISON YEAR CHOSEN BY THE OPERATOR - COMPARED AGAINST THE
+      *> IMMEDIATELY PRECEDING YEAR
+       01  WS-COMPARE-YEAR                      PIC 9(004).
+           88  VALID-COMPARE-YEAR               VALUE 1900 THRU 2999.
+       77  WS-PRIOR-YEAR                        PIC 9(004).
+
+      *> ONE ROLL-UP ROW PER REGISTERED SCHOOL, HOLDING ITS ORDER COUNT
+      *> AND TOTAL QUANTITY FOR BOTH THE CHOSEN YEAR AND THE PRIOR YEAR
+       77  MAX-YOY                              PIC 999 VALUE ZEROS.
+
+       01  TAB-YOY OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-YOY INDEXED BY IND-YOY.
+           05 TAB-YOY-SCHOOL-ID              PIC 9(003).
+           05 TAB-YOY-CUR-ORDERS             PIC 9(005).
+           05 TAB-YOY-CUR-QUANTITY           PIC 9(007).
+           05 TAB-YOY-PRIOR-ORDERS           PIC 9(005).
+           05 TAB-YOY-PRIOR-QUANTITY         PIC 9(007).
+
+       77  WS-YOY-FOUND-INDEX                   PIC 999.
+       77  WS-QUANTITY-CHANGE                   PIC S9(007).
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 45.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(022) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 26 COL 98.
+           05 VALUE MAIN-TEXT1 LINE 25 COL 100 FOREGROUND-COLOR 5.
+
+      ******************************************************************
+
+       01  YEAR-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(082) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(082) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE YOY-YEAR-PROMPT       LINE 09 COL 11.
+           05 SS-COMPARE-YEAR PIC 9(004) LINE 09 COL 46
+              TO WS-COMPARE-YEAR AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE SPACES TO FLAG-TRUE
+           PERFORM CHECK-SCHOOL-FILE
+           IF FLAG-TRUE = "N" THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM CREATE-FILE
+
+           PERFORM GET-COMPARE-YEAR
+           IF KEYSTATUS = F3 THEN
+              EXIT PROGRAM
+           END-IF
+           COMPUTE WS-PRIOR-YEAR = WS-COMPARE-YEAR - 1
+
+           PERFORM LOAD-ALL-TABLES
+
+           IF MAX-SCHOOL = ZEROS THEN
+              MOVE YOY-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM BUILD-YOY-TABLE
+
+           PERFORM AGGREGATE-YOY
+
+           PERFORM PRINT-REPORT
+
+           MOVE YOY-DONE TO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CHECK-SCHOOL-FILE SECTION.
+           OPEN INPUT SCHOOLS
+           IF SCHOOL-FS = 35 THEN
+              MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              MOVE "N" TO FLAG-TRUE
+              CLOSE SCHOOLS
+              EXIT SECTION
+           ELSE
+              MOVE 001 TO SCHOOL-INTERNAL-ID
+              START SCHOOLS KEY IS GREATER OR EQUAL SCHOOL-INTERNAL-ID
+                 INVALID KEY
+                    MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    MOVE "N" TO FLAG-TRUE
+                    CLOSE SCHOOLS
+                    EXIT SECTION
+              END-START
+           END-IF
+           CLOSE SCHOOLS
+           MOVE "Y" TO FLAG-TRUE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN I-O ORDERS
+           IF ORDERS-FS = "35"
+              OPEN OUTPUT ORDERS
+              CLOSE ORDERS
+           ELSE
+              CLOSE ORDERS
+           END-IF
+
+           OPEN I-O ORDERSKEYS
+           IF ORDERSKEYS-FS = "35"
+              OPEN OUTPUT ORDERSKEYS
+                 MOVE 0 TO FDORDERSKEYS
+                 WRITE FDORDERSKEYS
+                 END-WRITE
+              CLOSE ORDERSKEYS
+           ELSE
+              CLOSE ORDERSKEYS
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-COMPARE-YEAR SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           MOVE ZEROS TO WS-COMPARE-YEAR
+           DISPLAY YEAR-SCREEN
+
+           PERFORM WITH TEST AFTER UNTIL VALID-COMPARE-YEAR
+              ACCEPT SS-COMPARE-YEAR
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+              IF NOT VALID-COMPARE-YEAR THEN
+                 MOVE YOY-YEAR-ERROR TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LOAD-ALL-TABLES SECTION.
+           PERFORM FILL-TABLE-SCHOOL
+           PERFORM FILL-TABLE-ORDERS
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-SCHOOL SECTION.
+           OPEN INPUT SCHOOLS
+           SET IND-SCHOOL TO 0
+           PERFORM UNTIL EOFSCHOOLS
+              READ SCHOOLS
+                 AT END
+                    SET EOFSCHOOLS TO TRUE
+                    MOVE IND-SCHOOL TO MAX-SCHOOL
+                 NOT AT END
+                    SET IND-SCHOOL UP BY 1
+                    PERFORM LOAD-TABLE-SCHOOL
+              END-READ
+           END-PERFORM
+           CLOSE SCHOOLS
+           EXIT SECTION.
+
+       LOAD-TABLE-SCHOOL SECTION.
+           MOVE SCHOOL-INTERNAL-ID TO
+           TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL)
+           MOVE SCHOOL-DESIGNATION1 TO
+           TAB-SCHOOL-DESIGNATION (IND-SCHOOL)
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-ORDERS SECTION.
+           OPEN INPUT ORDERS
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS
+                 AT END
+                    SET EOFORDERS TO TRUE
+                    MOVE IND-ORDERS TO MAX-ORDERS
+                 NOT AT END
+                    IF FD-ORDERS-STATUS = 1 THEN
+                       SET IND-ORDERS UP BY 1
+                       PERFORM LOAD-TABLE-ORDERS
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ORDERS
+           EXIT SECTION.
+
+       LOAD-TABLE-ORDERS SECTION.
+           MOVE FD-ORDERS TO TAB-ORDERS (IND-ORDERS)
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> ONE ROLL-UP ROW PER REGISTERED SCHOOL, IN THE SAME ORDER AS
+      *> TAB-SCHOOL, MIRRORING RSOSALESRPT'S BUILD-SALES-TABLE
+       BUILD-YOY-TABLE SECTION.
+           SET IND-SCHOOL TO 1
+           PERFORM UNTIL IND-SCHOOL > MAX-SCHOOL
+              SET MAX-YOY UP BY 1
+              SET IND-YOY TO MAX-YOY
+              MOVE TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL) TO
+                 TAB-YOY-SCHOOL-ID (IND-YOY)
+              MOVE ZEROS TO TAB-YOY-CUR-ORDERS (IND-YOY)
+              MOVE ZEROS TO TAB-YOY-CUR-QUANTITY (IND-YOY)
+              MOVE ZEROS TO TAB-YOY-PRIOR-ORDERS (IND-YOY)
+              MOVE ZEROS TO TAB-YOY-PRIOR-QUANTITY (IND-YOY)
+              SET IND-SCHOOL UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+      *> LOCATES THE ROLL-UP ROW FOR A SCHOOL ID; EVERY SCHOOL ALREADY
+      *> HAS A ROW FROM BUILD-YOY-TABLE, SO A MISS MEANS THE ORDER
+      *> POINTS AT A SCHOOL THAT NO LONGER EXISTS
+       FIND-YOY-ROW SECTION.
+           MOVE ZEROS TO WS-YOY-FOUND-INDEX
+           SET IND-YOY TO 1
+           PERFORM UNTIL IND-YOY > MAX-YOY
+              IF TAB-YOY-SCHOOL-ID (IND-YOY) =
+              TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) THEN
+                 MOVE IND-YOY TO WS-YOY-FOUND-INDEX
+                 SET IND-YOY TO MAX-YOY
+              END-IF
+              SET IND-YOY UP BY 1
+           END-PERFORM
+           SET IND-YOY TO WS-YOY-FOUND-INDEX
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> CREDITS EVERY DELIVERED ORDER TO ITS SCHOOL'S ROLL-UP ROW,
+      *> UNDER EITHER THE CURRENT-YEAR OR PRIOR-YEAR COLUMNS
+       AGGREGATE-YOY SECTION.
+           SET IND-ORDERS TO 1
+           PERFORM UNTIL IND-ORDERS > MAX-ORDERS
+              IF TAB-DELIVERY-YEAR (IND-ORDERS) = WS-COMPARE-YEAR THEN
+                 PERFORM FIND-YOY-ROW
+                 IF WS-YOY-FOUND-INDEX NOT = ZEROS THEN
+                    ADD 1 TO TAB-YOY-CUR-ORDERS (IND-YOY)
+                    ADD TAB-ORDERS-QUANTITY (IND-ORDERS) TO
+                       TAB-YOY-CUR-QUANTITY (IND-YOY)
+                 END-IF
+              ELSE
+                 IF TAB-DELIVERY-YEAR (IND-ORDERS) = WS-PRIOR-YEAR THEN
+                    PERFORM FIND-YOY-ROW
+                    IF WS-YOY-FOUND-INDEX NOT = ZEROS THEN
+                       ADD 1 TO TAB-YOY-PRIOR-ORDERS (IND-YOY)
+                       ADD TAB-ORDERS-QUANTITY (IND-ORDERS) TO
+                          TAB-YOY-PRIOR-QUANTITY (IND-YOY)
+                    END-IF
+                 END-IF
+              END-IF
+              SET IND-ORDERS UP BY 1
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       PRINT-REPORT SECTION.
+           OPEN OUTPUT REPORTFILE
+           MOVE ZEROS TO WS-PAGE-COUNT
+           MOVE 99 TO WS-LINE-COUNT
+
+           SET IND-YOY TO 1
+           PERFORM UNTIL IND-YOY > MAX-YOY
+              IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+                 PERFORM WRITE-REPORT-HEADER
+              END-IF
+
+              PERFORM WRITE-REPORT-LINE
+              SET IND-YOY UP BY 1
+           END-PERFORM
+           CLOSE REPORTFILE
+           EXIT SECTION.
+
+       WRITE-REPORT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE YOYTITLECONST1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE YOYTITLECONST2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTPAGE " " WS-PAGE-COUNT INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING YOYHEADERYEARS " " WS-PRIOR-YEAR " VS "
+              WS-COMPARE-YEAR INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING YOYHEADERSCHOOL "                              "
+              YOYHEADERORDERS "   " YOYHEADERQUANTITY "   "
+              YOYHEADERCHANGE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZEROS TO WS-LINE-COUNT
+           EXIT SECTION.
+
+       WRITE-REPORT-LINE SECTION.
+           PERFORM GET-SCHOOL-NAME
+
+           COMPUTE WS-QUANTITY-CHANGE =
+              TAB-YOY-CUR-QUANTITY (IND-YOY) -
+              TAB-YOY-PRIOR-QUANTITY (IND-YOY)
+
+           MOVE SPACES TO REPORT-LINE
+           STRING TAB-YOY-SCHOOL-ID (IND-YOY) " - "
+              WS-REPORT-SCHOOL-NAME "  "
+              TAB-YOY-PRIOR-ORDERS (IND-YOY) "/"
+              TAB-YOY-CUR-ORDERS (IND-YOY) "  "
+              TAB-YOY-PRIOR-QUANTITY (IND-YOY) "/"
+              TAB-YOY-CUR-QUANTITY (IND-YOY) "  "
+              WS-QUANTITY-CHANGE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           EXIT SECTION.
+
+       GET-SCHOOL-NAME SECTION.
+           SET IND-SCHOOL TO 1
+           PERFORM UNTIL IND-SCHOOL > MAX-SCHOOL
+              IF TAB-YOY-SCHOOL-ID (IND-YOY) =
+              TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL) THEN
+                 MOVE TAB-SCHOOL-DESIGNATION (IND-SCHOOL) TO
+                 WS-REPORT-SCHOOL-NAME
+                 EXIT SECTION
+              ELSE
+                 SET IND-SCHOOL UP BY 1
+              END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-REPORT-SCHOOL-NAME
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM RSOYOYRPT.
