@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    SANDWICHES FILE RECORD | V0.1 | IN UPDATE | 07.03.2021
+      ******************************************************************
+
+       01  SR-REC.
+           88 SR-EOF                        VALUE HIGH-VALUES.
+           05 SR-IID                        PIC 9(003).
+           05 SR-EID                        PIC X(005).
+           05 SR-S-DESCRIPTION              PIC X(030).
+           05 SR-L-DESCRIPTION.
+               10 SR-L-DESCRIPTION1         PIC X(050).
+               10 SR-L-DESCRIPTION2         PIC X(050).
