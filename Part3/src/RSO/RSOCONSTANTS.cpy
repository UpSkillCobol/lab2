@@ -152,13 +152,112 @@
            VALUE "            SANDWICH TO SEARCH:".
 
        78  VIEW-ORDERS-ONEBYONE
-           VALUE "PRESS ANY KEY TO NAVIGATE THROUGH THE ORDERS".
+           VALUE "F4-CANCEL | F5-AMEND QTY | F6-CONFIRM | ANY OTHER KEY
+      -    "-NEXT ORDER".
+
+       78  REGISTER-TEXT-CONFIRMED    VALUE "        CONFIRMED:".
 
        78  THROUGH-TEXT VALUE "THROUGH".
 
        78  NO-MORE-MATCHES VALUE "NO MORE RESULTS HAVE BEEN FOUND | PRES
       -    "S ANY KEY TO CONTINUE".
 
+      ******************************************************************
+      *    ORDER CANCELLATION / AMENDMENT CONSTANTS
+      ******************************************************************
+
+       78  MESSAGE-CANCEL
+           VALUE "ARE YOU SURE YOU WANT TO CANCEL THIS ORDER? (Y)ES | (N
+      -    ")O:".
+
+       78  MESSAGE-CANCEL-YES
+           VALUE "ORDER CANCELLED SUCCESSFULLY | PRESS ANY KEY TO CONTI
+      -    "NUE".
+
+       78  MESSAGE-CANCEL-NO
+           VALUE "ORDER NOT CANCELLED | PRESS ANY KEY TO CONTINUE".
+
+       78  MESSAGE-AMEND
+           VALUE "ARE YOU SURE YOU WANT TO AMEND THE QUANTITY OF THIS O
+      -    "RDER? (Y)ES | (N)O:".
+
+       78  MESSAGE-AMEND-YES
+           VALUE "ORDER QUANTITY AMENDED SUCCESSFULLY | PRESS ANY KEY T
+      -    "O CONTINUE".
+
+       78  MESSAGE-AMEND-NO
+           VALUE "ORDER QUANTITY NOT AMENDED | PRESS ANY KEY TO CONTINU
+      -    "E".
+
+       78  ORDER-ALREADY-CANCELLED
+           VALUE "THIS ORDER HAS ALREADY BEEN CANCELLED | PRESS ANY KEY
+      -    " TO CONTINUE".
+
+       78  ACCESS-CODE-PROMPT
+           VALUE "ENTER YOUR ACCESS CODE TO CONFIRM THIS CANCELLATION:".
+
+       78  ACCESS-DENIED-TEXT
+           VALUE "ACCESS DENIED. YOUR ACCESS LEVEL DOES NOT ALLOW CANCE
+      -    "LLATIONS | PRESS ANY KEY TO CONTINUE".
+
+       78  MESSAGE-CONFIRM
+           VALUE "DOES THIS SCHOOL CONFIRM/ACKNOWLEDGE THIS ORDER? (Y)E
+      -    "S | (N)O:".
+
+       78  MESSAGE-CONFIRM-YES
+           VALUE "ORDER CONFIRMED SUCCESSFULLY | PRESS ANY KEY TO CONTI
+      -    "NUE".
+
+       78  MESSAGE-CONFIRM-NO
+           VALUE "ORDER NOT CONFIRMED | PRESS ANY KEY TO CONTINUE".
+
+       78  ORDER-ALREADY-CONFIRMED
+           VALUE "THIS ORDER HAS ALREADY BEEN CONFIRMED | PRESS ANY KEY
+      -    " TO CONTINUE".
+
+      ******************************************************************
+      *    MINIMUM LEAD TIME CONSTANTS
+      ******************************************************************
+
+       78  DEFAULT-LEAD-DAYS       VALUE 3.
+       78  LARGE-ORDER-QUANTITY    VALUE 50.
+       78  LARGE-ORDER-EXTRA-DAYS  VALUE 2.
+
+       78  INVALID-DATE4
+           VALUE "DELIVERY DATE DOES NOT MEET THIS SCHOOL'S/ORDER'S MIN
+      -    "IMUM LEAD TIME | PRESS ANY KEY TO CONTINUE".
+
+      ******************************************************************
+      *    MINIMUM ORDER QUANTITY
+      ******************************************************************
+
+       78  MIN-ORDER-QUANTITY      VALUE 10.
+
+       78  BELOW-MIN-QUANTITY
+           VALUE "ORDER QUANTITY IS BELOW THE MINIMUM OF 10 SANDWICHES
+      -    "PER ORDER | PRESS ANY KEY TO CONTINUE".
+
+       78  STOCK-QTD-OVERFLOW
+           VALUE "ORDER SAVED, BUT ONE OR MORE STOCK DEDUCTIONS EXCEED
+      -    "ED THE MAXIMUM RECORDABLE QUANTITY AND WERE NOT RECORDED
+      -    "- ADJUST STOCK MANUALLY | PRESS ANY KEY TO CONTINUE".
+
+       78  REGISTER-TEXT-LEADTIME-SCHOOL
+           VALUE "         SCHOOL ID:".
+       78  REGISTER-TEXT-LEADTIME-DAYS
+           VALUE "MINIMUM LEAD DAYS:".
+       78  INSTRUCTIONS-LEADTIME-SCHOOL
+           VALUE "SEARCH THROUGH THE LIST TO FIND THE SCHOOL ID".
+       78  INSTRUCTIONS-LEADTIME-DAYS
+           VALUE "TYPE THE MINIMUM NUMBER OF DAYS IN ADVANCE THIS SCHOO
+      -    "L REQUIRES FOR AN ORDER".
+       78  MESSAGE-LEADTIME-SAVE-YES
+           VALUE "MINIMUM LEAD TIME SAVED SUCCESSFULLY | PRESS ANY KEY
+      -    "TO CONTINUE".
+       78  MESSAGE-LEADTIME-SAVE-NO
+           VALUE "MINIMUM LEAD TIME NOT SAVED | PRESS ANY KEY TO CONTIN
+      -    "UE".
+
        78  REPORTTITLECONST1
            VALUE "B R E A D W I C H   R E P O R T".
        78  REPORTTITLECONST2
@@ -175,3 +274,152 @@
 
        78  REPORT-DONE VALUE "REPORT CREATED SUCESSFULLY | PRESS ANY KEY
       -    " TO CONTINUE".
+
+      ******************************************************************
+      *    ORDERS VS INVENTORY RECONCILIATION CONSTANTS
+      ******************************************************************
+
+       78  RECONTITLECONST1
+           VALUE "B R E A D W I C H   R E P O R T".
+       78  RECONTITLECONST2
+           VALUE "O R D E R S   /   I N V E N T O R Y   R E C O N C I L
+      -    "I A T I O N".
+
+       78  RECONHEADERINGRED   VALUE "INGREDIENT ID".
+       78  RECONHEADEREXPECTED VALUE "EXPECTED".
+       78  RECONHEADERACTUAL   VALUE "ACTUAL".
+       78  RECONHEADERSTATUS   VALUE "STATUS".
+
+       78  RECON-STATUS-MATCH    VALUE "MATCH".
+       78  RECON-STATUS-MISMATCH VALUE "MISMATCH".
+
+       78  RECON-INEXISTENT
+           VALUE "NO CONFIRMED ORDERS OR INVENTORY MOVEMENTS TO RECONCI
+      -    "LE | PRESS ANY KEY TO CONTINUE".
+
+       78  RECON-DONE
+           VALUE "RECONCILIATION REPORT CREATED SUCESSFULLY | PRESS ANY
+      -    " KEY TO CONTINUE".
+
+      ******************************************************************
+      *    CATEGORY-LEVEL SANDWICH AVAILABILITY CONSTANTS
+      ******************************************************************
+
+       78  AVAILTITLECONST1
+           VALUE "B R E A D W I C H   R E P O R T".
+       78  AVAILTITLECONST2
+           VALUE "C A T E G O R Y   A V A I L A B I L I T Y".
+
+       78  AVAILHEADERCAT      VALUE "CATEGORY".
+       78  AVAILHEADERTOTAL    VALUE "SANDWICHES".
+       78  AVAILHEADERAVAIL    VALUE "AVAILABLE".
+       78  AVAILHEADERSTATUS   VALUE "STATUS".
+
+       78  AVAIL-STATUS-ALL    VALUE "ALL AVAILABLE".
+       78  AVAIL-STATUS-SOME   VALUE "PARTIAL".
+       78  AVAIL-STATUS-NONE   VALUE "NONE AVAILABLE".
+
+       78  AVAIL-INEXISTENT
+           VALUE "NO CATEGORIES OR SANDWICHES RECORDED | PRESS ANY KEY
+      -    "TO CONTINUE".
+
+       78  AVAIL-DONE
+           VALUE "CATEGORY AVAILABILITY REPORT CREATED SUCESSFULLY | P
+      -    "RESS ANY KEY TO CONTINUE".
+
+      ******************************************************************
+      *    SALES BY SCHOOL SUMMARY REPORT CONSTANTS
+      ******************************************************************
+
+       78  SALESTITLECONST1
+           VALUE "B R E A D W I C H   R E P O R T".
+       78  SALESTITLECONST2
+           VALUE "S A L E S   B Y   S C H O O L   S U M M A R Y".
+
+       78  SALES-PERIOD-PROMPT
+           VALUE "SUMMARISE BY (W)EEK OR (M)ONTH?:".
+       78  SALES-PERIOD-ERROR
+           VALUE "INVALID. ENTER (W) FOR WEEKLY OR (M) FOR MONTHLY".
+
+       78  SALES-REF-DATE-PROMPT
+           VALUE "REFERENCE DATE (WITHIN THE PERIOD):".
+
+       78  SALES-PERIOD-WEEKLY  VALUE "WEEK   ".
+       78  SALES-PERIOD-MONTHLY VALUE "MONTH  ".
+       78  SALESHEADERPERIOD    VALUE "PERIOD:".
+       78  SALESHEADERFROM      VALUE "FROM".
+       78  SALESHEADERTO        VALUE "TO".
+
+       78  SALESHEADERSCHOOL    VALUE "SCHOOL".
+       78  SALESHEADERORDERS    VALUE "ORDERS".
+       78  SALESHEADERQUANTITY  VALUE "QUANTITY".
+
+       78  SALES-INEXISTENT
+           VALUE "NO SCHOOLS ARE REGISTRED | PRESS ANY KEY TO CONTINUE".
+
+       78  SALES-DONE
+           VALUE "SALES SUMMARY REPORT CREATED SUCESSFULLY | PRESS ANY
+      -    " KEY TO CONTINUE".
+
+      ******************************************************************
+      *    YEAR OVER YEAR ORDER COMPARISON REPORT CONSTANTS
+      ******************************************************************
+
+       78  YOYTITLECONST1
+           VALUE "B R E A D W I C H   R E P O R T".
+       78  YOYTITLECONST2
+           VALUE "Y E A R   O V E R   Y E A R   C O M P A R I S O N".
+
+       78  YOY-YEAR-PROMPT
+           VALUE "COMPARISON YEAR (VS PRIOR YEAR):".
+       78  YOY-YEAR-ERROR
+           VALUE "INVALID YEAR. ENTER A YEAR BETWEEN 1900 AND 2999".
+
+       78  YOYHEADERYEARS       VALUE "YEARS:".
+
+       78  YOYHEADERSCHOOL      VALUE "SCHOOL".
+       78  YOYHEADERORDERS      VALUE "ORDERS".
+       78  YOYHEADERQUANTITY    VALUE "QUANTITY".
+       78  YOYHEADERCHANGE      VALUE "CHANGE".
+
+       78  YOY-INEXISTENT
+           VALUE "NO SCHOOLS ARE REGISTRED | PRESS ANY KEY TO CONTINUE".
+
+       78  YOY-DONE
+           VALUE "YEAR OVER YEAR REPORT CREATED SUCESSFULLY | PRESS AN
+      -    "Y KEY TO CONTINUE".
+
+      ******************************************************************
+      *    YEAR-END ORDER ARCHIVE / PURGE CONSTANTS
+      ******************************************************************
+
+       78  ARCHIVETITLECONST1
+           VALUE "B R E A D W I C H   R E P O R T".
+       78  ARCHIVETITLECONST2
+           VALUE "Y E A R - E N D   O R D E R   A R C H I V E".
+
+       78  ARCHIVE-YEAR-PROMPT
+           VALUE "ARCHIVE ALL ORDERS PLACED BEFORE YEAR:".
+       78  ARCHIVE-YEAR-ERROR
+           VALUE "INVALID YEAR. ENTER A YEAR BETWEEN 1900 AND 2999".
+
+       78  ARCHIVE-INEXISTENT
+           VALUE "NO ORDERS ARE REGISTRED | PRESS ANY KEY TO CONTINUE".
+
+       78  ARCHIVE-NONE-ELIGIBLE
+           VALUE "NO ORDERS ARE OLD ENOUGH TO ARCHIVE | PRESS ANY KEY
+      -    "TO CONTINUE".
+
+       78  ARCHIVE-CONFIRM-PROMPT
+           VALUE "ORDERS WILL BE MOVED TO THE ARCHIVE FILE AND REMOVED
+      -    " FROM THIS FILE. PROCEED? (Y)ES/(N)O".
+
+       78  ARCHIVEHEADERCOUNT   VALUE "ORDERS ELIGIBLE FOR ARCHIVING:".
+
+       78  ARCHIVE-DONE
+           VALUE "YEAR-END ARCHIVE COMPLETE | PRESS ANY KEY TO CONTINUE
+      -    "".
+
+       78  ARCHIVE-CANCELLED
+           VALUE "ARCHIVE CANCELLED, NO RECORDS WERE CHANGED | PRESS A
+      -    "NY KEY TO CONTINUE".
