@@ -0,0 +1,63 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    FILE SELECTS | V0.2 | IN UPDATE | 07.03.2021
+      ******************************************************************
+
+           SELECT ORDERS ASSIGN TO "FX-ORDERS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-ORDERS-ID
+           FILE STATUS IS ORDERS-FS.
+
+           SELECT ORDERSKEYS ASSIGN TO "ORDERSKEYS"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ORDERSKEYS-FS.
+
+           SELECT CALENDAR ASSIGN TO "CALENDARFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-DOWNTIME-ID
+           FILE STATUS IS CALENDAR-FS.
+
+           SELECT SCHOOLS ASSIGN TO "SCHOOLS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SCHOOL-INTERNAL-ID
+           FILE STATUS IS SCHOOL-FS.
+
+           SELECT SANDWICHES ASSIGN TO "FX-SR"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SR-IID
+           FILE STATUS IS SANDWICH-FS.
+
+           SELECT SR-ING ASSIGN TO "FX-SR-ING"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SR-SAND-ING-ID
+           FILE STATUS IS SR-ING-FS.
+
+           SELECT INVENTORY ASSIGN TO "INVENTORYFILE"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS INVENTORY-FS.
+
+           SELECT LEADTIME ASSIGN TO "FX-LEADTIME"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LT-SCHOOL-ID
+           FILE STATUS IS LEADTIME-FS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+      *> SHARED ROLE/PERMISSION LOOKUP GUARDING RECORD DELETIONS
+           SELECT ACCESSLVL ASSIGN TO "ACCESSLVL.DAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCESS-ROLE-ID
+           FILE STATUS IS ACCESS-FS.
