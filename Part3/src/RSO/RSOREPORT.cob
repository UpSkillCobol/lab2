@@ -0,0 +1,422 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    DELIVERY MANIFEST REPORT | V0.1 | IN UPDATE | 09.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOREPORT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY RSOSELECTS.
+
+           SELECT REPORTFILE ASSIGN TO "RSOREPORTFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSKEYS.
+       01  FDORDERSKEYS                               PIC 9(005).
+
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE                                PIC X(080).
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWS.
+       COPY RSOWSVAR.
+       COPY RSOTABLES.
+       COPY RSOCONSTANTS.
+
+       77  REPORT-FS                            PIC 9(002).
+       77  WS-LINE-COUNT                        PIC 9(003).
+       77  WS-PAGE-COUNT                        PIC 9(003).
+       78  MAX-LINES-PER-PAGE                   VALUE 20.
+
+       01  DIVIDER-LINE                         PIC X(080)
+           VALUE ALL "-".
+
+       01  WS-REPORT-SCHOOL-NAME                PIC X(050).
+       01  WS-REPORT-SANDWICH-NAME              PIC X(025).
+       01  WS-REPORT-CURRENT-SCHOOL             PIC 9(003) VALUE ZEROS.
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE SPACES TO FLAG-TRUE
+           PERFORM CHECK-SCHOOL-SANDWICH-FILE
+           IF FLAG-TRUE = "N" THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM CREATE-FILE
+
+           PERFORM LOAD-ALL-TABLES
+
+           IF MAX-ORDERS = ZEROS THEN
+              MOVE ORDERS-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM SORT-ASCENDING-ORDERS
+
+           PERFORM PRINT-REPORT
+
+           MOVE REPORT-DONE TO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CHECK-SCHOOL-SANDWICH-FILE SECTION.
+           OPEN INPUT SCHOOLS
+           IF SCHOOL-FS = 35 THEN
+              MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              MOVE "N" TO FLAG-TRUE
+              CLOSE SCHOOLS
+              EXIT SECTION
+           ELSE
+              MOVE 001 TO SCHOOL-INTERNAL-ID
+              START SCHOOLS KEY IS GREATER OR EQUAL SCHOOL-INTERNAL-ID
+                 INVALID KEY
+                    MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    MOVE "N" TO FLAG-TRUE
+                    CLOSE SCHOOLS
+                    EXIT SECTION
+              END-START
+           END-IF
+           CLOSE SCHOOLS
+
+           OPEN INPUT SANDWICHES
+           IF SANDWICH-FS = 35 THEN
+              MOVE SANDWICH-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              MOVE "N" TO FLAG-TRUE
+              CLOSE SANDWICHES
+              EXIT SECTION
+           ELSE
+              MOVE 001 TO SR-IID
+              START SANDWICHES KEY IS GREATER OR EQUAL SR-IID
+                 INVALID KEY
+                    MOVE SANDWICH-INEXISTENT TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    MOVE "N" TO FLAG-TRUE
+                    CLOSE SANDWICHES
+                    EXIT SECTION
+              END-START
+           END-IF
+           CLOSE SANDWICHES
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN I-O ORDERS
+           IF ORDERS-FS = "35"
+              OPEN OUTPUT ORDERS
+              CLOSE ORDERS
+           ELSE
+              CLOSE ORDERS
+           END-IF
+
+           OPEN I-O ORDERSKEYS
+           IF ORDERSKEYS-FS = "35"
+              OPEN OUTPUT ORDERSKEYS
+                 MOVE 0 TO FDORDERSKEYS
+                 WRITE FDORDERSKEYS
+                 END-WRITE
+              CLOSE ORDERSKEYS
+           ELSE
+              CLOSE ORDERSKEYS
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       LOAD-ALL-TABLES SECTION.
+           PERFORM FILL-TABLE-SCHOOL
+           PERFORM FILL-TABLE-SANDWICH
+           PERFORM FILL-TABLE-ORDERS
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-SCHOOL SECTION.
+           OPEN INPUT SCHOOLS
+           SET IND-SCHOOL TO 0
+           PERFORM UNTIL EOFSCHOOLS
+              READ SCHOOLS
+                 AT END
+                    SET EOFSCHOOLS TO TRUE
+                    MOVE IND-SCHOOL TO MAX-SCHOOL
+                 NOT AT END
+                    SET IND-SCHOOL UP BY 1
+                    PERFORM LOAD-TABLE-SCHOOL
+              END-READ
+           END-PERFORM
+           CLOSE SCHOOLS
+           EXIT SECTION.
+
+       LOAD-TABLE-SCHOOL SECTION.
+           MOVE SCHOOL-INTERNAL-ID TO
+           TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL)
+           MOVE SCHOOL-DESIGNATION1 TO
+           TAB-SCHOOL-DESIGNATION (IND-SCHOOL)
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-SANDWICH SECTION.
+           OPEN INPUT SANDWICHES
+           SET IND-SANDWICH TO 0
+           PERFORM UNTIL SR-EOF
+              READ SANDWICHES
+                 AT END
+                    SET SR-EOF TO TRUE
+                    MOVE IND-SANDWICH TO MAX-SANDWICH
+                 NOT AT END
+                    SET IND-SANDWICH UP BY 1
+                    PERFORM LOAD-TABLE-SANDWICH
+              END-READ
+           END-PERFORM
+           CLOSE SANDWICHES
+           EXIT SECTION.
+
+       LOAD-TABLE-SANDWICH SECTION.
+           MOVE SR-IID TO TAB-SR-IID (IND-SANDWICH)
+           MOVE SR-S-DESCRIPTION TO TAB-SR-S-DESCRIPTION (IND-SANDWICH)
+           EXIT SECTION.
+
+      ******************************************************************
+
+       FILL-TABLE-ORDERS SECTION.
+           OPEN INPUT ORDERS
+           SET IND-ORDERS TO 0
+           PERFORM UNTIL EOFORDERS
+              READ ORDERS
+                 AT END
+                    SET EOFORDERS TO TRUE
+                    MOVE IND-ORDERS TO MAX-ORDERS
+                 NOT AT END
+                    IF FD-ORDERS-STATUS = 1 THEN
+                       SET IND-ORDERS UP BY 1
+                       PERFORM LOAD-TABLE-ORDERS
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ORDERS
+           EXIT SECTION.
+
+       LOAD-TABLE-ORDERS SECTION.
+           MOVE FD-ORDERS TO TAB-ORDERS (IND-ORDERS)
+           EXIT SECTION.
+
+      ******************************************************************
+
+       SORT-ASCENDING-ORDERS SECTION.
+           SORT TAB-ORDERS
+           ON ASCENDING TAB-ORDERS-SCHOOL-INTERNAL-ID
+           ON ASCENDING TAB-DELIVERY-DATE-TIME
+           DUPLICATES
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-SCHOOL-NAME SECTION.
+           SET IND-SCHOOL TO 1
+           PERFORM UNTIL IND-SCHOOL > MAX-SCHOOL
+              IF TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) =
+              TAB-SCHOOL-INTERNAL-ID (IND-SCHOOL) THEN
+                 MOVE TAB-SCHOOL-DESIGNATION (IND-SCHOOL) TO
+                 WS-REPORT-SCHOOL-NAME
+                 EXIT SECTION
+              ELSE
+                 SET IND-SCHOOL UP BY 1
+              END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-REPORT-SCHOOL-NAME
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-SANDWICH-NAME SECTION.
+           SET IND-SANDWICH TO 1
+           PERFORM UNTIL IND-SANDWICH > MAX-SANDWICH
+              IF TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS) =
+              TAB-SR-IID (IND-SANDWICH) THEN
+                 MOVE TAB-SR-S-DESCRIPTION (IND-SANDWICH) TO
+                 WS-REPORT-SANDWICH-NAME
+                 EXIT SECTION
+              ELSE
+                 SET IND-SANDWICH UP BY 1
+              END-IF
+           END-PERFORM
+           MOVE SPACES TO WS-REPORT-SANDWICH-NAME
+           EXIT SECTION.
+
+      ******************************************************************
+
+       PRINT-REPORT SECTION.
+           OPEN OUTPUT REPORTFILE
+           MOVE ZEROS TO WS-PAGE-COUNT
+           MOVE ZEROS TO WS-REPORT-CURRENT-SCHOOL
+           MOVE 99 TO WS-LINE-COUNT
+
+           SET IND-ORDERS TO 1
+           PERFORM UNTIL IND-ORDERS > MAX-ORDERS
+              IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+                 PERFORM WRITE-REPORT-HEADER
+              END-IF
+
+              IF TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) NOT =
+              WS-REPORT-CURRENT-SCHOOL THEN
+                 PERFORM WRITE-SCHOOL-HEADER
+              END-IF
+
+              PERFORM WRITE-REPORT-LINE
+              SET IND-ORDERS UP BY 1
+           END-PERFORM
+           CLOSE REPORTFILE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE REPORTTITLECONST1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE REPORTTITLECONST2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTPAGE " " WS-PAGE-COUNT INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZEROS TO WS-LINE-COUNT
+           MOVE ZEROS TO WS-REPORT-CURRENT-SCHOOL
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-SCHOOL-HEADER SECTION.
+           MOVE TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) TO
+           WS-REPORT-CURRENT-SCHOOL
+           PERFORM GET-SCHOOL-NAME
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTORDERSCHOOL ": " WS-REPORT-CURRENT-SCHOOL
+              " - " WS-REPORT-SCHOOL-NAME INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTORDERNUMBER "   " REPORTDELIVERYDATE
+              "      " REPORTORDERSANDWICH
+              "               " REPORTORDERQUANTITY
+              "  " REPORTORDERDATE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           ADD 4 TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-REPORT-LINE SECTION.
+           PERFORM GET-SANDWICH-NAME
+
+           MOVE SPACES TO REPORT-LINE
+           STRING TAB-ORDERS-ID (IND-ORDERS) "  "
+              TAB-DELIVERY-YEAR (IND-ORDERS) "/"
+              TAB-DELIVERY-MONTH (IND-ORDERS) "/"
+              TAB-DELIVERY-DAY (IND-ORDERS) " "
+              TAB-DELIVERY-HOUR (IND-ORDERS) ":"
+              TAB-DELIVERY-MINUTE (IND-ORDERS) "  "
+              WS-REPORT-SANDWICH-NAME "  "
+              TAB-ORDERS-QUANTITY (IND-ORDERS) "  "
+              TAB-ORDERS-YEAR (IND-ORDERS) "/"
+              TAB-ORDERS-MONTH (IND-ORDERS) "/"
+              TAB-ORDERS-DAY (IND-ORDERS)
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM RSOREPORT.
