@@ -37,11 +37,34 @@
        FD  SANDWICHES.
        COPY CB-FD-SR.
 
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
        WORKING-STORAGE SECTION.
        COPY RSOWS.
        COPY RSOWSVAR.
        COPY RSOTABLES.
        COPY RSOCONSTANTS.
+       77  LEAD-TIME-OK                         PIC X(001).
+       77  WS-SCHOOL-LEAD-DAYS                  PIC 9(003).
+       77  WS-REQUIRED-LEAD-DAYS                PIC 9(003).
+       77  WS-LEAD-THRESHOLD                    PIC 9(008).
 
       ******************************************************************
 
@@ -165,6 +188,9 @@
                  15 LINE 19 COL 31 VALUE "/".
                  15 REG-ORDERS-YEAR2 PIC 9(004) LINE 19 COL 32 FROM
                     TAB-ORDERS-YEAR (IND-ORDERS).
+           05 VALUE REGISTER-TEXT-CONFIRMED LINE 20 COL 05.
+           05 SHOW-CONFIRMED PIC X(001) LINE 20 COL 26
+              FROM TAB-ORDERS-CONFIRMED (IND-ORDERS).
            05 VALUE VIEW-ORDERS-ONEBYONE LINE 25 COL 03
               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
            05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
@@ -300,6 +326,62 @@
            05 SS-SAVE PIC X(002) LINE 25 COL 61
               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
 
+      ******************************************************************
+
+       01  CANCEL-CONFIRM-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-CANCEL LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-CANCEL PIC X(002) LINE 25 COL 71
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
+
+      ******************************************************************
+
+       01  ACCESS-CODE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ACCESS-CODE-PROMPT LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-ACCESS-CODE PIC 9(001) LINE 25 COL 57
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7
+              TO WS-ACCESS-ROLE-ID.
+
+      ******************************************************************
+
+       01  AMEND-CONFIRM-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-AMEND LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-AMEND PIC X(002) LINE 25 COL 71
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
+
+      ******************************************************************
+
+       01  ACKNOWLEDGE-CONFIRM-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-CONFIRM LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-CONFIRM PIC X(002) LINE 25 COL 73
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
+
+      ******************************************************************
+
+       01  AMEND-QUANTITY-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE REGISTER-TEXT-QUANTITY LINE 18 COL 05.
+           05 AMEND-QUANTITY-FIELD PIC 9(003) LINE 18 COL 26
+              TO WS-ORDERS-QUANTITY AUTO REQUIRED.
+
       ******************************************************************
 
        PROCEDURE DIVISION.
@@ -336,11 +418,24 @@
            SET IND-ORDERS TO 1
            PERFORM UNTIL IND-ORDERS > MAX-ORDERS
               IF REG-SCHOOL = TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS)
+              AND TAB-ORDERS-STATUS (IND-ORDERS) = 1
               THEN
+                 ADD 1 TO COUNTER
                  DISPLAY CLEAR-SCREEN
                  DISPLAY MAIN-SCREEN
                  PERFORM GET-SANDWICH-NAME
                  ACCEPT SHOW-REGISTER-SCREEN
+                 IF KEYSTATUS = F4 THEN
+                    PERFORM CANCEL-ORDER
+                 ELSE
+                    IF KEYSTATUS = F5 THEN
+                       PERFORM AMEND-QUANTITY-ORDER
+                    ELSE
+                       IF KEYSTATUS = F6 THEN
+                          PERFORM ACKNOWLEDGE-ORDER
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
               SET IND-ORDERS UP BY 1
            END-PERFORM
@@ -370,12 +465,24 @@
            SET IND-ORDERS TO 1
            PERFORM UNTIL IND-ORDERS > MAX-ORDERS
               IF REG-SANDWICH =
-              TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS) THEN
+              TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS)
+              AND TAB-ORDERS-STATUS (IND-ORDERS) = 1 THEN
                  ADD 1 TO COUNTER
                  DISPLAY CLEAR-SCREEN
                  DISPLAY MAIN-SCREEN
                  PERFORM GET-SCHOOL-NAME
                  ACCEPT SHOW-REGISTER-SCREEN
+                 IF KEYSTATUS = F4 THEN
+                    PERFORM CANCEL-ORDER
+                 ELSE
+                    IF KEYSTATUS = F5 THEN
+                       PERFORM AMEND-QUANTITY-ORDER
+                    ELSE
+                       IF KEYSTATUS = F6 THEN
+                          PERFORM ACKNOWLEDGE-ORDER
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
               SET IND-ORDERS UP BY 1
            END-PERFORM
@@ -412,11 +519,23 @@
               IF REG-SCHOOL = TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS)
               THEN
                  IF REG-SANDWICH =
-                 TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS) THEN
+                 TAB-ORDERS-SANDWICH-INTERNAL-ID (IND-ORDERS)
+                 AND TAB-ORDERS-STATUS (IND-ORDERS) = 1 THEN
                     ADD 1 TO COUNTER
                     DISPLAY CLEAR-SCREEN
                     DISPLAY MAIN-SCREEN
                     ACCEPT SHOW-REGISTER-SCREEN
+                    IF KEYSTATUS = F4 THEN
+                       PERFORM CANCEL-ORDER
+                    ELSE
+                       IF KEYSTATUS = F5 THEN
+                          PERFORM AMEND-QUANTITY-ORDER
+                       ELSE
+                          IF KEYSTATUS = F6 THEN
+                             PERFORM ACKNOWLEDGE-ORDER
+                          END-IF
+                       END-IF
+                    END-IF
                  END-IF
               END-IF
               SET IND-ORDERS UP BY 1
@@ -656,6 +775,267 @@
            MOVE FD-ORDERS TO TAB-ORDERS (IND-ORDERS)
            EXIT SECTION.
 
+      ******************************************************************
+
+       CANCEL-ORDER SECTION.
+           IF TAB-ORDERS-STATUS (IND-ORDERS) = 0 THEN
+              MOVE ORDER-ALREADY-CANCELLED TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACES TO SS-CANCEL
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID
+              ACCEPT CANCEL-CONFIRM-SCREEN
+           END-PERFORM
+
+           IF SAVE-YES THEN
+              PERFORM CHECK-ACCESS-LEVEL
+              IF ACCESS-GRANTED THEN
+                 MOVE TAB-ORDERS-ID (IND-ORDERS) TO FD-ORDERS-ID
+                 OPEN I-O ORDERS
+                 READ ORDERS
+                    NOT INVALID KEY
+                       MOVE 0 TO FD-ORDERS-STATUS
+                       REWRITE FD-ORDERS
+                       MOVE 0 TO TAB-ORDERS-STATUS (IND-ORDERS)
+                 END-READ
+                 CLOSE ORDERS
+                 PERFORM WRITE-ORDER-CANCEL-AUDIT
+                 MOVE MESSAGE-CANCEL-YES TO COMMENT-TEXT
+              ELSE
+                 MOVE ACCESS-DENIED-TEXT TO COMMENT-TEXT
+              END-IF
+           ELSE
+              MOVE MESSAGE-CANCEL-NO TO COMMENT-TEXT
+           END-IF
+           ACCEPT COMMENTS-SCREEN
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CHECK-ACCESS-LEVEL SECTION.
+      *> ONLY ROLES FLAGGED ACCESS-CAN-DELETE = "Y" IN ACCESSLVL MAY
+      *> GO AHEAD WITH A CANCELLATION. AN UNKNOWN ROLE CODE IS DENIED.
+      *> THE ROLE CODE IS SELF-REPORTED BY WHOEVER IS AT THE KEYBOARD -
+      *> THIS IS A DELIBERATE CONFIRMATION STEP, NOT AN AUTHENTICATED
+      *> IDENTITY CHECK. THE SYSTEM HAS NO OPERATOR LOGIN TO BIND TO.
+           PERFORM CHECK-ACCESSLVL-FILE
+           MOVE ZEROS TO WS-ACCESS-ROLE-ID
+           MOVE "N" TO WS-ACCESS-GRANTED
+           ACCEPT ACCESS-CODE-SCREEN
+           OPEN INPUT ACCESSLVL
+              MOVE WS-ACCESS-ROLE-ID TO ACCESS-ROLE-ID
+              READ ACCESSLVL
+                 NOT INVALID KEY
+                    MOVE ACCESS-CAN-DELETE TO WS-ACCESS-GRANTED
+              END-READ
+           CLOSE ACCESSLVL
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CHECK-ACCESSLVL-FILE SECTION.
+      *> CREATES ACCESSLVL.DAT WITH ITS DEFAULT ROLES THE FIRST TIME
+      *> THIS MODULE RUNS ON A FRESH INSTALLATION.
+           MOVE ZEROS TO ACCESS-FS
+           OPEN I-O ACCESSLVL
+              IF ACCESS-FS = 35 THEN
+                 OPEN OUTPUT ACCESSLVL
+                    MOVE 1 TO ACCESS-ROLE-ID
+                    MOVE "STAFF" TO ACCESS-ROLE-NAME
+                    MOVE "N" TO ACCESS-CAN-DELETE
+                    WRITE ACCESS-LEVEL-DETAILS
+                    MOVE 2 TO ACCESS-ROLE-ID
+                    MOVE "SUPERVISOR" TO ACCESS-ROLE-NAME
+                    MOVE "Y" TO ACCESS-CAN-DELETE
+                    WRITE ACCESS-LEVEL-DETAILS
+                    MOVE 3 TO ACCESS-ROLE-ID
+                    MOVE "ADMINISTRATOR" TO ACCESS-ROLE-NAME
+                    MOVE "Y" TO ACCESS-CAN-DELETE
+                    WRITE ACCESS-LEVEL-DETAILS
+                 CLOSE ACCESSLVL
+              END-IF
+           CLOSE ACCESSLVL
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> RECORDS WHO (BY ROLE) CANCELLED WHICH ORDER, USING THE SAME
+      *> SHARED KEYSAUDIT.DAT TRAIL THE KEYS COUNTERS ALREADY WRITE TO.
+       WRITE-ORDER-CANCEL-AUDIT SECTION.
+           MOVE "ORDER-CANCEL" TO AUD-COUNTER-NAME
+           MOVE TAB-ORDERS-ID (IND-ORDERS) TO AUD-OLD-VALUE
+           MOVE WS-ACCESS-ROLE-ID TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+           IF AUDIT-STATUS = "35" THEN
+              CLOSE KEYSAUDIT
+              OPEN OUTPUT KEYSAUDIT
+              CLOSE KEYSAUDIT
+              OPEN EXTEND KEYSAUDIT
+           END-IF
+           WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       AMEND-QUANTITY-ORDER SECTION.
+           IF TAB-ORDERS-STATUS (IND-ORDERS) = 0 THEN
+              MOVE ORDER-ALREADY-CANCELLED TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACES TO SS-AMEND
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID
+              ACCEPT AMEND-CONFIRM-SCREEN
+           END-PERFORM
+
+           IF SAVE-YES THEN
+              MOVE TAB-ORDERS-SCHOOL-INTERNAL-ID (IND-ORDERS) TO
+                 WS-ORDERS-SCHOOL-INTERNAL-ID
+              MOVE TAB-DELIVERY-DAY (IND-ORDERS) TO WS-DELIVERY-DAY
+              MOVE TAB-DELIVERY-MONTH (IND-ORDERS) TO WS-DELIVERY-MONTH
+              MOVE TAB-DELIVERY-YEAR (IND-ORDERS) TO WS-DELIVERY-YEAR
+              ACCEPT WS-ORDERS-DATE FROM DATE YYYYMMDD
+
+              MOVE SPACE TO LEAD-TIME-OK
+              PERFORM WITH TEST AFTER UNTIL LEAD-TIME-OK = "Y"
+                 MOVE ZEROS TO WS-ORDERS-QUANTITY
+                 PERFORM WITH TEST AFTER UNTIL WS-ORDERS-QUANTITY
+                 NOT EQUAL TO ZEROS
+                    MOVE ZEROS TO AMEND-QUANTITY-FIELD
+                    DISPLAY AMEND-QUANTITY-SCREEN
+                    MOVE INSTRUCTIONS-QUANTITY TO INSTRUCTIONS-TEXT
+                    DISPLAY INSTRUCTIONS-SCREEN
+                    ACCEPT AMEND-QUANTITY-SCREEN
+                    IF WS-ORDERS-QUANTITY EQUAL TO ZEROS THEN
+                       MOVE INVALID-QUANTITY TO COMMENT-TEXT
+                       ACCEPT COMMENTS-SCREEN
+                    ELSE
+                       IF WS-ORDERS-QUANTITY < MIN-ORDER-QUANTITY THEN
+                          MOVE ZEROS TO WS-ORDERS-QUANTITY
+                          MOVE BELOW-MIN-QUANTITY TO COMMENT-TEXT
+                          ACCEPT COMMENTS-SCREEN
+                       END-IF
+                    END-IF
+                 END-PERFORM
+
+                 PERFORM CHECK-LEAD-TIME
+              END-PERFORM
+
+              MOVE TAB-ORDERS-ID (IND-ORDERS) TO FD-ORDERS-ID
+              OPEN I-O ORDERS
+              READ ORDERS
+                 NOT INVALID KEY
+                    MOVE WS-ORDERS-QUANTITY TO FD-ORDERS-QUANTITY
+                    REWRITE FD-ORDERS
+                    MOVE WS-ORDERS-QUANTITY TO
+                    TAB-ORDERS-QUANTITY (IND-ORDERS)
+              END-READ
+              CLOSE ORDERS
+              MOVE MESSAGE-AMEND-YES TO COMMENT-TEXT
+           ELSE
+              MOVE MESSAGE-AMEND-NO TO COMMENT-TEXT
+           END-IF
+           ACCEPT COMMENTS-SCREEN
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> SAME LEAD-TIME LOOKUP RSOREGISTER.COB'S OWN GET-SCHOOL-LEAD-DAYS
+      *> USES AT REGISTRATION TIME - RE-READ HERE SO AN AMENDED QUANTITY
+      *> IS CHECKED AGAINST THE SAME RULE, NOT JUST THE ORIGINAL ONE
+       GET-SCHOOL-LEAD-DAYS SECTION.
+           MOVE WS-ORDERS-SCHOOL-INTERNAL-ID TO LT-SCHOOL-ID
+
+           OPEN INPUT LEADTIME
+           READ LEADTIME
+              INVALID KEY
+                 MOVE DEFAULT-LEAD-DAYS TO WS-SCHOOL-LEAD-DAYS
+              NOT INVALID KEY
+                 MOVE LT-MIN-LEAD-DAYS TO WS-SCHOOL-LEAD-DAYS
+           END-READ
+           CLOSE LEADTIME
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> RE-VALIDATES AN AMENDED QUANTITY AGAINST THE SAME LEAD-TIME RULE
+      *> RSOREGISTER.COB ENFORCES AT REGISTRATION (LARGE-ORDER-QUANTITY
+      *> NEEDS LARGE-ORDER-EXTRA-DAYS ON TOP OF THE SCHOOL'S NORMAL LEAD
+      *> TIME) - AN AMEND THAT PUSHES THE QUANTITY UP PAST THAT THRESHOLD
+      *> MUST NOT BYPASS THE CHECK JUST BECAUSE THE ORDER ALREADY EXISTS
+       CHECK-LEAD-TIME SECTION.
+           PERFORM GET-SCHOOL-LEAD-DAYS
+
+           MOVE WS-SCHOOL-LEAD-DAYS TO WS-REQUIRED-LEAD-DAYS
+           IF WS-ORDERS-QUANTITY > LARGE-ORDER-QUANTITY THEN
+              ADD LARGE-ORDER-EXTRA-DAYS TO WS-REQUIRED-LEAD-DAYS
+           END-IF
+
+           MOVE WS-DELIVERY-DATE TO TEST2
+           MOVE WS-ORDERS-DATE TO TEST3
+           SUBTRACT TEST2 FROM TEST3 GIVING TEST1
+
+           MOVE ZEROS TO WS-LEAD-THRESHOLD
+           MOVE WS-REQUIRED-LEAD-DAYS TO WS-LEAD-THRESHOLD
+
+           IF TEST1 < WS-LEAD-THRESHOLD THEN
+              MOVE SPACE TO LEAD-TIME-OK
+              MOVE INVALID-DATE4 TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 MOVE "Y" TO LEAD-TIME-OK
+              END-IF
+           ELSE
+              MOVE "Y" TO LEAD-TIME-OK
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> LETS THE SCHOOL ACKNOWLEDGE/CONFIRM RECEIPT OF ITS OWN ORDER -
+      *> A SEPARATE STEP FROM CANCELLATION/AMENDMENT, PURELY INFORMAT-
+      *> IONAL AND DOES NOT AFFECT FD-ORDERS-STATUS OR ANY REPORT TOTAL
+       ACKNOWLEDGE-ORDER SECTION.
+           IF TAB-ORDERS-STATUS (IND-ORDERS) = 0 THEN
+              MOVE ORDER-ALREADY-CANCELLED TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           IF TAB-ORDERS-CONFIRMED (IND-ORDERS) = "Y" THEN
+              MOVE ORDER-ALREADY-CONFIRMED TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACES TO SS-CONFIRM
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID
+              ACCEPT ACKNOWLEDGE-CONFIRM-SCREEN
+           END-PERFORM
+
+           IF SAVE-YES THEN
+              MOVE TAB-ORDERS-ID (IND-ORDERS) TO FD-ORDERS-ID
+              OPEN I-O ORDERS
+              READ ORDERS
+                 NOT INVALID KEY
+                    MOVE "Y" TO FD-ORDERS-CONFIRMED
+                    REWRITE FD-ORDERS
+                    MOVE "Y" TO TAB-ORDERS-CONFIRMED (IND-ORDERS)
+              END-READ
+              CLOSE ORDERS
+              MOVE MESSAGE-CONFIRM-YES TO COMMENT-TEXT
+           ELSE
+              MOVE MESSAGE-CONFIRM-NO TO COMMENT-TEXT
+           END-IF
+           ACCEPT COMMENTS-SCREEN
+           EXIT SECTION.
+
       ******************************************************************
 
        LIST-CALENDAR SECTION.
