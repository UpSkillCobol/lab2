@@ -37,12 +37,56 @@
        FD SANDWICHES.
        COPY CB-FD-SR.
 
+       FD SR-ING.
+       COPY FD-SR-ING.
+
+       FD INVENTORY.
+       COPY FD-IM.
+
+       FD LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
        WORKING-STORAGE SECTION.
        COPY RSOWS.
-       COPY RSOCONTANTS.
+       COPY RSOCONSTANTS.
        COPY RSOWSVAR.
        COPY VAR-VALIDDATE.
        COPY RSOTABLES.
+       COPY WS-IM.
+
+       77  SR-ING-FS                            PIC 9(002).
+       77  INVENTORY-FS                         PIC 9(002).
+       77  TRUE-YES                             PIC X(001).
+       78  MOVE-OUT-ORIGIN-RSO                  VALUE "RS".
+       77  WS-MOVE-QTD-OVERFLOW                  PIC X(001).
+       77  WS-MOVE-QTD-OVERFLOW-THIS             PIC X(001).
+
+       77  LEAD-TIME-OK                         PIC X(001).
+       77  WS-SCHOOL-LEAD-DAYS                  PIC 9(003).
+       77  WS-REQUIRED-LEAD-DAYS                PIC 9(003).
+       77  WS-LEAD-THRESHOLD                    PIC 9(008).
+
+       01  WS-NOW-TIME.
+           05  WS-NOW-HOUR                      PIC 9(002).
+           05  WS-NOW-MINUTE                    PIC 9(002).
+           05  WS-NOW-SECOND                    PIC 9(002).
+           05  WS-NOW-HSEC                      PIC 9(002).
 
       ******************************************************************
 
@@ -177,11 +221,11 @@
 
        PROCEDURE DIVISION.
        MAIN SECTION.
-           MOVE SPACES TO FLAG-TRUE, CALENDAR-EXIST
-      *>      PERFORM CHECK-SCHOOL-SANDIWICH-FILE
-      *>      IF FLAG-TRUE = "N" THEN
-      *>         EXIT PROGRAM
-      *>      END-IF
+           MOVE SPACES TO FLAG-TRUE, CALENDAR-EXISTS
+           PERFORM CHECK-SCHOOL-SANDIWICH-FILE
+           IF FLAG-TRUE = "N" THEN
+              EXIT PROGRAM
+           END-IF
 
            PERFORM CREATE-FILE
 
@@ -214,33 +258,43 @@
            DISPLAY MAIN-SCREEN
            DISPLAY REGISTER-SCREEN
 
-           PERFORM GET-DELIVERY-DATE
-              IF KEYSTATUS = F3 THEN
-                 CLOSE ORDERSKEYS
-                 CLOSE ORDERS
-                 EXIT SECTION
-              END-IF
+           MOVE SPACE TO LEAD-TIME-OK
+           PERFORM WITH TEST AFTER UNTIL LEAD-TIME-OK = "Y"
+              PERFORM GET-DELIVERY-DATE
+                 IF KEYSTATUS = F3 THEN
+                    CLOSE ORDERSKEYS
+                    CLOSE ORDERS
+                    EXIT SECTION
+                 END-IF
 
-           PERFORM GET-SCHOOL-ID
-              IF KEYSTATUS = F3 THEN
-                 CLOSE ORDERSKEYS
-                 CLOSE ORDERS
-                 EXIT SECTION
-              END-IF
+              PERFORM GET-SCHOOL-ID
+                 IF KEYSTATUS = F3 THEN
+                    CLOSE ORDERSKEYS
+                    CLOSE ORDERS
+                    EXIT SECTION
+                 END-IF
 
-           PERFORM GET-SANDWICH-ID
-              IF KEYSTATUS = F3 THEN
-                 CLOSE ORDERSKEYS
-                 CLOSE ORDERS
-                 EXIT SECTION
-              END-IF
+              PERFORM GET-SANDWICH-ID
+                 IF KEYSTATUS = F3 THEN
+                    CLOSE ORDERSKEYS
+                    CLOSE ORDERS
+                    EXIT SECTION
+                 END-IF
 
-           PERFORM GET-QUANTITY
-              IF KEYSTATUS = F3 THEN
-                 CLOSE ORDERSKEYS
-                 CLOSE ORDERS
-                 EXIT SECTION
-              END-IF
+              PERFORM GET-QUANTITY
+                 IF KEYSTATUS = F3 THEN
+                    CLOSE ORDERSKEYS
+                    CLOSE ORDERS
+                    EXIT SECTION
+                 END-IF
+
+              PERFORM CHECK-LEAD-TIME
+                 IF KEYSTATUS = F3 THEN
+                    CLOSE ORDERSKEYS
+                    CLOSE ORDERS
+                    EXIT SECTION
+                 END-IF
+           END-PERFORM
 
            PERFORM WITH TEST AFTER UNTIL SAVE-VALID
               ACCEPT SAVE-SCREEN
@@ -266,10 +320,19 @@
               REWRITE FDORDERSKEYS
               END-REWRITE
               CLOSE ORDERSKEYS
-              WRITE FD-ORDERS FROM WS-ORDERS
+              PERFORM WRITE-KEYS-AUDIT
+              MOVE WS-ORDERS TO FD-ORDERS
+              MOVE 1 TO FD-ORDERS-STATUS
+              MOVE "N" TO FD-ORDERS-CONFIRMED
+              WRITE FD-ORDERS
               END-WRITE
               CLOSE ORDERS
-              MOVE MESSAGE-WRITE-YES TO COMMENT-TEXT
+              PERFORM DEDUCT-INGREDIENT-STOCK
+              IF WS-MOVE-QTD-OVERFLOW = "Y" THEN
+                 MOVE STOCK-QTD-OVERFLOW TO COMMENT-TEXT
+              ELSE
+                 MOVE MESSAGE-WRITE-YES TO COMMENT-TEXT
+              END-IF
               ACCEPT COMMENTS-SCREEN
               IF KEYSTATUS = F3 THEN
                  MOVE SPACES TO SS-SAVE
@@ -298,9 +361,160 @@
        GET-ORDER-ID SECTION.
            OPEN I-O ORDERSKEYS
               READ ORDERSKEYS
+                 MOVE FDORDERSKEYS TO WS-AUDIT-OLD-VALUE
                  ADD 1 TO FDORDERSKEYS
            EXIT SECTION.
 
+      ******************************************************************
+
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE "ORDER" TO AUD-COUNTER-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE FDORDERSKEYS TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+              WRITE KEYS-AUDIT-RECORD
+              END-WRITE
+           CLOSE KEYSAUDIT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       DEDUCT-INGREDIENT-STOCK SECTION.
+           MOVE WS-ORDERS-SANDWICH-INTERNAL-ID TO SR-SANDWICH-ID
+           MOVE ZEROS TO SR-INGREDIENT-ID
+           MOVE "N" TO WS-MOVE-QTD-OVERFLOW
+
+           OPEN INPUT SR-ING
+           START SR-ING KEY IS GREATER OR EQUAL SR-SAND-ING-ID
+              INVALID KEY
+                 CLOSE SR-ING
+                 EXIT SECTION
+           END-START
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ SR-ING NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF SR-SANDWICH-ID NOT =
+                       WS-ORDERS-SANDWICH-INTERNAL-ID
+                       MOVE "Y" TO TRUE-YES
+                    ELSE
+                       PERFORM WRITE-INGREDIENT-MOVEMENT
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           CLOSE SR-ING
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> CARRIES FORWARD THE MOST RECENTLY WRITTEN UNIT/THRESHOLD/
+      *> ACTIVE-FLAG DATA FOR THIS INGREDIENT, THE SAME WAY
+      *> IMREGISTER.COB'S OWN LOOKUP-INGREDIENT SECTION DOES BEFORE
+      *> WRITING A MANUAL MOVEMENT.
+       LOOKUP-INGREDIENT-MASTER SECTION.
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF INGRED-ID = WS-INGRED-ID THEN
+                       MOVE INGRED-UNIT-SUPPLIER
+                          TO WS-INGRED-UNIT-SUPPLIER
+                       MOVE INGRED-UNIT-SANDWICH
+                          TO WS-INGRED-UNIT-SANDWICH
+                       MOVE INGRED-CONV-FACTOR TO WS-INGRED-CONV-FACTOR
+                       MOVE THRESHOLD          TO WS-THRESHOLD
+                       MOVE INGRED-IS-ACTIVE   TO WS-INGRED-IS-ACTIVE
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      ******************************************************************
+
+       WRITE-INGREDIENT-MOVEMENT SECTION.
+           INITIALIZE WS-INVENTORY
+           MOVE SR-INGREDIENT-ID TO WS-INGRED-ID
+           MOVE MOVE-OUT-ORIGIN-RSO TO WS-MOVE-OUT-ID
+           MOVE "N" TO WS-MOVE-QTD-OVERFLOW-THIS
+           COMPUTE WS-MOVE-OUT-QTD = SR-ING-QTD * WS-ORDERS-QUANTITY
+              ON SIZE ERROR
+                 MOVE "Y" TO WS-MOVE-QTD-OVERFLOW-THIS
+                 MOVE "Y" TO WS-MOVE-QTD-OVERFLOW
+           END-COMPUTE
+
+      *> THE TRUE OUT-QUANTITY DOES NOT FIT MOVE-OUT-QTD - DO NOT
+      *> RECORD A CLAMPED, WRONG FIGURE ON THE INVENTORY LEDGER
+           IF WS-MOVE-QTD-OVERFLOW-THIS = "Y" THEN
+              EXIT SECTION
+           END-IF
+
+           PERFORM LOOKUP-INGREDIENT-MASTER
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-NOW-TIME FROM TIME
+           MOVE WS-CURRENT-YEAR  TO WS-TIME-MOVE-OUT-YEAR
+           MOVE WS-CURRENT-MONTH TO WS-TIME-MOVE-OUT-MONTH
+           MOVE WS-CURRENT-DAY   TO WS-TIME-MOVE-OUT-DAY
+           MOVE WS-NOW-HOUR      TO WS-TIME-MOVE-OUT-HOUR
+           MOVE WS-NOW-MINUTE    TO WS-TIME-MOVE-OUT-MINUTE
+
+           OPEN EXTEND INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              OPEN OUTPUT INVENTORY
+              CLOSE INVENTORY
+              OPEN EXTEND INVENTORY
+           END-IF
+
+           MOVE WS-MOVE-IN-ID           TO MOVE-IN-ID
+           MOVE WS-MOVE-OUT-ID          TO MOVE-OUT-ID
+           MOVE WS-MOVE-IN-QTD          TO MOVE-IN-QTD
+           MOVE WS-MOVE-OUT-QTD         TO MOVE-OUT-QTD
+           MOVE WS-MOVE-SITE-ID         TO MOVE-SITE-ID
+           MOVE WS-INGRED-ID            TO INGRED-ID
+           MOVE WS-INGRED-UNIT-SUPPLIER TO INGRED-UNIT-SUPPLIER
+           MOVE WS-INGRED-UNIT-SANDWICH TO INGRED-UNIT-SANDWICH
+           MOVE WS-INGRED-CONV-FACTOR   TO INGRED-CONV-FACTOR
+           MOVE WS-THRESHOLD            TO THRESHOLD
+           MOVE WS-INGRED-IS-ACTIVE     TO INGRED-IS-ACTIVE
+           MOVE WS-MOVE-BATCH-LOT       TO MOVE-BATCH-LOT
+           MOVE WS-MOVE-SUPPLY-ID       TO MOVE-SUPPLY-ID
+           MOVE WS-TIME-MOVE-IN-YEAR    TO TIME-MOVE-IN-YEAR
+           MOVE WS-TIME-MOVE-IN-MONTH   TO TIME-MOVE-IN-MONTH
+           MOVE WS-TIME-MOVE-IN-DAY     TO TIME-MOVE-IN-DAY
+           MOVE WS-TIME-MOVE-IN-HOUR    TO TIME-MOVE-IN-HOUR
+           MOVE WS-TIME-MOVE-IN-MINUTE  TO TIME-MOVE-IN-MINUTE
+           MOVE WS-TIME-MOVE-OUT-YEAR   TO TIME-MOVE-OUT-YEAR
+           MOVE WS-TIME-MOVE-OUT-MONTH  TO TIME-MOVE-OUT-MONTH
+           MOVE WS-TIME-MOVE-OUT-DAY    TO TIME-MOVE-OUT-DAY
+           MOVE WS-TIME-MOVE-OUT-HOUR   TO TIME-MOVE-OUT-HOUR
+           MOVE WS-TIME-MOVE-OUT-MINUTE TO TIME-MOVE-OUT-MINUTE
+           MOVE WS-TIME-ACTZ-YEAR       TO TIME-ACTZ-YEAR
+           MOVE WS-TIME-ACTZ-MONTH      TO TIME-ACTZ-MONTH
+           MOVE WS-TIME-ACTZ-DAY        TO TIME-ACTZ-DAY
+           MOVE WS-TIME-ACTZ-HOUR       TO TIME-ACTZ-HOUR
+           MOVE WS-TIME-ACTZ-MINUTE     TO TIME-ACTZ-MINUTE
+
+           WRITE FD-INVENTORY
+           END-WRITE
+           CLOSE INVENTORY
+           EXIT SECTION.
+
       ******************************************************************
 
        GET-DELIVERY-DATE SECTION.
@@ -345,12 +559,12 @@
                  PERFORM DELIVERY-TIME
               END-IF
 
-              IF CALENDAR-EXIST NOT = "N" AND DATE-VALID = "Y"
+              IF CALENDAR-EXISTS NOT = "N" AND DATE-VALID = "Y"
               AND FLAG-TRUE = "Y" THEN
                  PERFORM CHECK-UNAVAILABILITY
               END-IF
 
-              IF CALENDAR-EXIST = "N" THEN
+              IF CALENDAR-EXISTS = "N" THEN
                  MOVE "Y" TO FLAG-CALENDAR
               END-IF
 
@@ -362,8 +576,8 @@
        DELIVERY-TIME SECTION.
            PERFORM WITH TEST AFTER UNTIL VALID-DELIVERY-HOUR
            AND VALID-DELIVERY-MINUTE
-           AND REG-DELIVERY-HOUR IS NOT EQUALS "HH"
-           AND REG-DELIVERY-MINUTE IS NOT EQUALS "MM"
+           AND REG-DELIVERY-HOUR IS NOT EQUAL TO "HH"
+           AND REG-DELIVERY-MINUTE IS NOT EQUAL TO "MM"
 
               MOVE "HH"   TO REG-DELIVERY-HOUR
               MOVE "MM"   TO REG-DELIVERY-MINUTE
@@ -397,8 +611,8 @@
       ******************************************************************
 
        GET-SCHOOL-ID SECTION.
-           PERFORM WITH TEST AFTER UNTIL WS-ORDERS-SCHOOL-INTERNAL-ID
-           NOT EQUALS ALL ZEROS
+           MOVE SPACES TO SCHOOL-EXISTS
+           PERFORM WITH TEST AFTER UNTIL SCHOOL-EXISTS = "Y"
 
               MOVE ZEROS TO REG-SCHOOL
               DISPLAY REG-SCHOOL
@@ -411,22 +625,48 @@
                  EXIT SECTION
               END-IF
 
-              IF WS-ORDERS-SCHOOL-INTERNAL-ID EQUALS ALL ZEROS THEN
+              IF WS-ORDERS-SCHOOL-INTERNAL-ID EQUAL TO ZEROS THEN
                  MOVE INVALID-SCHOOL TO COMMENT-TEXT
                  ACCEPT COMMENTS-SCREEN
                  IF KEYSTATUS = F3 THEN
                     EXIT SECTION
                  END-IF
+              ELSE
+                 PERFORM CHECK-SCHOOL-EXISTS
+                 IF SCHOOL-EXISTS NOT = "Y" THEN
+                    MOVE INVALID-SCHOOL TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
+                 END-IF
               END-IF
            END-PERFORM
 
        EXIT SECTION.
 
+      ******************************************************************
+
+      *> CONFIRMS THE SCHOOL ID TYPED IN THE ORDER SCREEN IS AN
+      *> ACTUAL, LIVE SCHOOL RECORD - NOT JUST A NON-ZERO NUMBER
+       CHECK-SCHOOL-EXISTS SECTION.
+           MOVE SPACES TO SCHOOL-EXISTS
+           MOVE WS-ORDERS-SCHOOL-INTERNAL-ID TO SCHOOL-INTERNAL-ID
+           OPEN INPUT SCHOOLS
+           READ SCHOOLS
+              INVALID KEY
+                 MOVE SPACES TO SCHOOL-EXISTS
+              NOT INVALID KEY
+                 MOVE "Y" TO SCHOOL-EXISTS
+           END-READ
+           CLOSE SCHOOLS
+           EXIT SECTION.
+
       ******************************************************************
 
        GET-SANDWICH-ID SECTION.
-           PERFORM WITH TEST AFTER UNTIL WS-ORDERS-SANDWICH-INTERNAL-ID
-           NOT EQUALS ALL ZEROS
+           MOVE SPACES TO SANDWICH-EXISTS
+           PERFORM WITH TEST AFTER UNTIL SANDWICH-EXISTS = "Y"
 
               MOVE ZEROS TO REG-SANDWICH
               DISPLAY REG-SANDWICH
@@ -439,22 +679,48 @@
                  EXIT SECTION
               END-IF
 
-              IF WS-ORDERS-SANDWICH-INTERNAL-ID EQUALS ALL ZEROS THEN
+              IF WS-ORDERS-SANDWICH-INTERNAL-ID EQUAL TO ZEROS THEN
                  MOVE INVALID-SANDWICH TO COMMENT-TEXT
                  ACCEPT COMMENTS-SCREEN
                  IF KEYSTATUS = F3 THEN
                     EXIT SECTION
                  END-IF
+              ELSE
+                 PERFORM CHECK-SANDWICH-EXISTS
+                 IF SANDWICH-EXISTS NOT = "Y" THEN
+                    MOVE INVALID-SANDWICH TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
+                 END-IF
               END-IF
            END-PERFORM
 
        EXIT SECTION.
 
+      ******************************************************************
+
+      *> CONFIRMS THE SANDWICH ID TYPED IN THE ORDER SCREEN IS AN
+      *> ACTUAL, LIVE SANDWICH RECORD - NOT JUST A NON-ZERO NUMBER
+       CHECK-SANDWICH-EXISTS SECTION.
+           MOVE SPACES TO SANDWICH-EXISTS
+           MOVE WS-ORDERS-SANDWICH-INTERNAL-ID TO SR-IID
+           OPEN INPUT SANDWICHES
+           READ SANDWICHES
+              INVALID KEY
+                 MOVE SPACES TO SANDWICH-EXISTS
+              NOT INVALID KEY
+                 MOVE "Y" TO SANDWICH-EXISTS
+           END-READ
+           CLOSE SANDWICHES
+           EXIT SECTION.
+
       ******************************************************************
 
        GET-QUANTITY SECTION.
            PERFORM WITH TEST AFTER UNTIL WS-ORDERS-QUANTITY
-           NOT EQUALS ALL ZEROS
+           NOT EQUAL TO ZEROS
 
               MOVE ZEROS TO REG-QUANTITY
               DISPLAY REG-QUANTITY
@@ -467,12 +733,21 @@
                  EXIT SECTION
               END-IF
 
-              IF WS-ORDERS-QUANTITY EQUALS ALL ZEROS THEN
+              IF WS-ORDERS-QUANTITY EQUAL TO ZEROS THEN
                  MOVE INVALID-QUANTITY TO COMMENT-TEXT
                  ACCEPT COMMENTS-SCREEN
                  IF KEYSTATUS = F3 THEN
                     EXIT SECTION
                  END-IF
+              ELSE
+                 IF WS-ORDERS-QUANTITY < MIN-ORDER-QUANTITY THEN
+                    MOVE ZEROS TO WS-ORDERS-QUANTITY
+                    MOVE BELOW-MIN-QUANTITY TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
+                 END-IF
               END-IF
            END-PERFORM
 
@@ -546,17 +821,33 @@
 
            OPEN INPUT CALENDAR
            IF CALENDAR-FS = "35"
-              MOVE "N" TO CALENDAR-EXIST
+              MOVE "N" TO CALENDAR-EXISTS
            END-IF
            CLOSE CALENDAR
+
+           OPEN I-O LEADTIME
+           IF LEADTIME-FS = "35"
+              OPEN OUTPUT LEADTIME
+              CLOSE LEADTIME
+           ELSE
+              CLOSE LEADTIME
+           END-IF
+
+           OPEN I-O KEYSAUDIT
+           IF AUDIT-STATUS = "35"
+              OPEN OUTPUT KEYSAUDIT
+              CLOSE KEYSAUDIT
+           ELSE
+              CLOSE KEYSAUDIT
+           END-IF
            EXIT SECTION.
 
       ******************************************************************
 
        LOAD-ALL-TABLES SECTION.
-           IF CALENDAR-EXIST NOT = "N" THEN
+           IF CALENDAR-EXISTS NOT = "N" THEN
               PERFORM FILL-TABLES
-              IF CALENDAR-EXIST NOT = "N" THEN
+              IF CALENDAR-EXISTS NOT = "N" THEN
                  PERFORM SORT-ASCENDING
                  PERFORM AGG-TABLE
               END-IF
@@ -571,7 +862,7 @@
            MOVE 001 TO FD-DOWNTIME-ID
            START CALENDAR KEY IS GREATER OR EQUAL FD-DOWNTIME-ID
               INVALID KEY
-                 MOVE "N" TO CALENDAR-EXIST
+                 MOVE "N" TO CALENDAR-EXISTS
                  EXIT SECTION
            END-START
 
@@ -580,7 +871,7 @@
               READ CALENDAR
                  AT END
                     SET EOF-DOWNTIME-ID TO TRUE
-                    MOVE IND-CAL TO MAX-CAL1
+                    MOVE IND-CAL TO MAX-CAL
                  NOT AT END
                     SET IND-CAL UP BY 1
                     PERFORM LOAD-TABLE
@@ -611,7 +902,7 @@
            MOVE TAB-CAL (1) TO TAB-AGG (1)
            SET IND-CAL TO 2
            SET IND-AGG TO 1
-           PERFORM WITH TEST AFTER UNTIL IND-CAL > MAX-CAL1
+           PERFORM WITH TEST AFTER UNTIL IND-CAL > MAX-CAL
               IF TAB-BEGIN (IND-CAL) <= AGG-END (IND-AGG) THEN
                  IF TAB-END (IND-CAL) > AGG-END (IND-AGG) THEN
                     MOVE TAB-END (IND-CAL) TO AGG-END (IND-AGG)
@@ -698,6 +989,50 @@
            END-IF
            EXIT SECTION.
 
+      ******************************************************************
+
+       GET-SCHOOL-LEAD-DAYS SECTION.
+           MOVE WS-ORDERS-SCHOOL-INTERNAL-ID TO LT-SCHOOL-ID
+
+           OPEN INPUT LEADTIME
+           READ LEADTIME
+              INVALID KEY
+                 MOVE DEFAULT-LEAD-DAYS TO WS-SCHOOL-LEAD-DAYS
+              NOT INVALID KEY
+                 MOVE LT-MIN-LEAD-DAYS TO WS-SCHOOL-LEAD-DAYS
+           END-READ
+           CLOSE LEADTIME
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CHECK-LEAD-TIME SECTION.
+           PERFORM GET-SCHOOL-LEAD-DAYS
+
+           MOVE WS-SCHOOL-LEAD-DAYS TO WS-REQUIRED-LEAD-DAYS
+           IF WS-ORDERS-QUANTITY > LARGE-ORDER-QUANTITY THEN
+              ADD LARGE-ORDER-EXTRA-DAYS TO WS-REQUIRED-LEAD-DAYS
+           END-IF
+
+           MOVE WS-DELIVERY-DATE TO TEST2
+           MOVE WS-ORDERS-DATE TO TEST3
+           SUBTRACT TEST2 FROM TEST3 GIVING TEST1
+
+           MOVE ZEROS TO WS-LEAD-THRESHOLD
+           MOVE WS-REQUIRED-LEAD-DAYS TO WS-LEAD-THRESHOLD
+
+           IF TEST1 < WS-LEAD-THRESHOLD THEN
+              MOVE SPACE TO LEAD-TIME-OK
+              MOVE INVALID-DATE4 TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 MOVE "Y" TO LEAD-TIME-OK
+              END-IF
+           ELSE
+              MOVE "Y" TO LEAD-TIME-OK
+           END-IF
+           EXIT SECTION.
+
       ******************************************************************
        CHECK-UNAVAILABILITY SECTION.
            SET IND-AGG TO 1
