@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    LEAD TIME FILE RECORD | V0.1 | 09.03.2021
+      ******************************************************************
+
+       01  FD-LEADTIME.
+           05  LT-SCHOOL-ID                         PIC 9(003).
+           05  LT-MIN-LEAD-DAYS                     PIC 9(003).
