@@ -17,11 +17,21 @@
        78  F1                                   VALUE 1001.
        78  F2                                   VALUE 1002.
        78  F3                                   VALUE 1003.
+       78  F4                                   VALUE 1004.
+       78  F5                                   VALUE 1005.
+       78  F6                                   VALUE 1006.
        77  ORDERS-FS                            PIC 9(002).
        77  ORDERSKEYS-FS                        PIC 9(002).
        77  CALENDAR-FS                          PIC 9(002).
        77  SCHOOL-FS                            PIC 9(002).
        77  SANDWICH-FS                          PIC 9(002).
+       77  LEADTIME-FS                          PIC 9(002).
+       77  AUDIT-STATUS                         PIC 9(002).
+       77  ACCESS-FS                            PIC 9(002).
+       01  WS-ACCESS-ROLE-ID                    PIC 9(001).
+       01  WS-ACCESS-GRANTED                    PIC X(001).
+           88 ACCESS-GRANTED                    VALUE "Y".
+       77  WS-AUDIT-OLD-VALUE                   PIC 9(006).
        77  PRESS-KEY                            PIC X(001).
        77  TEST1                                PIC 9(008).
        77  TEST2                                PIC 9(008).
