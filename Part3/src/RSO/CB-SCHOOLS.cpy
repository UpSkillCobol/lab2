@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    SCHOOLS FILE RECORD | V0.1 | IN UPDATE | 07.03.2021
+      ******************************************************************
+
+       01  SCHOOL-DETAILS.
+           88 EOF-SCHOOL                    VALUE HIGH-VALUES.
+           88 EOFSCHOOLS                    VALUE HIGH-VALUES.
+           05 SCHOOL-INTERNAL-ID            PIC 9(003).
+           05 SCHOOL-EXTERNAL-ID            PIC X(008).
+           05 SCHOOL-DESIGNATION.
+               10 SCHOOL-DESIGNATION1       PIC X(050).
+               10 SCHOOL-DESIGNATION2       PIC X(050).
+               10 SCHOOL-DESIGNATION3       PIC X(050).
+           05 SCHOOL-ADRESS.
+               10 SCHOOL-ADR-MAIN.
+                   15 SCHOOL-ADR-MAIN1      PIC X(050).
+                   15 SCHOOL-ADR-MAIN2      PIC X(050).
+               10 SCHOOL-POSTAL-CODE.
+                   15 SCHOOL-POSTAL-CODE1   PIC 9(004).
+                   15 SCHOOL-POSTAL-CODE2   PIC 9(003).
+               10 SCHOOL-TOWN               PIC X(030).
