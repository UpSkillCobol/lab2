@@ -0,0 +1,488 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    CATEGORY-LEVEL SANDWICH AVAILABILITY REPORT | V0.1 | 23.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOAVAIL.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY RSOSELECTS.
+
+           SELECT FXINGRED ASSIGN TO "FXINGREDS"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INGREDS-ID
+           FILE STATUS IS INGRED-STATUS.
+
+           SELECT CATEGORIES ASSIGN TO "FXCATEGORIES"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CATEGORY-ID
+           FILE STATUS IS CATEGORY-FS.
+
+           SELECT SR-CAT ASSIGN TO "FX-SR-CAT"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SR-SAND-CAT-ID
+           FILE STATUS IS SR-CAT-FS.
+
+           SELECT REPORTFILE ASSIGN TO "RSOAVAILFILE"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSKEYS.
+       01  FDORDERSKEYS                               PIC 9(005).
+
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       FD  SR-ING.
+       COPY FD-SR-ING.
+
+       FD  INVENTORY.
+       COPY FD-IM.
+
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  FXINGRED.
+       COPY FD-INGREDSFX.
+
+       FD  CATEGORIES.
+       COPY CB-CATEGORIES.
+
+       FD  SR-CAT.
+       COPY FD-SR-CAT.
+
+       FD  REPORTFILE.
+       01  REPORT-LINE                                PIC X(080).
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWS.
+       COPY RSOWSVAR.
+       COPY RSOTABLES.
+       COPY RSOCONSTANTS.
+
+       77  SR-ING-FS                            PIC 9(002).
+       77  INVENTORY-FS                         PIC 9(002).
+       77  INGRED-STATUS                        PIC 9(002).
+       77  CATEGORY-FS                          PIC 9(002).
+       77  SR-CAT-FS                            PIC 9(002).
+       77  REPORT-FS                            PIC 9(002).
+       77  WS-LINE-COUNT                        PIC 9(003).
+       77  WS-PAGE-COUNT                        PIC 9(003).
+       78  MAX-LINES-PER-PAGE                   VALUE 20.
+
+       77  TRUE-YES                             PIC X(001).
+
+       01  DIVIDER-LINE                         PIC X(080)
+           VALUE ALL "-".
+
+      *> ONE ROW PER INGREDIENT THAT HAS AT LEAST ONE MOVEMENT RECORDED,
+      *> HOLDING ITS NET STOCK (SUM OF INS MINUS SUM OF OUTS) AND THE
+      *> ACTIVE FLAG CARRIED BY ITS MOST RECENT MOVEMENT - THE SAME WAY
+      *> IMREGISTER'S LOOKUP-INGREDIENT SECTION READS CURRENT STOCK
+       77  MAX-STOCK                            PIC 999 VALUE ZEROS.
+
+       01  TAB-STOCK OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-STOCK INDEXED BY IND-STOCK.
+           05 TAB-STOCK-INGRED-ID                PIC 9(003).
+           05 TAB-STOCK-QTD                      PIC S9(006).
+           05 TAB-STOCK-ACTIVE                   PIC 9(001).
+
+       77  WS-STOCK-FOUND-INDEX                 PIC 999 VALUE ZEROS.
+
+      *> ONE ROW PER CATEGORY, ACCUMULATING HOW MANY OF ITS SANDWICHES
+      *> ARE CURRENTLY AVAILABLE OUT OF THE TOTAL ASSIGNED TO IT
+       77  MAX-AVAIL                            PIC 999 VALUE ZEROS.
+
+       01  TAB-AVAIL OCCURS 1 TO MAX-TABLES TIMES
+           DEPENDING ON MAX-AVAIL INDEXED BY IND-AVAIL.
+           05 TAB-AVAIL-CAT-ID                   PIC 9(003).
+           05 TAB-AVAIL-CAT-NAME                 PIC X(030).
+           05 TAB-AVAIL-TOTAL                    PIC 9(003).
+           05 TAB-AVAIL-AVAILABLE                PIC 9(003).
+
+       77  WS-AVAIL-FOUND-INDEX                 PIC 999 VALUE ZEROS.
+       77  WS-SANDWICH-AVAILABLE                PIC X(001).
+           88 SANDWICH-IS-AVAILABLE             VALUE "Y".
+       77  WS-AVAIL-STATUS-TEXT                 PIC X(013).
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE ZEROS TO MAX-STOCK
+           MOVE ZEROS TO MAX-AVAIL
+
+           PERFORM BUILD-STOCK-TABLE
+
+           PERFORM BUILD-CATEGORY-TABLE
+           IF MAX-AVAIL = ZEROS THEN
+              MOVE AVAIL-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM WALK-SANDWICHES
+
+           PERFORM PRINT-REPORT
+
+           MOVE AVAIL-DONE TO COMMENT-TEXT
+           ACCEPT COMMENTS-SCREEN
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+      *> WALK EVERY INVENTORY MOVEMENT ONCE, ACCUMULATING NET STOCK AND
+      *> REMEMBERING THE MOST RECENT ACTIVE FLAG SEEN PER INGREDIENT
+       BUILD-STOCK-TABLE SECTION.
+           OPEN INPUT INVENTORY
+           IF INVENTORY-FS = "35" THEN
+              CLOSE INVENTORY
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ INVENTORY NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    PERFORM FIND-STOCK-ROW
+                    COMPUTE TAB-STOCK-QTD (IND-STOCK) =
+                       TAB-STOCK-QTD (IND-STOCK) +
+                       MOVE-IN-QTD - MOVE-OUT-QTD
+                    MOVE INGRED-IS-ACTIVE TO
+                       TAB-STOCK-ACTIVE (IND-STOCK)
+              END-READ
+           END-PERFORM
+           CLOSE INVENTORY
+           EXIT SECTION.
+
+      *> LOCATES THE STOCK ROW FOR INGRED-ID, CREATING A NEW ZEROED ROW
+      *> WHEN THE INGREDIENT HAS NOT BEEN SEEN YET
+       FIND-STOCK-ROW SECTION.
+           MOVE ZEROS TO WS-STOCK-FOUND-INDEX
+           SET IND-STOCK TO 1
+           PERFORM UNTIL IND-STOCK > MAX-STOCK
+              IF TAB-STOCK-INGRED-ID (IND-STOCK) = INGRED-ID THEN
+                 MOVE IND-STOCK TO WS-STOCK-FOUND-INDEX
+                 SET IND-STOCK TO MAX-STOCK
+              END-IF
+              SET IND-STOCK UP BY 1
+           END-PERFORM
+
+           IF WS-STOCK-FOUND-INDEX = ZEROS THEN
+              SET MAX-STOCK UP BY 1
+              SET IND-STOCK TO MAX-STOCK
+              MOVE INGRED-ID TO TAB-STOCK-INGRED-ID (IND-STOCK)
+              MOVE ZEROS TO TAB-STOCK-QTD (IND-STOCK)
+              MOVE ZEROS TO TAB-STOCK-ACTIVE (IND-STOCK)
+           ELSE
+              SET IND-STOCK TO WS-STOCK-FOUND-INDEX
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> ONE ROLL-UP ROW PER REGISTERED CATEGORY, SANDWICH COUNTS ZEROED
+       BUILD-CATEGORY-TABLE SECTION.
+           OPEN INPUT CATEGORIES
+           IF CATEGORY-FS = "35" THEN
+              CLOSE CATEGORIES
+              EXIT SECTION
+           END-IF
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ CATEGORIES NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    SET MAX-AVAIL UP BY 1
+                    SET IND-AVAIL TO MAX-AVAIL
+                    MOVE CATEGORY-ID   TO TAB-AVAIL-CAT-ID (IND-AVAIL)
+                    MOVE CATEGORY-NAME TO TAB-AVAIL-CAT-NAME (IND-AVAIL)
+                    MOVE ZEROS TO TAB-AVAIL-TOTAL (IND-AVAIL)
+                    MOVE ZEROS TO TAB-AVAIL-AVAILABLE (IND-AVAIL)
+              END-READ
+           END-PERFORM
+           CLOSE CATEGORIES
+           EXIT SECTION.
+
+      *> LOCATES THE ROLL-UP ROW FOR SR-CATEGORY-ID; ALL ROWS WERE
+      *> ALREADY CREATED BY BUILD-CATEGORY-TABLE, SO A MISS MEANS THE
+      *> LINK POINTS AT A CATEGORY THAT NO LONGER EXISTS
+       FIND-AVAIL-ROW SECTION.
+           MOVE ZEROS TO WS-AVAIL-FOUND-INDEX
+           SET IND-AVAIL TO 1
+           PERFORM UNTIL IND-AVAIL > MAX-AVAIL
+              IF TAB-AVAIL-CAT-ID (IND-AVAIL) = SR-CATEGORY-ID THEN
+                 MOVE IND-AVAIL TO WS-AVAIL-FOUND-INDEX
+                 SET IND-AVAIL TO MAX-AVAIL
+              END-IF
+              SET IND-AVAIL UP BY 1
+           END-PERFORM
+           SET IND-AVAIL TO WS-AVAIL-FOUND-INDEX
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> FOR EVERY SANDWICH, WORK OUT WHETHER ALL ITS RECIPE INGREDIENTS
+      *> ARE ACTIVE AND IN STOCK, THEN CREDIT EVERY CATEGORY IT BELONGS
+      *> TO WITH ONE MORE SANDWICH, AND ONE MORE AVAILABLE SANDWICH WHEN
+      *> IT QUALIFIES
+       WALK-SANDWICHES SECTION.
+           OPEN INPUT SANDWICHES
+           IF SANDWICH-FS = "35" THEN
+              CLOSE SANDWICHES
+              EXIT SECTION
+           END-IF
+           OPEN INPUT SR-ING
+           OPEN INPUT SR-CAT
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ SANDWICHES NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    PERFORM DETERMINE-SANDWICH-AVAILABILITY
+                    PERFORM CREDIT-SANDWICH-CATEGORIES
+              END-READ
+           END-PERFORM
+
+           IF SR-ING-FS NOT = "35" THEN
+              CLOSE SR-ING
+           END-IF
+           IF SR-CAT-FS NOT = "35" THEN
+              CLOSE SR-CAT
+           END-IF
+           CLOSE SANDWICHES
+           EXIT SECTION.
+
+      *> A SANDWICH IS AVAILABLE WHEN EVERY INGREDIENT ON ITS RECIPE IS
+      *> ACTIVE AND HAS ENOUGH NET STOCK FOR THE QUANTITY IT REQUIRES
+       DETERMINE-SANDWICH-AVAILABILITY SECTION.
+           MOVE "Y" TO WS-SANDWICH-AVAILABLE
+           IF SR-ING-FS = "35" THEN
+              MOVE "N" TO WS-SANDWICH-AVAILABLE
+              EXIT SECTION
+           END-IF
+
+           MOVE SR-IID TO SR-SANDWICH-ID
+           MOVE ZEROS TO SR-INGREDIENT-ID
+           START SR-ING KEY IS GREATER OR EQUAL SR-SAND-ING-ID
+              INVALID KEY
+                 MOVE "N" TO WS-SANDWICH-AVAILABLE
+                 EXIT SECTION
+           END-START
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ SR-ING NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF SR-SANDWICH-ID NOT = SR-IID THEN
+                       MOVE "Y" TO TRUE-YES
+                    ELSE
+                       PERFORM CHECK-RECIPE-INGREDIENT
+                    END-IF
+              END-READ
+           END-PERFORM
+           EXIT SECTION.
+
+       CHECK-RECIPE-INGREDIENT SECTION.
+           MOVE ZEROS TO WS-STOCK-FOUND-INDEX
+           SET IND-STOCK TO 1
+           PERFORM UNTIL IND-STOCK > MAX-STOCK
+              IF TAB-STOCK-INGRED-ID (IND-STOCK) = SR-INGREDIENT-ID THEN
+                 MOVE IND-STOCK TO WS-STOCK-FOUND-INDEX
+                 SET IND-STOCK TO MAX-STOCK
+              END-IF
+              SET IND-STOCK UP BY 1
+           END-PERFORM
+
+           IF WS-STOCK-FOUND-INDEX = ZEROS THEN
+              MOVE "N" TO WS-SANDWICH-AVAILABLE
+           ELSE
+              IF TAB-STOCK-ACTIVE (WS-STOCK-FOUND-INDEX) NOT = 1
+                 OR TAB-STOCK-QTD (WS-STOCK-FOUND-INDEX) < SR-ING-QTD
+                 MOVE "N" TO WS-SANDWICH-AVAILABLE
+              END-IF
+           END-IF
+           EXIT SECTION.
+
+      *> WALK EVERY CATEGORY THE CURRENT SANDWICH IS ASSIGNED TO AND
+      *> CREDIT THAT CATEGORY'S ROLL-UP ROW
+       CREDIT-SANDWICH-CATEGORIES SECTION.
+           IF SR-CAT-FS = "35" THEN
+              EXIT SECTION
+           END-IF
+
+           MOVE SR-IID TO SR-CAT-SANDWICH-ID
+           MOVE ZEROS TO SR-CATEGORY-ID
+           START SR-CAT KEY IS GREATER OR EQUAL SR-SAND-CAT-ID
+              INVALID KEY
+                 EXIT SECTION
+           END-START
+
+           MOVE SPACE TO TRUE-YES
+           PERFORM WITH TEST BEFORE UNTIL TRUE-YES = "Y"
+              READ SR-CAT NEXT RECORD
+                 AT END
+                    MOVE "Y" TO TRUE-YES
+                 NOT AT END
+                    IF SR-CAT-SANDWICH-ID NOT = SR-IID THEN
+                       MOVE "Y" TO TRUE-YES
+                    ELSE
+                       PERFORM FIND-AVAIL-ROW
+                       IF IND-AVAIL NOT = ZEROS THEN
+                          ADD 1 TO TAB-AVAIL-TOTAL (IND-AVAIL)
+                          IF SANDWICH-IS-AVAILABLE THEN
+                             ADD 1 TO TAB-AVAIL-AVAILABLE (IND-AVAIL)
+                          END-IF
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       PRINT-REPORT SECTION.
+           OPEN OUTPUT REPORTFILE
+           MOVE ZEROS TO WS-PAGE-COUNT
+           MOVE 99 TO WS-LINE-COUNT
+
+           SET IND-AVAIL TO 1
+           PERFORM UNTIL IND-AVAIL > MAX-AVAIL
+              IF WS-LINE-COUNT NOT < MAX-LINES-PER-PAGE THEN
+                 PERFORM WRITE-REPORT-HEADER
+              END-IF
+
+              PERFORM WRITE-REPORT-LINE
+              SET IND-AVAIL UP BY 1
+           END-PERFORM
+
+           CLOSE REPORTFILE
+           EXIT SECTION.
+
+       WRITE-REPORT-HEADER SECTION.
+           ADD 1 TO WS-PAGE-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE AVAILTITLECONST1 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           MOVE AVAILTITLECONST2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING REPORTPAGE " " WS-PAGE-COUNT INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING AVAILHEADERCAT "                    "
+              AVAILHEADERTOTAL "   "
+              AVAILHEADERAVAIL "   "
+              AVAILHEADERSTATUS INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE DIVIDER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE ZEROS TO WS-LINE-COUNT
+           EXIT SECTION.
+
+       WRITE-REPORT-LINE SECTION.
+           IF TAB-AVAIL-TOTAL (IND-AVAIL) > ZEROS
+              AND TAB-AVAIL-AVAILABLE (IND-AVAIL) =
+                  TAB-AVAIL-TOTAL (IND-AVAIL)
+              MOVE AVAIL-STATUS-ALL TO WS-AVAIL-STATUS-TEXT
+           ELSE
+              IF TAB-AVAIL-AVAILABLE (IND-AVAIL) = ZEROS THEN
+                 MOVE AVAIL-STATUS-NONE TO WS-AVAIL-STATUS-TEXT
+              ELSE
+                 MOVE AVAIL-STATUS-SOME TO WS-AVAIL-STATUS-TEXT
+              END-IF
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           STRING TAB-AVAIL-CAT-ID (IND-AVAIL) " - "
+              TAB-AVAIL-CAT-NAME (IND-AVAIL) "  "
+              TAB-AVAIL-AVAILABLE (IND-AVAIL) " / "
+              TAB-AVAIL-TOTAL (IND-AVAIL) "  "
+              WS-AVAIL-STATUS-TEXT
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM RSOAVAIL.
