@@ -6,14 +6,15 @@
       *    FILE DESCRIPTOR VARIABLES | V0.1 | IN UPDATE | 04.03.2021
       ******************************************************************
 
-       01  FD-ORDER.
+       01  FD-ORDERS.
            05  FD-ORDERS-ID                         PIC 9(005).
+               88  EOFORDERS                        VALUE 99999.
            05  FD-DELIVERY-DATE-TIME.
                10  FD-DELIVERY-DATE.
                    15  FD-DELIVERY-YEAR             PIC 9(004).
                    15  FD-DELIVERY-MONTH            PIC 9(002).
                    15  FD-DELIVERY-DAY              PIC 9(002).
-               10  FD-DELIVERY-HOUR.
+               10  FD-DELIVERY-TIME.
                    15  FD-DELIVERY-HOUR             PIC 9(002).
                    15  FD-DELIVERY-MINUTE           PIC 9(002).
            05  FD-ORDERS-SCHOOL-INTERNAL-ID         PIC 9(003).
@@ -23,3 +24,7 @@
                10  FD-ORDERS-YEAR                   PIC 9(004).
                10  FD-ORDERS-MONTH                  PIC 9(002).
                10  FD-ORDERS-DAY                    PIC 9(002).
+           05  FD-ORDERS-STATUS                     PIC 9(001).
+           05  FD-ORDERS-CONFIRMED                  PIC X(001).
+               88  ORDER-CONFIRMED                  VALUE "Y".
+               88  ORDER-NOT-CONFIRMED              VALUE "N".
