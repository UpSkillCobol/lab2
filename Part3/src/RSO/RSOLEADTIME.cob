@@ -0,0 +1,355 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTRATION OF SANDWICH ORDERS
+      ******************************************************************
+      *    MINIMUM LEAD TIME MAINTENANCE | V0.1 | 09.03.2021
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSOLEADTIME.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       CRT STATUS IS KEYSTATUS.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY RSOSELECTS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS.
+       COPY RSOFD.
+
+       FD  ORDERSKEYS.
+       01  FDORDERSKEYS                               PIC 9(005).
+
+       FD  CALENDAR.
+       COPY FDCALENDAR.
+
+       FD  SCHOOLS.
+       COPY CB-SCHOOLS.
+
+       FD  SANDWICHES.
+       COPY CB-FD-SR.
+
+       FD  LEADTIME.
+       COPY FD-LEADTIME.
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                          PIC X(012).
+           05  AUD-OLD-VALUE                             PIC 9(006).
+           05  AUD-NEW-VALUE                             PIC 9(006).
+           05  AUD-DATE                                  PIC 9(008).
+           05  AUD-TIME                                  PIC 9(008).
+
+       FD  ACCESSLVL.
+       01  ACCESS-LEVEL-DETAILS.
+           05 ACCESS-ROLE-ID                             PIC 9(001).
+           05 ACCESS-ROLE-NAME                           PIC X(020).
+           05 ACCESS-CAN-DELETE                          PIC X(001).
+               88 ACCESS-DELETE-ALLOWED                  VALUE "Y".
+               88 ACCESS-DELETE-DENIED                   VALUE "N".
+
+       WORKING-STORAGE SECTION.
+       COPY RSOWS.
+       COPY RSOCONSTANTS.
+       COPY RSOWSVAR.
+       COPY VAR-VALIDDATE.
+       COPY RSOTABLES.
+
+       77  SR-ING-FS                            PIC 9(002).
+       77  INVENTORY-FS                         PIC 9(002).
+
+      ******************************************************************
+
+       SCREEN SECTION.
+       01  CLEAR-SCREEN.
+           05 BLANK SCREEN.
+
+      ******************************************************************
+
+       01  MAIN-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
+           05 VALUE ALL " " PIC X(120) LINE 04 COL 01.
+           05 VALUE MAIN-TEXT          LINE 03 COL 45.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ALL " " PIC X(022) LINE 24 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 25 COL 98.
+           05 VALUE ALL " " PIC X(022) LINE 26 COL 98.
+           05 VALUE MAIN-TEXT1 LINE 25 COL 100 FOREGROUND-COLOR 5.
+
+      ******************************************************************
+
+       01  LEADTIME-SCREEN BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05 VALUE ALL "_" PIC X(082) LINE 10 COL 08.
+           05 VALUE ALL " " PIC X(082) LINE 07 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE ALL " " PIC X(082) LINE 22 COL 08
+              BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 08 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 08 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 09 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 10 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 11 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE "  " LINE 12 COL 88 BACKGROUND-COLOR 7.
+           05 VALUE REGISTER-TEXT-LEADTIME-SCHOOL LINE 09 COL 11.
+           05 VALUE REGISTER-TEXT-LEADTIME-DAYS   LINE 11 COL 11.
+           05 LT-SCREEN-SCHOOL PIC 9(003) LINE 09 COL 35
+              TO LT-SCHOOL-ID AUTO REQUIRED.
+           05 LT-SCREEN-DAYS PIC 9(003) LINE 11 COL 35
+              TO LT-MIN-LEAD-DAYS AUTO REQUIRED.
+
+      ******************************************************************
+
+       01  COMMENTS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 COMMENT-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 LINE 01 COL 01 PIC X TO PRESS-KEY AUTO.
+
+      ******************************************************************
+
+       01  INSTRUCTIONS-SCREEN BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 INSTRUCTIONS-TEXT LINE 25 COL 03 PIC X(092)
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+
+      ******************************************************************
+
+       01  SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-SAVE LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-SAVE PIC X(002) LINE 25 COL 61
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE.
+
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       MAIN SECTION.
+           MOVE SPACES TO FLAG-TRUE
+           PERFORM CHECK-SCHOOL-FILE
+           IF FLAG-TRUE = "N" THEN
+              EXIT PROGRAM
+           END-IF
+
+           PERFORM CREATE-FILE
+
+           PERFORM MAINTAIN-LEADTIME
+              IF KEYSTATUS = F3 THEN
+                 EXIT PROGRAM
+              END-IF
+           EXIT PROGRAM.
+
+      ******************************************************************
+
+       CHECK-SCHOOL-FILE SECTION.
+           OPEN INPUT SCHOOLS
+           IF SCHOOL-FS = 35 THEN
+              MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+              MOVE "N" TO FLAG-TRUE
+              CLOSE SCHOOLS
+              EXIT SECTION
+           ELSE
+              MOVE 001 TO SCHOOL-INTERNAL-ID
+              START SCHOOLS KEY IS GREATER OR EQUAL SCHOOL-INTERNAL-ID
+                 INVALID KEY
+                    MOVE SCHOOLS-INEXISTENT TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    MOVE "N" TO FLAG-TRUE
+                    CLOSE SCHOOLS
+                    EXIT SECTION
+              END-START
+           END-IF
+           CLOSE SCHOOLS
+           MOVE "Y" TO FLAG-TRUE
+           EXIT SECTION.
+
+      ******************************************************************
+
+       CREATE-FILE SECTION.
+           OPEN I-O LEADTIME
+           IF LEADTIME-FS = "35"
+              OPEN OUTPUT LEADTIME
+              CLOSE LEADTIME
+           ELSE
+              CLOSE LEADTIME
+           END-IF
+           EXIT SECTION.
+
+      ******************************************************************
+
+       MAINTAIN-LEADTIME SECTION.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY MAIN-SCREEN
+
+           MOVE ZEROS TO LT-SCREEN-SCHOOL
+           MOVE ZEROS TO LT-SCREEN-DAYS
+           DISPLAY LEADTIME-SCREEN
+
+           PERFORM GET-LEADTIME-SCHOOL
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+           PERFORM GET-LEADTIME-DAYS
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+           PERFORM WITH TEST AFTER UNTIL SAVE-VALID
+              ACCEPT SAVE-SCREEN
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF NOT SAVE-VALID THEN
+                 MOVE INVALID-OPTION TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    MOVE SPACES TO SS-SAVE
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           IF SAVE = "Y" OR "y"
+              PERFORM SAVE-LEADTIME-RECORD
+              MOVE MESSAGE-LEADTIME-SAVE-YES TO COMMENT-TEXT
+              ACCEPT COMMENTS-SCREEN
+           ELSE
+              IF SAVE = "N" OR "n"
+                 MOVE MESSAGE-LEADTIME-SAVE-NO TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+              END-IF
+           END-IF
+
+           MOVE SPACES TO SS-SAVE
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> CONFIRMS THE SCHOOL ID TYPED IS AN ACTUAL, LIVE SCHOOL RECORD
+       GET-LEADTIME-SCHOOL SECTION.
+           MOVE SPACES TO SCHOOL-EXISTS
+           PERFORM WITH TEST AFTER UNTIL SCHOOL-EXISTS = "Y"
+
+              MOVE ZEROS TO LT-SCREEN-SCHOOL
+              DISPLAY LT-SCREEN-SCHOOL
+
+              MOVE INSTRUCTIONS-LEADTIME-SCHOOL TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+
+              ACCEPT LT-SCREEN-SCHOOL
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF LT-SCHOOL-ID EQUAL TO ZEROS THEN
+                 MOVE INVALID-SCHOOL TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              ELSE
+                 MOVE SCHOOL-EXISTS TO SCHOOL-EXISTS
+                 MOVE LT-SCHOOL-ID TO SCHOOL-INTERNAL-ID
+                 OPEN INPUT SCHOOLS
+                 READ SCHOOLS
+                    INVALID KEY
+                       MOVE SPACES TO SCHOOL-EXISTS
+                    NOT INVALID KEY
+                       MOVE "Y" TO SCHOOL-EXISTS
+                 END-READ
+                 CLOSE SCHOOLS
+                 IF SCHOOL-EXISTS NOT = "Y" THEN
+                    MOVE INVALID-SCHOOL TO COMMENT-TEXT
+                    ACCEPT COMMENTS-SCREEN
+                    IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                    END-IF
+                 END-IF
+              END-IF
+           END-PERFORM
+
+           PERFORM LOAD-LEADTIME-RECORD
+           EXIT SECTION.
+
+      ******************************************************************
+
+      *> PRELOADS ANY EXISTING MINIMUM LEAD DAYS FOR THIS SCHOOL SO
+      *> THE OPERATOR CAN SEE AND OVERWRITE THE CURRENT VALUE
+       LOAD-LEADTIME-RECORD SECTION.
+           OPEN INPUT LEADTIME
+           READ LEADTIME
+              INVALID KEY
+                 MOVE DEFAULT-LEAD-DAYS TO LT-MIN-LEAD-DAYS
+           END-READ
+           CLOSE LEADTIME
+           MOVE LT-MIN-LEAD-DAYS TO LT-SCREEN-DAYS
+           DISPLAY LEADTIME-SCREEN
+           EXIT SECTION.
+
+      ******************************************************************
+
+       GET-LEADTIME-DAYS SECTION.
+           PERFORM WITH TEST AFTER UNTIL LT-MIN-LEAD-DAYS
+           NOT EQUAL TO ZEROS
+
+              MOVE INSTRUCTIONS-LEADTIME-DAYS TO INSTRUCTIONS-TEXT
+              DISPLAY INSTRUCTIONS-SCREEN
+
+              ACCEPT LT-SCREEN-DAYS
+              IF KEYSTATUS = F3 THEN
+                 EXIT SECTION
+              END-IF
+
+              IF LT-MIN-LEAD-DAYS EQUAL TO ZEROS THEN
+                 MOVE INVALID-QUANTITY TO COMMENT-TEXT
+                 ACCEPT COMMENTS-SCREEN
+                 IF KEYSTATUS = F3 THEN
+                    EXIT SECTION
+                 END-IF
+              END-IF
+           END-PERFORM
+           EXIT SECTION.
+
+      ******************************************************************
+
+       SAVE-LEADTIME-RECORD SECTION.
+           OPEN I-O LEADTIME
+           READ LEADTIME
+              INVALID KEY
+                 WRITE FD-LEADTIME
+                 END-WRITE
+              NOT INVALID KEY
+                 REWRITE FD-LEADTIME
+                 END-REWRITE
+           END-READ
+           CLOSE LEADTIME
+           EXIT SECTION.
+
+      ******************************************************************
+
+       END PROGRAM RSOLEADTIME.
