@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    SUPPLY RECORD (SUPPLIER/INGREDIENT/PRICE) | V0.1 | 22.03.2021
+      ******************************************************************
+
+       01  FD-RIS.
+           05  RIS-ID                          PIC 9(003).
+           05  RIS-LINK-DETAILS.
+               10  RIS-ID-SUPP                 PIC 9(003).
+               10  RIS-ID-ING                  PIC 9(003).
+           05  RIS-PRICE                       PIC 9(003)V99.
+           05  RIS-EFFECTIVE-DATE.
+               10  RIS-EFF-YEAR                PIC 9(004).
+               10  RIS-EFF-MONTH               PIC 9(002).
+               10  RIS-EFF-DAY                 PIC 9(002).
+           05  RIS-EXPIRATION-DATE.
+               10  RIS-YEAR                    PIC 9(004).
+               10  RIS-MONTH                   PIC 9(002).
+               10  RIS-DAY                     PIC 9(002).
+           05  RIS-LAST-RESORT                 PIC X(001).
+               88  RIS-IS-LAST-RESORT          VALUE "Y".
