@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    WORKING-STORAGE MIRROR OF SUPPLIERFX | V0.1 | 22.03.2021
+      ******************************************************************
+
+       01  WSSUPPLIERFX.
+           05  WSSUPPLIER-ID                   PIC 9(003).
+           05  WSSUPPLIER-NAME                 PIC X(030).
+           05  WSSUPPLIER-TOWN                 PIC X(030).
