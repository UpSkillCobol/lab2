@@ -0,0 +1,133 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    RIS MODULE - ALL CONSTANTS
+      ******************************************************************
+
+       78  MODULE-NAME-MAIN
+           VALUE "INGREDIENTS SUPPLIERS MANAGEMENT".
+       78  BACK-EXIT            VALUE "F3 - BACK | F4 - EXIT".
+
+       78  MAIN-MENU-OPTION1    VALUE "1 - REGISTER SUPPLY".
+       78  MAIN-MENU-OPTION2    VALUE "2 - SEARCH SUPPLY".
+       78  MAIN-MENU-OPTION3    VALUE "3 - CREATE REPORT".
+       78  MAIN-MENU-OPTION4    VALUE "4 - LANGUAGE (PT/EN)".
+       78  MAIN-MENU-OPTION5    VALUE "5 - EXIT".
+       78  MAIN-MENU-CHOICE     VALUE "PLEASE CHOOSE AN OPTION".
+       78  MAIN-MENU-ERROR
+           VALUE "INVALID OPTION. PLEASE SELECT A VALID OPTION | PRESS A
+      -    "NY KEY TO CONTINUE".
+
+      ******************************************************************
+      *    PORTUGUESE-LANGUAGE MAIN MENU TEXT
+      ******************************************************************
+
+       78  MODULE-NAME-MAIN-PT
+           VALUE "GESTAO DE FORNECEDORES DE INGREDIENTES".
+       78  MAIN-MENU-OPTION1-PT VALUE "1 - REGISTAR FORNECIMENTO".
+       78  MAIN-MENU-OPTION2-PT VALUE "2 - PESQUISAR FORNECIMENTO".
+       78  MAIN-MENU-OPTION3-PT VALUE "3 - CRIAR RELATORIO".
+       78  MAIN-MENU-OPTION4-PT VALUE "4 - IDIOMA (PT/EN)".
+       78  MAIN-MENU-OPTION5-PT VALUE "5 - SAIR".
+       78  MAIN-MENU-CHOICE-PT  VALUE "SELECIONE UMA OPCAO".
+       78  MAIN-MENU-ERROR-PT
+           VALUE "OPCAO INVALIDA. SELECIONE UMA OPCAO VALIDA | PRIMA UM
+      -    "A TECLA PARA CONTINUAR".
+
+       78  ADD-MENU-TEXT        VALUE "     SUPPLIER ID:".
+       78  ADD-SUPP-NAME        VALUE "(EMPTY)".
+       78  ADD-MENU-TEXT1       VALUE "   INGREDIENT ID:".
+       78  ADD-INGRED-NAME      VALUE "(EMPTY)".
+       78  ADD-MENU-TEXT2       VALUE "           PRICE:".
+       78  ADD-MENU-TEXT3       VALUE "EXPIRATION DATE:".
+       78  ADD-MENU-TEXT4       VALUE "LAST RESORT SUPPLIER? (Y/N):".
+       78  ADD-MENU-TEXT5       VALUE " EFFECTIVE DATE:".
+       78  PRICE-EURO           VALUE "EUROS".
+
+       78  EFFECTIVE-DATE-ERROR
+           VALUE "THE EFFECTIVE DATE MUST NOT BE AFTER THE EXPIRATION D
+      -    "ATE".
+
+       78  LIST-FRAME1          VALUE "ID  |  NAME".
+       78  LIST-FRAME2          VALUE "LIST OF RECORDS".
+
+       78  F1-F2                VALUE "F1 - PREVIOUS PAGE | F2 - NEXT PA
+      -    "GE".
+
+       78  FILE-STATUS-INGREDIENTS
+           VALUE "THE INGREDIENTS FILE DOES NOT EXIST | PRESS ANY KEY T
+      -    "O CONTINUE".
+
+       78  FILE-STATUS-SUPPLIER
+           VALUE "THE SUPPLIERS FILE DOES NOT EXIST | PRESS ANY KEY TO
+      -    "CONTINUE".
+
+       78  ERROR-SUPPID-NO
+           VALUE "THAT SUPPLIER ID DOESN'T EXIST. PLEASE INSERT A VALID
+      -    " SUPPLIER ID".
+
+       78  ERROR-INGREDID-NO
+           VALUE "THAT INGREDIENT ID DOESN'T EXIST. PLEASE INSERT A VAL
+      -    "ID INGREDIENT ID".
+
+       78  EMPTY-RECORDS
+           VALUE "THERE IS NO REGISTERS RECORDED IN THIS FILE".
+
+       78  EMPTY-RECORDS2       VALUE "PRESS ANY KEY TO CONTINUE".
+
+       78  EMPTY-FIELD-TEXT     VALUE "(EMPTY)".
+
+       78  MESSAGE-SAVE
+           VALUE "WOULD YOU LIKE TO SAVE ? (Y)ES | (N)O:".
+
+       78  INVALID-OPTION
+           VALUE "INVALID. ENTER A VALID OPTION: (Y) FOR YES, (N) FOR NO
+      -    "".
+
+       78  MESSAGE-WRITE-YES
+           VALUE "SAVED SUCCESSFULLY | PRESS ANY KEY TO CONTINUE".
+
+       78  MESSAGE-WRITE-NO
+           VALUE "NOT SAVED | PRESS ANY KEY TO CONTINUE".
+
+      ******************************************************************
+      *    REPORT-RIS CONSTANTS
+      ******************************************************************
+
+       78  REPORT-LIST-FRAME1   VALUE "ID | SUPPLIER | INGREDIENT | PRI
+      -    "CE | EXPIRATION | STATUS".
+       78  REPORT-LIST-FRAME2   VALUE "SUPPLIER PRICING SUMMARY".
+
+       78  REPORT-INSTR         VALUE "PRESS A KEY TO SEE MORE RECORDS.
+      -    "".
+
+      ******************************************************************
+      *    SEARCH-RIS CONSTANTS
+      ******************************************************************
+
+       78  SEARCH-LIST-FRAME2   VALUE "SUPPLIER PRICE COMPARISON".
+       78  SEARCH-INGRED-PROMPT VALUE "   INGREDIENT ID:".
+
+       78  RECOMMENDED-LABEL    VALUE "RECOMMENDED SUPPLIER:".
+       78  FAILOVER-NOTICE
+           VALUE "NO REGULAR SUPPLIER IS AVAILABLE - FAILING OVER TO TH
+      -    "E LAST-RESORT SUPPLIER".
+       78  NO-ACTIVE-SUPPLIER-NOTICE
+           VALUE "NO SUPPLIER, INCLUDING LAST-RESORT, IS CURRENTLY AVAI
+      -    "LABLE FOR THIS INGREDIENT".
+
+      ******************************************************************
+      *    EXPIRATION ALERT CONSTANTS
+      ******************************************************************
+
+       78  EXPIRATION-WARN-DAYS VALUE 7.
+       78  STATUS-OK            VALUE "ACTIVE".
+       78  STATUS-EXPIRED       VALUE "EXPIRED".
+       78  STATUS-EXPIRING      VALUE "EXPIRES SOON".
+       78  STATUS-PENDING       VALUE "PENDING".
+
+       78  EXPIRATION-ALERT
+           VALUE "SOME SUPPLY RECORDS ARE EXPIRED OR EXPIRING SOON | P
+      -    "RESS ANY KEY TO CONTINUE".
