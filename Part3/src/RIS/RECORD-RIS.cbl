@@ -21,7 +21,7 @@
 
           *> INGREDIENTS SUPPLIERS FILE
                SELECT FXRISUPPLY ASSIGN TO "FXRISSUPLY"
-                   ORGANISATION IS INDEXED
+                   ORGANIZATION IS INDEXED
                    ACCESS MODE IS DYNAMIC
                    RECORD KEY IS RIS-ID
                    FILE STATUS RIS-STATUS.
@@ -42,6 +42,17 @@
                    ALTERNATE KEY IS SUPPLIER-NAME WITH DUPLICATES
                    FILE STATUS SUPP-STATUS.
 
+          *> RUNNING COUNTER FOR THE NEXT RIS-ID
+               SELECT FXKEYS ASSIGN TO "RISKEYS"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS FXKEY-STATUS.
+
+          *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED
+          *> SYSTEM-WIDE
+               SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+                   ORGANIZATION IS SEQUENTIAL
+                   FILE STATUS IS AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
       *> FD RESGISTRATION SUPPLY INGREDIENT MANAGEMENT
@@ -55,6 +66,18 @@
        FD FXSUPPLY.
                COPY SUPPLIERFX.
 
+      *> FD RIS-ID COUNTER
+       FD FXKEYS.
+       01  FDRISKEYS                             PIC 9(003).
+
+       FD KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME                  PIC X(012).
+           05  AUD-OLD-VALUE                     PIC 9(006).
+           05  AUD-NEW-VALUE                     PIC 9(006).
+           05  AUD-DATE                          PIC 9(008).
+           05  AUD-TIME                          PIC 9(008).
+
        WORKING-STORAGE SECTION.
       *> CONSTANTS SCREEN SECTION
        COPY CONSTANTS-RIS.
@@ -76,6 +99,8 @@
        77  KEYSTATUS                           PIC 9(004).
        77  FXKEY-STATUS                        PIC 9(002).
        77  SUPP-STATUS                         PIC 9(002).
+       77  AUDIT-STATUS                        PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE                  PIC 9(006).
 
        78  NOT-FILE                            VALUE "35".
        78  F1                                  VALUE "1001".
@@ -85,12 +110,23 @@
        01  SAVE-IT1                            PIC X(002).
            88 SAVE-IT1-YES                     VALUE "Y" "y".
            88 SAVE-IT1-VALID                   VALUE "Y" "y" "N" "n".
+       01  LAST-RESORT-OPTION                  PIC X(002) VALUE "N".
+           88 LAST-RESORT-YES                  VALUE "Y" "y".
+           88 LAST-RESORT-VALID                VALUE "Y" "y" "N" "n".
        01  GET-VALID-ID                        PIC 9(003).
            88 VALID-ID                         VALUE 1 THRU 999.
+       01  EFFECTIVE-DATE-VALID                PIC X(001).
+           88 EFFECTIVE-DATE-VALID-YES         VALUE "Y".
+       77  WS-EFF-DATE-NUM                     PIC 9(008).
+       77  WS-EXP-DATE-NUM                     PIC 9(008).
        01  INGREDEXIST                         PIC X(001).
            88 INGREDEXIST-YES                  VALUE "Y".
        01  SUPP-EXIST                          PIC X(001).
            88 SUPP-YES                         VALUE "Y".
+       01  EOF-SUPP-FLAG                       PIC X(001).
+           88 EOFSUPPLIER                      VALUE "Y".
+       01  EOF-ING-FLAG                        PIC X(001).
+           88 EOFINGREDS                       VALUE "Y".
        77  VIEW-NAME-SUPP                      PIC X(030).
        77  VIEW-NAME-ING                       PIC X(030).
 
@@ -185,7 +221,7 @@
                TO WS-RIS-ID-ING.
             05 INGRED-NAME-VIEW PIC X(30) LINE 15 COL 13
                    FROM VIEW-NAME-ING.
-           05 GET-PRICE PIC 9(003) LINE 17 COL 19
+           05 GET-PRICE PIC 999.99 LINE 17 COL 16
                TO WS-RIS-PRICE.
            05 GET-EXPIRATION-DATE.
                10 GET-DAY PIC 9(002) LINE 17 COL 41
@@ -198,6 +234,19 @@
            05 VALUE "/"  LINE 17 COL 43.
            05 VALUE "/"  LINE 17 COL 46.
            05 VALUE "|"  LINE 17 COL 29.
+           05 VALUE ADD-MENU-TEXT5 LINE 18 COL 13.
+           05 GET-EFFECTIVE-DATE.
+               10 GET-EFF-DAY PIC 9(002) LINE 18 COL 41
+                   TO WS-RIS-EFF-DAY.
+               10 GET-EFF-MONTH PIC 9(002) LINE 18 COL 44
+                   TO WS-RIS-EFF-MONTH.
+               10 GET-EFF-YEAR PIC 9(004) LINE 18 COL 47
+                   TO WS-RIS-EFF-YEAR.
+           05 VALUE "/"  LINE 18 COL 43.
+           05 VALUE "/"  LINE 18 COL 46.
+           05 VALUE ADD-MENU-TEXT4 LINE 20 COL 13.
+           05 GET-LAST-RESORT PIC X(002) LINE 20 COL 42
+               TO LAST-RESORT-OPTION.
            05 VALUE "  " LINE 8 COL 09  BACKGROUND-COLOR 7.
            05 VALUE "  " LINE 9 COL 09  BACKGROUND-COLOR 7.
            05 VALUE "  " LINE 10 COL 09 BACKGROUND-COLOR 7.
@@ -227,6 +276,17 @@
            05 VALUE "  " LINE 20 COL 62 BACKGROUND-COLOR 7.
            05 VALUE "  " LINE 21 COL 62 BACKGROUND-COLOR 7.
 
+      ******************************************************************
+       01  SAVE-SCREEN
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE MESSAGE-SAVE LINE 25 COL 03
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 SS-SAVE PIC X(002) LINE 25 COL 61
+              FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO SAVE-IT1.
+
       ******************************************************************
       *> VIEW NAME SUPPLIER
       *>  01 VIEW-SUPP.
@@ -345,36 +405,53 @@
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
-      *>      PERFORM UNTIL TRUE-YES = "Y"
            DISPLAY MAIN-SCREEN
            DISPLAY REGISTER-SCREEN
            PERFORM CHECK-FILES-OK
            PERFORM FILL-TABLES
 
-
            PERFORM GET-SUPPLIER
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
+
            PERFORM GET-INGREDIENT
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM GET-PRICE-AND-DATE
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM GET-EFFECTIVE-DATE-ENTRY
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
 
+           PERFORM GET-LAST-RESORT-FLAG
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
 
-      *>      END-PERFORM
+           PERFORM CONFIRM-SAVE
+           IF KEYSTATUS = F3 THEN
+               EXIT PROGRAM
+           END-IF
+
+           IF SAVE-IT1-YES THEN
+               PERFORM GET-RIS-ID
+               PERFORM WRITE-RIS-RECORD
+           END-IF
 
            EXIT PROGRAM.
-      *     PERFORM SHOW-TABLE
-               PERFORM SUPPLIER-LIST
-                   IF TRUE-YES = "Y" OR KEYSTATUS = 1003 THEN
-                       MOVE SPACE TO INGREDEXIST
-                       EXIT PROGRAM
-                   END-IF
-      *>          PERFORM 106-CHECK-IF-RIS-ID-EXISTS
-               IF KEYSTATUS = 1003 THEN
-                   MOVE SPACE TO INGREDEXIST
-                   EXIT PROGRAM
-               END-IF.
 
       *> PRECISO DE COLOCAR VERIFICACAO DE FICHEIROS VAZIOS!
        FILL-TABLES SECTION.
 
            SET SUPP-INDEX TO 0
+           MOVE SPACES TO EOF-SUPP-FLAG
 
            OPEN INPUT FXSUPPLY
            PERFORM UNTIL EOFSUPPLIER
@@ -389,6 +466,7 @@
            CLOSE FXSUPPLY
 
                     SET ING-INDEX TO 0
+            MOVE SPACES TO EOF-ING-FLAG
             OPEN INPUT FXINGRED
             PERFORM UNTIL EOFINGREDS
                 READ FXINGRED NEXT RECORD
@@ -404,7 +482,7 @@
        EXIT SECTION.
 
        LOAD-INGRED-TABLE SECTION.
-           MOVE INGREDS-DETAILS TO TABLE-INGREDS (ING-INDEX)
+           MOVE FD-INGREDSFX TO TABLE-INGREDS (ING-INDEX)
 
        EXIT SECTION.
        LOAD-SUPP-TABLE SECTION.
@@ -633,6 +711,26 @@
                 ELSE
                    CLOSE FXSUPPLY
                 END-IF
+          *> CHECK KEYS FILE EXIST AND CREATE, IF NOT, INIT COUNTER
+           OPEN I-O FXKEYS
+               IF FXKEY-STATUS = NOT-FILE THEN
+                   OPEN OUTPUT FXKEYS
+                       MOVE 0 TO FDRISKEYS
+                       WRITE FDRISKEYS
+                       END-WRITE
+                   CLOSE FXKEYS
+                ELSE
+                   CLOSE FXKEYS
+                END-IF
+
+          *> CHECK KEYSAUDIT FILE EXIST AND CREATE, IF NOT
+           OPEN I-O KEYSAUDIT
+               IF AUDIT-STATUS = NOT-FILE THEN
+                   OPEN OUTPUT KEYSAUDIT
+                   CLOSE KEYSAUDIT
+                ELSE
+                   CLOSE KEYSAUDIT
+                END-IF
            EXIT SECTION.
 
        CHECK-SUPP SECTION.
@@ -676,8 +774,141 @@
                    EXIT SECTION
                END-IF
            END-IF
+       EXIT SECTION.
+
+      *> ASK FOR THE PRICE CHARGED AND THE INGREDIENT'S EXPIRATION DATE
+       GET-PRICE-AND-DATE SECTION.
+           ACCEPT GET-PRICE
+               IF KEYSTATUS = F3 THEN
+                   EXIT SECTION
+               END-IF
+           ACCEPT GET-EXPIRATION-DATE
+               IF KEYSTATUS = F3 THEN
+                   EXIT SECTION
+               END-IF
+       EXIT SECTION.
+
+      *> ASK FOR THE DATE THIS PRICE TAKES EFFECT, VALIDATING IT AGAINST
+      *> THE EXPIRATION DATE ALREADY ENTERED SO THE SAME SUPPLY RECORD
+      *> CANNOT BE ACTIVE AND EXPIRED AT THE SAME TIME
+       GET-EFFECTIVE-DATE-ENTRY SECTION.
+           MOVE SPACES TO EFFECTIVE-DATE-VALID
+           PERFORM WITH TEST AFTER UNTIL EFFECTIVE-DATE-VALID-YES
+               ACCEPT GET-EFFECTIVE-DATE
+               IF KEYSTATUS = F3 THEN
+                   EXIT SECTION
+               END-IF
+               MOVE WS-RIS-EFF-YEAR  TO WS-EFF-DATE-NUM (1:4)
+               MOVE WS-RIS-EFF-MONTH TO WS-EFF-DATE-NUM (5:2)
+               MOVE WS-RIS-EFF-DAY   TO WS-EFF-DATE-NUM (7:2)
+               MOVE WS-RIS-YEAR      TO WS-EXP-DATE-NUM (1:4)
+               MOVE WS-RIS-MONTH     TO WS-EXP-DATE-NUM (5:2)
+               MOVE WS-RIS-DAY       TO WS-EXP-DATE-NUM (7:2)
+               IF WS-EFF-DATE-NUM > WS-EXP-DATE-NUM THEN
+                   MOVE EFFECTIVE-DATE-ERROR TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = F3 THEN
+                       EXIT SECTION
+                   END-IF
+               ELSE
+                   MOVE "Y" TO EFFECTIVE-DATE-VALID
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
+
+      *> ASK WHETHER THIS SUPPLY RECORD IS A LAST-RESORT SUPPLIER, ONLY
+      *> TO BE OFFERED BY THE PRICE COMPARISON SCREEN WHEN NO REGULAR
+      *> SUPPLIER IS AVAILABLE FOR THE INGREDIENT
+       GET-LAST-RESORT-FLAG SECTION.
+           PERFORM WITH TEST AFTER UNTIL LAST-RESORT-VALID
+               ACCEPT GET-LAST-RESORT
+               IF KEYSTATUS = F3 THEN
+                   EXIT SECTION
+               END-IF
+               IF NOT LAST-RESORT-VALID THEN
+                   MOVE INVALID-OPTION TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = F3 THEN
+                       MOVE "N" TO LAST-RESORT-OPTION
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           END-PERFORM
+       EXIT SECTION.
 
+      *> CONFIRM WITH THE USER BEFORE WRITING THE SUPPLY RECORD
+       CONFIRM-SAVE SECTION.
+           PERFORM WITH TEST AFTER UNTIL SAVE-IT1-VALID
+               ACCEPT SAVE-SCREEN
+               IF KEYSTATUS = F3 THEN
+                   EXIT SECTION
+               END-IF
+               IF NOT SAVE-IT1-VALID THEN
+                   MOVE INVALID-OPTION TO ERROR-TEXT
+                   ACCEPT ERROR-ZONE
+                   IF KEYSTATUS = F3 THEN
+                       MOVE SPACES TO SAVE-IT1
+                       EXIT SECTION
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF SAVE-IT1-YES THEN
+               MOVE MESSAGE-WRITE-YES TO ERROR-TEXT
+           ELSE
+               MOVE MESSAGE-WRITE-NO TO ERROR-TEXT
+           END-IF
+           ACCEPT ERROR-ZONE
+       EXIT SECTION.
 
+      *> ADVANCE THE SHARED RIS-ID COUNTER, SAME IDIOM AS
+      *> ADD-INGREDS.cob'S 110-GET-INGREDLY-ID
+       GET-RIS-ID SECTION.
+           OPEN I-O FXKEYS
+           READ FXKEYS
+           MOVE FDRISKEYS TO WS-AUDIT-OLD-VALUE
+           ADD 1 TO FDRISKEYS
+       EXIT SECTION.
 
+      *> APPENDS ONE ENTRY TO THE SYSTEM-WIDE KEYS COUNTER AUDIT
+      *> TRAIL - CALLED ONLY AT THE POINT THE RIS-ID COUNTER IS
+      *> ACTUALLY PERSISTED
+       WRITE-KEYS-AUDIT SECTION.
+           MOVE "RIS" TO AUD-COUNTER-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           MOVE FDRISKEYS TO AUD-NEW-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+               END-WRITE
+           CLOSE KEYSAUDIT
+       EXIT SECTION.
 
+      *> WRITE THE NEW SUPPLY RECORD AND PERSIST THE ADVANCED COUNTER
+       WRITE-RIS-RECORD SECTION.
+           MOVE FDRISKEYS      TO WS-RIS-ID
+           MOVE WS-RIS-ID      TO RIS-ID
+           MOVE WS-RIS-ID-SUPP TO RIS-ID-SUPP
+           MOVE WS-RIS-ID-ING  TO RIS-ID-ING
+           MOVE WS-RIS-PRICE   TO RIS-PRICE
+           MOVE WS-RIS-EFF-DAY   TO RIS-EFF-DAY
+           MOVE WS-RIS-EFF-MONTH TO RIS-EFF-MONTH
+           MOVE WS-RIS-EFF-YEAR  TO RIS-EFF-YEAR
+           MOVE WS-RIS-DAY     TO RIS-DAY
+           MOVE WS-RIS-MONTH   TO RIS-MONTH
+           MOVE WS-RIS-YEAR    TO RIS-YEAR
+           IF LAST-RESORT-YES THEN
+               MOVE "Y" TO RIS-LAST-RESORT
+           ELSE
+               MOVE "N" TO RIS-LAST-RESORT
+           END-IF
+           OPEN I-O FXRISUPPLY
+           WRITE FD-RIS
+           END-WRITE
+           CLOSE FXRISUPPLY
+           REWRITE FDRISKEYS
+           END-REWRITE
+           CLOSE FXKEYS
+
+           PERFORM WRITE-KEYS-AUDIT
        EXIT SECTION.
