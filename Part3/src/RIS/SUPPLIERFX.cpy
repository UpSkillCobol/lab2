@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    SUPPLIER LOOKUP RECORD | V0.1 | 22.03.2021
+      ******************************************************************
+
+       01  SUPPLIERFX.
+           05  SUPPLIER-DETAILS.
+               10  SUPPLIER-ID                 PIC 9(003).
+               10  SUPPLIER-NAME               PIC X(030).
+               10  SUPPLIER-TOWN               PIC X(030).
