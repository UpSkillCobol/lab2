@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS SUPPLIERS MANAGEMENT
+      ******************************************************************
+      *    WORKING-STORAGE MIRROR OF FD-RIS | V0.1 | 22.03.2021
+      ******************************************************************
+
+       01  WS-RIS.
+           05  WS-RIS-ID                       PIC 9(003).
+           05  WS-RIS-ID-SUPP                  PIC 9(003).
+           05  WS-RIS-ID-ING                   PIC 9(003).
+           05  WS-RIS-PRICE                    PIC 9(003)V99.
+           05  WS-RIS-EFF-YEAR                 PIC 9(004).
+           05  WS-RIS-EFF-MONTH                PIC 9(002).
+           05  WS-RIS-EFF-DAY                  PIC 9(002).
+           05  WS-RIS-DAY                      PIC 9(002).
+           05  WS-RIS-MONTH                    PIC 9(002).
+           05  WS-RIS-YEAR                     PIC 9(004).
+           05  WS-RIS-LAST-RESORT              PIC X(001).
+               88  WS-RIS-IS-LAST-RESORT       VALUE "Y".
