@@ -38,6 +38,14 @@
       -    " | DEIXAR COMO '000' SE NAO QUISER COLOCAR CATEGORIA".
        78  ING-ERROR           VALUE "INGREDIENTE NAO EXISTENTE".
        78  CAT-ERROR           VALUE "CATEGORIA NAO EXISTENTE".
+       78  ING-INACTIVE-ERROR  VALUE "INGREDIENTE NAO SE ENCONTRA DISPON
+      -    "IVEL".
+       78  CAT-INACTIVE-ERROR  VALUE "CATEGORIA NAO SE ENCONTRA DISPONI
+      -    "VEL".
+       78  ING-SEASONAL-ERROR  VALUE "INGREDIENTE INDISPONIVEL DEVIDO A
+      -    " UMA PARAGEM PROGRAMADA".
+       78  CAT-SEASONAL-ERROR  VALUE "CATEGORIA INDISPONIVEL DEVIDO A U
+      -    "MA PARAGEM PROGRAMADA".
        78  ING-ZERO            VALUE "E NECESSARIO PELO MENOS UM INGREDI
       -    "ENTE".
        78  FILE-NOT-EXISTENT   VALUE "35".
