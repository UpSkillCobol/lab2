@@ -29,5 +29,16 @@
            FILE STATUS IS FILE-STATUS.
 
            SELECT KEYS ASSIGN TO "KEYS-SR"
-           ORGANISATION IS SEQUENTIAL
+           ORGANIZATION IS SEQUENTIAL
            FILE STATUS IS FILE-STATUS.
+
+           SELECT CALENDAR ASSIGN TO "CALENDARFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FD-DOWNTIME-ID
+           FILE STATUS IS CALENDAR-FS.
+
+      *> SHARED AUDIT TRAIL FOR EVERY KEYS COUNTER ADVANCED SYSTEM-WIDE
+           SELECT KEYSAUDIT ASSIGN TO "KEYSAUDIT.DAT"
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
