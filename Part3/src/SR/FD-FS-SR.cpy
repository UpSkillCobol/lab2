@@ -0,0 +1,64 @@
+       FD  SANDWICHES.
+       01  SR-REC.
+           88 SR-EOF                        VALUE HIGH-VALUES.
+           05 SR-IID                        PIC 9(003).
+           05 SR-EID                        PIC X(005).
+           05 SR-S-DESCRIPTION              PIC X(030).
+           05 SR-L-DESCRIPTION.
+               10 SR-L-DESCRIPTION1         PIC X(050).
+               10 SR-L-DESCRIPTION2         PIC X(050).
+
+       FD  CATEGORIES.
+       01  CATEGORY-DETAILS.
+           88 EOFCATEGORY                   VALUE HIGH-VALUES.
+           05 CATEGORY-ID                   PIC 9(003).
+           05 CATEGORY-NAME                 PIC X(030).
+           05 CATEGORY-DESCRIPTION.
+               10 CATEGORY-DESCRIPTION1     PIC X(050).
+           05 CATEGORY-IS-ACTIVE            PIC 9(001).
+           05 CATEGORY-ALLERGEN-FLAG        PIC X(001).
+               88 CATEGORY-HAS-ALLERGENS    VALUE "Y".
+               88 CATEGORY-NO-ALLERGENS     VALUE "N".
+
+       FD  INGREDIENTS.
+       01  INGREDS-DETAILS.
+           88 EOFINGREDS                    VALUE HIGH-VALUES.
+           05 INGREDS-ID                    PIC 9(003).
+           05 INGREDS-NAME                  PIC X(030).
+           05 INGREDS-DESCRIPTION           PIC X(050).
+           05 INGREDS-UNIT-SUPPLIER         PIC X(003).
+           05 INGREDS-UNIT-SANDWICH         PIC X(003).
+           05 TRESHOLD                      PIC 9(003).
+           05 INGREDS-IS-ACTIVE             PIC 9(001).
+           05 INGREDS-ALLERGEN-FLAG         PIC X(001).
+               88 INGRED-HAS-ALLERGENS      VALUE "Y".
+               88 INGRED-NO-ALLERGENS       VALUE "N".
+
+       FD  SR-ING.
+       01  SR-ING-REC.
+           88 SI-EOF                        VALUE HIGH-VALUES.
+           05 SR-SAND-ING-ID.
+               10 SR-SANDWICH-ID            PIC 9(003).
+               10 SR-INGREDIENT-ID          PIC 9(003).
+           05 SR-ING-QTD                    PIC 9(003).
+
+       FD  SR-CAT.
+       01  SR-CAT-REC.
+           88 SC-EOF                        VALUE HIGH-VALUES.
+           05 SR-SAND-CAT-ID.
+               10 SR-CAT-SANDWICH-ID        PIC 9(003).
+               10 SR-CATEGORY-ID            PIC 9(003).
+
+       FD  KEYS.
+       01  REGKEY                           PIC 9(003).
+
+       FD  CALENDAR.
+           COPY "FDCALENDAR".
+
+       FD  KEYSAUDIT.
+       01  KEYS-AUDIT-RECORD.
+           05  AUD-COUNTER-NAME             PIC X(012).
+           05  AUD-OLD-VALUE                PIC 9(006).
+           05  AUD-NEW-VALUE                PIC 9(006).
+           05  AUD-DATE                     PIC 9(008).
+           05  AUD-TIME                     PIC 9(008).
