@@ -41,6 +41,7 @@
            05 TABLE-ING-UNIT-SANDWICH           PIC X(003).
            05 TABLE-TRESHOLD                        PIC 9(003).
            05 TABLE-ING-IS-ACTIVE               PIC 9(001).
+           05 TABLE-ING-ALLERGEN-FLAG           PIC X(001).
        01  CAT-TABLE OCCURS 1 TO MAX-CAT TIMES
            DEPENDING ON NUMBER-CAT
            INDEXED BY CAT-INDEX.
@@ -48,6 +49,7 @@
            05 TABLE-CAT-NAME                        PIC X(030).
            05 TABLE-CAT-DESCRIPTION                 PIC X(050).
            05 TABLE-CAT-IS-ACTIVE                   PIC 9(001).
+           05 TABLE-CAT-ALLERGEN-FLAG               PIC X(001).
        SCREEN SECTION.
        01  CLEAR-SCREEN BACKGROUND-COLOR 0.
            05 VALUE " " BLANK SCREEN LINE 01 COL 01.
@@ -198,6 +200,17 @@
                FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO GET-VALID-ID
                BLANK WHEN ZERO.
            05 MESSAGE-LIST-PAGE LINE 25 COL 56 PIC X(030).
+      ******************************************************************
+       01  GET-ING-QTD
+           BACKGROUND-COLOR 7 FOREGROUND-COLOR 0.
+           05 VALUE ALL " " PIC X(095) LINE 24 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 25 COL 01.
+           05 VALUE ALL " " PIC X(095) LINE 26 COL 01.
+           05 VALUE ADD-ING-QTD-TEXT LINE 25 COL 10
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7.
+           05 NEW-ING-QTD LINE 25 COL PLUS 2 PIC 9(003)
+               FOREGROUND-COLOR 4 BACKGROUND-COLOR 7 TO WS-ING-QTD
+               BLANK WHEN ZERO.
       ******************************************************************
        01  INGREDIENT-LIST1.
            05 LIST-INGRED-ID1 PIC 9(003) LINE ILIN COL ICOL
@@ -205,6 +218,9 @@
            05 VALUE "|" LINE ILIN COL PLUS 1.
            05 LIST-INGRED-NAME1 PIC X(030) LINE ILIN COL PLUS 1
                FROM TABLE-ING-NAME (ING-INDEX).
+           05 LIST-INGRED-ALLERGEN1 PIC X(001) LINE ILIN COL PLUS 1
+               FOREGROUND-COLOR 4
+               FROM TABLE-ING-ALLERGEN-FLAG (ING-INDEX).
       ******************************************************************
        01  CATEGORY-LIST1.
            05 LIST-CAT-ID1 PIC 9(003) LINE ILIN COL ICOL
@@ -212,6 +228,9 @@
            05 VALUE "|" LINE ILIN COL PLUS 1.
            05 LIST-CAT-NAME1 PIC X(030) LINE ILIN COL PLUS 1
                FROM TABLE-CAT-NAME (CAT-INDEX).
+           05 LIST-CAT-ALLERGEN1 PIC X(001) LINE ILIN COL PLUS 1
+               FOREGROUND-COLOR 4
+               FROM TABLE-CAT-ALLERGEN-FLAG (CAT-INDEX).
       ******************************************************************
        PROCEDURE DIVISION.
            PERFORM 800-FILE-CHECK.
@@ -284,11 +303,34 @@
                IF KEY-STATUS = F3 THEN
                    EXIT SECTION
                END-IF
+           PERFORM 155-SAVE-SANDWICH
+           EXIT SECTION.
+       155-SAVE-SANDWICH SECTION.
+           MOVE WS-SR-IID TO SR-IID
+           MOVE WS-SR-EID TO SR-EID
+           MOVE WS-SR-S-DESCRIPTION TO SR-S-DESCRIPTION
+           MOVE WS-SR-L-DESCRIPTION1 TO SR-L-DESCRIPTION1
+           MOVE WS-SR-L-DESCRIPTION2 TO SR-L-DESCRIPTION2
+           OPEN I-O SANDWICHES
+           WRITE SR-REC
+           CLOSE SANDWICHES
+           MOVE "SANDWICH" TO AUD-COUNTER-NAME
+           MOVE WS-SR-IID TO AUD-NEW-VALUE
+           PERFORM 156-WRITE-KEYS-AUDIT
+           EXIT SECTION.
+       156-WRITE-KEYS-AUDIT SECTION.
+           MOVE WS-AUDIT-OLD-VALUE TO AUD-OLD-VALUE
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD
+           ACCEPT AUD-TIME FROM TIME
+           OPEN EXTEND KEYSAUDIT
+               WRITE KEYS-AUDIT-RECORD
+           CLOSE KEYSAUDIT
            EXIT SECTION.
        120-OBTAIN-IID SECTION.
            MOVE ZERO TO REG-UNIQUE
            OPEN INPUT KEYS
                READ KEYS
+                   MOVE REGKEY TO WS-AUDIT-OLD-VALUE
                    ADD 1 TO REGKEY
                    MOVE REGKEY TO WS-SR-IID
            CLOSE KEYS
@@ -345,7 +387,286 @@
            DISPLAY REGISTER-SCREEN
            EXIT SECTION.
        160-OBTAIN-CATEGORIES SECTION.
+           IF NUMBER-CAT = 1 THEN
+               MOVE NO-CATEGORIES TO ERROR-MESSAGE
+               ACCEPT ERROR-SCREEN
+               EXIT SECTION
+           END-IF
+           MOVE ZERO TO WS-CAT-EMPTY
+           MOVE ZERO TO GET-VALID-ID
+           DISPLAY MAIN-SCREEN
+           DISPLAY REGISTER-SCREEN
+           PERFORM UNTIL GET-VALID-ID = 999
+               PERFORM 210-LISTAGEM-CAT
+               MOVE CAT-INSTR TO INSTRUCTION-MESSAGE
+               DISPLAY INSTRUCTIONS-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY REGISTER-SCREEN
+               MOVE ZEROES TO NEW-INGREDID
+               ACCEPT GET-INGREDID
+               IF KEY-STATUS = F3 THEN
+                   EXIT SECTION
+               END-IF
+               IF GET-VALID-ID NOT = 999
+                   PERFORM 165-CATEGORY-EXISTS
+                   IF REG-UNIQUE = 1
+                       PERFORM 166-CATEGORY-ACTIVE-CHECK
+                   END-IF
+                   IF REG-UNIQUE = 1
+                       PERFORM 168-CATEGORY-DUPLICATE
+                       IF REG-UNIQUE = 1
+                           MOVE GET-VALID-ID TO SR-CATEGORY-ID
+                           MOVE WS-SR-IID TO SR-CAT-SANDWICH-ID
+                           OPEN I-O SR-CAT
+                           WRITE SR-CAT-REC
+                           CLOSE SR-CAT
+                           MOVE 1 TO WS-CAT-EMPTY
+                           IF TABLE-CAT-ALLERGEN-FLAG (CAT-INDEX) = "Y"
+                               MOVE 1 TO WS-SR-HAS-ALLERGENS
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           EXIT SECTION.
+       165-CATEGORY-EXISTS SECTION.
+           MOVE ZERO TO REG-UNIQUE
+           SET CAT-INDEX TO 1
+           PERFORM UNTIL CAT-INDEX >= NUMBER-CAT
+               IF TABLE-CAT-ID (CAT-INDEX) = GET-VALID-ID THEN
+                   MOVE 1 TO REG-UNIQUE
+               END-IF
+               SET CAT-INDEX UP BY 1
+           END-PERFORM
+           IF REG-UNIQUE = 0 THEN
+               MOVE CAT-ERROR TO ERROR-MESSAGE
+               ACCEPT ERROR-SCREEN
+           END-IF
+           EXIT SECTION.
+       166-CATEGORY-ACTIVE-CHECK SECTION.
+           SET CAT-INDEX TO 1
+           PERFORM UNTIL CAT-INDEX >= NUMBER-CAT
+               OR TABLE-CAT-ID (CAT-INDEX) = GET-VALID-ID
+               SET CAT-INDEX UP BY 1
+           END-PERFORM
+           IF TABLE-CAT-IS-ACTIVE (CAT-INDEX) = 0 THEN
+               MOVE 0 TO REG-UNIQUE
+               MOVE CAT-INACTIVE-ERROR TO ERROR-MESSAGE
+               ACCEPT ERROR-SCREEN
+           ELSE
+               MOVE "C" TO WS-SEASONAL-CHECK-SCOPE
+               MOVE GET-VALID-ID TO WS-SEASONAL-CHECK-ID
+               PERFORM 196-CHECK-SEASONAL-BLOCK
+               IF SEASONAL-BLOCKED-YES THEN
+                   MOVE 0 TO REG-UNIQUE
+                   MOVE CAT-SEASONAL-ERROR TO ERROR-MESSAGE
+                   ACCEPT ERROR-SCREEN
+               END-IF
+           END-IF
+           EXIT SECTION.
+       168-CATEGORY-DUPLICATE SECTION.
+           MOVE WS-SR-IID TO SR-CAT-SANDWICH-ID
+           MOVE GET-VALID-ID TO SR-CATEGORY-ID
+           OPEN INPUT SR-CAT
+               READ SR-CAT
+                   NOT INVALID KEY
+                       MOVE 0 TO REG-UNIQUE
+                       MOVE CAT-DUPLICATE-ERROR TO ERROR-MESSAGE
+                       ACCEPT ERROR-SCREEN
+                   INVALID KEY
+                       MOVE 1 TO REG-UNIQUE
+               END-READ
+           CLOSE SR-CAT
+           EXIT SECTION.
        170-OBTAIN-INGREDIENTS SECTION.
+           MOVE ZERO TO WS-ING-EMPTY
+           MOVE ZERO TO GET-VALID-ID
+           DISPLAY MAIN-SCREEN
+           DISPLAY REGISTER-SCREEN
+           PERFORM UNTIL GET-VALID-ID = 999
+               PERFORM 200-LISTAGEM-ING
+               MOVE ING-INSTR TO INSTRUCTION-MESSAGE
+               DISPLAY INSTRUCTIONS-SCREEN
+               DISPLAY MAIN-SCREEN
+               DISPLAY REGISTER-SCREEN
+               MOVE ZEROES TO NEW-INGREDID
+               ACCEPT GET-INGREDID
+               IF KEY-STATUS = F3 THEN
+                   EXIT SECTION
+               END-IF
+               IF GET-VALID-ID = 999 AND WS-ING-EMPTY = 0
+                   MOVE ING-ZERO TO ERROR-MESSAGE
+                   ACCEPT ERROR-SCREEN
+                   MOVE ZERO TO GET-VALID-ID
+               END-IF
+               IF GET-VALID-ID NOT = 999
+                   PERFORM 175-INGREDIENT-EXISTS
+                   IF REG-UNIQUE = 1
+                       PERFORM 176-INGREDIENT-ACTIVE-CHECK
+                   END-IF
+                   IF REG-UNIQUE = 1
+                       PERFORM 178-INGREDIENT-DUPLICATE
+                       IF REG-UNIQUE = 1
+                           MOVE ZEROES TO NEW-ING-QTD WS-ING-QTD
+                           PERFORM WITH TEST AFTER UNTIL WS-ING-QTD > 0
+                               ACCEPT GET-ING-QTD
+                               IF KEY-STATUS = F3 THEN
+                                   EXIT SECTION
+                               END-IF
+                           END-PERFORM
+                           MOVE GET-VALID-ID TO SR-INGREDIENT-ID
+                           MOVE WS-SR-IID TO SR-SANDWICH-ID
+                           MOVE WS-ING-QTD TO SR-ING-QTD
+                           OPEN I-O SR-ING
+                           WRITE SR-ING-REC
+                           CLOSE SR-ING
+                           MOVE 1 TO WS-ING-EMPTY
+                           IF TABLE-ING-ALLERGEN-FLAG (ING-INDEX) = "Y"
+                               MOVE 1 TO WS-SR-HAS-ALLERGENS
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF SR-HAS-ALLERGENS THEN
+               MOVE SR-ALLERGEN-WARNING TO ERROR-MESSAGE
+               ACCEPT ERROR-SCREEN
+           END-IF
+           EXIT SECTION.
+       175-INGREDIENT-EXISTS SECTION.
+           MOVE ZERO TO REG-UNIQUE
+           SET ING-INDEX TO 1
+           PERFORM UNTIL ING-INDEX >= NUMBER-ING
+               IF TABLE-ING-ID (ING-INDEX) = GET-VALID-ID THEN
+                   MOVE 1 TO REG-UNIQUE
+               END-IF
+               SET ING-INDEX UP BY 1
+           END-PERFORM
+           IF REG-UNIQUE = 0 THEN
+               MOVE ING-ERROR TO ERROR-MESSAGE
+               ACCEPT ERROR-SCREEN
+           END-IF
+           EXIT SECTION.
+       176-INGREDIENT-ACTIVE-CHECK SECTION.
+           SET ING-INDEX TO 1
+           PERFORM UNTIL ING-INDEX >= NUMBER-ING
+               OR TABLE-ING-ID (ING-INDEX) = GET-VALID-ID
+               SET ING-INDEX UP BY 1
+           END-PERFORM
+           IF TABLE-ING-IS-ACTIVE (ING-INDEX) = 0 THEN
+               MOVE 0 TO REG-UNIQUE
+               MOVE ING-INACTIVE-ERROR TO ERROR-MESSAGE
+               ACCEPT ERROR-SCREEN
+           ELSE
+               MOVE "I" TO WS-SEASONAL-CHECK-SCOPE
+               MOVE GET-VALID-ID TO WS-SEASONAL-CHECK-ID
+               PERFORM 196-CHECK-SEASONAL-BLOCK
+               IF SEASONAL-BLOCKED-YES THEN
+                   MOVE 0 TO REG-UNIQUE
+                   MOVE ING-SEASONAL-ERROR TO ERROR-MESSAGE
+                   ACCEPT ERROR-SCREEN
+               END-IF
+           END-IF
+           EXIT SECTION.
+       178-INGREDIENT-DUPLICATE SECTION.
+           MOVE WS-SR-IID TO SR-SANDWICH-ID
+           MOVE GET-VALID-ID TO SR-INGREDIENT-ID
+           OPEN INPUT SR-ING
+               READ SR-ING
+                   NOT INVALID KEY
+                       MOVE 0 TO REG-UNIQUE
+                       MOVE ING-DUPLICATE-ERROR TO ERROR-MESSAGE
+                       ACCEPT ERROR-SCREEN
+                   INVALID KEY
+                       MOVE 1 TO REG-UNIQUE
+               END-READ
+           CLOSE SR-ING
+           EXIT SECTION.
+       196-CHECK-SEASONAL-BLOCK SECTION.
+           MOVE ZERO TO WS-SEASONAL-BLOCKED
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE ZEROS TO CALENDAR-FS
+           OPEN INPUT CALENDAR
+           IF CALENDAR-FS NOT = 35 THEN
+               MOVE 1 TO FD-DOWNTIME-ID
+               START CALENDAR KEY IS NOT LESS THAN FD-DOWNTIME-ID
+                   INVALID KEY
+                       SET EOF-DOWNTIME-ID TO TRUE
+               END-START
+               PERFORM UNTIL EOF-DOWNTIME-ID OR SEASONAL-BLOCKED-YES
+                   READ CALENDAR NEXT RECORD
+                       AT END
+                           SET EOF-DOWNTIME-ID TO TRUE
+                       NOT AT END
+                           PERFORM 197-CHECK-SEASONAL-RECORD
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CALENDAR
+           EXIT SECTION.
+       197-CHECK-SEASONAL-RECORD SECTION.
+           IF DOWNTIME-SCOPE-ALL
+               OR (FD-DOWNTIME-TARGET-ID = WS-SEASONAL-CHECK-ID
+               AND ((WS-SEASONAL-CHECK-SCOPE = "C"
+                   AND DOWNTIME-SCOPE-CATEGORY)
+               OR (WS-SEASONAL-CHECK-SCOPE = "I"
+                   AND DOWNTIME-SCOPE-INGREDIENT)))
+               THEN
+               STRING FD-START-DT-YEAR FD-START-DT-MONTH FD-START-DT-DAY
+                   INTO WS-CAL-BEGIN
+               IF FD-END-DOWNTIME = ZERO THEN
+                   MOVE "99999999" TO WS-CAL-END
+               ELSE
+                   STRING FD-END-DT-YEAR FD-END-DT-MONTH FD-END-DT-DAY
+                       INTO WS-CAL-END
+               END-IF
+               EVALUATE TRUE
+                   WHEN RECURRENCE-WEEKLY
+                       PERFORM 198-CHECK-RECURRENCE-WEEKLY
+                   WHEN RECURRENCE-YEARLY
+                       PERFORM 199-CHECK-RECURRENCE-YEARLY
+                   WHEN OTHER
+                       IF WS-TODAY-DATE NOT < WS-CAL-BEGIN
+                           AND WS-TODAY-DATE NOT > WS-CAL-END
+                           MOVE 1 TO WS-SEASONAL-BLOCKED
+                       END-IF
+               END-EVALUATE
+           END-IF
+           EXIT SECTION.
+       198-CHECK-RECURRENCE-WEEKLY SECTION.
+           IF WS-TODAY-DATE NOT < WS-CAL-BEGIN
+               AND WS-TODAY-DATE NOT > WS-CAL-END
+               MOVE WS-TODAY-DATE TO WS-TODAY-DATE-NUM
+               MOVE WS-CAL-BEGIN TO WS-CAL-BEGIN-NUM
+               MOVE FUNCTION MOD (FUNCTION INTEGER-OF-DATE
+                   (WS-TODAY-DATE-NUM), 7) TO WS-DOW-TODAY
+               MOVE FUNCTION MOD (FUNCTION INTEGER-OF-DATE
+                   (WS-CAL-BEGIN-NUM), 7) TO WS-DOW-START
+               IF WS-DOW-TODAY = WS-DOW-START
+                   MOVE 1 TO WS-SEASONAL-BLOCKED
+               END-IF
+           END-IF
+           EXIT SECTION.
+       199-CHECK-RECURRENCE-YEARLY SECTION.
+           MOVE WS-TODAY-DATE (5:4) TO WS-TODAY-MMDD
+           MOVE WS-CAL-BEGIN (5:4) TO WS-CAL-BEGIN-MMDD
+           IF FD-END-DOWNTIME = ZERO
+               MOVE WS-CAL-BEGIN-MMDD TO WS-CAL-END-MMDD
+           ELSE
+               MOVE WS-CAL-END (5:4) TO WS-CAL-END-MMDD
+           END-IF
+           IF WS-CAL-BEGIN-MMDD NOT > WS-CAL-END-MMDD
+               IF WS-TODAY-MMDD NOT < WS-CAL-BEGIN-MMDD
+                   AND WS-TODAY-MMDD NOT > WS-CAL-END-MMDD
+                   MOVE 1 TO WS-SEASONAL-BLOCKED
+               END-IF
+           ELSE
+               IF WS-TODAY-MMDD NOT < WS-CAL-BEGIN-MMDD
+                   OR WS-TODAY-MMDD NOT > WS-CAL-END-MMDD
+                   MOVE 1 TO WS-SEASONAL-BLOCKED
+               END-IF
+           END-IF
+           EXIT SECTION.
        180-IID-EXISTS SECTION.
            PERFORM WITH TEST AFTER UNTIL REG-UNIQUE = 1
                MOVE WS-SR-IID TO SR-IID
@@ -596,6 +917,20 @@
                    CLOSE KEYS
                END-IF
            CLOSE KEYS
+           MOVE ZEROS TO CALENDAR-FS
+           OPEN I-O CALENDAR
+               IF CALENDAR-FS = 35 THEN
+                   OPEN OUTPUT CALENDAR
+                   CLOSE CALENDAR
+               END-IF
+           CLOSE CALENDAR
+           MOVE ZEROS TO AUDIT-STATUS
+           OPEN I-O KEYSAUDIT
+               IF AUDIT-STATUS = 35 THEN
+                   OPEN OUTPUT KEYSAUDIT
+                   CLOSE KEYSAUDIT
+               END-IF
+           CLOSE KEYSAUDIT
            EXIT SECTION.
       ******************************************************************
        900-CLEAR-VARIABLES SECTION.
@@ -603,5 +938,6 @@
            MOVE SPACES TO WS-SR-EID WS-SR-S-DESCRIPTION
            WS-SR-L-DESCRIPTION REG-EID REG-S-DESCRIPTION
            REG-L-DESCRIPTION
+           MOVE ZERO TO WS-SR-HAS-ALLERGENS
            EXIT SECTION.
        END PROGRAM SR-ADD.
