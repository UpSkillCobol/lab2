@@ -30,12 +30,21 @@
        78  ADD-CAT-MENU-TEXT1  VALUE "        CATEGORIE:".
        78  ADD-ING-MENU-TEXT   VALUE "ADD INGREDIENTS".
        78  ADD-ING-MENU-TEXT1  VALUE "       INGREDIENT:".
+       78  ADD-ING-QTD-TEXT    VALUE "QUANTITY FOR THIS SANDWICH:".
        78  ING-INSTR           VALUE "VALID ID | CANT REPEAT THE SAME IN
       -    "GREDIENT | WRITE '999' WHEN NO INGREDIENT".
        78  CAT-INSTR           VALUE "VALID ID | CANT REPEAT THE SAME CA
       -    "TEGORIE | WRITE '999' WHEN NO CATEGORIE".
        78  ING-ERROR           VALUE "INGREDIENT DOESNT EXIST".
        78  CAT-ERROR           VALUE "CATEGORIE DOESNT EXIST".
+       78  ING-INACTIVE-ERROR  VALUE "INGREDIENT IS NOT CURRENTLY AVAILAB
+      -    "LE".
+       78  CAT-INACTIVE-ERROR  VALUE "CATEGORIE IS NOT CURRENTLY AVAILAB
+      -    "LE".
+       78  ING-SEASONAL-ERROR  VALUE "INGREDIENT IS UNAVAILABLE DUE TO A
+      -    " SCHEDULED DOWNTIME".
+       78  CAT-SEASONAL-ERROR  VALUE "CATEGORIE IS UNAVAILABLE DUE TO A
+      -    " SCHEDULED DOWNTIME".
        78  ING-ZERO            VALUE "AT LEAST ONE INGREDIENT IS REQUIRE
       -    "D".
        78  FILE-NOT-EXISTENT   VALUE "35".
@@ -48,6 +57,8 @@
       -    "SSIBLE TO ASSIGN CATEGORIES".
        78  NO-INGREDIENTS      VALUE "NO INGREDIENTS RECORDS FOUND | RET
       -    "URNING TO MAIN MENU".
+       78  SR-ALLERGEN-WARNING VALUE "THIS SANDWICH CONTAINS AT LEAST ON
+      -    "E ALLERGEN-FLAGGED CATEGORY OR INGREDIENT".
        78  CONFIRM-TEXT        VALUE "          SANDWICH".
        78  CONFIRM-TEXT1       VALUE "      EXTERNAL-ID:".
        78  CONFIRM-TEXT2       VALUE "SHORT DESCRIPTION:".
