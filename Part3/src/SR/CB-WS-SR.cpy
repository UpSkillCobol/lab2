@@ -21,13 +21,18 @@
            05 WSINGREDS-UNIT-SANDWICH      PIC X(003).
            05 WSTRESHOLD                   PIC 9(003).
            05 WSINGREDS-IS-ACTIVE          PIC 9(001).
+           05 WSINGREDS-ALLERGEN-FLAG      PIC X(001).
        01 WSCATEGORY-DETAILS.
            05 WSCATEGORY-ID                PIC 9(003).
            05 WSCATEGORY-NAME              PIC X(030).
            05 WSCATEGORY-DESCRIPTION.
                10 WSCATEGORY-DESCRIPTION1  PIC X(050).
            05 WSCATEGORY-IS-ACTIVE         PIC 9(001).
-       77  WS-OPTION                       PIC 9(001).
+           05 WSCATEGORY-ALLERGEN-FLAG     PIC X(001).
+       77  WS-SR-HAS-ALLERGENS             PIC 9(001).
+           88 SR-HAS-ALLERGENS             VALUE 1.
+       01  WS-OPTION                       PIC 9(001).
+           88  VALID-MAIN-OPTION           VALUE 1 THRU 3.
        77  KEY-STATUS                      PIC 9(004).
        77  FILE-STATUS                     PIC 9(002).
        77  REG-UNIQUE                      PIC 9(001).
@@ -52,3 +57,35 @@
        77  NUMBER-ING                      PIC 9(003) VALUE 999.
        78  MAX-CAT                         VALUE 999.
        77  NUMBER-CAT                      PIC 9(003) VALUE 999.
+       78  MAX-SR                          VALUE 999.
+       77  NUMBER-SR                       PIC 9(003) VALUE 999.
+       78  MAX-SI                          VALUE 999.
+       77  NUMBER-SI                       PIC 9(003) VALUE 999.
+       78  MAX-SC                          VALUE 999.
+       77  NUMBER-SC                       PIC 9(003) VALUE 999.
+       77  ILIN                            PIC 9(002).
+       77  ICOL                            PIC 9(003).
+       77  COUNTPAGE                       PIC 9(003).
+       77  PAGINA                          PIC 9(003).
+       77  GET-VALID-ID                    PIC 9(003).
+       77  TRUE-YES                        PIC X(001).
+       77  WS-ING-QTD                      PIC 9(003).
+       77  WS-ING-EMPTY                    PIC 9(001).
+       77  WS-CAT-EMPTY                    PIC 9(001).
+       77  CALENDAR-FS                     PIC 9(002).
+       77  AUDIT-STATUS                    PIC 9(002).
+       77  WS-AUDIT-OLD-VALUE              PIC 9(006).
+       77  WS-SEASONAL-CHECK-SCOPE         PIC X(001).
+       77  WS-SEASONAL-CHECK-ID            PIC 9(003).
+       77  WS-SEASONAL-BLOCKED             PIC 9(001).
+           88  SEASONAL-BLOCKED-YES        VALUE 1.
+       77  WS-TODAY-DATE                   PIC X(008).
+       77  WS-CAL-BEGIN                    PIC X(008).
+       77  WS-CAL-END                      PIC X(008).
+       77  WS-TODAY-DATE-NUM               PIC 9(008).
+       77  WS-CAL-BEGIN-NUM                PIC 9(008).
+       77  WS-DOW-TODAY                    PIC 9(001).
+       77  WS-DOW-START                    PIC 9(001).
+       77  WS-TODAY-MMDD                   PIC X(004).
+       77  WS-CAL-BEGIN-MMDD               PIC X(004).
+       77  WS-CAL-END-MMDD                 PIC X(004).
