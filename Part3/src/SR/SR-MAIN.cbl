@@ -19,7 +19,7 @@
        01  CLEAR-SCREEN BACKGROUND-COLOR 0.
            03 VALUE " " BLANK SCREEN LINE 01 COL 01.
       ******************************************************************
-       01  MAIN-SCREEN.
+       01  MAIN-SCREEN
            BACKGROUND-COLOR 7, FOREGROUND-COLOR 0.
            05 VALUE ALL " " PIC X(120) LINE 02 COL 01.
            05 VALUE ALL " " PIC X(120) LINE 03 COL 01.
@@ -42,6 +42,7 @@
            03 VALUE ALL " " PIC X(50) LINE 17 COL 35.
            03 VALUE MAIN-MENU-OPTION1 LINE 11 COL 50.
            03 VALUE MAIN-MENU-OPTION2 LINE 12 COL 50.
+           03 VALUE MAIN-MENU-OPTION4 LINE 13 COL 50.
            03 VALUE MAIN-MENU-CHOICE LINE 20 COL 45
            REVERSE-VIDEO.
            03 MP-OPTION PIC 9(02) LINE 20 COL 73 TO WS-OPTION
@@ -62,6 +63,21 @@
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
+           PERFORM WITH TEST AFTER UNTIL WS-OPTION = 3
+               DISPLAY CLEAR-SCREEN
+               MOVE ZEROES TO MP-OPTION
+               DISPLAY MAIN-SCREEN
+               ACCEPT MAIN-MENU
+               IF NOT VALID-MAIN-OPTION THEN
+                   DISPLAY MAIN-ERROR
+               ELSE
+                   EVALUATE WS-OPTION
+                       WHEN 1 CALL "SR-ADD"
+                       WHEN 2 CALL "SR-SEARCH"
+                   END-EVALUATE
+               END-IF
+           END-PERFORM
+           DISPLAY CLEAR-SCREEN
+           DISPLAY LEAVE-SCREEN
+           STOP RUN.
        END PROGRAM SR-MAIN.
